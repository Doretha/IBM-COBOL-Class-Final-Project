@@ -0,0 +1,930 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PORECV.
+       AUTHOR. DORETHA RILEY.
+       INSTALLATION. COBOL DEV CENTER.
+       DATE-WRITTEN. 08/08/2026.
+       DATE-COMPILED. 08/08/2026.
+       SECURITY. NON-CONFIDENTIAL.
+      *
+      *****************************************************************
+      *  PROGRAM DESCRIPTION:
+      *    THIS PROGRAM READS THE PURCHASE ORDER OUTPUT FILE PRODUCED
+      *    BY AUTOPART.CBL FOR THE CURRENT RUN AND A SMALL RECEIPT
+      *    CONFIRMATION TRANSACTION FILE (ONE PO-NUMBER PER RECEIVED
+      *    SHIPMENT), AND MATCHES BOTH AGAINST A PERSISTENT OPEN
+      *    PURCHASE ORDER BACKLOG MASTER FILE KEYED BY PO-NUMBER. A
+      *    PURCHASE ORDER STAYS ON THE BACKLOG MASTER UNTIL A RECEIPT
+      *    CONFIRMATION IS MATCHED TO IT, AT WHICH POINT IT IS DROPPED
+      *    FROM THE UPDATED BACKLOG MASTER. ANY PURCHASE ORDER STILL ON
+      *    THE UPDATED BACKLOG MASTER WHOSE DELIVERY-DATE HAS ALREADY
+      *    PASSED IS WRITTEN TO THE AGING EXCEPTION REPORT SO LATE
+      *    SUPPLIERS CAN BE CHASED DOWN.
+      *****************************************************************
+      *
+      *  PROGRAM MODULES CALLED:
+      *    - NONE
+      *****************************************************************
+      *
+      *    INPUT FILES:
+      *      RTPOT44.AUTOPART.PURCHORD - CURRENT RUN PURCHASE ORDER
+      *                                  FILE PRODUCED BY AUTOPART.CBL
+      *      INTERNAL FILE NAME:         PURCHORD
+      *      JCL DD NAME:                PURCHORD
+      *
+      *
+      *      RTPOT44.PORECV.RECEIPTS - RECEIPT CONFIRMATION
+      *                                TRANSACTIONS, ONE PO-NUMBER PER
+      *                                CONFIRMED SHIPMENT
+      *      INTERNAL FILE NAME:       RECVIN
+      *      JCL DD NAME:              RECVIN
+      *
+      *
+      *      RTPOT44.PORECV.BACKLOG.OLD - PRIOR RUN OPEN PURCHASE ORDER
+      *                                   BACKLOG MASTER FILE (OLD
+      *                                   MASTER)
+      *      INTERNAL FILE NAME:          PORHIST
+      *      JCL DD NAME:                 PORHIST
+      *
+      *
+      *    OUTPUT FILES:
+      *      RTPOT44.PORECV.BACKLOG.NEW - UPDATED OPEN PURCHASE ORDER
+      *                                   BACKLOG MASTER FILE (NEW
+      *                                   MASTER)
+      *      INTERNAL FILE NAME:          PORNEW
+      *      JCL DD NAME:                 PORNEW
+      *
+      *
+      *      RTPOT44.PORECV.AGING.RPT - PURCHASE ORDER DELIVERY AGING
+      *                                 EXCEPTION REPORT
+      *      INTERNAL FILE NAME:        PORECRPT
+      *      JCL DD NAME:               PORECRPT
+      *
+      *
+      *    WORK FILES:
+      *      PORSRT - SORT WORK FILE HOLDING THE CURRENT RUN PURCHASE
+      *               ORDER FILE SORTED ASCENDING BY PO-NUMBER
+      *
+      *
+      *    JCL JOB:
+      *      RTPOT44.FINAL.JCL(PORECV)
+      ****************************************************************
+      *  CHANGE LOG: *
+      ****************
+      *      UPDATED BY:  DORETHA RILEY
+      *            DATE:  08/09/2026
+      *     DESCRIPTION:  ADDED 0225-CHECK-DUPLICATE-PO-NUMBER, CALLED
+      *                   FROM A NEW 0210-READ-TRANS-RECORD PARAGRAPH
+      *                   (THE OLD 0200-READ-TRANS-FILE LOGIC, RENAMED)
+      *                   UNDER A 0200-READ-TRANS-FILE THAT NOW LOOPS
+      *                   PAST DUPLICATES. PURCHORD.CBL'S OWN DUPLICATE-
+      *                   PO-NUMBER CHECK ONLY LOOKS ACROSS THE 3 PO
+      *                   OCCURRENCES WITHIN A SINGLE PARTSIN RECORD, SO
+      *                   TWO SEPARATE PARTSIN RECORDS COULD PRODUCE THE
+      *                   SAME NEW PO-NUMBER IN ONE RUN. LEFT UNCAUGHT,
+      *                   0500-MAIN-PROCESS WOULD HAVE WRITTEN TWO
+      *                   BACKLOG MASTER RECORDS WITH THE SAME KEY TO
+      *                   PORNEW. SINCE PORSRT IS SORTED ASCENDING BY
+      *                   PO-NUMBER, DUPLICATES SORT ADJACENT TO EACH
+      *                   OTHER, SO THE SECOND AND ANY LATER OCCURRENCE
+      *                   IS NOW DETECTED, LOGGED, AND DROPPED BEFORE
+      *                   THE MATCH-MERGE AGAINST THE OLD BACKLOG
+      *                   MASTER. ALSO CORRECTED THE 0500-MAIN-PROCESS
+      *                   HEADER COMMENT, WHICH INCORRECTLY STATED THAT
+      *                   AUTOPART CHECKS FOR DUPLICATE PO-NUMBERS
+      *                   ACROSS AN ENTIRE RUN.
+      *
+      *      CREATED BY:  DORETHA RILEY
+      *     DESCRIPTION:  ORIGINAL CREATION OF PROGRAM
+      *            DATE:  08/08/2026
+      ****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PURCHORD ASSIGN TO PURCHORD
+              FILE STATUS IS POCODE.
+      *
+           SELECT PO-SORT-FILE ASSIGN TO POWORK.
+      *
+           SELECT PORSRT ASSIGN TO PORSRT
+              FILE STATUS IS PSCODE.
+      *
+           SELECT RECVIN ASSIGN TO RECVIN
+              FILE STATUS IS RVCODE.
+      *
+           SELECT PORHIST ASSIGN TO PORHIST
+              FILE STATUS IS PHCODE.
+      *
+           SELECT PORNEW ASSIGN TO PORNEW
+              FILE STATUS IS PNCODE.
+      *
+           SELECT PORECRPT ASSIGN TO PORECRPT
+              FILE STATUS IS PRCODE.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PURCHORD
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 49 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS PURCH-ORD-REC.
+      *
+       01 PURCH-ORD-REC PIC X(49).
+      *
+       SD  PO-SORT-FILE
+           RECORD CONTAINS 49 CHARACTERS
+           DATA RECORD IS PO-SORT-REC.
+      *
+       01 PO-SORT-REC.
+          05 PS-PO-NUMBER            PIC X(06).
+          05 FILLER                  PIC X(43).
+      *
+       FD  PORSRT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 49 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS PORSRT-REC.
+      *
+       01 PORSRT-REC PIC X(49).
+      *
+       FD  RECVIN
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 06 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS RECVIN-REC.
+      *
+       01 RECVIN-REC PIC X(06).
+      *
+       FD  PORHIST
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 45 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS PORHIST-REC.
+      *
+       01 PORHIST-REC PIC X(45).
+      *
+       FD  PORNEW
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 45 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS PORNEW-REC.
+      *
+       01 PORNEW-REC PIC X(45).
+      *
+       FD  PORECRPT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 100 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS PORECRPT-REC.
+      *
+       01 PORECRPT-REC PIC X(100).
+      *
+       WORKING-STORAGE SECTION.
+      *
+      *****************************************************************
+      *  WORKING STORAGE FOR THE CURRENT RUN PURCHASE ORDER TRANSACTION
+      *  READ FROM PORSRT. THIS IS IN THE SAME FORMAT AS THE PURCHASE
+      *  ORDER RECORD WRITTEN BY AUTOPART.CBL, PLUS THE 4 BYTE PAD
+      *  CARRIED ON THAT FILE.
+      *****************************************************************
+      *
+       01 WS-PO-TRANS-REC.
+          05 PT-PO-NUMBER            PIC X(06) VALUE SPACES.
+          05 PT-BUYER-CODE           PIC X(03) VALUE SPACES.
+          05 PT-QUANTITY             PIC S9(7)  VALUE 0.
+          05 PT-UNIT-PRICE           PIC S9(7)V99 VALUE 0.
+          05 PT-ORDER-DATE           PIC X(08) VALUE SPACES.
+          05 PT-DELIVERY-DATE        PIC X(08) VALUE SPACES.
+          05 PT-CURRENCY-CODE        PIC X(03) VALUE SPACES.
+          05 PT-RECEIVED-STATUS      PIC X(01) VALUE SPACES.
+          05 FILLER                  PIC X(04) VALUE SPACES.
+      *
+      *****************************************************************
+      *  WORKING STORAGE FOR THE PRIOR RUN OPEN PURCHASE ORDER BACKLOG
+      *  RECORD READ FROM PORHIST (THE OLD MASTER).
+      *****************************************************************
+      *
+       01 WS-PO-OLD-REC.
+          05 OP-PO-NUMBER            PIC X(06) VALUE SPACES.
+          05 OP-BUYER-CODE           PIC X(03) VALUE SPACES.
+          05 OP-QUANTITY             PIC S9(7)  VALUE 0.
+          05 OP-UNIT-PRICE           PIC S9(7)V99 VALUE 0.
+          05 OP-ORDER-DATE           PIC X(08) VALUE SPACES.
+          05 OP-DELIVERY-DATE        PIC X(08) VALUE SPACES.
+          05 OP-CURRENCY-CODE        PIC X(03) VALUE SPACES.
+          05 OP-RECEIVED-STATUS      PIC X(01) VALUE SPACES.
+      *
+      *****************************************************************
+      *  WORKING STORAGE FOR THE UPDATED OPEN PURCHASE ORDER BACKLOG
+      *  RECORD WRITTEN TO PORNEW (THE NEW MASTER).
+      *****************************************************************
+      *
+       01 WS-PO-NEW-REC.
+          05 NP-PO-NUMBER            PIC X(06) VALUE SPACES.
+          05 NP-BUYER-CODE           PIC X(03) VALUE SPACES.
+          05 NP-QUANTITY             PIC S9(7)  VALUE 0.
+          05 NP-UNIT-PRICE           PIC S9(7)V99 VALUE 0.
+          05 NP-ORDER-DATE           PIC X(08) VALUE SPACES.
+          05 NP-DELIVERY-DATE        PIC X(08) VALUE SPACES.
+          05 NP-CURRENCY-CODE        PIC X(03) VALUE SPACES.
+          05 NP-RECEIVED-STATUS      PIC X(01) VALUE 'N'.
+             88 NP-RECEIVED          VALUE 'Y'.
+             88 NP-NOT-RECEIVED      VALUE 'N', SPACES.
+      *
+      *****************************************************************
+      *  LOCAL WORKING STORAGE FOR THE RECEIPT CONFIRMATION TABLE READ
+      *  FROM RECVIN. EACH ENTRY IS A PO-NUMBER THAT HAS BEEN CONFIRMED
+      *  RECEIVED. THE TABLE IS SEARCHED BY PO-NUMBER WHILE MATCHING
+      *  THE CURRENT RUN TRANSACTIONS AND THE OLD BACKLOG MASTER.
+      *****************************************************************
+      *
+       01 RECV-TBL.
+          05 RECV-ENTRY-TBL
+            OCCURS 500 TIMES INDEXED BY RECV-IDX.
+            10 RECV-PO-NUMBER-TBL   PIC X(06) VALUE SPACES.
+      *
+       01 WS-RECV-VARS.
+          05 WS-MAX-RECV-IDX        PIC 9(03) VALUE 500.
+          05 WS-SEARCH-PO-NUMBER    PIC X(06) VALUE SPACES.
+          05 RECV-FOUND-SW          PIC X(01) VALUE 'N'.
+             88 RECV-FOUND          VALUE 'Y'.
+      *
+      *****************************************************************
+      *  WS-PRIOR-PT-PO-NUMBER HOLDS THE LAST PO-NUMBER ACCEPTED OFF
+      *  THE SORTED CURRENT RUN PURCHASE ORDER FILE (PORSRT), USED BY
+      *  0225-CHECK-DUPLICATE-PO-NUMBER TO DETECT A SECOND PARTSIN
+      *  RECORD THAT PRODUCED THE SAME PO-NUMBER. PURCHORD.CBL ONLY
+      *  CHECKS FOR A DUPLICATE PO-NUMBER ACROSS THE 3 PO OCCURRENCES
+      *  WITHIN ONE PARTSIN RECORD, NOT ACROSS RECORDS, SO THIS CHECK
+      *  IS STILL NEEDED HERE BEFORE THE MATCH-MERGE AGAINST THE OLD
+      *  BACKLOG MASTER.
+      *****************************************************************
+      *
+       01 WS-DUP-PO-VARS.
+          05 WS-PRIOR-PT-PO-NUMBER  PIC X(06) VALUE LOW-VALUES.
+          05 DUP-PO-NUMBER-SW       PIC X(01) VALUE 'N'.
+             88 DUP-PO-NUMBER-FOUND VALUE 'Y'.
+      *
+       01 WS-TODAY-VARS.
+          05 WS-TODAY-8              PIC X(08) VALUE SPACES.
+      *
+       01 FILE-STATUS-CODES. *>CODES TO CHECK FILE OPERATIONS
+          05 POCODE                  PIC X(02) VALUE SPACES.
+          05 PSCODE                  PIC X(02) VALUE SPACES.
+          05 RVCODE                  PIC X(02) VALUE SPACES.
+          05 PHCODE                  PIC X(02) VALUE SPACES.
+          05 PNCODE                  PIC X(02) VALUE SPACES.
+          05 PRCODE                  PIC X(02) VALUE SPACES.
+      *
+       01 SWITCHES-WS. *>SWITCHES TO DETECT END OF INPUT FILES
+          05 RECVIN-FILE-SW          PIC X(01) VALUE 'N'.
+             88 END-OF-RECVIN-FILE   VALUE 'Y'.
+          05 PO-TRANS-FILE-SW        PIC X(01) VALUE 'N'.
+             88 END-OF-PO-TRANS-FILE VALUE 'Y'.
+          05 PO-MASTER-FILE-SW       PIC X(01) VALUE 'N'.
+             88 END-OF-PO-MASTER-FILE VALUE 'Y'.
+      *
+       01 WS-ACCUM-VARS. *>RUN CONTROL TOTALS
+          05 WS-RECV-TRANS-READ      PIC 9(05) VALUE 0.
+          05 WS-PO-TRANS-READ        PIC 9(07) VALUE 0.
+          05 WS-PO-MASTER-READ       PIC 9(07) VALUE 0.
+          05 WS-NEW-PO-CTR           PIC 9(07) VALUE 0.
+          05 WS-CARRIED-PO-CTR       PIC 9(07) VALUE 0.
+          05 WS-RECEIVED-PO-CTR      PIC 9(07) VALUE 0.
+          05 WS-AGED-PO-CTR          PIC 9(07) VALUE 0.
+          05 WS-NEW-MASTER-WRTN      PIC 9(07) VALUE 0.
+          05 WS-DUP-PO-CTR           PIC 9(07) VALUE 0.
+      *
+      *****************************************************************
+      *  COLUMN HEADINGS FOR THE PURCHASE ORDER AGING EXCEPTION REPORT
+      *****************************************************************
+      *
+       01 PORECRPT-HEADER-1. *>HEADER FOR AGING EXCEPTION REPORT
+          05 FILLER                  PIC X(05) VALUE SPACES.
+          05 FILLER                  PIC X(09) VALUE 'PO NUMBER'.
+          05 FILLER                  PIC X(08) VALUE SPACES.
+          05 FILLER                  PIC X(10) VALUE 'BUYER CODE'.
+          05 FILLER                  PIC X(09) VALUE SPACES.
+          05 FILLER                  PIC X(10) VALUE 'ORDER DATE'.
+          05 FILLER                  PIC X(04) VALUE SPACES.
+          05 FILLER                  PIC X(13) VALUE 'DELIVERY DATE'.
+          05 FILLER                  PIC X(07) VALUE SPACES.
+          05 FILLER                  PIC X(08) VALUE 'CURRENCY'.
+          05 FILLER                  PIC X(07) VALUE SPACES.
+          05 FILLER                  PIC X(15) VALUE 'STATUS'.
+      *
+       01 PORECRPT-HEADER-2. *>HEADER FOR AGING EXCEPTION REPORT
+          05 FILLER                  PIC X(05) VALUE SPACES.
+          05 FILLER                  PIC X(09) VALUE ALL '='.
+          05 FILLER                  PIC X(08) VALUE SPACES.
+          05 FILLER                  PIC X(10) VALUE ALL '='.
+          05 FILLER                  PIC X(09) VALUE SPACES.
+          05 FILLER                  PIC X(10) VALUE ALL '='.
+          05 FILLER                  PIC X(04) VALUE SPACES.
+          05 FILLER                  PIC X(13) VALUE ALL '='.
+          05 FILLER                  PIC X(07) VALUE SPACES.
+          05 FILLER                  PIC X(08) VALUE ALL '='.
+          05 FILLER                  PIC X(07) VALUE SPACES.
+          05 FILLER                  PIC X(15) VALUE ALL '='.
+      *
+       01 PORECRPT-DETAIL. *>DETAIL LINE FOR AGING EXCEPTION REPORT
+          05 FILLER                  PIC X(05) VALUE SPACES.
+          05 RPT-PO-NUMBER           PIC X(06) VALUE SPACES.
+          05 FILLER                  PIC X(08) VALUE SPACES.
+          05 RPT-BUYER-CODE          PIC X(03) VALUE SPACES.
+          05 FILLER                  PIC X(09) VALUE SPACES.
+          05 RPT-ORDER-DATE          PIC X(08) VALUE SPACES.
+          05 FILLER                  PIC X(04) VALUE SPACES.
+          05 RPT-DELIVERY-DATE       PIC X(08) VALUE SPACES.
+          05 FILLER                  PIC X(07) VALUE SPACES.
+          05 RPT-CURRENCY-CODE       PIC X(03) VALUE SPACES.
+          05 FILLER                  PIC X(07) VALUE SPACES.
+          05 RPT-STATUS-MSG          PIC X(15) VALUE SPACES.
+      *
+      *****************************************************************
+      *  DESCRIPTION:
+      *    THE MAIN PROCEDURE SECTION SORTS THE CURRENT RUN PURCHASE
+      *    ORDER FILE, LOADS THE RECEIPT CONFIRMATION TABLE, PRIMES
+      *    THE PURCHASE ORDER TRANSACTION AND BACKLOG MASTER READS,
+      *    MATCHES TRANSACTIONS AGAINST THE OLD BACKLOG MASTER BY
+      *    PO-NUMBER TO PRODUCE THE NEW BACKLOG MASTER AND THE AGING
+      *    EXCEPTION REPORT, AND CLOSES FILES.
+      *
+      *  CALLED BY:
+      *    - NONE
+      *
+      *  CALLS:
+      *    - 0000-HOUSEKEEPING
+      *    - 0050-SORT-PURCH-ORD-FILE
+      *    - 0100-OPEN-FILES
+      *    - 0150-WRITE-RPT-HEADERS
+      *    - 0180-LOAD-RECV-TABLE
+      *    - 0200-READ-TRANS-FILE
+      *    - 0250-READ-MASTER-FILE
+      *    - 0500-MAIN-PROCESS
+      *    - 2600-CLOSE-FILES
+      ****************************************************************
+      *
+       PROCEDURE DIVISION.
+           PERFORM 0000-HOUSEKEEPING.
+           PERFORM 0050-SORT-PURCH-ORD-FILE.
+           PERFORM 0100-OPEN-FILES.
+           PERFORM 0150-WRITE-RPT-HEADERS.
+           PERFORM 0180-LOAD-RECV-TABLE.
+           PERFORM 0200-READ-TRANS-FILE.
+           PERFORM 0250-READ-MASTER-FILE.
+           PERFORM 0500-MAIN-PROCESS
+               UNTIL END-OF-PO-TRANS-FILE AND END-OF-PO-MASTER-FILE.
+           PERFORM 2600-CLOSE-FILES.
+           GOBACK.
+      *
+      *****************************************************************
+      *  DESCRIPTION:
+      *    THE 0000-HOUSEKEEPING PARAGRAPH INITIALIZES VARIABLES AND
+      *    OBTAINS TODAY'S DATE, USED TO DETERMINE WHETHER AN OPEN
+      *    PURCHASE ORDER'S DELIVERY-DATE HAS ALREADY PASSED.
+      *
+      *  CALLED BY:
+      *    -  MAIN PROCEDURE AREA
+      *
+      *  CALLS:
+      *    -  NONE
+      *****************************************************************
+      *
+       0000-HOUSEKEEPING.
+           INITIALIZE WS-PO-TRANS-REC,
+                      WS-PO-OLD-REC,
+                      WS-PO-NEW-REC.
+      *
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-8.
+      *
+      *****************************************************************
+      *  DESCRIPTION:
+      *    THE 0050-SORT-PURCH-ORD-FILE PARAGRAPH SORTS THE CURRENT RUN
+      *    PURCHASE ORDER FILE WRITTEN BY AUTOPART.CBL INTO ASCENDING
+      *    PO-NUMBER SEQUENCE, GIVING THE SORTED RECORDS TO PORSRT FOR
+      *    THE TRANSACTION READ.
+      *
+      *  CALLED BY:
+      *    -  MAIN PROCEDURE AREA
+      *
+      *  CALLS:
+      *    -  NONE
+      *****************************************************************
+      *
+       0050-SORT-PURCH-ORD-FILE.
+           SORT PO-SORT-FILE
+               ON ASCENDING KEY PS-PO-NUMBER
+               USING PURCHORD
+               GIVING PORSRT.
+      *
+      *****************************************************************
+      *  DESCRIPTION:
+      *    THE 0100-OPEN-FILES PARAGRAPH OPENS FILES FOR INPUT AND
+      *    OUTPUT AND CHECKS THE FILE STATUS FOR A SUCCESSFUL OPEN
+      *    OPERATION. IF THE OPEN OPERATION FAILS, AN ERROR MESSAGE IS
+      *    DISPLAYED.
+      *
+      *  CALLED BY:
+      *    -  MAIN PROCEDURE AREA
+      *
+      *  CALLS:
+      *    -  NONE
+      *****************************************************************
+      *
+       0100-OPEN-FILES.
+           OPEN INPUT PORSRT.
+           IF PSCODE = '00'
+              NEXT SENTENCE
+           ELSE
+              DISPLAY 'ERROR OPENING SORTED PURCHASE ORDER FILE'
+           END-IF.
+      *
+           OPEN INPUT RECVIN.
+           IF RVCODE = '00'
+              NEXT SENTENCE
+           ELSE
+              DISPLAY 'ERROR OPENING RECEIPT CONFIRMATION FILE'
+           END-IF.
+      *
+           OPEN INPUT PORHIST.
+           IF PHCODE = '00'
+              NEXT SENTENCE
+           ELSE
+              DISPLAY 'ERROR OPENING PURCHASE ORDER BACKLOG MASTER FILE'
+           END-IF.
+      *
+           OPEN OUTPUT PORNEW.
+           IF PNCODE = '00'
+              NEXT SENTENCE
+           ELSE
+              DISPLAY 'ERROR OPENING NEW PO BACKLOG MASTER FILE'
+           END-IF.
+      *
+           OPEN OUTPUT PORECRPT.
+           IF PRCODE = '00'
+              NEXT SENTENCE
+           ELSE
+              DISPLAY 'ERROR OPENING PURCHASE ORDER AGING REPORT FILE'
+           END-IF.
+      *
+      *****************************************************************
+      *  DESCRIPTION:
+      *    THE 0150-WRITE-RPT-HEADERS PARAGRAPH WRITES COLUMN HEADINGS
+      *    TO THE PURCHASE ORDER AGING EXCEPTION REPORT AND CHECKS THE
+      *    FILE STATUS FOR A SUCCESSFUL WRITE OPERATION. IF THE WRITE
+      *    OPERATION FAILS, AN ERROR MESSAGE IS DISPLAYED.
+      *
+      *  CALLED BY:
+      *    -  MAIN PROCEDURE AREA
+      *
+      *  CALLS:
+      *    -  NONE
+      *****************************************************************
+      *
+       0150-WRITE-RPT-HEADERS.
+           WRITE PORECRPT-REC FROM PORECRPT-HEADER-1.
+           WRITE PORECRPT-REC FROM PORECRPT-HEADER-2.
+           IF PRCODE = '00'
+              NEXT SENTENCE
+           ELSE
+              DISPLAY 'ERROR WRITING TO PURCHASE ORDER AGING REPORT'
+           END-IF.
+      *
+      *****************************************************************
+      *  DESCRIPTION:
+      *    THE 0180-LOAD-RECV-TABLE PARAGRAPH LOADS RECEIPT CONFIRMATION
+      *    RECORDS READ FROM THE RECVIN FILE INTO A TABLE (ARRAY) IN
+      *    WORKING STORAGE.
+      *
+      *  CALLED BY:
+      *    -  MAIN PROCEDURE AREA
+      *
+      *  CALLS:
+      *    -  0190-READ-RECVIN-FILE
+      *****************************************************************
+      *
+       0180-LOAD-RECV-TABLE.
+           PERFORM 0190-READ-RECVIN-FILE.
+      *
+           PERFORM VARYING RECV-IDX FROM 1 BY 1
+             UNTIL END-OF-RECVIN-FILE OR
+                   RECV-IDX > WS-MAX-RECV-IDX
+               MOVE RECVIN-REC TO RECV-PO-NUMBER-TBL (RECV-IDX)
+      *
+               PERFORM 0190-READ-RECVIN-FILE
+           END-PERFORM.
+      *
+      *****************************************************************
+      *  DESCRIPTION:
+      *    THE 0190-READ-RECVIN-FILE PARAGRAPH READS THE RECEIPT
+      *    CONFIRMATION FILE AND CHECKS THE FILE STATUS FOR A
+      *    SUCCESSFUL READ OPERATION. IF THE READ OPERATION FAILS, AN
+      *    ERROR MESSAGE IS DISPLAYED. WHEN THE END OF FILE IS REACHED,
+      *    A FLAG IS SET TO INDICATE THAT STATUS.
+      *
+      *  CALLED BY:
+      *    -  0180-LOAD-RECV-TABLE
+      *
+      *  CALLS:
+      *    -  NONE
+      *****************************************************************
+      *
+       0190-READ-RECVIN-FILE.
+           READ RECVIN
+              AT END MOVE 'Y' TO RECVIN-FILE-SW
+           END-READ.
+      *
+           IF RVCODE = '00' OR '10' *> IF GOOD READ OR END OF FILE
+              IF NOT END-OF-RECVIN-FILE
+                 ADD 1 TO WS-RECV-TRANS-READ
+              END-IF
+           ELSE
+              DISPLAY 'ERROR READING RECEIPT CONFIRMATION FILE.'
+           END-IF.
+      *
+      *****************************************************************
+      *  DESCRIPTION:
+      *    THE 0200-READ-TRANS-FILE PARAGRAPH READS THE NEXT NON-
+      *    DUPLICATE PURCHASE ORDER TRANSACTION FROM THE SORTED
+      *    PURCHASE ORDER FILE. 0210-READ-TRANS-RECORD DOES THE
+      *    PHYSICAL READ AND 0225-CHECK-DUPLICATE-PO-NUMBER CHECKS THE
+      *    RESULT AGAINST THE PRIOR PO-NUMBER ACCEPTED -- IF THAT CHECK
+      *    FINDS A DUPLICATE, THIS PARAGRAPH KEEPS READING PAST IT
+      *    UNTIL A NEW PO-NUMBER (OR END OF FILE) IS REACHED.
+      *
+      *  CALLED BY:
+      *    -  MAIN PROCEDURE AREA
+      *    -  0500-MAIN-PROCESS
+      *
+      *  CALLS:
+      *    -  0210-READ-TRANS-RECORD
+      *    -  0225-CHECK-DUPLICATE-PO-NUMBER
+      *****************************************************************
+      *
+       0200-READ-TRANS-FILE.
+           PERFORM 0210-READ-TRANS-RECORD.
+      *
+           PERFORM 0210-READ-TRANS-RECORD
+              UNTIL NOT DUP-PO-NUMBER-FOUND.
+      *
+      *****************************************************************
+      *  DESCRIPTION:
+      *    THE 0210-READ-TRANS-RECORD PARAGRAPH READS THE NEXT PURCHASE
+      *    ORDER TRANSACTION FROM THE SORTED PURCHASE ORDER FILE AND
+      *    CHECKS THE FILE STATUS FOR A SUCCESSFUL READ OPERATION. WHEN
+      *    THE END OF FILE IS REACHED, A FLAG IS SET TO INDICATE THAT
+      *    STATUS AND HIGH-VALUES IS MOVED TO THE TRANSACTION KEY SO
+      *    0500-MAIN-PROCESS TREATS THE EXHAUSTED FILE AS SORTING HIGH.
+      *
+      *  CALLED BY:
+      *    -  0200-READ-TRANS-FILE
+      *
+      *  CALLS:
+      *    -  0225-CHECK-DUPLICATE-PO-NUMBER
+      *****************************************************************
+      *
+       0210-READ-TRANS-RECORD.
+           READ PORSRT INTO WS-PO-TRANS-REC
+              AT END
+                 MOVE 'Y' TO PO-TRANS-FILE-SW
+                 MOVE HIGH-VALUES TO PT-PO-NUMBER
+           END-READ.
+      *
+           IF PSCODE = '00' OR '10'
+              IF NOT END-OF-PO-TRANS-FILE
+                 ADD 1 TO WS-PO-TRANS-READ
+              END-IF
+           ELSE
+              DISPLAY 'ERROR READING SORTED PURCHASE ORDER FILE.'
+           END-IF.
+      *
+           PERFORM 0225-CHECK-DUPLICATE-PO-NUMBER.
+      *
+      *****************************************************************
+      *  DESCRIPTION:
+      *    THE 0225-CHECK-DUPLICATE-PO-NUMBER PARAGRAPH COMPARES THE
+      *    PO-NUMBER JUST READ TO WS-PRIOR-PT-PO-NUMBER, THE LAST
+      *    PO-NUMBER ACCEPTED OFF THE SORTED CURRENT RUN PURCHASE
+      *    ORDER FILE. SINCE THE FILE IS SORTED ASCENDING BY PO-
+      *    NUMBER, TWO PARTSIN RECORDS THAT PRODUCED THE SAME NEW
+      *    PO-NUMBER SORT ADJACENT TO EACH OTHER. THE SECOND AND ANY
+      *    LATER OCCURRENCE IS LOGGED AND DROPPED HERE SO 0500-MAIN-
+      *    PROCESS NEVER WRITES TWO BACKLOG MASTER RECORDS WITH THE
+      *    SAME KEY TO PORNEW.
+      *
+      *  CALLED BY:
+      *    -  0210-READ-TRANS-RECORD
+      *
+      *  CALLS:
+      *    -  NONE
+      *****************************************************************
+      *
+       0225-CHECK-DUPLICATE-PO-NUMBER.
+           IF NOT END-OF-PO-TRANS-FILE
+                 AND PT-PO-NUMBER = WS-PRIOR-PT-PO-NUMBER
+              MOVE 'Y' TO DUP-PO-NUMBER-SW
+              DISPLAY 'DUPLICATE PO-NUMBER ' PT-PO-NUMBER
+                 ' ON CURRENT RUN PURCHASE ORDER FILE -- SKIPPED.'
+              ADD 1 TO WS-DUP-PO-CTR
+           ELSE
+              MOVE 'N' TO DUP-PO-NUMBER-SW
+              MOVE PT-PO-NUMBER TO WS-PRIOR-PT-PO-NUMBER
+           END-IF.
+      *
+      *****************************************************************
+      *  DESCRIPTION:
+      *    THE 0250-READ-MASTER-FILE PARAGRAPH READS THE PURCHASE ORDER
+      *    BACKLOG MASTER FILE AND CHECKS THE FILE STATUS FOR A
+      *    SUCCESSFUL READ OPERATION. WHEN THE END OF FILE IS REACHED,
+      *    A FLAG IS SET TO INDICATE THAT STATUS AND HIGH-VALUES IS
+      *    MOVED TO THE MASTER KEY SO 0500-MAIN-PROCESS TREATS THE
+      *    EXHAUSTED FILE AS SORTING HIGH.
+      *
+      *  CALLED BY:
+      *    -  MAIN PROCEDURE AREA
+      *    -  0500-MAIN-PROCESS
+      *
+      *  CALLS:
+      *    -  NONE
+      *****************************************************************
+      *
+       0250-READ-MASTER-FILE.
+           READ PORHIST INTO WS-PO-OLD-REC
+              AT END
+                 MOVE 'Y' TO PO-MASTER-FILE-SW
+                 MOVE HIGH-VALUES TO OP-PO-NUMBER
+           END-READ.
+      *
+           IF PHCODE = '00' OR '10'
+              IF NOT END-OF-PO-MASTER-FILE
+                 ADD 1 TO WS-PO-MASTER-READ
+              END-IF
+           ELSE
+              DISPLAY 'ERROR READING PO BACKLOG MASTER FILE.'
+           END-IF.
+      *
+      *****************************************************************
+      *  DESCRIPTION:
+      *    THE 0500-MAIN-PROCESS PARAGRAPH MATCHES THE CURRENT PURCHASE
+      *    ORDER TRANSACTION AGAINST THE CURRENT PURCHASE ORDER BACKLOG
+      *    MASTER RECORD BY PO-NUMBER. A TRANSACTION WITH NO MATCHING
+      *    MASTER RECORD IS A NEWLY CREATED OPEN PURCHASE ORDER. A
+      *    MASTER RECORD WITH NO MATCHING TRANSACTION IS A PURCHASE
+      *    ORDER STILL OPEN FROM AN EARLIER RUN, WHICH IS CARRIED
+      *    FORWARD. A PO-NUMBER PRESENT ON BOTH IS TREATED AS THE
+      *    TRANSACTION SUPERSEDING THE MASTER RECORD. THIS IS EXPECTED
+      *    TO BE RARE, BUT CAN HAPPEN LEGITIMATELY (A PURCHASE ORDER
+      *    OPENED ON A PRIOR RUN AND RE-ORDERED ON THIS ONE, REUSING
+      *    THE SAME PO-NUMBER) SINCE PURCHORD.CBL'S OWN DUPLICATE-PO-
+      *    NUMBER CHECK ONLY LOOKS ACROSS THE 3 PO OCCURRENCES WITHIN
+      *    A SINGLE PARTSIN RECORD, NOT ACROSS PARTSIN RECORDS. TWO
+      *    PARTSIN RECORDS PRODUCING THE SAME NEW PO-NUMBER IN THE
+      *    SAME RUN ARE CAUGHT SEPARATELY, BY 0225-CHECK-DUPLICATE-PO-
+      *    NUMBER, BEFORE THEY EVER REACH THIS MATCH-MERGE.
+      *
+      *  CALLED BY:
+      *    -  MAIN PROCEDURE AREA
+      *
+      *  CALLS:
+      *    -  0200-READ-TRANS-FILE
+      *    -  0250-READ-MASTER-FILE
+      *    -  0600-PROCESS-NEW-PO
+      *    -  0800-CARRY-FORWARD-PO
+      *****************************************************************
+      *
+       0500-MAIN-PROCESS.
+           IF PT-PO-NUMBER < OP-PO-NUMBER
+              PERFORM 0600-PROCESS-NEW-PO
+              PERFORM 0200-READ-TRANS-FILE
+           ELSE
+              IF PT-PO-NUMBER > OP-PO-NUMBER
+                 PERFORM 0800-CARRY-FORWARD-PO
+                 PERFORM 0250-READ-MASTER-FILE
+              ELSE
+                 PERFORM 0600-PROCESS-NEW-PO
+                 PERFORM 0200-READ-TRANS-FILE
+                 PERFORM 0250-READ-MASTER-FILE
+              END-IF
+           END-IF.
+      *
+      *****************************************************************
+      *  DESCRIPTION:
+      *    THE 0600-PROCESS-NEW-PO PARAGRAPH BUILDS A BACKLOG MASTER
+      *    RECORD FOR A PO-NUMBER THAT HAS NO MATCHING RECORD ON THE
+      *    OLD PURCHASE ORDER BACKLOG MASTER FILE. THE RECEIPT
+      *    CONFIRMATION TABLE IS SEARCHED IN CASE THE PURCHASE ORDER
+      *    WAS ALREADY RECEIVED THE SAME DAY IT WAS CREATED.
+      *
+      *  CALLED BY:
+      *    -  0500-MAIN-PROCESS
+      *
+      *  CALLS:
+      *    -  0650-SEARCH-RECV-TABLE
+      *    -  0900-WRITE-MASTER-REC
+      *    -  0950-CHECK-AGING
+      *****************************************************************
+      *
+       0600-PROCESS-NEW-PO.
+           MOVE PT-PO-NUMBER          TO WS-SEARCH-PO-NUMBER.
+           PERFORM 0650-SEARCH-RECV-TABLE.
+      *
+           MOVE PT-PO-NUMBER          TO NP-PO-NUMBER.
+           MOVE PT-BUYER-CODE         TO NP-BUYER-CODE.
+           MOVE PT-QUANTITY           TO NP-QUANTITY.
+           MOVE PT-UNIT-PRICE         TO NP-UNIT-PRICE.
+           MOVE PT-ORDER-DATE         TO NP-ORDER-DATE.
+           MOVE PT-DELIVERY-DATE      TO NP-DELIVERY-DATE.
+           MOVE PT-CURRENCY-CODE      TO NP-CURRENCY-CODE.
+           MOVE PT-RECEIVED-STATUS    TO NP-RECEIVED-STATUS.
+      *
+           IF RECV-FOUND
+              SET NP-RECEIVED TO TRUE
+           END-IF.
+      *
+           ADD 1 TO WS-NEW-PO-CTR.
+      *
+           IF NP-RECEIVED
+              ADD 1 TO WS-RECEIVED-PO-CTR
+           ELSE
+              PERFORM 0900-WRITE-MASTER-REC
+              PERFORM 0950-CHECK-AGING
+           END-IF.
+      *
+      *****************************************************************
+      *  DESCRIPTION:
+      *    THE 0650-SEARCH-RECV-TABLE PARAGRAPH SEARCHES THE RECEIPT
+      *    CONFIRMATION TABLE FOR THE PO-NUMBER BEING PROCESSED, USING
+      *    WS-SEARCH-PO-NUMBER SET BY THE CALLING PARAGRAPH.
+      *
+      *  CALLED BY:
+      *    -  0600-PROCESS-NEW-PO
+      *    -  0800-CARRY-FORWARD-PO
+      *
+      *  CALLS:
+      *    -  NONE
+      *****************************************************************
+      *
+       0650-SEARCH-RECV-TABLE.
+           MOVE 'N' TO RECV-FOUND-SW.
+      *
+           PERFORM VARYING RECV-IDX FROM 1 BY 1
+              UNTIL (RECV-IDX > WS-MAX-RECV-IDX) OR RECV-FOUND
+              IF WS-SEARCH-PO-NUMBER = RECV-PO-NUMBER-TBL (RECV-IDX)
+                 MOVE 'Y' TO RECV-FOUND-SW
+              END-IF
+           END-PERFORM.
+      *
+      *****************************************************************
+      *  DESCRIPTION:
+      *    THE 0800-CARRY-FORWARD-PO PARAGRAPH CARRIES A PURCHASE ORDER
+      *    BACKLOG RECORD FORWARD WHEN THE PURCHASE ORDER HAD NO NEW
+      *    PURCHASE ORDER TRANSACTION IN THE CURRENT RUN. THE RECEIPT
+      *    CONFIRMATION TABLE IS SEARCHED TO SEE IF THIS OPEN PURCHASE
+      *    ORDER WAS RECEIVED SINCE THE LAST RUN -- IF SO IT IS DROPPED
+      *    FROM THE UPDATED BACKLOG MASTER INSTEAD OF BEING CARRIED
+      *    FORWARD.
+      *
+      *  CALLED BY:
+      *    -  0500-MAIN-PROCESS
+      *
+      *  CALLS:
+      *    -  0650-SEARCH-RECV-TABLE
+      *    -  0900-WRITE-MASTER-REC
+      *    -  0950-CHECK-AGING
+      *****************************************************************
+      *
+       0800-CARRY-FORWARD-PO.
+           MOVE OP-PO-NUMBER          TO WS-SEARCH-PO-NUMBER.
+           PERFORM 0650-SEARCH-RECV-TABLE.
+      *
+           MOVE OP-PO-NUMBER          TO NP-PO-NUMBER.
+           MOVE OP-BUYER-CODE         TO NP-BUYER-CODE.
+           MOVE OP-QUANTITY           TO NP-QUANTITY.
+           MOVE OP-UNIT-PRICE         TO NP-UNIT-PRICE.
+           MOVE OP-ORDER-DATE         TO NP-ORDER-DATE.
+           MOVE OP-DELIVERY-DATE      TO NP-DELIVERY-DATE.
+           MOVE OP-CURRENCY-CODE      TO NP-CURRENCY-CODE.
+           MOVE OP-RECEIVED-STATUS    TO NP-RECEIVED-STATUS.
+      *
+           IF RECV-FOUND
+              SET NP-RECEIVED TO TRUE
+           END-IF.
+      *
+           IF NP-RECEIVED
+              ADD 1 TO WS-RECEIVED-PO-CTR
+           ELSE
+              PERFORM 0900-WRITE-MASTER-REC
+              PERFORM 0950-CHECK-AGING
+              ADD 1 TO WS-CARRIED-PO-CTR
+           END-IF.
+      *
+      *****************************************************************
+      *  DESCRIPTION:
+      *    THE 0900-WRITE-MASTER-REC PARAGRAPH WRITES THE UPDATED
+      *    BACKLOG RECORD TO THE NEW PURCHASE ORDER BACKLOG MASTER FILE
+      *    AND CHECKS THE FILE STATUS FOR A SUCCESSFUL WRITE OPERATION.
+      *
+      *  CALLED BY:
+      *    -  0600-PROCESS-NEW-PO
+      *    -  0800-CARRY-FORWARD-PO
+      *
+      *  CALLS:
+      *    -  NONE
+      *****************************************************************
+      *
+       0900-WRITE-MASTER-REC.
+           WRITE PORNEW-REC FROM WS-PO-NEW-REC.
+           IF PNCODE = '00'
+              ADD 1 TO WS-NEW-MASTER-WRTN
+           ELSE
+              DISPLAY 'ERROR WRITING NEW PO BACKLOG MASTER FILE'
+           END-IF.
+      *
+      *****************************************************************
+      *  DESCRIPTION:
+      *    THE 0950-CHECK-AGING PARAGRAPH WRITES A DETAIL LINE TO THE
+      *    PURCHASE ORDER AGING EXCEPTION REPORT WHEN THE OPEN PURCHASE
+      *    ORDER'S DELIVERY-DATE HAS ALREADY PASSED.
+      *
+      *  CALLED BY:
+      *    -  0600-PROCESS-NEW-PO
+      *    -  0800-CARRY-FORWARD-PO
+      *
+      *  CALLS:
+      *    -  0975-WRITE-RPT-DETAIL
+      *****************************************************************
+      *
+       0950-CHECK-AGING.
+           IF NP-DELIVERY-DATE = SPACES
+              NEXT SENTENCE
+           ELSE
+              IF NP-DELIVERY-DATE < WS-TODAY-8
+                 ADD 1 TO WS-AGED-PO-CTR
+                 PERFORM 0975-WRITE-RPT-DETAIL
+              END-IF
+           END-IF.
+      *
+      *****************************************************************
+      *  DESCRIPTION:
+      *    THE 0975-WRITE-RPT-DETAIL PARAGRAPH WRITES A DETAIL LINE FOR
+      *    ONE OPEN, PAST DUE PURCHASE ORDER TO THE PURCHASE ORDER
+      *    AGING EXCEPTION REPORT AND CHECKS THE FILE STATUS FOR A
+      *    SUCCESSFUL WRITE OPERATION.
+      *
+      *  CALLED BY:
+      *    -  0950-CHECK-AGING
+      *
+      *  CALLS:
+      *    -  NONE
+      *****************************************************************
+      *
+       0975-WRITE-RPT-DETAIL.
+           MOVE NP-PO-NUMBER          TO RPT-PO-NUMBER.
+           MOVE NP-BUYER-CODE         TO RPT-BUYER-CODE.
+           MOVE NP-ORDER-DATE         TO RPT-ORDER-DATE.
+           MOVE NP-DELIVERY-DATE      TO RPT-DELIVERY-DATE.
+           MOVE NP-CURRENCY-CODE      TO RPT-CURRENCY-CODE.
+           MOVE 'OPEN - PAST DUE'     TO RPT-STATUS-MSG.
+      *
+           WRITE PORECRPT-REC FROM PORECRPT-DETAIL.
+           IF PRCODE = '00'
+              NEXT SENTENCE
+           ELSE
+              DISPLAY 'ERROR WRITING TO PURCHASE ORDER AGING REPORT'
+           END-IF.
+      *
+      *****************************************************************
+      *  DESCRIPTION:
+      *    THE 2600-CLOSE-FILES PARAGRAPH CLOSES ALL FILES AND DISPLAYS
+      *    RUN CONTROL TOTALS.
+      *
+      *  CALLED BY:
+      *    -  MAIN PROCEDURE AREA
+      *
+      *  CALLS:
+      *    -  NONE
+      *****************************************************************
+      *
+       2600-CLOSE-FILES.
+           CLOSE PORSRT
+                 RECVIN
+                 PORHIST
+                 PORNEW
+                 PORECRPT.
+      *
+           DISPLAY 'RECEIPT CONFIRMATIONS READ:  ' WS-RECV-TRANS-READ.
+           DISPLAY 'PURCHASE ORDERS READ:        ' WS-PO-TRANS-READ.
+           DISPLAY 'OLD BACKLOG RECORDS READ:    ' WS-PO-MASTER-READ.
+           DISPLAY 'NEW PURCHASE ORDERS OPENED:  ' WS-NEW-PO-CTR.
+           DISPLAY 'PURCHASE ORDERS CARRIED:     ' WS-CARRIED-PO-CTR.
+           DISPLAY 'PURCHASE ORDERS RECEIVED:    ' WS-RECEIVED-PO-CTR.
+           DISPLAY 'PURCHASE ORDERS PAST DUE:    ' WS-AGED-PO-CTR.
+           DISPLAY 'NEW BACKLOG RECORDS WRITTEN: ' WS-NEW-MASTER-WRTN.
+           DISPLAY 'DUPLICATE PO-NUMBERS SKIPPED:' WS-DUP-PO-CTR.
