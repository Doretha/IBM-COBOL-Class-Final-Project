@@ -34,6 +34,9 @@
       *    VARIABLES PASSED IN LINKAGE:
       *      -  PURCHORD-ORDER-LS - GROUP AREA OF AUTO PART INPUT
       *         FILE RECORD THAT CONTAINS PURCHASE ORDER INFORMATION
+      *      -  BUYER-TBL-LS - TABLE OF AUTHORIZED BUYER CODES AND
+      *         SPENDING LIMITS USED TO VALIDATE THE BUYER-CODE AND
+      *         ORDER TOTAL ON EACH PURCH-ORD OCCURRENCE
       *      -  ERROR-MSG-LS - ERROR MESSAGE COUNTER, RETURN CODE AND
       *         ERROR MESSAGE TABLE USED TO TRACK THE NUMBER OF ERRORS
       *         AND ERROR MESSAGES GENERATED IN SUBPROGRAM FIELD
@@ -44,9 +47,96 @@
       ****************************************************************
       *  CHANGE LOG: *
       ****************
-      *      UPDATED BY:
-      *            DATE:
-      *     DESCRIPTION:
+      *      UPDATED BY:  DORETHA RILEY
+      *            DATE:  08/09/2026
+      *     DESCRIPTION:  ADDED HARD-ERROR-COUNTER TO ERROR-MSG-AREA
+      *                   (WIDENED ERROR-MSG-AREA-LS TO 206 BYTES TO
+      *                   MATCH). 0200-ERROR-ROUTINE NOW ADDS TO IT SO
+      *                   AUTOPART.CBL CAN TELL A REAL DATA ERROR FROM A
+      *                   0250-WARNING-ROUTINE WARNING WHEN DECIDING
+      *                   WHETHER TO CALL THE NEXT EDIT SUBPROGRAM.
+      *                   ERROR-COUNTER/MAX-ERRORS-MET IS UNCHANGED AND
+      *                   STILL GUARDS THE 4-SLOT ERROR-MSG-TABLE.
+      *
+      *      UPDATED BY:  DORETHA RILEY
+      *            DATE:  08/09/2026
+      *     DESCRIPTION:  SHORTENED THE COMMENTED-OUT ENTRY-TRACE DISPLAY
+      *                   IN 0175-CHECK-DUPLICATE-PO-NUMBER, WHICH RAN
+      *                   PAST THE 80-CHARACTER LINE LENGTH THIS SYSTEM
+      *                   USES FOR THAT TRACE COMMENT ON EVERY OTHER
+      *                   PARAGRAPH.
+      *
+      *      UPDATED BY:  DORETHA RILEY
+      *            DATE:  08/08/2026
+      *     DESCRIPTION:  0150-SEARCH-BUYER-TABLE NOW RESETS
+      *                   BUYER-CODE-FOUND-SW TO 'N' BEFORE SEARCHING
+      *                   THE TABLE, MATCHING EVERY OTHER SEARCH
+      *                   PARAGRAPH IN THIS SYSTEM. PURCHORD'S WORKING
+      *                   STORAGE PERSISTS ACROSS CALLS WITHIN A RUN,
+      *                   SO WITHOUT THE RESET THE SWITCH STAYED 'Y'
+      *                   AFTER THE FIRST MATCHED BUYER, THE SEARCH
+      *                   LOOP THEN RAN ZERO ITERATIONS ON EVERY LATER
+      *                   PURCH-ORD OCCURRENCE, AND WS-BUYER-LIMIT-HOLD
+      *                   WAS LEFT HOLDING THE PRIOR OCCURRENCE'S
+      *                   BUYER LIMIT INSTEAD OF BEING REFRESHED.
+      *
+      *      UPDATED BY:  DORETHA RILEY
+      *            DATE:  08/08/2026
+      *     DESCRIPTION:  WIDENED WS-ORDER-TOTAL FROM PIC 9(11)V99 TO
+      *                   PIC 9(13)V99 -- AT THE CURRENT VALID-QUANTITY-
+      *                   RANGE AND VALID-UNIT-PRICE-RANGE CEILINGS THE
+      *                   PRODUCT NEEDS 13 INTEGER DIGITS, SO THE OLD
+      *                   WIDTH COULD SILENTLY TRUNCATE AN OVER-LIMIT
+      *                   ORDER TOTAL AND LET IT PASS THE BUYER SPENDING
+      *                   LIMIT CHECK.
+      *
+      *      UPDATED BY:  DORETHA RILEY
+      *            DATE:  08/08/2026
+      *     DESCRIPTION:  ADDED A CHECK FOR A DUPLICATE PO-NUMBER ACROSS
+      *                   THE 3 PURCH-ORD OCCURRENCES ON ONE AUTOPART
+      *                   INPUT RECORD (0175-CHECK-DUPLICATE-PO-NUMBER).
+      *
+      *      UPDATED BY:  DORETHA RILEY
+      *            DATE:  08/08/2026
+      *     DESCRIPTION:  ADDED A RECEIVED-STATUS FIELD TO EACH PURCH-ORD
+      *                   OCCURRENCE. THE FIELD IS SET DOWNSTREAM BY THE
+      *                   PORECV PROGRAM WHEN A SHIPMENT IS CONFIRMED, SO
+      *                   NO DATA-ENTRY EDIT IS PERFORMED ON IT HERE.
+      *
+      *      UPDATED BY:  DORETHA RILEY
+      *            DATE:  08/09/2026
+      *     DESCRIPTION:  WIRED 0250-WARNING-ROUTINE INTO 0100-EDIT-
+      *                   CHECK -- AN ORDER TOTAL (QUANTITY * UNIT-
+      *                   PRICE) THAT HAS NOT EXCEEDED THE BUYER'S
+      *                   SPENDING LIMIT BUT IS WITHIN 10 PERCENT OF IT
+      *                   NOW LOGS A WARNING AND STILL FLOWS TO
+      *                   PURCHORD, RATHER THAN THE WARNING-DATA RETURN
+      *                   CODE BEING UNREACHABLE. NEW WORKING STORAGE
+      *                   FIELD WS-BUYER-LIMIT-WARN-PCT HOLDS THE
+      *                   COMPUTED PERCENTAGE.
+      *
+      *      UPDATED BY:  DORETHA RILEY
+      *            DATE:  08/08/2026
+      *     DESCRIPTION:  ADDED A WARNING-DATA RETURN CODE OF '04' AND
+      *                   NEW PARAGRAPH 0250-WARNING-ROUTINE SO LOW
+      *                   SEVERITY CONDITIONS CAN BE FLAGGED WITHOUT
+      *                   ROUTING THE RECORD TO THE ERROR FILE.
+      *
+      *      UPDATED BY:  DORETHA RILEY
+      *            DATE:  08/08/2026
+      *     DESCRIPTION:  ADDED THE BUYER AUTHORIZATION TABLE, PASSED IN
+      *                   LINKAGE FROM AUTOPART, TO CROSS CHECK THE
+      *                   BUYER-CODE FIELD AND TO VALIDATE THAT THE
+      *                   ORDER TOTAL (QUANTITY TIMES UNIT-PRICE) DOES
+      *                   NOT EXCEED THE MATCHED BUYER'S SPENDING LIMIT.
+      *
+      *      UPDATED BY:  DORETHA RILEY
+      *            DATE:  08/08/2026
+      *     DESCRIPTION:  RAISED THE UNIT-PRICE CEILING TO $9,999,999.99
+      *                   (THE MAXIMUM THE EXISTING FIELD WIDTH CAN
+      *                   HOLD) AND ADDED A CURRENCY-CODE FIELD, EDITED
+      *                   AGAINST USD/CAD/EUR/GBP/JPY, TO EACH PURCH-ORD
+      *                   OCCURRENCE.
       *
       *      CREATED BY:  DORETHA RILEY
       *     DESCRIPTION:  ORIGINAL CREATION OF PROGRAM
@@ -64,15 +154,43 @@
       *****************************************************************
       *
        01 PURCHASE-ORDER.
-          05 PURCH-ORD OCCURS 3 TIMES INDEXED BY PO-IDX.
+          05 PURCH-ORD OCCURS 3 TIMES INDEXED BY PO-IDX DUP-IDX.
              10 PO-NUMBER               PIC X(06) VALUE SPACES.
              10 BUYER-CODE              PIC X(03) VALUE SPACES.
              10 QUANTITY                PIC S9(7)  VALUE ZERO.
                 88 VALID-QUANTITY-RANGE VALUE 0 THROUGH +999,998.
              10 UNIT-PRICE              PIC S9(7)V99  VALUE ZERO.
-                88 VALID-UNIT-PRICE-RANGE VALUE +1 THROUGH +1000000.
+                88 VALID-UNIT-PRICE-RANGE VALUE +1 THROUGH
+                                                 +9999999.99.
              10 ORDER-DATE              PIC X(08) VALUE SPACES.
              10 DELIVERY-DATE           PIC X(08) VALUE SPACES.
+             10 CURRENCY-CODE           PIC X(03) VALUE 'USD'.
+                88 VALID-CURRENCY-CODE  VALUE 'USD', 'CAD', 'EUR',
+                                               'GBP', 'JPY'.
+             10 RECEIVED-STATUS         PIC X(01) VALUE 'N'.
+                88 PO-RECEIVED          VALUE 'Y'.
+                88 PO-NOT-RECEIVED      VALUE 'N', SPACES.
+      *
+      *****************************************************************
+      *  LOCAL WORKING STORAGE FOR THE BUYER AUTHORIZATION TABLE PASSED
+      *  THROUGH LINKAGE. USED TO CROSS CHECK THE BUYER-CODE FIELD
+      *  AGAINST THE COMPANY'S LIST OF AUTHORIZED BUYERS AND TO VALIDATE
+      *  THE ORDER TOTAL DOES NOT EXCEED THE BUYER'S SPENDING LIMIT.
+      *****************************************************************
+      *
+       01  BUYER-TBL.
+           05 BUYER-ENTRY-TBL
+             OCCURS 100 TIMES INDEXED BY BUYER-IDX.
+             10 BUYER-CODE-TBL      PIC X(03) VALUE SPACES.
+             10 BUYER-LIMIT-TBL     PIC 9(09)V99 VALUE 0.
+      *
+       01 WS-BUYER-VARS.
+          05 WS-MAX-BUYER-IDX       PIC 9(03) VALUE 100.
+          05 BUYER-CODE-FOUND-SW    PIC X(01) VALUE 'N'.
+             88 BUYER-CODE-FOUND    VALUE 'Y'.
+          05 WS-BUYER-LIMIT-HOLD    PIC 9(09)V99 VALUE 0.
+          05 WS-ORDER-TOTAL         PIC 9(13)V99 VALUE 0.
+          05 WS-BUYER-LIMIT-WARN-PCT PIC 9(03)V99 VALUE 0.
       *
       *****************************************************************
       *  LOCAL WORKING STORAGE FOR ERROR MESSAGE AREA PASSED THROUGH
@@ -82,8 +200,11 @@
        01 ERROR-MSG-AREA.
           05 ERROR-COUNTER              PIC 99 VALUE 0.
              88 MAX-ERRORS-MET          VALUE 4.
+          05 HARD-ERROR-COUNTER         PIC 99 VALUE 0.
+             88 MAX-HARD-ERRORS-MET     VALUE 4.
           05 ERR-MSG-RETURN-CODE        PIC X(02).
              88 DATA-ERROR              VALUE '08'.
+             88 WARNING-DATA            VALUE '04'.
              88 VALID-DATA              VALUE '00'.
           05 ERROR-MSG-TABLE OCCURS 4 TIMES INDEXED BY ERROR-IDX.
              10 ERROR-MSG-TEXT          PIC X(50) VALUE SPACES.
@@ -121,6 +242,9 @@
           05 VALID-QUANTITY-SW          PIC X(01).
              88 VALID-QUANTITY          VALUE 'Y'.
              88 INVALID-QUANTITY        VALUE 'N'.
+          05 DUP-PO-NUMBER-SW           PIC X(01).
+             88 DUP-PO-NUMBER-FOUND     VALUE 'Y'.
+             88 NO-DUP-PO-NUMBER        VALUE 'N'.
       *
       *****************************************************************
       *  VARIABLES USED TO DISPLAY INDEX AND PACKED FIELDS
@@ -137,8 +261,9 @@
       *****************************************************************
       *
        LINKAGE SECTION.
-       01  PURCHORD-ORDER-LS            PIC X(123).
-       01  ERROR-MSG-AREA-LS            PIC X(204).
+       01  PURCHORD-ORDER-LS            PIC X(135).
+       01  BUYER-TBL-LS                 PIC X(1400).
+       01  ERROR-MSG-AREA-LS            PIC X(206).
       *
       *****************************************************************
       *  DESCRIPTION:
@@ -157,7 +282,8 @@
       *    -  0100-EDIT-CHECK
       ****************************************************************
       *
-       PROCEDURE DIVISION USING PURCHORD-ORDER-LS, ERROR-MSG-AREA-LS.
+       PROCEDURE DIVISION USING PURCHORD-ORDER-LS, BUYER-TBL-LS,
+                                 ERROR-MSG-AREA-LS.
       *    DISPLAY 'ENTERING PURCHORD SUBPROGRAM - MAIN PROCEDURE AREA'.
 
       *
@@ -167,6 +293,7 @@
       *****************************************************************
       *
            MOVE PURCHORD-ORDER-LS TO PURCHASE-ORDER.
+           MOVE BUYER-TBL-LS       TO BUYER-TBL.
            MOVE ERROR-MSG-AREA-LS  TO ERROR-MSG-AREA.
       *
       *****************************************************************
@@ -206,7 +333,10 @@
       *    -  MAIN PROCEDURE AREA
       *
       *  CALLS:
+      *    -  0150-SEARCH-BUYER-TABLE
+      *    -  0175-CHECK-DUPLICATE-PO-NUMBER
       *    -  0200-ERROR-ROUTINE
+      *    -  0250-WARNING-ROUTINE
       *    -  0300-VALIDATE-DATE
       ****************************************************************
       *
@@ -243,6 +373,27 @@
            ELSE
               NEXT SENTENCE
            END-IF.
+      *
+           IF MAX-ERRORS-MET
+              NEXT SENTENCE
+           ELSE
+           IF PO-NUMBER (PO-IDX) = SPACES
+              NEXT SENTENCE
+           ELSE
+              PERFORM 0175-CHECK-DUPLICATE-PO-NUMBER
+           IF DUP-PO-NUMBER-FOUND
+              PERFORM 0200-ERROR-ROUTINE
+              STRING 'PO-NUMBER '     DELIMITED BY SIZE
+                      PO-CTR          DELIMITED BY SIZE
+                     ' OCCURRENCE DUPLICATES ANOTHER PO-NUMBER ON '
+                                      DELIMITED BY SIZE
+                     'THIS RECORD.'   DELIMITED BY SIZE
+                    INTO ERROR-MSG-TEXT (ERROR-IDX)
+           ELSE
+              NEXT SENTENCE
+           END-IF
+           END-IF
+           END-IF.
       *
            IF MAX-ERRORS-MET
               NEXT SENTENCE
@@ -255,7 +406,18 @@
                                       DELIMITED BY SIZE
                     INTO ERROR-MSG-TEXT (ERROR-IDX)
            ELSE
+              PERFORM 0150-SEARCH-BUYER-TABLE
+           IF BUYER-CODE-FOUND
               NEXT SENTENCE
+           ELSE
+              PERFORM 0200-ERROR-ROUTINE
+              STRING 'BUYER-CODE '    DELIMITED BY SIZE
+                      PO-CTR          DELIMITED BY SIZE
+                     ' OCCURRENCE NOT FOUND ON BUYER AUTHORIZATION '
+                                      DELIMITED BY SIZE
+                     'TABLE.'         DELIMITED BY SIZE
+                    INTO ERROR-MSG-TEXT (ERROR-IDX)
+           END-IF
            END-IF
            END-IF.
       *
@@ -318,7 +480,7 @@
               PERFORM 0200-ERROR-ROUTINE
               STRING 'UNIT PRICE '    DELIMITED BY SIZE
                       PO-CTR          DELIMITED BY SIZE
-                     ' OCCURRENCE MUST BE $1 TO $1,000,000.'
+                     ' OCCURRENCE MUST BE $1 TO $9,999,999.99.'
                                       DELIMITED BY SIZE
                         INTO ERROR-MSG-TEXT (ERROR-IDX)
            END-IF
@@ -358,6 +520,63 @@
            END-IF.
       *
       *****************************************************************
+      *  THE ORDER TOTAL (QUANTITY TIMES UNIT-PRICE) MAY NOT EXCEED THE
+      *  MATCHED BUYER'S SPENDING LIMIT ON THE BUYER AUTHORIZATION
+      *  TABLE. THE NESTED "IF" STATEMENT SKIPS THIS EDIT WHEN THE
+      *  BUYER-CODE WAS NOT FOUND ON THE TABLE OR WHEN THE QUANTITY OR
+      *  UNIT-PRICE HAVE ALREADY FAILED THEIR OWN RANGE EDITS, TO AVOID
+      *  GENERATING A MISLEADING SPENDING LIMIT ERROR FOR A TOTAL THAT
+      *  CANNOT BE TRUSTED.
+      *****************************************************************
+      *
+           IF MAX-ERRORS-MET
+              NEXT SENTENCE
+           ELSE
+           IF NOT BUYER-CODE-FOUND
+              NEXT SENTENCE
+           ELSE
+           IF INVALID-QUANTITY
+              NEXT SENTENCE
+           ELSE
+           IF INVALID-UNIT-PRICE
+              NEXT SENTENCE
+           ELSE
+              COMPUTE WS-ORDER-TOTAL =
+                 QUANTITY (PO-IDX) * UNIT-PRICE (PO-IDX)
+              IF WS-ORDER-TOTAL > WS-BUYER-LIMIT-HOLD
+                 PERFORM 0200-ERROR-ROUTINE
+                 STRING 'PURCHASE ORDER ' DELIMITED BY SIZE
+                         PO-CTR           DELIMITED BY SIZE
+                        ' TOTAL EXCEEDS BUYER SPENDING LIMIT.'
+                                          DELIMITED BY SIZE
+                       INTO ERROR-MSG-TEXT (ERROR-IDX)
+              ELSE
+      *****************************************************************
+      *  AN ORDER TOTAL THAT HAS NOT EXCEEDED THE BUYER'S SPENDING
+      *  LIMIT, BUT IS WITHIN 10 PERCENT OF IT, IS A LOW SEVERITY
+      *  CONDITION -- THE ORDER STILL FLOWS TO PURCHORD, BUT THE BUYER
+      *  IS NEARLY OUT OF AUTHORIZED SPENDING ROOM.
+      *****************************************************************
+                 IF WS-BUYER-LIMIT-HOLD > 0
+                    COMPUTE WS-BUYER-LIMIT-WARN-PCT ROUNDED =
+                       (WS-ORDER-TOTAL / WS-BUYER-LIMIT-HOLD) * 100
+                    IF WS-BUYER-LIMIT-WARN-PCT >= 90
+                       PERFORM 0250-WARNING-ROUTINE
+                       STRING 'PURCHASE ORDER ' DELIMITED BY SIZE
+                               PO-CTR           DELIMITED BY SIZE
+                              ' TOTAL IS WITHIN 10% OF BUYER SPENDING '
+                                                DELIMITED BY SIZE
+                              'LIMIT.'          DELIMITED BY SIZE
+                             INTO ERROR-MSG-TEXT (ERROR-IDX)
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF
+           END-IF
+           END-IF
+           END-IF.
+      *
+      *****************************************************************
       *  THE DELIVERY-DATE IS NOT REQUIRED, BUT IF POPULATED, MUST BE
       *  VALID. DELIVERY-DATE EDITS ARE INCLUDED IN A NESTED "IF"
       *  STATEMENT TO PREVENT AN UNNECESSARY CALL TO THE DATE VALIDATION
@@ -397,6 +616,91 @@
            END-IF.
       *
       *****************************************************************
+      *  THE CURRENCY-CODE FIELD DEFAULTS TO 'USD' WHEN THE INPUT
+      *  RECORD DOES NOT SUPPLY ONE, SO ONLY THE VALID-VALUE CHECK IS
+      *  NEEDED HERE--THERE IS NO SEPARATE SPACES CHECK.
+      *****************************************************************
+      *
+           IF MAX-ERRORS-MET
+              NEXT SENTENCE
+           ELSE
+           IF VALID-CURRENCY-CODE (PO-IDX)
+              NEXT SENTENCE
+           ELSE
+              PERFORM 0200-ERROR-ROUTINE
+              STRING 'CURRENCY CODE ' DELIMITED BY SIZE
+                      PO-CTR         DELIMITED BY SIZE
+                     ' OCCURRENCE MUST BE USD, CAD, EUR, GBP OR JPY.'
+                                      DELIMITED BY SIZE
+                    INTO ERROR-MSG-TEXT (ERROR-IDX)
+           END-IF
+           END-IF.
+      *
+      *****************************************************************
+      *  DESCRIPTION:
+      *    PARAGRAPH 0150-SEARCH-BUYER-TABLE SEARCHES THE BUYER
+      *    AUTHORIZATION TABLE FOR THE BUYER-CODE OCCURRENCE BEING
+      *    EDITED. WHEN A MATCH IS FOUND, THE BUYER'S SPENDING LIMIT IS
+      *    CAPTURED INTO WS-BUYER-LIMIT-HOLD WHILE BUYER-IDX STILL
+      *    POINTS AT THE MATCHED ROW, SINCE THE INDEX WILL HAVE MOVED
+      *    PAST THE MATCH BY THE TIME THE PERFORM VARYING LOOP EXITS.
+      *    THE SAVED LIMIT IS USED LATER IN 0100-EDIT-CHECK TO VALIDATE
+      *    THE ORDER TOTAL, AFTER THE QUANTITY AND UNIT-PRICE FIELDS
+      *    HAVE BEEN EDITED.
+      *
+      *  CALLED BY:
+      *    -  0100-EDIT-CHECK
+      *
+      *  CALLS:
+      *    -  NONE
+      ****************************************************************
+      *
+       0150-SEARCH-BUYER-TABLE.
+      *    DISPLAY 'ENTERING PURCHORD SUBPROGRAM - 0150-SEARCH-BUYER-TABLE'.
+
+           MOVE 'N' TO BUYER-CODE-FOUND-SW.
+
+           PERFORM VARYING BUYER-IDX FROM 1 BY 1
+              UNTIL (BUYER-IDX > WS-MAX-BUYER-IDX) OR
+                     BUYER-CODE-FOUND
+              IF BUYER-CODE (PO-IDX) = BUYER-CODE-TBL (BUYER-IDX)
+                 MOVE 'Y' TO BUYER-CODE-FOUND-SW
+                 MOVE BUYER-LIMIT-TBL (BUYER-IDX)
+                                       TO WS-BUYER-LIMIT-HOLD
+              END-IF
+           END-PERFORM.
+      *
+      *****************************************************************
+      *  DESCRIPTION:
+      *    PARAGRAPH 0175-CHECK-DUPLICATE-PO-NUMBER COMPARES THE
+      *    PO-NUMBER OCCURRENCE CURRENTLY BEING EDITED (PO-IDX) AGAINST
+      *    EVERY OCCURRENCE THAT PRECEDES IT ON THE SAME AUTOPART INPUT
+      *    RECORD (1 THROUGH PO-IDX - 1). ONLY THE PRECEDING OCCURRENCES
+      *    ARE CHECKED SO A DUPLICATE PO-NUMBER IS FLAGGED ONCE, ON THE
+      *    LATER OCCURRENCE, RATHER THAN ON BOTH.
+      *
+      *  CALLED BY:
+      *    -  0100-EDIT-CHECK
+      *
+      *  CALLS:
+      *    -  NONE
+      ****************************************************************
+      *
+       0175-CHECK-DUPLICATE-PO-NUMBER.
+      *    DISPLAY 'ENTERING 0175-CHECK-DUPLICATE-PO-NUMBER'.
+
+           MOVE 'N' TO DUP-PO-NUMBER-SW.
+      *
+           IF PO-IDX > 1
+              PERFORM VARYING DUP-IDX FROM 1 BY 1
+                 UNTIL (DUP-IDX >= PO-IDX) OR DUP-PO-NUMBER-FOUND
+                 IF PO-NUMBER (PO-IDX) = PO-NUMBER (DUP-IDX)
+                    MOVE 'Y' TO DUP-PO-NUMBER-SW
+                 END-IF
+              END-PERFORM
+           END-IF.
+      *
+      *****************************************************************
       *  DESCRIPTION:
       *    PARAGRAPH 0200-ERROR-ROUTINE, SETS THE RETURN-CODE TO '08',
       *    WHICH SERVES AS A DATA-ERROR SWITCH, ADDS 1 TO THE ERROR-
@@ -419,6 +723,7 @@
 
            MOVE '08' TO ERR-MSG-RETURN-CODE.
            ADD 1 TO ERROR-COUNTER.
+           ADD 1 TO HARD-ERROR-COUNTER.
       *
       *****************************************************************
       *  SET THE INDEX IN THE ERROR MESSAGE AREA (ERROR-IDX) TO THE
@@ -429,6 +734,35 @@
       *
       *****************************************************************
       *  DESCRIPTION:
+      *    PARAGRAPH 0250-WARNING-ROUTINE, SETS THE RETURN-CODE TO
+      *    '04', WHICH SERVES AS A WARNING-DATA SWITCH, UNLESS THE
+      *    RETURN CODE IS ALREADY '08' (DATA-ERROR) FROM AN EARLIER
+      *    HARD ERROR ON THIS RECORD -- A WARNING NEVER DOWNGRADES A
+      *    RECORD THAT ALREADY HAS A HARD ERROR. IT ADDS 1 TO THE
+      *    ERROR-COUNT AND SETS THE INDEX FOR THE ERROR MESSAGE AREA
+      *    THE SAME WAY 0200-ERROR-ROUTINE DOES SO WARNING TEXT SHARES
+      *    THE SAME ERROR-MSG-TABLE ENTRIES RETURNED TO THE CALLING
+      *    PROGRAM.
+      *
+      *  CALLED BY:
+      *    -  0100-EDIT-CHECK
+      *
+      *  CALLS:
+      *    -  NONE
+      ****************************************************************
+      *
+       0250-WARNING-ROUTINE.
+      *    DISPLAY 'ENTERING PURCHORD SUBPROGRAM - 0250-WARNING-ROUTINE'.
+
+           IF NOT DATA-ERROR
+              MOVE '04' TO ERR-MSG-RETURN-CODE
+           END-IF.
+
+           ADD 1 TO ERROR-COUNTER.
+           SET ERROR-IDX TO ERROR-COUNTER.
+      *
+      *****************************************************************
+      *  DESCRIPTION:
       *    PARAGRAPH 0300-VALIDATE-DATE CALLS THE IBM CEEDAYS DATE
       *    VALIDATION SUBPROGRAM. IF THE DATE IS VALID, THE FC-SEV
       *    FIELD (RETURN CODE) IS SET TO ZERO. UPON RETURN FROM CEEDAYS,
