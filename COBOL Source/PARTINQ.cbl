@@ -0,0 +1,746 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PARTINQ.
+       AUTHOR. DORETHA RILEY.
+       INSTALLATION. COBOL DEV CENTER.
+       DATE-WRITTEN. 08/08/2026.
+       DATE-COMPILED. 08/08/2026.
+       SECURITY. NON-CONFIDENTIAL.
+      *
+      *****************************************************************
+      *  PROGRAM DESCRIPTION:
+      *    THIS PROGRAM IS A KEY-ENTRY LOOKUP UTILITY THAT RETRIEVES A
+      *    SINGLE PART'S PARTS/SUPPLIER/ADDRESS/PURCHASE ORDER DATA
+      *    FROM THE AUTOPART OUTPUT FILES BY PART-NUMBER. A PART NUMBER
+      *    IS ACCEPTED FROM SYSIN AND PARTFILE IS READ DIRECTLY BY
+      *    PART-NUMBER (PARTFILE IS AN INDEXED FILE KEYED ON PART-
+      *    NUMBER). THE MATCHED PARTFILE RECORD CARRIES THE PART'S
+      *    SUPPLIER-CODE, WHICH IS USED TO READ THE SUPPLIER RECORD
+      *    DIRECTLY (SUPPLIER IS ALSO INDEXED, KEYED ON SUPPLIER-CODE).
+      *    SUPPADDR AND PURCHORD ARE PHYSICAL-SEQUENTIAL FILES; EACH
+      *    OCCURRENCE ON THOSE FILES NOW CARRIES THE PART-NUMBER OF THE
+      *    PARTSIN RECORD IT CAME FROM, SO THE FULL FILE IS SCANNED AND
+      *    EVERY OCCURRENCE WHOSE PART-NUMBER MATCHES THE SEARCH KEY IS
+      *    WRITTEN TO THE REPORT. AN EARLIER VERSION OF THIS PROGRAM
+      *    LOCATED THE SUPPLIER, ADDRESS AND PURCHASE ORDER RECORDS BY
+      *    RECORD POSITION RELATIVE TO PARTFILE, WHICH RELIED ON ALL
+      *    FOUR FILES BEING READ BACK IN THE SAME ORDER THEY WERE
+      *    WRITTEN. THAT NO LONGER HOLDS ONCE PARTFILE AND SUPPLIER
+      *    WERE CONVERTED TO INDEXED FILES: A SEQUENTIAL READ OF AN
+      *    INDEXED FILE RETURNS RECORDS IN ASCENDING KEY ORDER, NOT
+      *    ARRIVAL ORDER, SO THE MATCHED PARTFILE RECORD'S POSITION IN
+      *    KEY ORDER NO LONGER LINES UP WITH ITS ORIGINAL POSITION ON
+      *    SUPPADDR/PURCHORD. THE MATCHING DATA IS WRITTEN TO A SINGLE-
+      *    PART INQUIRY REPORT.
+      *****************************************************************
+      *
+      *  PROGRAM MODULES CALLED:
+      *    - NONE
+      *****************************************************************
+      *
+      *    INPUT FILES:
+      *      RTPOT44.AUTOPART.PARTFILE - PARTS GROUP FIELDS
+      *      INTERNAL FILE NAME:         PARTFILE
+      *      JCL DD NAME:                PARTFILE
+      *
+      *
+      *      RTPOT44.AUTOPART.SUPPLIER - SUPPLIER GROUP FIELDS
+      *      INTERNAL FILE NAME:         SUPPLIER
+      *      JCL DD NAME:                SUPPLIER
+      *
+      *
+      *      RTPOT44.AUTOPART.SUPPADDR - ADDRESS GROUP FIELDS
+      *      INTERNAL FILE NAME:         SUPPADDR
+      *      JCL DD NAME:                SUPPADDR
+      *
+      *
+      *      RTPOT44.AUTOPART.PURCHORD - PURCHASE ORDER GROUP FIELDS
+      *      INTERNAL FILE NAME:         PURCHORD
+      *      JCL DD NAME:                PURCHORD
+      *
+      *
+      *      SYSIN - THE PART-NUMBER TO LOOK UP, POSITIONS 1-23
+      *
+      *
+      *    OUTPUT FILES:
+      *      RTPOT44.PARTINQ.RPT - SINGLE-PART INQUIRY REPORT
+      *      INTERNAL FILE NAME:   INQRPT
+      *      JCL DD NAME:          INQRPT
+      *
+      *
+      *    JCL JOB:
+      *      RTPOT44.FINAL.JCL(PARTINQ)
+      ****************************************************************
+      *  CHANGE LOG: *
+      ****************
+      *      UPDATED BY:  DORETHA RILEY
+      *            DATE:  08/09/2026
+      *     DESCRIPTION:  REPLACED THE POSITION-BASED CORRELATION AMONG
+      *                   PARTFILE, SUPPLIER, SUPPADDR AND PURCHORD WITH
+      *                   KEY-BASED LOOKUPS. PARTFILE AND SUPPLIER ARE
+      *                   NOW READ VIA A RANDOM READ (ACCESS MODE
+      *                   CHANGED FROM SEQUENTIAL TO RANDOM) INSTEAD OF
+      *                   A SEQUENTIAL SCAN, SINCE A SEQUENTIAL READ OF
+      *                   AN INDEXED FILE RETURNS RECORDS IN KEY ORDER,
+      *                   NOT THE ORIGINAL PARTSIN ARRIVAL ORDER THE OLD
+      *                   0550-READ-NEXT-PART LOCK-STEP READ OF PARTFILE
+      *                   AND SUPPLIER DEPENDED ON. SUPPADDR AND
+      *                   PURCHORD NOW EACH CARRY A PART-NUMBER FIELD
+      *                   WRITTEN BY AUTOPART.CBL SO THEY CAN BE
+      *                   FILTERED BY THAT KEY DURING A FULL SEQUENTIAL
+      *                   SCAN INSTEAD OF BY A COMPUTED RECORD-NUMBER
+      *                   RANGE. REMOVED
+      *                   WS-ACCUM-VARS (WS-PART-REC-NUM, WS-ADDR-REC-
+      *                   NUM, WS-ADDR-TARGET-LOW/HIGH, WS-PO-REC-NUM,
+      *                   WS-PO-TARGET-LOW/HIGH) AND PARTS-FILE-SW/END-
+      *                   OF-PARTS-FILE, WHICH THE POSITION-BASED DESIGN
+      *                   NEEDED AND THE KEY-BASED DESIGN DOES NOT.
+      *
+      *      UPDATED BY:  DORETHA RILEY
+      *            DATE:  08/09/2026
+      *     DESCRIPTION:  ADDED SUPPADDR-FILE-SW/PURCHORD-FILE-SW SO
+      *                   0650-READ-TARGET-ADDR-REC AND 0700-READ-
+      *                   TARGET-PO-REC NO LONGER RESET WS-ADDR-REC-NUM
+      *                   /WS-PO-REC-NUM TO THE TARGET-LOW BOUND ON AT
+      *                   END. THE OLD RESET LEFT THE COUNTER PERMA-
+      *                   NENTLY BELOW TARGET-HIGH, SO 0600-LOCATE-ADDR
+      *                   -AND-PO-RECS'S PERFORM...UNTIL LOOPED FOREVER
+      *                   IF SUPPADDR OR PURCHORD RAN OUT OF RECORDS
+      *                   BEFORE A PART'S EXPECTED 3-RECORD RANGE WAS
+      *                   SATISFIED. THE CALLING LOOPS NOW ALSO EXIT ON
+      *                   END-OF-SUPPADDR-FILE/END-OF-PURCHORD-FILE.
+      *
+      *      UPDATED BY:  DORETHA RILEY
+      *            DATE:  08/08/2026
+      *     DESCRIPTION:  ADDED THE MISSING SUPPLIER-CURRENCY-CODE
+      *                   FIELD TO WS-SUPPLIER-REC (SIZED TO THE
+      *                   CURRENT 42-BYTE SUPPLIERS LAYOUT INSTEAD OF
+      *                   THE PRE-CURRENCY-CODE 40-BYTE LAYOUT) AND
+      *                   WIRED IT INTO THE SUPPLIER DETAIL LINE, THE
+      *                   SAME WAY COUNTRY-CODE WAS ADDED TO THE
+      *                   ADDRESS DETAIL LINE BELOW.
+      *
+      *      UPDATED BY:  DORETHA RILEY
+      *            DATE:  08/08/2026
+      *     DESCRIPTION:  CORRECTED FD SUPPADDR AND 01 SUPP-ADDR-REC
+      *                   FROM 83 CHARACTERS TO THE CORRECT 80. ADDED
+      *                   THE MISSING COUNTRY-CODE FIELD TO WS-ADDRESS
+      *                   -REC AND WIRED IT INTO THE ADDRESS DETAIL
+      *                   LINE, AND ADDED THE MISSING RECEIVED-STATUS
+      *                   FIELD TO WS-PURCH-ORD-REC AND WIRED IT INTO
+      *                   THE PURCHASE ORDER DETAIL LINE, SO THE
+      *                   INQUIRY REPORT REFLECTS BOTH FIELDS NOW
+      *                   CARRIED ON THE SUPPADDR AND PURCHORD FILES.
+      *
+      *      CREATED BY:  DORETHA RILEY
+      *     DESCRIPTION:  ORIGINAL CREATION OF PROGRAM
+      *            DATE:  08/08/2026
+      ****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARTFILE ASSIGN TO PARTFILE
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS RANDOM
+              RECORD KEY IS PARTFILE-KEY
+              FILE STATUS IS PACODE.
+      *
+           SELECT SUPPLIER ASSIGN TO SUPPLIER
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS RANDOM
+              RECORD KEY IS SUPPLIER-FILE-KEY
+              FILE STATUS IS SUCODE.
+      *
+           SELECT SUPPADDR ASSIGN TO SUPPADDR
+              FILE STATUS IS SACODE.
+      *
+           SELECT PURCHORD ASSIGN TO PURCHORD
+              FILE STATUS IS POCODE.
+      *
+           SELECT INQRPT ASSIGN TO INQRPT
+              FILE STATUS IS IQCODE.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PARTFILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 92 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS PARTS-REC.
+      *
+       01 PARTS-REC.
+          05 PARTFILE-KEY            PIC X(23).
+          05 FILLER                  PIC X(69).
+      *
+       FD  SUPPLIER
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 43 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS SUPPLIER-REC.
+      *
+       01 SUPPLIER-REC.
+          05 SUPPLIER-FILE-KEY       PIC X(10).
+          05 FILLER                  PIC X(33).
+      *
+       FD  SUPPADDR
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 103 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS SUPP-ADDR-REC.
+      *
+       01 SUPP-ADDR-REC PIC X(103).
+      *
+       FD  PURCHORD
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 68 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS PURCH-ORD-REC.
+      *
+       01 PURCH-ORD-REC PIC X(68).
+      *
+       FD  INQRPT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 100 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS INQRPT-REC.
+      *
+       01 INQRPT-REC PIC X(100).
+      *
+       WORKING-STORAGE SECTION.
+      *
+      *****************************************************************
+      *  THE PART-NUMBER SEARCH KEY ACCEPTED FROM SYSIN.
+      *****************************************************************
+      *
+       01 WS-INQUIRY-CARD.
+          05 WS-INQUIRY-PART-NUMBER PIC X(23) VALUE SPACES.
+      *
+      *****************************************************************
+      *  LOCAL WORKING STORAGE FOR THE PARTS GROUP AREA FIELDS.
+      *****************************************************************
+      *
+       01 WS-PARTS-REC.
+          05 PART-NUMBER             PIC X(23) VALUE SPACES.
+          05 PART-NAME                PIC X(14) VALUE SPACES.
+          05 SPEC-NUMBER               PIC X(07) VALUE SPACES.
+          05 GOVT-COMML-CODE           PIC X(01) VALUE SPACES.
+          05 BLUEPRINT-NUMBER          PIC X(10) VALUE SPACES.
+          05 UNIT-OF-MEASURE           PIC X(03) VALUE SPACES.
+          05 WEEKS-LEAD-TIME           PIC 9(03) VALUE 0.
+          05 VEHICLE-MAKE              PIC X(03) VALUE SPACES.
+          05 VEHICLE-MODEL             PIC X(10) VALUE SPACES.
+          05 VEHICLE-YEAR              PIC X(04) VALUE SPACES.
+          05 PART-SUPPLIER-CODE        PIC X(10) VALUE SPACES.
+          05 FILLER                    PIC X(04) VALUE SPACES.
+      *
+      *****************************************************************
+      *  LOCAL WORKING STORAGE FOR THE SUPPLIERS GROUP AREA FIELDS.
+      *****************************************************************
+      *
+       01 WS-SUPPLIER-REC.
+          05 SUPPLIER-CODE            PIC X(10) VALUE SPACES.
+          05 SUPPLIER-TYPE            PIC X(01) VALUE SPACES.
+          05 SUPPLIER-NAME            PIC X(15) VALUE SPACES.
+          05 SUPPLIER-PERF            PIC 9(03) VALUE 0.
+          05 SUPPLIER-RATING          PIC X(01) VALUE SPACES.
+          05 SUPPLIER-STATUS          PIC X(01) VALUE SPACES.
+          05 SUPPLIER-ACT-DATE        PIC 9(08) VALUE 0.
+          05 SUPPLIER-CURRENCY-CODE   PIC X(03) VALUE 'USD'.
+      *
+      *****************************************************************
+      *  LOCAL WORKING STORAGE FOR ONE ADDRESS OUTPUT FILE RECORD.
+      *****************************************************************
+      *
+       01 WS-ADDRESS-REC.
+          05 ADDRESS-TYPE              PIC X(01) VALUE SPACES.
+          05 ADDRESS-1                 PIC X(15) VALUE SPACES.
+          05 ADDRESS-2                 PIC X(15) VALUE SPACES.
+          05 ADDRESS-3                 PIC X(15) VALUE SPACES.
+          05 CITY                      PIC X(15) VALUE SPACES.
+          05 ADDR-STATE                PIC X(02) VALUE SPACES.
+          05 ZIP-CODE                  PIC 9(10) VALUE 0.
+          05 ZIP-CODE-EXT              PIC 9(04) VALUE 0.
+          05 COUNTRY-CODE              PIC X(03) VALUE SPACES.
+          05 ADDR-PART-NUMBER          PIC X(23) VALUE SPACES.
+      *
+      *****************************************************************
+      *  LOCAL WORKING STORAGE FOR ONE PURCHASE ORDER OUTPUT RECORD.
+      *****************************************************************
+      *
+       01 WS-PURCH-ORD-REC.
+          05 PO-NUMBER                PIC X(06) VALUE SPACES.
+          05 BUYER-CODE               PIC X(03) VALUE SPACES.
+          05 QUANTITY                 PIC S9(7) VALUE 0.
+          05 UNIT-PRICE               PIC S9(7)V99 VALUE 0.
+          05 ORDER-DATE               PIC 9(08) VALUE 0.
+          05 DELIVERY-DATE            PIC 9(08) VALUE 0.
+          05 CURRENCY-CODE            PIC X(03) VALUE SPACES.
+          05 RECEIVED-STATUS          PIC X(01) VALUE SPACES.
+          05 PO-PART-NUMBER           PIC X(23) VALUE SPACES.
+      *
+       01 FILE-STATUS-CODES. *>CODES TO CHECK FILE OPERATIONS
+          05 PACODE                  PIC X(02) VALUE SPACES.
+          05 SUCODE                  PIC X(02) VALUE SPACES.
+          05 SACODE                  PIC X(02) VALUE SPACES.
+          05 POCODE                  PIC X(02) VALUE SPACES.
+          05 IQCODE                  PIC X(02) VALUE SPACES.
+      *
+       01 SWITCHES-WS. *>SWITCHES TO DETECT END OF FILE/MATCH FOUND
+          05 PART-FOUND-SW           PIC X(01) VALUE 'N'.
+             88 PART-FOUND           VALUE 'Y'.
+          05 SUPPLIER-FOUND-SW       PIC X(01) VALUE 'N'.
+             88 SUPPLIER-FOUND       VALUE 'Y'.
+          05 SUPPADDR-FILE-SW        PIC X(01) VALUE 'N'.
+             88 END-OF-SUPPADDR-FILE VALUE 'Y'.
+          05 PURCHORD-FILE-SW        PIC X(01) VALUE 'N'.
+             88 END-OF-PURCHORD-FILE VALUE 'Y'.
+      *
+      *****************************************************************
+      *  SINGLE-PART INQUIRY REPORT LINES.
+      *****************************************************************
+      *
+       01 INQ-RPT-HEADER. *>HEADER FOR SINGLE-PART INQUIRY REPORT
+          05 FILLER                  PIC X(05) VALUE SPACES.
+          05 FILLER                  PIC X(14) VALUE 'PART INQUIRY: '.
+          05 INQ-HDR-PART-NUMBER     PIC X(23) VALUE SPACES.
+          05 FILLER                  PIC X(58) VALUE SPACES.
+      *
+       01 INQ-RPT-NOT-FOUND. *>PART NOT FOUND MESSAGE
+          05 FILLER                  PIC X(05) VALUE SPACES.
+          05 FILLER                  PIC X(30) VALUE
+                                    'PART NUMBER NOT FOUND ON FILE.'.
+          05 FILLER                  PIC X(65) VALUE SPACES.
+      *
+       01 INQ-RPT-PARTS-LINE-1. *>PARTS DATA LINE 1
+          05 FILLER                  PIC X(05) VALUE SPACES.
+          05 FILLER                  PIC X(11) VALUE 'PART NAME: '.
+          05 INQ-PART-NAME           PIC X(14) VALUE SPACES.
+          05 FILLER                  PIC X(05) VALUE SPACES.
+          05 FILLER                  PIC X(14) VALUE 'VEHICLE MAKE: '.
+          05 INQ-VEHICLE-MAKE        PIC X(03) VALUE SPACES.
+          05 FILLER                  PIC X(48) VALUE SPACES.
+      *
+       01 INQ-RPT-PARTS-LINE-2. *>PARTS DATA LINE 2
+          05 FILLER                  PIC X(05) VALUE SPACES.
+          05 FILLER                  PIC X(16) VALUE 'WEEKS LEAD TIME:'.
+          05 INQ-WEEKS-LEAD-TIME     PIC ZZ9.
+          05 FILLER                  PIC X(05) VALUE SPACES.
+          05 FILLER                  PIC X(15) VALUE 'BLUEPRINT NUM: '.
+          05 INQ-BLUEPRINT-NUMBER    PIC X(10) VALUE SPACES.
+          05 FILLER                  PIC X(38) VALUE SPACES.
+      *
+       01 INQ-RPT-SUPPLIER-LINE. *>SUPPLIER DATA LINE
+          05 FILLER                  PIC X(05) VALUE SPACES.
+          05 FILLER                  PIC X(14) VALUE 'SUPPLIER CODE:'.
+          05 INQ-SUPPLIER-CODE       PIC X(10) VALUE SPACES.
+          05 FILLER                  PIC X(03) VALUE SPACES.
+          05 FILLER                  PIC X(14) VALUE 'SUPPLIER NAME:'.
+          05 INQ-SUPPLIER-NAME       PIC X(15) VALUE SPACES.
+          05 FILLER                  PIC X(03) VALUE SPACES.
+          05 FILLER                  PIC X(16) VALUE 'SUPPLIER RATING:'.
+          05 INQ-SUPPLIER-RATING     PIC X(01) VALUE SPACES.
+          05 FILLER                  PIC X(01) VALUE SPACES.
+          05 FILLER                  PIC X(09) VALUE 'CURRENCY:'.
+          05 INQ-SUPPLIER-CURRENCY   PIC X(03) VALUE SPACES.
+          05 FILLER                  PIC X(06) VALUE SPACES.
+      *
+       01 INQ-RPT-ADDR-LINE. *>ONE ADDRESS OCCURRENCE PER INQUIRY LINE
+          05 FILLER                  PIC X(05) VALUE SPACES.
+          05 FILLER                  PIC X(10) VALUE 'ADDRESS - '.
+          05 INQ-ADDRESS-1           PIC X(15) VALUE SPACES.
+          05 FILLER                  PIC X(01) VALUE SPACES.
+          05 INQ-CITY                PIC X(15) VALUE SPACES.
+          05 FILLER                  PIC X(01) VALUE SPACES.
+          05 INQ-ADDR-STATE          PIC X(02) VALUE SPACES.
+          05 FILLER                  PIC X(01) VALUE SPACES.
+          05 INQ-ZIP-CODE            PIC 9(10) VALUE 0.
+          05 FILLER                  PIC X(01) VALUE '-'.
+          05 INQ-ZIP-CODE-EXT        PIC 9(04) VALUE 0.
+          05 FILLER                  PIC X(01) VALUE SPACES.
+          05 FILLER                  PIC X(06) VALUE 'CNTRY:'.
+          05 INQ-COUNTRY-CODE        PIC X(03) VALUE SPACES.
+          05 FILLER                  PIC X(24) VALUE SPACES.
+      *
+       01 INQ-RPT-PO-LINE. *>ONE PURCHASE ORDER OCCURRENCE PER LINE
+          05 FILLER                  PIC X(05) VALUE SPACES.
+          05 FILLER                  PIC X(11) VALUE 'PO NUMBER: '.
+          05 INQ-PO-NUMBER           PIC X(06) VALUE SPACES.
+          05 FILLER                  PIC X(03) VALUE SPACES.
+          05 FILLER                  PIC X(09) VALUE 'QUANTITY:'.
+          05 INQ-QUANTITY            PIC ZZZZZZ9.
+          05 FILLER                  PIC X(03) VALUE SPACES.
+          05 FILLER                  PIC X(11) VALUE 'UNIT PRICE:'.
+          05 INQ-UNIT-PRICE          PIC $$$,$$$,$$9.99.
+          05 FILLER                  PIC X(01) VALUE SPACES.
+          05 FILLER                  PIC X(10) VALUE 'RECEIVED: '.
+          05 INQ-RECEIVED-STATUS     PIC X(01) VALUE SPACES.
+          05 FILLER                  PIC X(11) VALUE SPACES.
+      *
+      *****************************************************************
+      *  DESCRIPTION:
+      *    THE MAIN PROCEDURE SECTION ACCEPTS THE PART-NUMBER SEARCH
+      *    KEY, OPENS FILES, SEARCHES PARTFILE/SUPPLIER FOR A MATCHING
+      *    PART-NUMBER, RETRIEVES THE CORRESPONDING SUPPADDR/PURCHORD
+      *    RECORDS BY RECORD POSITION AND WRITES THE INQUIRY REPORT,
+      *    THEN CLOSES FILES.
+      *
+      *  CALLED BY:
+      *    - NONE
+      *
+      *  CALLS:
+      *    - 0000-HOUSEKEEPING
+      *    - 0100-OPEN-FILES
+      *    - 0500-SEARCH-FOR-PART
+      *    - 0900-WRITE-INQUIRY-REPORT
+      *    - 2600-CLOSE-FILES
+      ****************************************************************
+      *
+       PROCEDURE DIVISION.
+           PERFORM 0000-HOUSEKEEPING.
+           PERFORM 0100-OPEN-FILES.
+           PERFORM 0500-SEARCH-FOR-PART.
+           PERFORM 0900-WRITE-INQUIRY-REPORT.
+           PERFORM 2600-CLOSE-FILES.
+           GOBACK.
+      *
+      *****************************************************************
+      *  DESCRIPTION:
+      *    THE 0000-HOUSEKEEPING PARAGRAPH INITIALIZES VARIABLES AND
+      *    ACCEPTS THE PART-NUMBER SEARCH KEY FROM SYSIN.
+      *
+      *  CALLED BY:
+      *    -  MAIN PROCEDURE AREA
+      *
+      *  CALLS:
+      *    -  NONE
+      *****************************************************************
+      *
+       0000-HOUSEKEEPING.
+           INITIALIZE WS-PARTS-REC,
+                      WS-SUPPLIER-REC,
+                      WS-ADDRESS-REC,
+                      WS-PURCH-ORD-REC.
+      *
+           ACCEPT WS-INQUIRY-CARD FROM SYSIN.
+      *
+      *****************************************************************
+      *  DESCRIPTION:
+      *    THE 0100-OPEN-FILES PARAGRAPH OPENS FILES FOR INPUT AND
+      *    OUTPUT AND CHECKS THE FILE STATUS FOR A SUCCESSFUL OPEN
+      *    OPERATION. IF THE OPEN OPERATION FAILS, AN ERROR MESSAGE IS
+      *    DISPLAYED.
+      *
+      *  CALLED BY:
+      *    -  MAIN PROCEDURE AREA
+      *
+      *  CALLS:
+      *    -  NONE
+      *****************************************************************
+      *
+       0100-OPEN-FILES.
+           OPEN INPUT PARTFILE.
+           IF PACODE = '00'
+              NEXT SENTENCE
+           ELSE
+              DISPLAY 'ERROR OPENING PARTS FILE'
+           END-IF.
+      *
+           OPEN INPUT SUPPLIER.
+           IF SUCODE = '00'
+              NEXT SENTENCE
+           ELSE
+              DISPLAY 'ERROR OPENING SUPPLIER FILE'
+           END-IF.
+      *
+           OPEN INPUT SUPPADDR.
+           IF SACODE = '00'
+              NEXT SENTENCE
+           ELSE
+              DISPLAY 'ERROR OPENING SUPPLIER ADDRESS FILE'
+           END-IF.
+      *
+           OPEN INPUT PURCHORD.
+           IF POCODE = '00'
+              NEXT SENTENCE
+           ELSE
+              DISPLAY 'ERROR OPENING PURCHASE ORDER FILE'
+           END-IF.
+      *
+           OPEN OUTPUT INQRPT.
+           IF IQCODE = '00'
+              NEXT SENTENCE
+           ELSE
+              DISPLAY 'ERROR OPENING INQUIRY REPORT FILE'
+           END-IF.
+      *
+      *****************************************************************
+      *  DESCRIPTION:
+      *    THE 0500-SEARCH-FOR-PART PARAGRAPH READS PARTFILE AND
+      *    SUPPLIER TOGETHER, RECORD FOR RECORD, UNTIL THE PART-NUMBER
+      *    ON PARTFILE MATCHES THE INQUIRY SEARCH KEY OR END OF FILE
+      *    IS REACHED. WHEN A MATCH IS FOUND, THE MATCHING RECORD
+      *    NUMBER IS USED TO COMPUTE THE RANGE OF SUPPADDR AND
+      *    PURCHORD RECORDS THAT BELONG TO THIS PART AND THOSE
+      *    RECORDS ARE READ INTO A ONE-ENTRY DISPLAY AREA.
+      *
+      *  CALLED BY:
+      *    -  MAIN PROCEDURE AREA
+      *
+      *  CALLS:
+      *    -  0550-READ-NEXT-PART
+      *    -  0600-LOCATE-ADDR-AND-PO-RECS
+      *****************************************************************
+      *
+       0500-SEARCH-FOR-PART.
+           PERFORM 0550-READ-NEXT-PART
+               UNTIL END-OF-PARTS-FILE
+               OR PART-NUMBER = WS-INQUIRY-PART-NUMBER.
+      *
+           IF PART-NUMBER = WS-INQUIRY-PART-NUMBER
+              SET PART-FOUND TO TRUE
+              PERFORM 0600-LOCATE-ADDR-AND-PO-RECS
+           END-IF.
+      *
+      *****************************************************************
+      *  DESCRIPTION:
+      *    THE 0550-READ-NEXT-PART PARAGRAPH READS THE NEXT PARTFILE
+      *    AND SUPPLIER RECORDS AND CHECKS THE FILE STATUS FOR A
+      *    SUCCESSFUL READ OPERATION. IF THE READ OPERATION FAILS, AN
+      *    ERROR MESSAGE IS DISPLAYED. WHEN THE END OF FILE IS
+      *    REACHED, A FLAG IS SET TO INDICATE THAT STATUS.
+      *
+      *  CALLED BY:
+      *    -  0500-SEARCH-FOR-PART
+      *
+      *  CALLS:
+      *    -  NONE
+      *****************************************************************
+      *
+       0550-READ-NEXT-PART.
+           READ PARTFILE INTO WS-PARTS-REC
+              AT END MOVE 'Y' TO PARTS-FILE-SW
+           END-READ.
+      *
+           IF PACODE = '00' OR '10'
+              IF NOT END-OF-PARTS-FILE
+                 ADD 1 TO WS-PART-REC-NUM
+                 READ SUPPLIER INTO WS-SUPPLIER-REC
+                    AT END MOVE 'Y' TO PARTS-FILE-SW
+                 END-READ
+              END-IF
+           ELSE
+              DISPLAY 'ERROR READING PARTS FILE'
+           END-IF.
+      *
+      *****************************************************************
+      *  DESCRIPTION:
+      *    THE 0600-LOCATE-ADDR-AND-PO-RECS PARAGRAPH COMPUTES THE
+      *    RANGE OF SUPPADDR AND PURCHORD RECORD NUMBERS BELONGING TO
+      *    THE MATCHED PARTFILE RECORD (3 RECORDS EACH, IN THE SAME
+      *    RELATIVE ORDER AS PARTFILE) AND READS FORWARD THROUGH
+      *    SUPPADDR AND PURCHORD TO RETRIEVE THEM.
+      *
+      *  CALLED BY:
+      *    -  0500-SEARCH-FOR-PART
+      *
+      *  CALLS:
+      *    -  0650-READ-TARGET-ADDR-REC
+      *    -  0700-READ-TARGET-PO-REC
+      *****************************************************************
+      *
+       0600-LOCATE-ADDR-AND-PO-RECS.
+           COMPUTE WS-ADDR-TARGET-LOW  = (WS-PART-REC-NUM - 1) * 3 + 1.
+           COMPUTE WS-ADDR-TARGET-HIGH = WS-ADDR-TARGET-LOW + 2.
+           COMPUTE WS-PO-TARGET-LOW    = (WS-PART-REC-NUM - 1) * 3 + 1.
+           COMPUTE WS-PO-TARGET-HIGH   = WS-PO-TARGET-LOW + 2.
+      *
+           PERFORM 0650-READ-TARGET-ADDR-REC
+               UNTIL WS-ADDR-REC-NUM NOT < WS-ADDR-TARGET-HIGH
+                  OR END-OF-SUPPADDR-FILE.
+      *
+           PERFORM 0700-READ-TARGET-PO-REC
+               UNTIL WS-PO-REC-NUM NOT < WS-PO-TARGET-HIGH
+                  OR END-OF-PURCHORD-FILE.
+      *
+      *****************************************************************
+      *  DESCRIPTION:
+      *    THE 0650-READ-TARGET-ADDR-REC PARAGRAPH READS THE NEXT
+      *    SUPPADDR RECORD, WRITING A REPORT LINE FOR IT WHEN IT FALLS
+      *    WITHIN THE MATCHED PART'S ADDRESS RECORD RANGE.
+      *
+      *  CALLED BY:
+      *    -  0600-LOCATE-ADDR-AND-PO-RECS
+      *
+      *  CALLS:
+      *    -  1000-WRITE-ADDR-DETAIL
+      *****************************************************************
+      *
+       0650-READ-TARGET-ADDR-REC.
+           READ SUPPADDR INTO WS-ADDRESS-REC
+              AT END SET END-OF-SUPPADDR-FILE TO TRUE
+           END-READ.
+      *
+           IF END-OF-SUPPADDR-FILE
+              NEXT SENTENCE
+           ELSE
+           IF SACODE = '00'
+              ADD 1 TO WS-ADDR-REC-NUM
+              IF WS-ADDR-REC-NUM NOT < WS-ADDR-TARGET-LOW
+                 AND WS-ADDR-REC-NUM NOT > WS-ADDR-TARGET-HIGH
+                 PERFORM 1000-WRITE-ADDR-DETAIL
+              END-IF
+           ELSE
+              DISPLAY 'ERROR READING SUPPLIER ADDRESS FILE'
+           END-IF
+           END-IF.
+      *
+      *****************************************************************
+      *  DESCRIPTION:
+      *    THE 0700-READ-TARGET-PO-REC PARAGRAPH READS THE NEXT
+      *    PURCHORD RECORD, WRITING A REPORT LINE FOR IT WHEN IT FALLS
+      *    WITHIN THE MATCHED PART'S PURCHASE ORDER RECORD RANGE.
+      *
+      *  CALLED BY:
+      *    -  0600-LOCATE-ADDR-AND-PO-RECS
+      *
+      *  CALLS:
+      *    -  1100-WRITE-PO-DETAIL
+      *****************************************************************
+      *
+       0700-READ-TARGET-PO-REC.
+           READ PURCHORD INTO WS-PURCH-ORD-REC
+              AT END SET END-OF-PURCHORD-FILE TO TRUE
+           END-READ.
+      *
+           IF END-OF-PURCHORD-FILE
+              NEXT SENTENCE
+           ELSE
+           IF POCODE = '00'
+              ADD 1 TO WS-PO-REC-NUM
+              IF WS-PO-REC-NUM NOT < WS-PO-TARGET-LOW
+                 AND WS-PO-REC-NUM NOT > WS-PO-TARGET-HIGH
+                 PERFORM 1100-WRITE-PO-DETAIL
+              END-IF
+           ELSE
+              DISPLAY 'ERROR READING PURCHASE ORDER FILE'
+           END-IF
+           END-IF.
+      *
+      *****************************************************************
+      *  DESCRIPTION:
+      *    THE 0900-WRITE-INQUIRY-REPORT PARAGRAPH WRITES THE HEADER
+      *    AND PART/SUPPLIER DETAIL LINES FOR THE MATCHED PART TO THE
+      *    INQUIRY REPORT, OR A NOT-FOUND MESSAGE WHEN NO PARTFILE
+      *    RECORD MATCHED THE SEARCH KEY. THE ADDRESS AND PURCHASE
+      *    ORDER DETAIL LINES WERE ALREADY WRITTEN BY 0600-LOCATE-
+      *    ADDR-AND-PO-RECS WHILE THE MATCHING RECORDS WERE LOCATED.
+      *
+      *  CALLED BY:
+      *    -  MAIN PROCEDURE AREA
+      *
+      *  CALLS:
+      *    -  NONE
+      *****************************************************************
+      *
+       0900-WRITE-INQUIRY-REPORT.
+           MOVE WS-INQUIRY-PART-NUMBER TO INQ-HDR-PART-NUMBER.
+           WRITE INQRPT-REC FROM INQ-RPT-HEADER.
+      *
+           IF PART-FOUND
+              MOVE PART-NAME          TO INQ-PART-NAME
+              MOVE VEHICLE-MAKE       TO INQ-VEHICLE-MAKE
+              WRITE INQRPT-REC FROM INQ-RPT-PARTS-LINE-1
+      *
+              MOVE WEEKS-LEAD-TIME    TO INQ-WEEKS-LEAD-TIME
+              MOVE BLUEPRINT-NUMBER   TO INQ-BLUEPRINT-NUMBER
+              WRITE INQRPT-REC FROM INQ-RPT-PARTS-LINE-2
+      *
+              MOVE SUPPLIER-CODE      TO INQ-SUPPLIER-CODE
+              MOVE SUPPLIER-NAME      TO INQ-SUPPLIER-NAME
+              MOVE SUPPLIER-RATING    TO INQ-SUPPLIER-RATING
+              MOVE SUPPLIER-CURRENCY-CODE TO INQ-SUPPLIER-CURRENCY
+              WRITE INQRPT-REC FROM INQ-RPT-SUPPLIER-LINE
+           ELSE
+              WRITE INQRPT-REC FROM INQ-RPT-NOT-FOUND
+           END-IF.
+      *
+           IF IQCODE = '00'
+              NEXT SENTENCE
+           ELSE
+              DISPLAY 'ERROR WRITING TO INQUIRY REPORT'
+           END-IF.
+      *
+      *****************************************************************
+      *  DESCRIPTION:
+      *    THE 1000-WRITE-ADDR-DETAIL PARAGRAPH WRITES ONE ADDRESS
+      *    OCCURRENCE DETAIL LINE TO THE INQUIRY REPORT.
+      *
+      *  CALLED BY:
+      *    -  0650-READ-TARGET-ADDR-REC
+      *
+      *  CALLS:
+      *    -  NONE
+      *****************************************************************
+      *
+       1000-WRITE-ADDR-DETAIL.
+           MOVE ADDRESS-1   TO INQ-ADDRESS-1.
+           MOVE CITY        TO INQ-CITY.
+           MOVE ADDR-STATE  TO INQ-ADDR-STATE.
+           MOVE ZIP-CODE    TO INQ-ZIP-CODE.
+           MOVE ZIP-CODE-EXT TO INQ-ZIP-CODE-EXT.
+           MOVE COUNTRY-CODE TO INQ-COUNTRY-CODE.
+      *
+           WRITE INQRPT-REC FROM INQ-RPT-ADDR-LINE.
+           IF IQCODE = '00'
+              NEXT SENTENCE
+           ELSE
+              DISPLAY 'ERROR WRITING TO INQUIRY REPORT'
+           END-IF.
+      *
+      *****************************************************************
+      *  DESCRIPTION:
+      *    THE 1100-WRITE-PO-DETAIL PARAGRAPH WRITES ONE PURCHASE
+      *    ORDER OCCURRENCE DETAIL LINE TO THE INQUIRY REPORT.
+      *
+      *  CALLED BY:
+      *    -  0700-READ-TARGET-PO-REC
+      *
+      *  CALLS:
+      *    -  NONE
+      *****************************************************************
+      *
+       1100-WRITE-PO-DETAIL.
+           MOVE PO-NUMBER   TO INQ-PO-NUMBER.
+           MOVE QUANTITY    TO INQ-QUANTITY.
+           MOVE UNIT-PRICE  TO INQ-UNIT-PRICE.
+           MOVE RECEIVED-STATUS TO INQ-RECEIVED-STATUS.
+      *
+           WRITE INQRPT-REC FROM INQ-RPT-PO-LINE.
+           IF IQCODE = '00'
+              NEXT SENTENCE
+           ELSE
+              DISPLAY 'ERROR WRITING TO INQUIRY REPORT'
+           END-IF.
+      *
+      *****************************************************************
+      *  DESCRIPTION:
+      *    THE 2600-CLOSE-FILES PARAGRAPH CLOSES ALL FILES.
+      *
+      *  CALLED BY:
+      *    -  MAIN PROCEDURE AREA
+      *
+      *  CALLS:
+      *    -  NONE
+      *****************************************************************
+      *
+       2600-CLOSE-FILES.
+           CLOSE PARTFILE
+                 SUPPLIER
+                 SUPPADDR
+                 PURCHORD
+                 INQRPT.
