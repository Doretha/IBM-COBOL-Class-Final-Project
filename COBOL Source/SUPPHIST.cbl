@@ -0,0 +1,755 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SUPPHIST.
+       AUTHOR. DORETHA RILEY.
+       INSTALLATION. COBOL DEV CENTER.
+       DATE-WRITTEN. 08/08/2026.
+       DATE-COMPILED. 08/08/2026.
+       SECURITY. NON-CONFIDENTIAL.
+      *
+      *****************************************************************
+      *  PROGRAM DESCRIPTION:
+      *    THIS PROGRAM READS THE SUPPLIER OUTPUT FILE PRODUCED BY
+      *    AUTOPART.CBL FOR THE CURRENT RUN AND ACCUMULATES SUPPLIER
+      *    PERFORMANCE (SUPPLIER-PERF) AND QUALITY RATING (SUPPLIER-
+      *    RATING) STATISTICS INTO A SUPPLIER HISTORY FILE KEYED BY
+      *    SUPPLIER-CODE. THE SUPPLIER OUTPUT FILE IS SORTED AND
+      *    DEDUPLICATED TO ONE TRANSACTION PER SUPPLIER-CODE (AUTOPART
+      *    WRITES ONE SUPPLIER RECORD PER PARTSIN RECORD, SO THE SAME
+      *    SUPPLIER-CODE CAN APPEAR MORE THAN ONCE IN A SINGLE RUN).
+      *    THE DEDUPLICATED TRANSACTIONS ARE THEN MATCHED AGAINST THE
+      *    PRIOR RUN'S SUPPLIER HISTORY FILE (OLD MASTER) TO PRODUCE AN
+      *    UPDATED SUPPLIER HISTORY FILE (NEW MASTER) AND A SUPPLIER
+      *    PERFORMANCE TREND REPORT.
+      *****************************************************************
+      *
+      *  PROGRAM MODULES CALLED:
+      *    - NONE
+      *****************************************************************
+      *
+      *    INPUT FILES:
+      *      RTPOT44.AUTOPART.SUPPLIER - CURRENT RUN SUPPLIER FILE
+      *                                  PRODUCED BY AUTOPART.CBL
+      *      INTERNAL FILE NAME:         SUPPLIER
+      *      JCL DD NAME:                SUPPLIER
+      *
+      *
+      *      RTPOT44.SUPPHIST.MASTER.OLD - PRIOR RUN SUPPLIER HISTORY
+      *                                    FILE (OLD MASTER)
+      *      INTERNAL FILE NAME:           SUPPHIST
+      *      JCL DD NAME:                  SUPPHIST
+      *
+      *
+      *    OUTPUT FILES:
+      *      RTPOT44.SUPPHIST.MASTER.NEW - UPDATED SUPPLIER HISTORY
+      *                                    FILE (NEW MASTER)
+      *      INTERNAL FILE NAME:           SUPPHNEW
+      *      JCL DD NAME:                  SUPPHNEW
+      *
+      *
+      *      RTPOT44.SUPPHIST.TREND.RPT - SUPPLIER PERFORMANCE TREND
+      *                                   REPORT
+      *      INTERNAL FILE NAME:          SUPPHRPT
+      *      JCL DD NAME:                 SUPPHRPT
+      *
+      *
+      *    WORK FILES:
+      *      SUPPSRT - SORT WORK FILE HOLDING THE CURRENT RUN SUPPLIER
+      *                FILE SORTED ASCENDING BY SUPPLIER-CODE
+      *
+      *
+      *    JCL JOB:
+      *      RTPOT44.FINAL.JCL(SUPPHIST)
+      ****************************************************************
+      *  CHANGE LOG: *
+      ****************
+      *      UPDATED BY:  DORETHA RILEY
+      *            DATE:  08/08/2026
+      *     DESCRIPTION:  ADDED THE MISSING ST-SUPPLIER-CURRENCY-CODE
+      *                   FIELD TO WS-SUPP-TRANS-REC SO IT ACTUALLY
+      *                   MATCHES THE CURRENT SUPPLIER-REC LAYOUT AS
+      *                   DOCUMENTED ABOVE -- THE OLD 40-BYTE LAYOUT
+      *                   HAD DRIFTED OUT OF SYNC WITH THE 42-BYTE
+      *                   SUPPLIERS GROUP AREA IN AUTOPART.CBL/
+      *                   SUPPLIER.CBL.
+      *
+      *      CREATED BY:  DORETHA RILEY
+      *     DESCRIPTION:  ORIGINAL CREATION OF PROGRAM
+      *            DATE:  08/08/2026
+      ****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SUPPLIER ASSIGN TO SUPPLIER
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS SEQUENTIAL
+              RECORD KEY IS SUPPLIER-FILE-KEY
+              FILE STATUS IS SUCODE.
+      *
+           SELECT SUPP-SORT-FILE ASSIGN TO SUPPWORK.
+      *
+           SELECT SUPPSRT ASSIGN TO SUPPSRT
+              FILE STATUS IS SSCODE.
+      *
+           SELECT SUPPHIST ASSIGN TO SUPPHIST
+              FILE STATUS IS SHCODE.
+      *
+           SELECT SUPPHNEW ASSIGN TO SUPPHNEW
+              FILE STATUS IS SNCODE.
+      *
+           SELECT SUPPHRPT ASSIGN TO SUPPHRPT
+              FILE STATUS IS SRCODE.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SUPPLIER
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 43 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS SUPPLIER-REC.
+      *
+       01 SUPPLIER-REC.
+          05 SUPPLIER-FILE-KEY       PIC X(10).
+          05 FILLER                  PIC X(33).
+      *
+       SD  SUPP-SORT-FILE
+           RECORD CONTAINS 43 CHARACTERS
+           DATA RECORD IS SUPP-SORT-REC.
+      *
+       01 SUPP-SORT-REC.
+          05 SS-SUPPLIER-CODE        PIC X(10).
+          05 FILLER                  PIC X(33).
+      *
+       FD  SUPPSRT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 43 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS SUPPSRT-REC.
+      *
+       01 SUPPSRT-REC PIC X(43).
+      *
+       FD  SUPPHIST
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 43 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS SUPPHIST-REC.
+      *
+       01 SUPPHIST-REC PIC X(43).
+      *
+       FD  SUPPHNEW
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 43 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS SUPPHNEW-REC.
+      *
+       01 SUPPHNEW-REC PIC X(43).
+      *
+       FD  SUPPHRPT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 100 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS SUPPHRPT-REC.
+      *
+       01 SUPPHRPT-REC PIC X(100).
+      *
+       WORKING-STORAGE SECTION.
+      *
+      *****************************************************************
+      *  WORKING STORAGE FOR THE DEDUPLICATED SUPPLIER TRANSACTION
+      *  READ FROM SUPPSRT. THIS IS IN THE SAME FORMAT AS THE SUPPLIER
+      *  RECORD WRITTEN BY AUTOPART.CBL.
+      *****************************************************************
+      *
+       01 WS-SUPP-TRANS-REC.
+          05 ST-SUPPLIER-CODE        PIC X(10) VALUE SPACES.
+          05 ST-SUPPLIER-TYPE        PIC X(01) VALUE SPACES.
+          05 ST-SUPPLIER-NAME        PIC X(15) VALUE SPACES.
+          05 ST-SUPPLIER-PERF        PIC 9(03) VALUE 0.
+          05 ST-SUPPLIER-RATING      PIC X(01) VALUE SPACES.
+          05 ST-SUPPLIER-STATUS      PIC X(01) VALUE SPACES.
+          05 ST-SUPPLIER-ACT-DATE    PIC 9(08) VALUE 0.
+          05 ST-SUPPLIER-CURRENCY-CODE PIC X(03) VALUE 'USD'.
+      *
+      *****************************************************************
+      *  WORKING STORAGE FOR THE PRIOR RUN SUPPLIER HISTORY RECORD
+      *  READ FROM SUPPHIST (THE OLD MASTER).
+      *****************************************************************
+      *
+       01 WS-SUPPHIST-OLD-REC.
+          05 OH-SUPPLIER-CODE        PIC X(10) VALUE SPACES.
+          05 OH-RUN-COUNT            PIC 9(05) VALUE 0.
+          05 OH-LATEST-PERF          PIC 9(03) VALUE 0.
+          05 OH-LATEST-RATING        PIC X(01) VALUE SPACES.
+          05 OH-PERF-SUM             PIC 9(09) VALUE 0.
+          05 OH-PERF-HIGH            PIC 9(03) VALUE 0.
+          05 OH-PERF-LOW             PIC 9(03) VALUE 0.
+          05 OH-TREND-INDICATOR      PIC X(09) VALUE SPACES.
+      *
+      *****************************************************************
+      *  WORKING STORAGE FOR THE UPDATED SUPPLIER HISTORY RECORD
+      *  WRITTEN TO SUPPHNEW (THE NEW MASTER).
+      *****************************************************************
+      *
+       01 WS-SUPPHIST-NEW-REC.
+          05 NH-SUPPLIER-CODE        PIC X(10) VALUE SPACES.
+          05 NH-RUN-COUNT            PIC 9(05) VALUE 0.
+          05 NH-LATEST-PERF          PIC 9(03) VALUE 0.
+          05 NH-LATEST-RATING        PIC X(01) VALUE SPACES.
+          05 NH-PERF-SUM             PIC 9(09) VALUE 0.
+          05 NH-PERF-HIGH            PIC 9(03) VALUE 0.
+          05 NH-PERF-LOW             PIC 9(03) VALUE 0.
+          05 NH-TREND-INDICATOR      PIC X(09) VALUE SPACES.
+             88 NH-TREND-NEW         VALUE 'NEW'.
+             88 NH-TREND-IMPROVING   VALUE 'IMPROVING'.
+             88 NH-TREND-DECLINING   VALUE 'DECLINING'.
+             88 NH-TREND-STABLE      VALUE 'STABLE'.
+             88 NH-TREND-CARRIED     VALUE 'CARRIED'.
+      *
+       01 WS-AVERAGE-PERF-WS         PIC 9(03) VALUE 0.
+      *
+       01 FILE-STATUS-CODES. *>CODES TO CHECK FILE OPERATIONS
+          05 SUCODE                  PIC X(02) VALUE SPACES.
+          05 SSCODE                  PIC X(02) VALUE SPACES.
+          05 SHCODE                  PIC X(02) VALUE SPACES.
+          05 SNCODE                  PIC X(02) VALUE SPACES.
+          05 SRCODE                  PIC X(02) VALUE SPACES.
+      *
+       01 SWITCHES-WS. *>SWITCHES TO DETECT END OF INPUT FILES
+          05 TRANS-FILE-SW           PIC X(01) VALUE 'N'.
+             88 END-OF-TRANS-FILE    VALUE 'Y'.
+          05 MASTER-FILE-SW          PIC X(01) VALUE 'N'.
+             88 END-OF-MASTER-FILE   VALUE 'Y'.
+      *
+       01 WS-KEY-HOLD-AREA. *>LAST TRANSACTION KEY ACCEPTED (FOR DEDUP)
+          05 WS-LAST-TRANS-CODE      PIC X(10) VALUE SPACES.
+      *
+       01 WS-ACCUM-VARS. *>RUN CONTROL TOTALS
+          05 WS-SUPPLIERS-READ       PIC 9(07) VALUE 0.
+          05 WS-TRANS-RECS-USED      PIC 9(07) VALUE 0.
+          05 WS-MASTER-RECS-READ     PIC 9(07) VALUE 0.
+          05 WS-NEW-SUPPLIERS-CTR    PIC 9(07) VALUE 0.
+          05 WS-UPDATED-SUPPLIERS-CTR PIC 9(07) VALUE 0.
+          05 WS-CARRIED-FORWARD-CTR  PIC 9(07) VALUE 0.
+          05 WS-HISTORY-RECS-WRTN    PIC 9(07) VALUE 0.
+      *
+      *****************************************************************
+      *  COLUMN HEADINGS FOR THE SUPPLIER PERFORMANCE TREND REPORT
+      *****************************************************************
+      *
+       01 SUPPH-RPT-HEADER-1. *>HEADER FOR TREND REPORT
+          05 FILLER                  PIC X(05) VALUE SPACES.
+          05 FILLER                  PIC X(13) VALUE 'SUPPLIER CODE'.
+          05 FILLER                  PIC X(02) VALUE SPACES.
+          05 FILLER                  PIC X(09) VALUE 'RUN COUNT'.
+          05 FILLER                  PIC X(02) VALUE SPACES.
+          05 FILLER                  PIC X(11) VALUE 'LATEST PERF'.
+          05 FILLER                  PIC X(02) VALUE SPACES.
+          05 FILLER                  PIC X(12) VALUE 'AVERAGE PERF'.
+          05 FILLER                  PIC X(02) VALUE SPACES.
+          05 FILLER                  PIC X(09) VALUE 'HIGH PERF'.
+          05 FILLER                  PIC X(02) VALUE SPACES.
+          05 FILLER                  PIC X(08) VALUE 'LOW PERF'.
+          05 FILLER                  PIC X(02) VALUE SPACES.
+          05 FILLER                  PIC X(06) VALUE 'RATING'.
+          05 FILLER                  PIC X(02) VALUE SPACES.
+          05 FILLER                  PIC X(09) VALUE 'TREND'.
+          05 FILLER                  PIC X(04) VALUE SPACES.
+      *
+       01 SUPPH-RPT-HEADER-2. *>HEADER FOR TREND REPORT
+          05 FILLER                  PIC X(05) VALUE SPACES.
+          05 FILLER                  PIC X(13) VALUE ALL '='.
+          05 FILLER                  PIC X(02) VALUE SPACES.
+          05 FILLER                  PIC X(09) VALUE ALL '='.
+          05 FILLER                  PIC X(02) VALUE SPACES.
+          05 FILLER                  PIC X(11) VALUE ALL '='.
+          05 FILLER                  PIC X(02) VALUE SPACES.
+          05 FILLER                  PIC X(12) VALUE ALL '='.
+          05 FILLER                  PIC X(02) VALUE SPACES.
+          05 FILLER                  PIC X(09) VALUE ALL '='.
+          05 FILLER                  PIC X(02) VALUE SPACES.
+          05 FILLER                  PIC X(08) VALUE ALL '='.
+          05 FILLER                  PIC X(02) VALUE SPACES.
+          05 FILLER                  PIC X(06) VALUE ALL '='.
+          05 FILLER                  PIC X(02) VALUE SPACES.
+          05 FILLER                  PIC X(09) VALUE ALL '='.
+          05 FILLER                  PIC X(04) VALUE SPACES.
+      *
+       01 SUPPH-RPT-DETAIL. *>DETAIL LINE FOR TREND REPORT
+          05 FILLER                  PIC X(05) VALUE SPACES.
+          05 RPT-SUPPLIER-CODE       PIC X(10) VALUE SPACES.
+          05 FILLER                  PIC X(05) VALUE SPACES.
+          05 RPT-RUN-COUNT           PIC ZZZZ9.
+          05 FILLER                  PIC X(06) VALUE SPACES.
+          05 RPT-LATEST-PERF         PIC ZZ9.
+          05 FILLER                  PIC X(09) VALUE SPACES.
+          05 RPT-AVERAGE-PERF        PIC ZZ9.
+          05 FILLER                  PIC X(10) VALUE SPACES.
+          05 RPT-HIGH-PERF           PIC ZZ9.
+          05 FILLER                  PIC X(07) VALUE SPACES.
+          05 RPT-LOW-PERF            PIC ZZ9.
+          05 FILLER                  PIC X(07) VALUE SPACES.
+          05 RPT-RATING              PIC X(01) VALUE SPACES.
+          05 FILLER                  PIC X(07) VALUE SPACES.
+          05 RPT-TREND               PIC X(09) VALUE SPACES.
+          05 FILLER                  PIC X(07) VALUE SPACES.
+      *
+      *****************************************************************
+      *  DESCRIPTION:
+      *    THE MAIN PROCEDURE SECTION SORTS THE CURRENT RUN SUPPLIER
+      *    FILE, PRIMES THE DEDUPLICATED TRANSACTION AND SUPPLIER
+      *    HISTORY MASTER READS, MATCHES TRANSACTIONS AGAINST THE OLD
+      *    MASTER BY SUPPLIER-CODE TO PRODUCE THE NEW MASTER AND TREND
+      *    REPORT, AND CLOSES FILES.
+      *
+      *  CALLED BY:
+      *    - NONE
+      *
+      *  CALLS:
+      *    - 0000-HOUSEKEEPING
+      *    - 0050-SORT-SUPPLIER-FILE
+      *    - 0100-OPEN-FILES
+      *    - 0150-WRITE-RPT-HEADERS
+      *    - 0200-READ-TRANS-FILE
+      *    - 0250-READ-MASTER-FILE
+      *    - 0500-MAIN-PROCESS
+      *    - 2600-CLOSE-FILES
+      ****************************************************************
+      *
+       PROCEDURE DIVISION.
+           PERFORM 0000-HOUSEKEEPING.
+           PERFORM 0050-SORT-SUPPLIER-FILE.
+           PERFORM 0100-OPEN-FILES.
+           PERFORM 0150-WRITE-RPT-HEADERS.
+           PERFORM 0200-READ-TRANS-FILE.
+           PERFORM 0250-READ-MASTER-FILE.
+           PERFORM 0500-MAIN-PROCESS
+               UNTIL END-OF-TRANS-FILE AND END-OF-MASTER-FILE.
+           PERFORM 2600-CLOSE-FILES.
+           GOBACK.
+      *
+      *****************************************************************
+      *  DESCRIPTION:
+      *    THE 0000-HOUSEKEEPING PARAGRAPH INITIALIZES VARIABLES.
+      *
+      *  CALLED BY:
+      *    -  MAIN PROCEDURE AREA
+      *
+      *  CALLS:
+      *    -  NONE
+      *****************************************************************
+      *
+       0000-HOUSEKEEPING.
+           INITIALIZE WS-SUPP-TRANS-REC,
+                      WS-SUPPHIST-OLD-REC,
+                      WS-SUPPHIST-NEW-REC.
+      *
+      *****************************************************************
+      *  DESCRIPTION:
+      *    THE 0050-SORT-SUPPLIER-FILE PARAGRAPH SORTS THE CURRENT RUN
+      *    SUPPLIER FILE WRITTEN BY AUTOPART.CBL INTO ASCENDING
+      *    SUPPLIER-CODE SEQUENCE, GIVING THE SORTED RECORDS TO
+      *    SUPPSRT FOR THE DEDUPLICATED TRANSACTION READ.
+      *
+      *  CALLED BY:
+      *    -  MAIN PROCEDURE AREA
+      *
+      *  CALLS:
+      *    -  NONE
+      *****************************************************************
+      *
+       0050-SORT-SUPPLIER-FILE.
+           SORT SUPP-SORT-FILE
+               ON ASCENDING KEY SS-SUPPLIER-CODE
+               USING SUPPLIER
+               GIVING SUPPSRT.
+      *
+      *****************************************************************
+      *  DESCRIPTION:
+      *    THE 0100-OPEN-FILES PARAGRAPH OPENS FILES FOR INPUT AND
+      *    OUTPUT AND CHECKS THE FILE STATUS FOR A SUCCESSFUL OPEN
+      *    OPERATION. IF THE OPEN OPERATION FAILS, AN ERROR MESSAGE IS
+      *    DISPLAYED.
+      *
+      *  CALLED BY:
+      *    -  MAIN PROCEDURE AREA
+      *
+      *  CALLS:
+      *    -  NONE
+      *****************************************************************
+      *
+       0100-OPEN-FILES.
+           OPEN INPUT SUPPSRT.
+           IF SSCODE = '00'
+              NEXT SENTENCE
+           ELSE
+              DISPLAY 'ERROR OPENING SORTED SUPPLIER FILE'
+           END-IF.
+      *
+           OPEN INPUT SUPPHIST.
+           IF SHCODE = '00'
+              NEXT SENTENCE
+           ELSE
+              DISPLAY 'ERROR OPENING SUPPLIER HISTORY MASTER FILE'
+           END-IF.
+      *
+           OPEN OUTPUT SUPPHNEW.
+           IF SNCODE = '00'
+              NEXT SENTENCE
+           ELSE
+              DISPLAY 'ERROR OPENING NEW SUPPLIER HISTORY MASTER FILE'
+           END-IF.
+      *
+           OPEN OUTPUT SUPPHRPT.
+           IF SRCODE = '00'
+              NEXT SENTENCE
+           ELSE
+              DISPLAY 'ERROR OPENING SUPPLIER TREND REPORT FILE'
+           END-IF.
+      *
+      *****************************************************************
+      *  DESCRIPTION:
+      *    THE 0150-WRITE-RPT-HEADERS PARAGRAPH WRITES COLUMN HEADINGS
+      *    TO THE SUPPLIER PERFORMANCE TREND REPORT AND CHECKS THE
+      *    FILE STATUS FOR A SUCCESSFUL WRITE OPERATION. IF THE WRITE
+      *    OPERATION FAILS, AN ERROR MESSAGE IS DISPLAYED.
+      *
+      *  CALLED BY:
+      *    -  MAIN PROCEDURE AREA
+      *
+      *  CALLS:
+      *    -  NONE
+      *****************************************************************
+      *
+       0150-WRITE-RPT-HEADERS.
+           WRITE SUPPHRPT-REC FROM SUPPH-RPT-HEADER-1.
+           WRITE SUPPHRPT-REC FROM SUPPH-RPT-HEADER-2.
+           IF SRCODE = '00'
+              NEXT SENTENCE
+           ELSE
+              DISPLAY 'ERROR WRITING TO SUPPLIER TREND REPORT'
+           END-IF.
+      *
+      *****************************************************************
+      *  DESCRIPTION:
+      *    THE 0200-READ-TRANS-FILE PARAGRAPH READS THE NEXT SUPPLIER-
+      *    CODE FROM THE SORTED SUPPLIER TRANSACTION FILE. AUTOPART
+      *    WRITES ONE SUPPLIER RECORD PER PARTSIN RECORD, SO THE SAME
+      *    SUPPLIER-CODE CAN APPEAR MORE THAN ONCE IN THE SORTED
+      *    FILE -- THIS PARAGRAPH SKIPS PHYSICAL RECORDS THAT REPEAT
+      *    THE LAST SUPPLIER-CODE ACCEPTED SO ONLY ONE TRANSACTION PER
+      *    SUPPLIER-CODE IS PASSED TO 0500-MAIN-PROCESS.
+      *
+      *  CALLED BY:
+      *    -  MAIN PROCEDURE AREA
+      *    -  0500-MAIN-PROCESS
+      *
+      *  CALLS:
+      *    -  0210-READ-NEXT-TRANS-PHYSICAL
+      *****************************************************************
+      *
+       0200-READ-TRANS-FILE.
+           PERFORM 0210-READ-NEXT-TRANS-PHYSICAL
+               UNTIL END-OF-TRANS-FILE
+               OR ST-SUPPLIER-CODE NOT = WS-LAST-TRANS-CODE.
+      *
+           IF NOT END-OF-TRANS-FILE
+              MOVE ST-SUPPLIER-CODE TO WS-LAST-TRANS-CODE
+              ADD 1 TO WS-TRANS-RECS-USED
+           END-IF.
+      *
+      *****************************************************************
+      *  DESCRIPTION:
+      *    THE 0210-READ-NEXT-TRANS-PHYSICAL PARAGRAPH READS ONE
+      *    PHYSICAL RECORD FROM THE SORTED SUPPLIER TRANSACTION FILE
+      *    AND CHECKS THE FILE STATUS FOR A SUCCESSFUL READ OPERATION.
+      *    WHEN THE END OF FILE IS REACHED, A FLAG IS SET TO INDICATE
+      *    THAT STATUS AND HIGH-VALUES IS MOVED TO THE TRANSACTION KEY
+      *    SO 0500-MAIN-PROCESS TREATS THE EXHAUSTED FILE AS SORTING
+      *    HIGH.
+      *
+      *  CALLED BY:
+      *    -  0200-READ-TRANS-FILE
+      *
+      *  CALLS:
+      *    -  NONE
+      *****************************************************************
+      *
+       0210-READ-NEXT-TRANS-PHYSICAL.
+           READ SUPPSRT INTO WS-SUPP-TRANS-REC
+              AT END
+                 MOVE 'Y' TO TRANS-FILE-SW
+                 MOVE HIGH-VALUES TO ST-SUPPLIER-CODE
+           END-READ.
+      *
+           IF SSCODE = '00' OR '10'
+              IF NOT END-OF-TRANS-FILE
+                 ADD 1 TO WS-SUPPLIERS-READ
+              END-IF
+           ELSE
+              DISPLAY 'ERROR READING SORTED SUPPLIER FILE.'
+           END-IF.
+      *
+      *****************************************************************
+      *  DESCRIPTION:
+      *    THE 0250-READ-MASTER-FILE PARAGRAPH READS THE SUPPLIER
+      *    HISTORY MASTER FILE AND CHECKS THE FILE STATUS FOR A
+      *    SUCCESSFUL READ OPERATION. WHEN THE END OF FILE IS REACHED,
+      *    A FLAG IS SET TO INDICATE THAT STATUS AND HIGH-VALUES IS
+      *    MOVED TO THE MASTER KEY SO 0500-MAIN-PROCESS TREATS THE
+      *    EXHAUSTED FILE AS SORTING HIGH.
+      *
+      *  CALLED BY:
+      *    -  MAIN PROCEDURE AREA
+      *    -  0500-MAIN-PROCESS
+      *
+      *  CALLS:
+      *    -  NONE
+      *****************************************************************
+      *
+       0250-READ-MASTER-FILE.
+           READ SUPPHIST INTO WS-SUPPHIST-OLD-REC
+              AT END
+                 MOVE 'Y' TO MASTER-FILE-SW
+                 MOVE HIGH-VALUES TO OH-SUPPLIER-CODE
+           END-READ.
+      *
+           IF SHCODE = '00' OR '10'
+              IF NOT END-OF-MASTER-FILE
+                 ADD 1 TO WS-MASTER-RECS-READ
+              END-IF
+           ELSE
+              DISPLAY 'ERROR READING SUPPLIER HISTORY MASTER FILE.'
+           END-IF.
+      *
+      *****************************************************************
+      *  DESCRIPTION:
+      *    THE 0500-MAIN-PROCESS PARAGRAPH MATCHES THE CURRENT
+      *    DEDUPLICATED SUPPLIER TRANSACTION AGAINST THE CURRENT
+      *    SUPPLIER HISTORY MASTER RECORD BY SUPPLIER-CODE. A
+      *    TRANSACTION WITH NO MATCHING MASTER RECORD IS A NEW
+      *    SUPPLIER. A MASTER RECORD WITH NO MATCHING TRANSACTION IS
+      *    CARRIED FORWARD UNCHANGED. MATCHING KEYS ARE ACCUMULATED
+      *    INTO AN UPDATED HISTORY RECORD.
+      *
+      *  CALLED BY:
+      *    -  MAIN PROCEDURE AREA
+      *
+      *  CALLS:
+      *    -  0200-READ-TRANS-FILE
+      *    -  0250-READ-MASTER-FILE
+      *    -  0600-PROCESS-NEW-SUPPLIER
+      *    -  0700-PROCESS-MATCHED-SUPPLIER
+      *    -  0800-CARRY-FORWARD-SUPPLIER
+      *****************************************************************
+      *
+       0500-MAIN-PROCESS.
+           IF ST-SUPPLIER-CODE < OH-SUPPLIER-CODE
+              PERFORM 0600-PROCESS-NEW-SUPPLIER
+              PERFORM 0200-READ-TRANS-FILE
+           ELSE
+              IF ST-SUPPLIER-CODE > OH-SUPPLIER-CODE
+                 PERFORM 0800-CARRY-FORWARD-SUPPLIER
+                 PERFORM 0250-READ-MASTER-FILE
+              ELSE
+                 PERFORM 0700-PROCESS-MATCHED-SUPPLIER
+                 PERFORM 0200-READ-TRANS-FILE
+                 PERFORM 0250-READ-MASTER-FILE
+              END-IF
+           END-IF.
+      *
+      *****************************************************************
+      *  DESCRIPTION:
+      *    THE 0600-PROCESS-NEW-SUPPLIER PARAGRAPH BUILDS A FIRST-TIME
+      *    HISTORY RECORD FOR A SUPPLIER-CODE THAT HAS NO MATCHING
+      *    RECORD ON THE OLD SUPPLIER HISTORY MASTER FILE.
+      *
+      *  CALLED BY:
+      *    -  0500-MAIN-PROCESS
+      *
+      *  CALLS:
+      *    -  0900-WRITE-HISTORY-REC
+      *    -  0950-WRITE-RPT-DETAIL
+      *****************************************************************
+      *
+       0600-PROCESS-NEW-SUPPLIER.
+           MOVE ST-SUPPLIER-CODE   TO NH-SUPPLIER-CODE.
+           MOVE 1                  TO NH-RUN-COUNT.
+           MOVE ST-SUPPLIER-PERF   TO NH-LATEST-PERF.
+           MOVE ST-SUPPLIER-RATING TO NH-LATEST-RATING.
+           MOVE ST-SUPPLIER-PERF   TO NH-PERF-SUM.
+           MOVE ST-SUPPLIER-PERF   TO NH-PERF-HIGH.
+           MOVE ST-SUPPLIER-PERF   TO NH-PERF-LOW.
+           SET NH-TREND-NEW        TO TRUE.
+      *
+           PERFORM 0900-WRITE-HISTORY-REC.
+           PERFORM 0950-WRITE-RPT-DETAIL.
+           ADD 1 TO WS-NEW-SUPPLIERS-CTR.
+      *
+      *****************************************************************
+      *  DESCRIPTION:
+      *    THE 0700-PROCESS-MATCHED-SUPPLIER PARAGRAPH ACCUMULATES THE
+      *    CURRENT RUN'S SUPPLIER-PERF INTO THE RUNNING STATISTICS
+      *    CARRIED ON THE OLD SUPPLIER HISTORY MASTER RECORD AND
+      *    DETERMINES A TREND INDICATOR BY COMPARING THIS RUN'S
+      *    SUPPLIER-PERF TO THE PRIOR RUN'S LATEST-PERF VALUE.
+      *
+      *  CALLED BY:
+      *    -  0500-MAIN-PROCESS
+      *
+      *  CALLS:
+      *    -  0900-WRITE-HISTORY-REC
+      *    -  0950-WRITE-RPT-DETAIL
+      *****************************************************************
+      *
+       0700-PROCESS-MATCHED-SUPPLIER.
+           MOVE OH-SUPPLIER-CODE      TO NH-SUPPLIER-CODE.
+           COMPUTE NH-RUN-COUNT = OH-RUN-COUNT + 1.
+           COMPUTE NH-PERF-SUM  = OH-PERF-SUM + ST-SUPPLIER-PERF.
+      *
+           IF ST-SUPPLIER-PERF > OH-PERF-HIGH
+              MOVE ST-SUPPLIER-PERF TO NH-PERF-HIGH
+           ELSE
+              MOVE OH-PERF-HIGH TO NH-PERF-HIGH
+           END-IF.
+      *
+           IF ST-SUPPLIER-PERF < OH-PERF-LOW
+              MOVE ST-SUPPLIER-PERF TO NH-PERF-LOW
+           ELSE
+              MOVE OH-PERF-LOW TO NH-PERF-LOW
+           END-IF.
+      *
+           IF ST-SUPPLIER-PERF > OH-LATEST-PERF
+              SET NH-TREND-IMPROVING TO TRUE
+           ELSE
+              IF ST-SUPPLIER-PERF < OH-LATEST-PERF
+                 SET NH-TREND-DECLINING TO TRUE
+              ELSE
+                 SET NH-TREND-STABLE TO TRUE
+              END-IF
+           END-IF.
+      *
+           MOVE ST-SUPPLIER-PERF   TO NH-LATEST-PERF.
+           MOVE ST-SUPPLIER-RATING TO NH-LATEST-RATING.
+      *
+           PERFORM 0900-WRITE-HISTORY-REC.
+           PERFORM 0950-WRITE-RPT-DETAIL.
+           ADD 1 TO WS-UPDATED-SUPPLIERS-CTR.
+      *
+      *****************************************************************
+      *  DESCRIPTION:
+      *    THE 0800-CARRY-FORWARD-SUPPLIER PARAGRAPH CARRIES A
+      *    SUPPLIER HISTORY RECORD FORWARD UNCHANGED WHEN THE SUPPLIER
+      *    HAD NO SUPPLIER RECORD IN THE CURRENT RUN.
+      *
+      *  CALLED BY:
+      *    -  0500-MAIN-PROCESS
+      *
+      *  CALLS:
+      *    -  0900-WRITE-HISTORY-REC
+      *    -  0950-WRITE-RPT-DETAIL
+      *****************************************************************
+      *
+       0800-CARRY-FORWARD-SUPPLIER.
+           MOVE OH-SUPPLIER-CODE   TO NH-SUPPLIER-CODE.
+           MOVE OH-RUN-COUNT       TO NH-RUN-COUNT.
+           MOVE OH-LATEST-PERF     TO NH-LATEST-PERF.
+           MOVE OH-LATEST-RATING   TO NH-LATEST-RATING.
+           MOVE OH-PERF-SUM        TO NH-PERF-SUM.
+           MOVE OH-PERF-HIGH       TO NH-PERF-HIGH.
+           MOVE OH-PERF-LOW        TO NH-PERF-LOW.
+           SET NH-TREND-CARRIED    TO TRUE.
+      *
+           PERFORM 0900-WRITE-HISTORY-REC.
+           PERFORM 0950-WRITE-RPT-DETAIL.
+           ADD 1 TO WS-CARRIED-FORWARD-CTR.
+      *
+      *****************************************************************
+      *  DESCRIPTION:
+      *    THE 0900-WRITE-HISTORY-REC PARAGRAPH WRITES THE UPDATED
+      *    HISTORY RECORD TO THE NEW SUPPLIER HISTORY MASTER FILE AND
+      *    CHECKS THE FILE STATUS FOR A SUCCESSFUL WRITE OPERATION.
+      *
+      *  CALLED BY:
+      *    -  0600-PROCESS-NEW-SUPPLIER
+      *    -  0700-PROCESS-MATCHED-SUPPLIER
+      *    -  0800-CARRY-FORWARD-SUPPLIER
+      *
+      *  CALLS:
+      *    -  NONE
+      *****************************************************************
+      *
+       0900-WRITE-HISTORY-REC.
+           WRITE SUPPHNEW-REC FROM WS-SUPPHIST-NEW-REC.
+           IF SNCODE = '00'
+              ADD 1 TO WS-HISTORY-RECS-WRTN
+           ELSE
+              DISPLAY 'ERROR WRITING NEW SUPPLIER HISTORY MASTER FILE'
+           END-IF.
+      *
+      *****************************************************************
+      *  DESCRIPTION:
+      *    THE 0950-WRITE-RPT-DETAIL PARAGRAPH CALCULATES THE AVERAGE
+      *    SUPPLIER-PERF FOR THE SUPPLIER AND WRITES A DETAIL LINE TO
+      *    THE SUPPLIER PERFORMANCE TREND REPORT.
+      *
+      *  CALLED BY:
+      *    -  0600-PROCESS-NEW-SUPPLIER
+      *    -  0700-PROCESS-MATCHED-SUPPLIER
+      *    -  0800-CARRY-FORWARD-SUPPLIER
+      *
+      *  CALLS:
+      *    -  NONE
+      *****************************************************************
+      *
+       0950-WRITE-RPT-DETAIL.
+           COMPUTE WS-AVERAGE-PERF-WS ROUNDED =
+                   NH-PERF-SUM / NH-RUN-COUNT.
+      *
+           MOVE NH-SUPPLIER-CODE   TO RPT-SUPPLIER-CODE.
+           MOVE NH-RUN-COUNT       TO RPT-RUN-COUNT.
+           MOVE NH-LATEST-PERF     TO RPT-LATEST-PERF.
+           MOVE WS-AVERAGE-PERF-WS TO RPT-AVERAGE-PERF.
+           MOVE NH-PERF-HIGH       TO RPT-HIGH-PERF.
+           MOVE NH-PERF-LOW        TO RPT-LOW-PERF.
+           MOVE NH-LATEST-RATING   TO RPT-RATING.
+           MOVE NH-TREND-INDICATOR TO RPT-TREND.
+      *
+           WRITE SUPPHRPT-REC FROM SUPPH-RPT-DETAIL.
+           IF SRCODE = '00'
+              NEXT SENTENCE
+           ELSE
+              DISPLAY 'ERROR WRITING TO SUPPLIER TREND REPORT'
+           END-IF.
+      *
+      *****************************************************************
+      *  DESCRIPTION:
+      *    THE 2600-CLOSE-FILES PARAGRAPH CLOSES ALL FILES AND
+      *    DISPLAYS RUN CONTROL TOTALS.
+      *
+      *  CALLED BY:
+      *    -  MAIN PROCEDURE AREA
+      *
+      *  CALLS:
+      *    -  NONE
+      *****************************************************************
+      *
+       2600-CLOSE-FILES.
+           CLOSE SUPPSRT
+                 SUPPHIST
+                 SUPPHNEW
+                 SUPPHRPT.
+      *
+           DISPLAY 'SUPPLIER RECORDS READ:      ' WS-SUPPLIERS-READ.
+           DISPLAY 'DEDUPLICATED TRANSACTIONS:  ' WS-TRANS-RECS-USED.
+           DISPLAY 'OLD MASTER RECORDS READ:    ' WS-MASTER-RECS-READ.
+           DISPLAY 'NEW SUPPLIERS ADDED:        ' WS-NEW-SUPPLIERS-CTR.
+           DISPLAY 'SUPPLIERS UPDATED:          '
+                   WS-UPDATED-SUPPLIERS-CTR.
+           DISPLAY 'SUPPLIERS CARRIED FORWARD:  '
+                   WS-CARRIED-FORWARD-CTR.
+           DISPLAY 'NEW MASTER RECORDS WRITTEN: ' WS-HISTORY-RECS-WRTN.
