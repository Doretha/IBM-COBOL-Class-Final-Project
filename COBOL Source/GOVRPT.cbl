@@ -0,0 +1,386 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GOVRPT.
+       AUTHOR. DORETHA RILEY.
+       INSTALLATION. COBOL DEV CENTER.
+       DATE-WRITTEN. 08/08/2026.
+       DATE-COMPILED. 08/08/2026.
+       SECURITY. NON-CONFIDENTIAL.
+      *
+      *****************************************************************
+      *  PROGRAM DESCRIPTION:
+      *    THIS PROGRAM READS THE PARTSOUT FILE PRODUCED BY AUTOPART.CBL
+      *    FOR THE CURRENT RUN AND ISOLATES EVERY RECORD WHOSE GOVT-
+      *    COMML-CODE IS 'G' (GOVERNMENT). EACH GOVERNMENT PART IS
+      *    WRITTEN TO A COMPLIANCE REPORT AND TO A FILTERED PARTSOUT-
+      *    FORMAT EXTRACT FILE SO THE COMPLIANCE TEAM CAN WORK FROM A
+      *    GOVERNMENT-PARTS-ONLY DATASET WITHOUT SCANNING THE FULL
+      *    PARTSOUT FILE.
+      *****************************************************************
+      *
+      *  PROGRAM MODULES CALLED:
+      *    - NONE
+      *****************************************************************
+      *
+      *    INPUT FILES:
+      *      RTPOT44.AUTOPART.PARTSOUT - CURRENT RUN GOOD RECORD
+      *                                  EXTRACT PRODUCED BY AUTOPART
+      *      INTERNAL FILE NAME:        PARTSOUT
+      *      JCL DD NAME:               PARTSOUT
+      *
+      *
+      *    OUTPUT FILES:
+      *      RTPOT44.GOVRPT.COMPLIANCE.RPT - GOVERNMENT PARTS
+      *                                      COMPLIANCE REPORT
+      *      INTERNAL FILE NAME:             GOVRPT
+      *      JCL DD NAME:                    GOVRPT
+      *
+      *
+      *      RTPOT44.GOVRPT.GOVPARTS - FILTERED PARTSOUT-FORMAT EXTRACT
+      *                                CONTAINING ONLY GOVERNMENT PARTS
+      *      INTERNAL FILE NAME:      GOVPARTS
+      *      JCL DD NAME:             GOVPARTS
+      *
+      *
+      *    JCL JOB:
+      *      RTPOT44.FINAL.JCL(GOVRPT)
+      ****************************************************************
+      *  CHANGE LOG: *
+      ****************
+      *      UPDATED BY:  DORETHA RILEY
+      *            DATE:  08/09/2026
+      *     DESCRIPTION:  ADDED FILE STATUS CHECKS AFTER EVERY WRITE TO
+      *                   GOVRPT AND GOVPARTS (0150-WRITE-RPT-HEADERS,
+      *                   0500-MAIN-PROCESS, 0550-WRITE-RPT-DETAIL),
+      *                   MATCHING THE CHECKS ALREADY IN PLACE ON EVERY
+      *                   OPEN/CLOSE/READ IN THIS PROGRAM AND ON THE
+      *                   WRITES IN EVERY OTHER PROGRAM IN THIS SYSTEM.
+      *
+      *      CREATED BY:  DORETHA RILEY
+      *     DESCRIPTION:  ORIGINAL CREATION OF PROGRAM
+      *            DATE:  08/08/2026
+      ****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARTSOUT ASSIGN TO PARTSOUT
+              FILE STATUS IS PTCODE.
+      *
+           SELECT GOVRPT ASSIGN TO GOVRPT
+              FILE STATUS IS GRCODE.
+      *
+           SELECT GOVPARTS ASSIGN TO GOVPARTS
+              FILE STATUS IS GPCODE.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PARTSOUT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 509 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS PARTSOUT-REC.
+      *
+       01 PARTSOUT-REC PIC X(509).
+      *
+       FD  GOVRPT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 100 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS GOVRPT-REC.
+      *
+       01 GOVRPT-REC PIC X(100).
+      *
+       FD  GOVPARTS
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 509 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS GOVPARTS-REC.
+      *
+       01 GOVPARTS-REC PIC X(509).
+      *
+       WORKING-STORAGE SECTION.
+      *
+      *****************************************************************
+      *  WORKING STORAGE COPY OF THE PARTSOUT RECORD (SAME LAYOUT AS
+      *  PARTSIN-REC-WS).
+      *****************************************************************
+      *
+           COPY PARTSREC. *> INCLUDE PARTSREC COPYLIB MEMBER
+      *
+      *****************************************************************
+      *  FILE STATUS CODES
+      *****************************************************************
+      *
+       01 FILE-STATUS-CODES.
+          05 PTCODE            PIC X(02) VALUE SPACES.
+          05 GRCODE            PIC X(02) VALUE SPACES.
+          05 GPCODE            PIC X(02) VALUE SPACES.
+      *
+      *****************************************************************
+      *  SWITCHES
+      *****************************************************************
+      *
+       01 SWITCHES-WS.
+          05 PARTSOUT-FILE-SW  PIC X(01) VALUE 'N'.
+             88 END-OF-PARTSOUT-FILE VALUE 'Y'.
+      *
+      *****************************************************************
+      *  RUN CONTROL COUNTERS
+      *****************************************************************
+      *
+       01 WS-ACCUM-VARS.
+          05 WS-PARTSOUT-READ-CTR   PIC 9(07) VALUE 0.
+          05 WS-GOVT-PART-CTR       PIC 9(07) VALUE 0.
+      *
+      *****************************************************************
+      *  COLUMN HEADINGS FOR THE GOVERNMENT PARTS COMPLIANCE REPORT
+      *****************************************************************
+      *
+       01 GOVRPT-HEADER-1. *>HEADER FOR GOVERNMENT PARTS COMPLIANCE RPT
+          05 FILLER                  PIC X(05) VALUE SPACES.
+          05 FILLER                  PIC X(11) VALUE 'PART NUMBER'.
+          05 FILLER                  PIC X(05) VALUE SPACES.
+          05 FILLER                  PIC X(14) VALUE 'PART NAME'.
+          05 FILLER                  PIC X(03) VALUE SPACES.
+          05 FILLER                  PIC X(12) VALUE 'SPEC NUMBER'.
+          05 FILLER                  PIC X(02) VALUE SPACES.
+          05 FILLER                  PIC X(15) VALUE 'BLUEPRINT NBR'.
+          05 FILLER                  PIC X(05) VALUE SPACES.
+          05 FILLER                  PIC X(11) VALUE 'VEH MAKE'.
+      *
+       01 GOVRPT-HEADER-2. *>HEADER FOR GOVERNMENT PARTS COMPLIANCE RPT
+          05 FILLER                  PIC X(05) VALUE SPACES.
+          05 FILLER                  PIC X(11) VALUE ALL '='.
+          05 FILLER                  PIC X(05) VALUE SPACES.
+          05 FILLER                  PIC X(14) VALUE ALL '='.
+          05 FILLER                  PIC X(03) VALUE SPACES.
+          05 FILLER                  PIC X(12) VALUE ALL '='.
+          05 FILLER                  PIC X(02) VALUE SPACES.
+          05 FILLER                  PIC X(15) VALUE ALL '='.
+          05 FILLER                  PIC X(05) VALUE SPACES.
+          05 FILLER                  PIC X(11) VALUE ALL '='.
+      *
+       01 GOVRPT-DETAIL. *>DETAIL LINE FOR GOVERNMENT PARTS COMPLIANCE
+          05 FILLER                  PIC X(05) VALUE SPACES.
+          05 RPT-PART-NUMBER         PIC X(23) VALUE SPACES.
+          05 RPT-PART-NAME           PIC X(14) VALUE SPACES.
+          05 RPT-SPEC-NUMBER         PIC X(07) VALUE SPACES.
+          05 FILLER                  PIC X(02) VALUE SPACES.
+          05 RPT-BLUEPRINT-NUMBER    PIC X(10) VALUE SPACES.
+          05 FILLER                  PIC X(05) VALUE SPACES.
+          05 RPT-VEHICLE-MAKE        PIC X(03) VALUE SPACES.
+      *
+      *****************************************************************
+      *  DESCRIPTION:
+      *    THE MAIN PROCEDURE SECTION OPENS FILES, WRITES REPORT
+      *    HEADINGS, READS PARTSOUT AND ISOLATES EACH GOVERNMENT PART
+      *    UNTIL END OF FILE, AND CLOSES FILES.
+      *
+      *  CALLED BY:
+      *    - NONE
+      *
+      *  CALLS:
+      *    - 0100-OPEN-FILES
+      *    - 0150-WRITE-RPT-HEADERS
+      *    - 0200-READ-PARTSOUT-FILE
+      *    - 0500-MAIN-PROCESS
+      *    - 2600-CLOSE-FILES
+      ****************************************************************
+      *
+       PROCEDURE DIVISION.
+      *    DISPLAY 'ENTERING PARA MAIN PROCEDURE GOVRPT PGM'.
+           PERFORM 0100-OPEN-FILES.
+           PERFORM 0150-WRITE-RPT-HEADERS.
+           PERFORM 0200-READ-PARTSOUT-FILE.
+           PERFORM 0500-MAIN-PROCESS
+              UNTIL END-OF-PARTSOUT-FILE.
+           PERFORM 2600-CLOSE-FILES.
+           GOBACK.
+      *
+      *****************************************************************
+      *  DESCRIPTION:
+      *    THE 0100-OPEN-FILES PARAGRAPH OPENS THE PARTSOUT INPUT FILE
+      *    AND THE GOVRPT/GOVPARTS OUTPUT FILES.
+      *
+      *  CALLED BY:
+      *    -  MAIN PROCEDURE AREA
+      *
+      *  CALLS:
+      *    -  NONE
+      ****************************************************************
+      *
+       0100-OPEN-FILES.
+      *    DISPLAY 'ENTERING PARA 0100-OPEN-FILES'.
+           OPEN INPUT PARTSOUT.
+           IF PTCODE = '00'
+              NEXT SENTENCE
+           ELSE
+              DISPLAY 'ERROR OPENING PARTSOUT INPUT FILE'
+           END-IF.
+      *
+           OPEN OUTPUT GOVRPT.
+           IF GRCODE = '00'
+              NEXT SENTENCE
+           ELSE
+              DISPLAY 'ERROR OPENING GOVRPT OUTPUT FILE'
+           END-IF.
+      *
+           OPEN OUTPUT GOVPARTS.
+           IF GPCODE = '00'
+              NEXT SENTENCE
+           ELSE
+              DISPLAY 'ERROR OPENING GOVPARTS OUTPUT FILE'
+           END-IF.
+      *
+      *****************************************************************
+      *  DESCRIPTION:
+      *    THE 0150-WRITE-RPT-HEADERS PARAGRAPH WRITES COLUMN HEADINGS
+      *    TO THE GOVERNMENT PARTS COMPLIANCE REPORT.
+      *
+      *  CALLED BY:
+      *    -  MAIN PROCEDURE AREA
+      *
+      *  CALLS:
+      *    -  NONE
+      ****************************************************************
+      *
+       0150-WRITE-RPT-HEADERS.
+           WRITE GOVRPT-REC FROM GOVRPT-HEADER-1.
+           IF GRCODE = '00'
+              NEXT SENTENCE
+           ELSE
+              DISPLAY 'ERROR WRITING TO GOVRPT OUTPUT FILE'
+           END-IF.
+      *
+           WRITE GOVRPT-REC FROM GOVRPT-HEADER-2.
+           IF GRCODE = '00'
+              NEXT SENTENCE
+           ELSE
+              DISPLAY 'ERROR WRITING TO GOVRPT OUTPUT FILE'
+           END-IF.
+      *
+      *****************************************************************
+      *  DESCRIPTION:
+      *    THE 0200-READ-PARTSOUT-FILE PARAGRAPH READS A SINGLE RECORD
+      *    FROM THE PARTSOUT INPUT FILE.
+      *
+      *  CALLED BY:
+      *    -  MAIN PROCEDURE AREA
+      *    -  0500-MAIN-PROCESS
+      *
+      *  CALLS:
+      *    -  NONE
+      ****************************************************************
+      *
+       0200-READ-PARTSOUT-FILE.
+      *    DISPLAY 'ENTERING PARA 0200-READ-PARTSOUT-FILE'.
+           READ PARTSOUT INTO PARTS-IN-REC-WS
+              AT END MOVE 'Y' TO PARTSOUT-FILE-SW
+           END-READ.
+      *
+           IF PTCODE = '00' OR '10' *> IF GOOD READ OR END OF FILE
+              NEXT SENTENCE
+           ELSE
+              DISPLAY 'ERROR READING PARTSOUT INPUT FILE.'
+           END-IF.
+      *
+           IF NOT END-OF-PARTSOUT-FILE
+              ADD 1 TO WS-PARTSOUT-READ-CTR
+           END-IF.
+      *
+      *****************************************************************
+      *  DESCRIPTION:
+      *    THE 0500-MAIN-PROCESS PARAGRAPH ISOLATES THE CURRENT PARTSOUT
+      *    RECORD WHEN GOVT-COMML-CODE IS 'G', WRITING A DETAIL LINE TO
+      *    THE COMPLIANCE REPORT AND THE FULL RECORD TO THE FILTERED
+      *    GOVPARTS EXTRACT, THEN READS THE NEXT PARTSOUT RECORD.
+      *
+      *  CALLED BY:
+      *    -  MAIN PROCEDURE AREA
+      *
+      *  CALLS:
+      *    -  0550-WRITE-RPT-DETAIL
+      *    -  0200-READ-PARTSOUT-FILE
+      ****************************************************************
+      *
+       0500-MAIN-PROCESS.
+      *    DISPLAY 'ENTERING PARA 0500-MAIN-PROCESS'.
+           IF GOVT-COMML-CODE = 'G'
+              ADD 1 TO WS-GOVT-PART-CTR
+              PERFORM 0550-WRITE-RPT-DETAIL
+              WRITE GOVPARTS-REC FROM PARTS-IN-REC-WS
+              IF GPCODE = '00'
+                 NEXT SENTENCE
+              ELSE
+                 DISPLAY 'ERROR WRITING TO GOVPARTS OUTPUT FILE'
+              END-IF
+           END-IF.
+      *
+           PERFORM 0200-READ-PARTSOUT-FILE.
+      *
+      *****************************************************************
+      *  DESCRIPTION:
+      *    THE 0550-WRITE-RPT-DETAIL PARAGRAPH WRITES A DETAIL LINE FOR
+      *    THE CURRENT GOVERNMENT PART TO THE COMPLIANCE REPORT.
+      *
+      *  CALLED BY:
+      *    -  0500-MAIN-PROCESS
+      *
+      *  CALLS:
+      *    -  NONE
+      ****************************************************************
+      *
+       0550-WRITE-RPT-DETAIL.
+           MOVE PART-NUMBER      TO RPT-PART-NUMBER.
+           MOVE PART-NAME        TO RPT-PART-NAME.
+           MOVE SPEC-NUMBER      TO RPT-SPEC-NUMBER.
+           MOVE BLUEPRINT-NUMBER TO RPT-BLUEPRINT-NUMBER.
+           MOVE VEHICLE-MAKE     TO RPT-VEHICLE-MAKE.
+      *
+           WRITE GOVRPT-REC FROM GOVRPT-DETAIL.
+           IF GRCODE = '00'
+              NEXT SENTENCE
+           ELSE
+              DISPLAY 'ERROR WRITING TO GOVRPT OUTPUT FILE'
+           END-IF.
+      *
+      *****************************************************************
+      *  DESCRIPTION:
+      *    THE 2600-CLOSE-FILES PARAGRAPH CLOSES ALL FILES AND DISPLAYS
+      *    RUN CONTROL TOTALS.
+      *
+      *  CALLED BY:
+      *    -  MAIN PROCEDURE AREA
+      *
+      *  CALLS:
+      *    -  NONE
+      ****************************************************************
+      *
+       2600-CLOSE-FILES.
+      *    DISPLAY 'ENTERING PARA 2600-CLOSE-FILES'.
+           CLOSE PARTSOUT.
+           IF PTCODE = '00'
+              NEXT SENTENCE
+           ELSE
+              DISPLAY 'ERROR CLOSING PARTSOUT INPUT FILE'
+           END-IF.
+      *
+           CLOSE GOVRPT.
+           IF GRCODE = '00'
+              NEXT SENTENCE
+           ELSE
+              DISPLAY 'ERROR CLOSING GOVRPT OUTPUT FILE'
+           END-IF.
+      *
+           CLOSE GOVPARTS.
+           IF GPCODE = '00'
+              NEXT SENTENCE
+           ELSE
+              DISPLAY 'ERROR CLOSING GOVPARTS OUTPUT FILE'
+           END-IF.
+      *
+           DISPLAY 'PARTSOUT RECORDS READ:       ' WS-PARTSOUT-READ-CTR.
+           DISPLAY 'GOVERNMENT PARTS ISOLATED:   ' WS-GOVT-PART-CTR.
