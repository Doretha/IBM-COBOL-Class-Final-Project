@@ -0,0 +1,159 @@
+      *****************************************************************
+      *  COPYBOOK:     PARTSREC
+      *  DESCRIPTION:
+      *    DEFINES THE 509 BYTE AUTOPARTS INPUT RECORD LAYOUT IN
+      *    WORKING STORAGE. THE RECORD IS MADE UP OF FOUR GROUP AREAS
+      *    (PARTS, SUPPLIERS, ADDRESSES, PURCHASE-ORDER) THAT ARE
+      *    PASSED IN LINKAGE TO THE PARTSUPP, SUPPLIER, ADDRSUPP AND
+      *    PURCHORD SUBPROGRAMS FOR FIELD EDIT VALIDATION.
+      *
+      *  USED BY:
+      *    -  AUTOPART.CBL
+      *****************************************************************
+      *  CHANGE LOG: *
+      ****************
+      *      UPDATED BY:  DORETHA RILEY
+      *            DATE:  08/08/2026
+      *     DESCRIPTION:  ADDED A RECEIVED-STATUS FLAG TO EACH PURCH-ORD
+      *                   OCCURRENCE (44 TO 45 BYTES PER OCCURRENCE, 132
+      *                   TO 135 TOTAL) SO A DOWNSTREAM RECEIPT PROCESS
+      *                   CAN MARK A PURCHASE ORDER AS RECEIVED AND AN
+      *                   AGING REPORT CAN FLAG OPEN ORDERS PAST THEIR
+      *                   DELIVERY DATE. RECORD GREW FROM 506 TO 509
+      *                   BYTES.
+      *
+      *      UPDATED BY:  DORETHA RILEY
+      *            DATE:  08/08/2026
+      *     DESCRIPTION:  ADDED A COUNTRY-CODE FIELD TO EACH SUPP-ADDRESS
+      *                   OCCURRENCE (77 TO 80 BYTES PER OCCURRENCE, 231
+      *                   TO 240 TOTAL) AND A SUPPLIER-CURRENCY-CODE
+      *                   FIELD TO THE SUPPLIERS GROUP (39 TO 42 BYTES)
+      *                   SO OVERSEAS SUPPLIERS AND ADDRESSES CAN BE
+      *                   ONBOARDED WITHOUT FORCING THEM THROUGH THE
+      *                   DOMESTIC STATE/ZIP TABLE. RECORD GREW FROM 494
+      *                   TO 506 BYTES.
+      *
+      *      UPDATED BY:  DORETHA RILEY
+      *            DATE:  08/08/2026
+      *     DESCRIPTION:  ADDED A ZIP-CODE-EXT FIELD TO EACH SUPP-ADDRESS
+      *                   OCCURRENCE TO HOLD THE 4 DIGIT ZIP+4 EXTENSION
+      *                   FOR THE PARTS REPORT. GROUP GREW FROM 73 TO 77
+      *                   BYTES PER OCCURRENCE (219 TO 231 TOTAL).
+      *
+      *      UPDATED BY:  DORETHA RILEY
+      *            DATE:  08/08/2026
+      *     DESCRIPTION:  RAISED THE UNIT-PRICE CEILING TO THE MAXIMUM
+      *                   THE EXISTING PIC S9(7)V99 FIELD CAN HOLD AND
+      *                   ADDED A CURRENCY-CODE FIELD TO EACH PURCH-ORD
+      *                   OCCURRENCE (132 BYTES, WAS 123). RECORD GREW
+      *                   FROM 473 TO 482 BYTES.
+      *
+      *      CREATED BY:  DORETHA RILEY
+      *     DESCRIPTION:  ORIGINAL CREATION OF COPYBOOK
+      *            DATE:  09/15/2020
+      ****************************************************************
+      *
+       01 PARTS-IN-REC-WS.
+      *
+      *****************************************************************
+      *  PARTS GROUP AREA - 92 BYTES
+      *****************************************************************
+      *
+          05 PARTS.
+             10 PART-NUMBER       PIC X(23) VALUE SPACES.
+             10 PART-NAME         PIC X(14) VALUE SPACES.
+             10 SPEC-NUMBER       PIC X(07) VALUE SPACES.
+             10 GOVT-COMML-CODE   PIC X(01) VALUE SPACES.
+             10 BLUEPRINT-NUMBER  PIC X(10) VALUE SPACES.
+             10 UNIT-OF-MEASURE   PIC X(03) VALUE SPACES.
+             10 WEEKS-LEAD-TIME   PIC 9(03) VALUE 0.
+                88 VALID-WEEKS-LEAD-TIME VALUE 1 THROUGH 4.
+             10 VEHICLE-MAKE      PIC X(03) VALUE SPACES.
+             10 VEHICLE-MODEL     PIC X(10) VALUE SPACES.
+             10 VEHICLE-YEAR      PIC X(04) VALUE '0000'.
+             10 FILLER            PIC X(14) VALUE SPACES.
+      *
+      *****************************************************************
+      *  SUPPLIERS GROUP AREA - 42 BYTES
+      *****************************************************************
+      *
+          05 SUPPLIERS.
+             10 SUPPLIER-CODE            PIC X(10) VALUE SPACES.
+             10 SUPPLIER-TYPE            PIC X(01) VALUE SPACES.
+                88 SUBCONTRACTOR         VALUE 'S'.
+                88 DISTRIBUTOR           VALUE 'D'.
+                88 MANUFACTURER          VALUE 'M'.
+                88 IMPORTER              VALUE 'I'.
+                88 VALID-SUPPLIER-TYPE   VALUE 'S', 'D', 'M', 'I'.
+             10 SUPPLIER-NAME            PIC X(15) VALUE SPACES.
+             10 SUPPLIER-PERF            PIC 9(03) VALUE ZERO.
+             10 SUPPLIER-RATING          PIC X(01) VALUE SPACES.
+                88 HIGHEST-QUALITY       VALUE '3'.
+                88 AVERAGE-QUALITY       VALUE '2'.
+                88 LOWEST-QUALITY        VALUE '1'.
+                88 VALID-SUPPLIER-RATING VALUE '1', '2', '3'.
+             10 SUPPLIER-STATUS          PIC X(01) VALUE SPACES.
+                88 GOVT-COMM             VALUE '1'.
+                88 GOVT-ONLY             VALUE '2'.
+                88 COMMERCIAL-ONLY       VALUE '3'.
+                88 VALID-SUPPLIER-STATUS VALUE '1', '2', '3'.
+             10 SUPPLIER-ACT-DATE        PIC 9(08) VALUE ZERO.
+             10 SUPPLIER-CURRENCY-CODE   PIC X(03) VALUE 'USD'.
+                88 SUPPLIER-US-DOLLAR       VALUE 'USD'.
+                88 SUPPLIER-CANADIAN-DOLLAR VALUE 'CAD'.
+                88 SUPPLIER-EURO            VALUE 'EUR'.
+                88 SUPPLIER-BRITISH-POUND   VALUE 'GBP'.
+                88 SUPPLIER-JAPANESE-YEN    VALUE 'JPY'.
+                88 VALID-SUPPLIER-CURRENCY-CODE
+                                          VALUE 'USD', 'CAD', 'EUR',
+                                                'GBP', 'JPY'.
+      *
+      *****************************************************************
+      *  ADDRESSES GROUP AREA - 240 BYTES (3 OCCURRENCES OF 80 BYTES)
+      *****************************************************************
+      *
+          05 ADDRESSES.
+             10 SUPP-ADDRESS OCCURS 3 TIMES INDEXED BY ADDR-IDX.
+                15 ADDRESS-TYPE               PIC X(01) VALUE SPACES.
+                   88 ORDER-ADDRESS           VALUE '1'.
+                   88 SCHED-ADDRESS           VALUE '2'.
+                   88 REMIT-ADDRESS           VALUE '3'.
+                   88 VALID-ADDRESS-TYPE      VALUE '1', '2', '3'.
+                15 ADDRESS-1                  PIC X(15) VALUE SPACES.
+                15 ADDRESS-2                  PIC X(15) VALUE SPACES.
+                15 ADDRESS-3                  PIC X(15) VALUE SPACES.
+                15 CITY                       PIC X(15) VALUE SPACES.
+                15 ADDR-STATE                 PIC X(02) VALUE SPACES.
+                15 ZIP-CODE                   PIC 9(10) VALUE 0.
+                15 ZIP-CODE-EXT               PIC 9(04) VALUE 0.
+                15 COUNTRY-CODE               PIC X(03) VALUE 'USA'.
+                   88 US-ADDRESS              VALUE 'USA', SPACES.
+      *
+      *****************************************************************
+      *  PURCHASE ORDER GROUP AREA - 135 BYTES (3 OCCURRENCES OF 45)
+      *****************************************************************
+      *
+          05 PURCHASE-ORDER.
+             10 PURCH-ORD OCCURS 3 TIMES INDEXED BY PO-IDX.
+                15 PO-NUMBER               PIC X(06) VALUE SPACES.
+                15 BUYER-CODE              PIC X(03) VALUE SPACES.
+                15 QUANTITY                PIC S9(7)  VALUE ZERO.
+                   88 VALID-QUANTITY-RANGE VALUE 0 THROUGH +999,998.
+                15 UNIT-PRICE              PIC S9(7)V99  VALUE ZERO.
+                   88 VALID-UNIT-PRICE-RANGE VALUE +1 THROUGH
+                                                    +9999999.99.
+                15 ORDER-DATE              PIC X(08) VALUE SPACES.
+                15 DELIVERY-DATE           PIC X(08) VALUE SPACES.
+                15 CURRENCY-CODE           PIC X(03) VALUE 'USD'.
+                   88 US-DOLLAR            VALUE 'USD'.
+                   88 CANADIAN-DOLLAR      VALUE 'CAD'.
+                   88 EURO                 VALUE 'EUR'.
+                   88 BRITISH-POUND        VALUE 'GBP'.
+                   88 JAPANESE-YEN         VALUE 'JPY'.
+                   88 VALID-CURRENCY-CODE  VALUE 'USD', 'CAD', 'EUR',
+                                                  'GBP', 'JPY'.
+                15 RECEIVED-STATUS         PIC X(01) VALUE 'N'.
+                   88 PO-RECEIVED         VALUE 'Y'.
+                   88 PO-NOT-RECEIVED     VALUE 'N', SPACES.
+                   88 VALID-RECEIVED-STATUS VALUE 'Y', 'N'.
+      *
