@@ -33,6 +33,8 @@
       *    VARIABLES PASSED IN LINKAGE:
       *      -  PARTS-LS - GROUP AREA OF AUTO PART INPUT FILE RECORD
       *         THAT CONTAINS PARTS INFORMATION
+      *      -  VEH-MAKE-TBL-LS - TABLE OF VALID VEHICLE MAKE CODES
+      *      -  UOM-TBL-LS - TABLE OF VALID UNIT OF MEASURE CODES
       *      -  ERROR-MSG-LS - ERROR MESSAGE COUNTER, RETURN CODE AND
       *         ERROR MESSAGE TABLE USED TO TRACK THE NUMBER OF ERRORS
       *         AND ERROR MESSAGES GENERATED IN SUBPROGRAM FIELD
@@ -43,9 +45,56 @@
       ****************************************************************
       *  CHANGE LOG: *
       ****************
-      *      UPDATED BY:
-      *            DATE:
-      *     DESCRIPTION:
+      *      UPDATED BY:  DORETHA RILEY
+      *            DATE:  08/09/2026
+      *     DESCRIPTION:  ADDED HARD-ERROR-COUNTER TO ERROR-MSG-AREA
+      *                   (WIDENED ERROR-MSG-AREA-LS TO 206 BYTES TO
+      *                   MATCH). 0200-ERROR-ROUTINE NOW ADDS TO IT SO
+      *                   AUTOPART.CBL CAN TELL A REAL DATA ERROR FROM A
+      *                   0250-WARNING-ROUTINE WARNING WHEN DECIDING
+      *                   WHETHER TO CALL THE NEXT EDIT SUBPROGRAM.
+      *                   ERROR-COUNTER/MAX-ERRORS-MET IS UNCHANGED AND
+      *                   STILL GUARDS THE 4-SLOT ERROR-MSG-TABLE.
+      *
+      *      UPDATED BY:  DORETHA RILEY
+      *            DATE:  08/08/2026
+      *     DESCRIPTION:  ADDED EDIT CHECKS FOR GOVT-COMML-CODE (MUST BE
+      *                   G OR C) AND UNIT-OF-MEASURE (MUST BE ON THE
+      *                   NEW UOM-TBL TABLE PASSED IN LINKAGE FROM
+      *                   AUTOPART.CBL, THE SAME PATTERN USED FOR
+      *                   VEHICLE-MAKE). SPEC-NUMBER AND BLUEPRINT-
+      *                   NUMBER REMAIN UNEDITED -- NO VALID VALUE SET
+      *                   OR FORMAT RULE HAS BEEN DEFINED FOR EITHER
+      *                   FIELD.
+      *
+      *      UPDATED BY:  DORETHA RILEY
+      *            DATE:  08/09/2026
+      *     DESCRIPTION:  WIRED 0250-WARNING-ROUTINE INTO 0100-EDIT-
+      *                   CHECK -- A GOVERNMENT PART (GOVT-COMML-CODE =
+      *                   'G') MISSING ITS BLUEPRINT-NUMBER OR SPEC-
+      *                   NUMBER NOW LOGS A WARNING AND STILL FLOWS TO
+      *                   THE GOOD-RECORD OUTPUT FILES, RATHER THAN THE
+      *                   WARNING-DATA RETURN CODE BEING UNREACHABLE.
+      *
+      *      UPDATED BY:  DORETHA RILEY
+      *            DATE:  08/08/2026
+      *     DESCRIPTION:  ADDED A WARNING-DATA RETURN CODE OF '04' AND
+      *                   NEW PARAGRAPH 0250-WARNING-ROUTINE SO LOW
+      *                   SEVERITY CONDITIONS CAN BE FLAGGED WITHOUT
+      *                   ROUTING THE RECORD TO THE ERROR FILE.
+      *
+      *      UPDATED BY:  DORETHA RILEY
+      *            DATE:  08/08/2026
+      *     DESCRIPTION:  VEHICLE-MAKE VALIDATION NOW SEARCHES A
+      *                   VEHICLE MAKE TABLE PASSED IN LINKAGE FROM
+      *                   AUTOPART.CBL INSTEAD OF A HARDCODED LIST OF
+      *                   88 LEVEL CONDITION NAMES.
+      *
+      *      UPDATED BY:  DORETHA RILEY
+      *            DATE:  08/08/2026
+      *     DESCRIPTION:  VEHICLE-YEAR HIGH END NOW DERIVED FROM THE
+      *                   CURRENT DATE (CURRENT MODEL YEAR PLUS ONE)
+      *                   INSTEAD OF A HARDCODED 2019 CUTOFF.
       *
       *      CREATED BY:  DORETHA RILEY
       *     DESCRIPTION:  ORIGINAL CREATION OF PROGRAM
@@ -71,22 +120,60 @@
            05 WEEKS-LEAD-TIME   PIC 9(03) VALUE 0.
               88 VALID-WEEKS-LEAD-TIME VALUE 1 THROUGH 4.
            05 VEHICLE-MAKE      PIC X(03) VALUE SPACES.
-              88 CHRYSLER       VALUE 'CHR'.
-              88 FORD           VALUE 'FOR'.
-              88 GM             VALUE 'GM '.
-              88 VOLKSWAGON     VALUE 'VW '.
-              88 TOYOTA         VALUE 'TOY'.
-              88 JAGUAR         VALUE 'JAG'.
-              88 PEUGEOT        VALUE 'PEU'.
-              88 BMW            VALUE 'BMW'.
-              88 VALID-VEHICLE-MAKE VALUE 'CHR', 'FOR', 'GM ', 'VW ',
-                                         'TOY', 'JAG', 'PEU', 'BMW'.
            05 VEHICLE-MODEL     PIC X(10) VALUE SPACES.
            05 VEHICLE-YEAR      PIC X(04) VALUE '0000'.
-              88 VALID-VEHICLE-YEAR VALUE '1990' THROUGH '2019'.
            05 FILLER            PIC X(14) VALUE SPACES.
       *
       *****************************************************************
+      *  LOCAL WORKING STORAGE FOR VEHICLE-YEAR CONTROL RANGE. THE LOW
+      *  YEAR IS A FIXED CONTROL VALUE. THE HIGH YEAR IS DERIVED FROM
+      *  THE CURRENT DATE (CURRENT MODEL YEAR PLUS ONE) SO THE VALID
+      *  RANGE ADVANCES EACH MODEL YEAR WITHOUT A RECOMPILE.
+      *****************************************************************
+      *
+       01 WS-VEHICLE-YEAR-CONTROL.
+          05 WS-LOW-VEHICLE-YEAR       PIC 9(04) VALUE 1990.
+          05 WS-HIGH-VEHICLE-YEAR      PIC 9(04) VALUE 0.
+          05 WS-CURRENT-DATE-8         PIC X(08) VALUE SPACES.
+      *
+      *****************************************************************
+      *  LOCAL WORKING STORAGE FOR THE VEHICLE MAKE TABLE PASSED
+      *  THROUGH LINKAGE. REPLACES THE FORMER HARDCODED LIST OF
+      *  VEHICLE MAKE CODES SO NEW MAKES CAN BE ADDED BY MAINTAINING
+      *  THE VEHMAKE REFERENCE FILE INSTEAD OF CHANGING PROGRAM
+      *  SOURCE.
+      *****************************************************************
+      *
+       01  VEH-MAKE-TBL.
+           05 VEH-MAKE-ENTRY-TBL
+             OCCURS 20 TIMES INDEXED BY VMAKE-IDX.
+             10 VEH-MAKE-CODE-TBL   PIC X(03) VALUE SPACES.
+             10 VEH-MAKE-NAME-TBL   PIC X(12) VALUE SPACES.
+      *
+       01 WS-VEH-MAKE-VARS.
+          05 WS-MAX-VEH-MAKE-IDX    PIC 9(02) VALUE 20.
+          05 VEH-MAKE-FOUND-SW      PIC X(01) VALUE 'N'.
+             88 VEH-MAKE-FOUND      VALUE 'Y'.
+      *
+      *****************************************************************
+      *  LOCAL WORKING STORAGE FOR THE UNIT OF MEASURE TABLE PASSED
+      *  THROUGH LINKAGE. USED TO VALIDATE UNIT-OF-MEASURE AGAINST THE
+      *  COMPANY'S LIST OF VALID UNIT OF MEASURE CODES INSTEAD OF
+      *  LETTING ANY VALUE FLOW THROUGH UNCHECKED.
+      *****************************************************************
+      *
+       01  UOM-TBL.
+           05 UOM-ENTRY-TBL
+             OCCURS 20 TIMES INDEXED BY UOM-IDX.
+             10 UOM-CODE-TBL        PIC X(03) VALUE SPACES.
+             10 UOM-DESC-TBL        PIC X(12) VALUE SPACES.
+      *
+       01 WS-UOM-VARS.
+          05 WS-MAX-UOM-IDX         PIC 9(02) VALUE 20.
+          05 UOM-FOUND-SW           PIC X(01) VALUE 'N'.
+             88 UOM-FOUND           VALUE 'Y'.
+      *
+      *****************************************************************
       *  LOCAL WORKING STORAGE FOR ERROR MESSAGE AREA PASSED
       *  THROUGH LINKAGE.
       *****************************************************************
@@ -94,8 +181,11 @@
        01 ERROR-MSG-AREA.
           05 ERROR-COUNTER            PIC 99 VALUE 0.
              88 MAX-ERRORS-MET        VALUE 4.
+          05 HARD-ERROR-COUNTER       PIC 99 VALUE 0.
+             88 MAX-HARD-ERRORS-MET   VALUE 4.
           05 ERR-MSG-RETURN-CODE      PIC X(02).
              88 DATA-ERROR            VALUE '08'.
+             88 WARNING-DATA          VALUE '04'.
              88 VALID-DATA            VALUE '00'.
           05 ERROR-MSG-TABLE OCCURS 4 TIMES INDEXED BY ERROR-IDX.
              10 ERROR-MSG-TEXT        PIC X(50) VALUE SPACES.
@@ -107,7 +197,9 @@
       *
        LINKAGE SECTION.
        01  PARTS-LS                   PIC X(92).
-       01  ERROR-MSG-AREA-LS          PIC X(204).
+       01  VEH-MAKE-TBL-LS            PIC X(300).
+       01  UOM-TBL-LS                 PIC X(300).
+       01  ERROR-MSG-AREA-LS          PIC X(206).
       *
       *****************************************************************
       *  DESCRIPTION:
@@ -126,7 +218,8 @@
       *    -  0100-EDIT-CHECK
       ****************************************************************
       *
-       PROCEDURE DIVISION USING PARTS-LS, ERROR-MSG-AREA-LS.
+       PROCEDURE DIVISION USING PARTS-LS, VEH-MAKE-TBL-LS, UOM-TBL-LS,
+                                 ERROR-MSG-AREA-LS.
       *    DISPLAY 'ENTERING PARTSUPP SUBPROGRAM - MAIN PROCEDURE AREA'.
 
       *
@@ -136,8 +229,12 @@
       *****************************************************************
       *
            MOVE PARTS-LS TO PARTS.
+           MOVE VEH-MAKE-TBL-LS TO VEH-MAKE-TBL.
+           MOVE UOM-TBL-LS TO UOM-TBL.
            MOVE ERROR-MSG-AREA-LS  TO ERROR-MSG-AREA.
 
+           PERFORM 0150-SET-VEHICLE-YEAR-RANGE.
+
            PERFORM 0100-EDIT-CHECK. *>VALIDATE FIELDS
       *
       *****************************************************************
@@ -165,7 +262,10 @@
       *    -  MAIN PROCEDURE AREA
       *
       *  CALLS:
+      *    -  0175-SEARCH-VEH-MAKE-TABLE
+      *    -  0180-SEARCH-UOM-TABLE
       *    -  0200-ERROR-ROUTINE
+      *    -  0250-WARNING-ROUTINE
       ****************************************************************
       *
        0100-EDIT-CHECK.
@@ -192,12 +292,49 @@
            END-IF.
       *
       *****************************************************************
-      *  THE VEHICLE-MAKE = SPACES AND VALID-VEHICLE-MAKE EDIT CHECKS
-      *  ARE INCLUDED IN A NESTED "IF" STATEMENT TO AVOID DUPLICATE
-      *  ERRORS FOR THE SAME FIELD.  IF THE "IF" STATEMENTS WERE NOT
-      *  NESTED, A VEHICLE-MAKE FIELD = SPACES WOULD GENERATE TWO
-      *  ERRORS--ONE FOR VEHICLE-MAKE = SPACES AND ANOTHER FOR THE
-      *  VALID-VEHICLE-MAKE ERROR CHECK.
+      *  GOVT-COMML-CODE MUST BE EITHER 'G' (GOVERNMENT) OR 'C'
+      *  (COMMERCIAL). ANY OTHER VALUE, INCLUDING SPACES, IS INVALID.
+      *****************************************************************
+      *
+           IF MAX-ERRORS-MET
+              NEXT SENTENCE
+           ELSE
+           IF GOVT-COMML-CODE = 'G' OR 'C'
+              NEXT SENTENCE
+           ELSE
+              PERFORM 0200-ERROR-ROUTINE
+              MOVE 'GOVT-COMML-CODE MUST BE G OR C.' TO
+                    ERROR-MSG-TEXT (ERROR-IDX)
+           END-IF
+           END-IF.
+      *
+      *****************************************************************
+      *  A GOVERNMENT PART (GOVT-COMML-CODE = 'G') MISSING ITS
+      *  BLUEPRINT-NUMBER OR SPEC-NUMBER IS A LOW SEVERITY CONDITION --
+      *  THE PART STILL FLOWS TO PARTFILE/PARTSOUT, BUT COMPLIANCE
+      *  NEEDS TO KNOW THE DOCUMENTATION REFERENCE WAS NOT CAPTURED.
+      *****************************************************************
+      *
+           IF MAX-ERRORS-MET
+              NEXT SENTENCE
+           ELSE
+           IF GOVT-COMML-CODE = 'G' AND
+              (BLUEPRINT-NUMBER = SPACES OR SPEC-NUMBER = SPACES)
+              PERFORM 0250-WARNING-ROUTINE
+              MOVE 'GOVT PART MISSING BLUEPRINT-NUMBER OR SPEC-NUMBER.'
+                 TO ERROR-MSG-TEXT (ERROR-IDX)
+           ELSE
+              NEXT SENTENCE
+           END-IF
+           END-IF.
+      *
+      *****************************************************************
+      *  THE VEHICLE-MAKE = SPACES AND VEH-MAKE-FOUND EDIT CHECKS ARE
+      *  INCLUDED IN A NESTED "IF" STATEMENT TO AVOID DUPLICATE ERRORS
+      *  FOR THE SAME FIELD.  IF THE "IF" STATEMENTS WERE NOT NESTED,
+      *  A VEHICLE-MAKE FIELD = SPACES WOULD GENERATE TWO ERRORS--ONE
+      *  FOR VEHICLE-MAKE = SPACES AND ANOTHER FOR THE VEHICLE MAKE
+      *  TABLE LOOKUP ERROR CHECK.
       *****************************************************************
       *
            IF MAX-ERRORS-MET
@@ -208,7 +345,8 @@
               MOVE 'VEHICLE MAKE MUST NOT BE SPACES.'  TO
                     ERROR-MSG-TEXT (ERROR-IDX)
            ELSE
-           IF VALID-VEHICLE-MAKE
+              PERFORM 0175-SEARCH-VEH-MAKE-TABLE
+           IF VEH-MAKE-FOUND
               NEXT SENTENCE
            ELSE
               PERFORM 0200-ERROR-ROUTINE
@@ -231,6 +369,31 @@
            END-IF.
       *
       *****************************************************************
+      *  THE UNIT-OF-MEASURE = SPACES AND UOM-FOUND EDIT CHECKS ARE
+      *  INCLUDED IN A NESTED "IF" STATEMENT TO AVOID DUPLICATE ERRORS
+      *  FOR THE SAME FIELD, THE SAME AS THE VEHICLE-MAKE EDIT ABOVE.
+      *****************************************************************
+      *
+           IF MAX-ERRORS-MET
+              NEXT SENTENCE
+           ELSE
+           IF UNIT-OF-MEASURE = SPACES
+              PERFORM 0200-ERROR-ROUTINE
+              MOVE 'UNIT OF MEASURE MUST NOT BE SPACES.' TO
+                    ERROR-MSG-TEXT (ERROR-IDX)
+           ELSE
+              PERFORM 0180-SEARCH-UOM-TABLE
+           IF UOM-FOUND
+              NEXT SENTENCE
+           ELSE
+              PERFORM 0200-ERROR-ROUTINE
+              MOVE 'UNIT OF MEASURE VALUE IS INVALID.' TO
+                    ERROR-MSG-TEXT (ERROR-IDX)
+           END-IF
+           END-IF
+           END-IF.
+      *
+      *****************************************************************
       *  THE WEEKS-LEAD-TIME AND VALID-WEEKS-LEAD-TIME EDIT CHECKS
       *  ARE INCLUDED IN A NESTED "IF" STATEMENT TO AVOID DUPLICATE
       *  ERRORS FOR THE SAME FIELD.  IF THE "IF" STATEMENTS WERE NOT
@@ -275,18 +438,107 @@
               MOVE 'VEHICLE-YEAR MUST NOT BE SPACES.' TO
                     ERROR-MSG-TEXT (ERROR-IDX)
            ELSE
-           IF VALID-VEHICLE-YEAR
+           IF VEHICLE-YEAR NUMERIC AND
+              VEHICLE-YEAR >= WS-LOW-VEHICLE-YEAR AND
+              VEHICLE-YEAR <= WS-HIGH-VEHICLE-YEAR
               NEXT SENTENCE
            ELSE
              PERFORM 0200-ERROR-ROUTINE
-             MOVE 'VEHICLE-YEAR MUST BE BETWEEN 1990 AND 2019.' TO
-                    ERROR-MSG-TEXT (ERROR-IDX)
+             STRING 'VEHICLE-YEAR MUST BE BETWEEN ' DELIMITED BY SIZE
+                    WS-LOW-VEHICLE-YEAR              DELIMITED BY SIZE
+                    ' AND '                          DELIMITED BY SIZE
+                    WS-HIGH-VEHICLE-YEAR             DELIMITED BY SIZE
+                    '.'                              DELIMITED BY SIZE
+                       INTO ERROR-MSG-TEXT (ERROR-IDX)
            END-IF
            END-IF
            END-IF.
       *
       *****************************************************************
       *  DESCRIPTION:
+      *    PARAGRAPH 0150-SET-VEHICLE-YEAR-RANGE SETS THE HIGH END OF
+      *    THE VALID VEHICLE-YEAR RANGE TO ONE YEAR PAST THE CURRENT
+      *    CALENDAR YEAR (NEXT MODEL YEAR) SO PARTS FOR THE CURRENT AND
+      *    UPCOMING MODEL YEAR ARE NOT REJECTED. THE LOW END REMAINS A
+      *    FIXED CONTROL VALUE (WS-LOW-VEHICLE-YEAR).
+      *
+      *  CALLED BY:
+      *    -  MAIN PROCEDURE AREA
+      *
+      *  CALLS:
+      *    -  NONE
+      ****************************************************************
+      *
+       0150-SET-VEHICLE-YEAR-RANGE.
+      *    DISPLAY 'ENTERING PARTSUPP SUBPROGRAM - 0150-SET-VEHICLE-YEA
+      *-              'R-RANGE'.
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-DATE-8.
+           COMPUTE WS-HIGH-VEHICLE-YEAR =
+                   FUNCTION NUMVAL(WS-CURRENT-DATE-8(1:4)) + 1.
+      *
+      *****************************************************************
+      *  DESCRIPTION:
+      *    PARAGRAPH 0175-SEARCH-VEH-MAKE-TABLE SEARCHES THE VEHICLE
+      *    MAKE TABLE FOR THE VEHICLE MAKE CODE PASSED IN THE PARTS
+      *    GROUP AREA. THE TABLE IS SEARCHED UNTIL THE VEHICLE MAKE
+      *    TABLE INDEX IS > WS-MAX-VEH-MAKE-IDX (20) OR A MATCHING
+      *    VEHICLE MAKE CODE IS FOUND ON THE VEHICLE MAKE TABLE. WHEN
+      *    A MATCH IS FOUND, THE VEH-MAKE-FOUND SWITCH IS SET TO 'Y'.
+      *
+      *  CALLED BY:
+      *    -  0100-EDIT-CHECK
+      *
+      *  CALLS:
+      *    -  NONE
+      ****************************************************************
+      *
+       0175-SEARCH-VEH-MAKE-TABLE.
+      *    DISPLAY 'ENTERING PARTSUPP SUBPROGRAM - 0175-SEARCH-VEH-MA
+      *-              'KE-TABLE'.
+
+           MOVE 'N' TO VEH-MAKE-FOUND-SW.
+
+           PERFORM VARYING VMAKE-IDX FROM 1 BY 1
+                UNTIL (VMAKE-IDX > WS-MAX-VEH-MAKE-IDX) OR
+                       VEH-MAKE-FOUND
+              IF VEHICLE-MAKE = VEH-MAKE-CODE-TBL (VMAKE-IDX)
+                 MOVE 'Y' TO VEH-MAKE-FOUND-SW
+              END-IF
+           END-PERFORM.
+      *
+      *****************************************************************
+      *  DESCRIPTION:
+      *    PARAGRAPH 0180-SEARCH-UOM-TABLE SEARCHES THE UNIT OF
+      *    MEASURE TABLE FOR THE UNIT OF MEASURE CODE PASSED IN THE
+      *    PARTS GROUP AREA. THE TABLE IS SEARCHED UNTIL THE UOM TABLE
+      *    INDEX IS > WS-MAX-UOM-IDX (20) OR A MATCHING UNIT OF
+      *    MEASURE CODE IS FOUND ON THE UOM TABLE. WHEN A MATCH IS
+      *    FOUND, THE UOM-FOUND SWITCH IS SET TO 'Y'.
+      *
+      *  CALLED BY:
+      *    -  0100-EDIT-CHECK
+      *
+      *  CALLS:
+      *    -  NONE
+      ****************************************************************
+      *
+       0180-SEARCH-UOM-TABLE.
+      *    DISPLAY 'ENTERING PARTSUPP SUBPROGRAM - 0180-SEARCH-UOM-TA
+      *-              'BLE'.
+
+           MOVE 'N' TO UOM-FOUND-SW.
+
+           PERFORM VARYING UOM-IDX FROM 1 BY 1
+                UNTIL (UOM-IDX > WS-MAX-UOM-IDX) OR
+                       UOM-FOUND
+              IF UNIT-OF-MEASURE = UOM-CODE-TBL (UOM-IDX)
+                 MOVE 'Y' TO UOM-FOUND-SW
+              END-IF
+           END-PERFORM.
+      *
+      *****************************************************************
+      *  DESCRIPTION:
       *    PARAGRAPH 0200-ERROR-ROUTINE, SETS THE RETURN-CODE TO '08',
       *    WHICH SERVES AS A DATA-ERROR SWITCH, ADDS 1 TO THE ERROR-
       *    COUNT AND SETS THE INDEX FOR THE ERROR MESSAGE AREA TO THE
@@ -308,6 +560,7 @@
 
            MOVE '08' TO ERR-MSG-RETURN-CODE. *>DATA ERROR SWITCH
            ADD 1 TO ERROR-COUNTER. *>ADD 1 TO NUMBER OF ERRORS FOUND
+           ADD 1 TO HARD-ERROR-COUNTER.
       *
       *****************************************************************
       *  SET THE INDEX IN THE ERROR MESSAGE AREA (ERROR-IDX) TO THE
@@ -315,3 +568,32 @@
       *****************************************************************
       *
            SET ERROR-IDX TO ERROR-COUNTER.
+      *
+      *****************************************************************
+      *  DESCRIPTION:
+      *    PARAGRAPH 0250-WARNING-ROUTINE, SETS THE RETURN-CODE TO
+      *    '04', WHICH SERVES AS A WARNING-DATA SWITCH, UNLESS THE
+      *    RETURN CODE IS ALREADY '08' (DATA-ERROR) FROM AN EARLIER
+      *    HARD ERROR ON THIS RECORD -- A WARNING NEVER DOWNGRADES A
+      *    RECORD THAT ALREADY HAS A HARD ERROR. IT ADDS 1 TO THE
+      *    ERROR-COUNT AND SETS THE INDEX FOR THE ERROR MESSAGE AREA
+      *    THE SAME WAY 0200-ERROR-ROUTINE DOES SO WARNING TEXT SHARES
+      *    THE SAME ERROR-MSG-TABLE ENTRIES RETURNED TO THE CALLING
+      *    PROGRAM.
+      *
+      *  CALLED BY:
+      *    -  0100-EDIT-CHECK
+      *
+      *  CALLS:
+      *    -  NONE
+      ****************************************************************
+      *
+       0250-WARNING-ROUTINE.
+      *    DISPLAY 'ENTERING PARTSUPP SUBPROGRAM - 0250-WARNING-ROUTINE'.
+
+           IF NOT DATA-ERROR
+              MOVE '04' TO ERR-MSG-RETURN-CODE
+           END-IF.
+
+           ADD 1 TO ERROR-COUNTER.
+           SET ERROR-IDX TO ERROR-COUNTER.
