@@ -0,0 +1,389 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PARTSPLT.
+       AUTHOR. DORETHA RILEY.
+       INSTALLATION. COBOL DEV CENTER.
+       DATE-WRITTEN. 08/08/2026.
+       DATE-COMPILED. 08/08/2026.
+       SECURITY. NON-CONFIDENTIAL.
+      *
+      *****************************************************************
+      *  PROGRAM DESCRIPTION:
+      *    THIS PROGRAM READS THE FULL PARTSIN FILE AND ROUTES EACH
+      *    RECORD TO ONE OF FOUR SUB-FILES BASED ON THE FIRST CHARACTER
+      *    OF VEHICLE-MAKE, SO THAT UP TO FOUR AUTOPART JOB STEPS CAN BE
+      *    RUN IN PARALLEL AGAINST THE FOUR SUB-FILES INSTEAD OF ONE JOB
+      *    STEP PROCESSING THE ENTIRE PARTSIN FILE SEQUENTIALLY. THE
+      *    MATCHING PARTMRGE PROGRAM MERGES THE PARALLEL RUNS' PARTSOUT
+      *    EXTRACTS BACK INTO A SINGLE PARTSOUT FILE AFTER ALL FOUR JOB
+      *    STEPS COMPLETE.
+      *****************************************************************
+      *
+      *  PROGRAM MODULES CALLED:
+      *    - NONE
+      *****************************************************************
+      *
+      *    INPUT FILES:
+      *      RTPOT44.AUTOPART.PARTSIN - FULL DAILY AUTOPARTS INPUT FILE
+      *      INTERNAL FILE NAME:       PARTSIN
+      *      JCL DD NAME:              PARTSIN
+      *
+      *
+      *    OUTPUT FILES:
+      *      RTPOT44.PARTSPLT.STREAM1 - SUB-FILE FOR VEHICLE-MAKE A-F
+      *      INTERNAL FILE NAME:       PARTSPL1
+      *      JCL DD NAME:              PARTSPL1
+      *
+      *
+      *      RTPOT44.PARTSPLT.STREAM2 - SUB-FILE FOR VEHICLE-MAKE G-M
+      *      INTERNAL FILE NAME:       PARTSPL2
+      *      JCL DD NAME:              PARTSPL2
+      *
+      *
+      *      RTPOT44.PARTSPLT.STREAM3 - SUB-FILE FOR VEHICLE-MAKE N-S
+      *      INTERNAL FILE NAME:       PARTSPL3
+      *      JCL DD NAME:              PARTSPL3
+      *
+      *
+      *      RTPOT44.PARTSPLT.STREAM4 - SUB-FILE FOR VEHICLE-MAKE T-Z
+      *                                 AND ANY RECORD THAT DOES NOT
+      *                                 FALL IN ONE OF THE OTHER RANGES
+      *      INTERNAL FILE NAME:       PARTSPL4
+      *      JCL DD NAME:              PARTSPL4
+      *
+      *
+      *    JCL JOB:
+      *      RTPOT44.FINAL.JCL(PARTSPLT)
+      ****************************************************************
+      *  CHANGE LOG: *
+      ****************
+      *      UPDATED BY:  DORETHA RILEY
+      *     DESCRIPTION:  ADDED FILE STATUS CHECKS (P1CODE/P2CODE/
+      *                   P3CODE/P4CODE) AFTER THE WRITE STATEMENTS IN
+      *                   0500-MAIN-PROCESS FOR ALL FOUR OUTPUT
+      *                   STREAMS.  PREVIOUSLY ONLY THE OPEN AND CLOSE
+      *                   OF THESE FILES WERE STATUS-CHECKED, LEAVING
+      *                   A WRITE ERROR ON ANY STREAM UNDETECTED.
+      *            DATE:  08/09/2026
+      ****************************************************************
+      *      CREATED BY:  DORETHA RILEY
+      *     DESCRIPTION:  ORIGINAL CREATION OF PROGRAM
+      *            DATE:  08/08/2026
+      ****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARTSIN ASSIGN TO PARTSIN
+              FILE STATUS IS PICODE.
+      *
+           SELECT PARTSPL1 ASSIGN TO PARTSPL1
+              FILE STATUS IS P1CODE.
+      *
+           SELECT PARTSPL2 ASSIGN TO PARTSPL2
+              FILE STATUS IS P2CODE.
+      *
+           SELECT PARTSPL3 ASSIGN TO PARTSPL3
+              FILE STATUS IS P3CODE.
+      *
+           SELECT PARTSPL4 ASSIGN TO PARTSPL4
+              FILE STATUS IS P4CODE.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PARTSIN
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 509 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS PARTSIN-REC.
+      *
+       01 PARTSIN-REC PIC X(509).
+      *
+       FD  PARTSPL1
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 509 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS PARTSPL1-REC.
+      *
+       01 PARTSPL1-REC PIC X(509).
+      *
+       FD  PARTSPL2
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 509 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS PARTSPL2-REC.
+      *
+       01 PARTSPL2-REC PIC X(509).
+      *
+       FD  PARTSPL3
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 509 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS PARTSPL3-REC.
+      *
+       01 PARTSPL3-REC PIC X(509).
+      *
+       FD  PARTSPL4
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 509 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS PARTSPL4-REC.
+      *
+       01 PARTSPL4-REC PIC X(509).
+      *
+       WORKING-STORAGE SECTION.
+      *
+      *****************************************************************
+      *  WORKING STORAGE COPY OF THE PARTSIN RECORD. ONLY VEHICLE-MAKE
+      *  IS NEEDED HERE TO DECIDE WHICH SUB-FILE A RECORD IS ROUTED TO,
+      *  SO THE FULL PARTSREC LAYOUT IS COPIED IN RATHER THAN REDEFINING
+      *  JUST THE ONE FIELD, TO KEEP THE OFFSET IN STEP WITH ANY FUTURE
+      *  CHANGES TO THE COPYBOOK.
+      *****************************************************************
+      *
+           COPY PARTSREC. *> INCLUDE PARTSREC COPYLIB MEMBER
+      *
+      *****************************************************************
+      *  FILE STATUS CODES
+      *****************************************************************
+      *
+       01 FILE-STATUS-CODES.
+          05 PICODE            PIC X(02) VALUE SPACES.
+          05 P1CODE            PIC X(02) VALUE SPACES.
+          05 P2CODE            PIC X(02) VALUE SPACES.
+          05 P3CODE            PIC X(02) VALUE SPACES.
+          05 P4CODE            PIC X(02) VALUE SPACES.
+      *
+      *****************************************************************
+      *  SWITCHES
+      *****************************************************************
+      *
+       01 SWITCHES-WS.
+          05 PARTSIN-FILE-SW   PIC X(01) VALUE 'N'.
+             88 END-OF-PARTSIN-FILE VALUE 'Y'.
+      *
+      *****************************************************************
+      *  RUN CONTROL COUNTERS
+      *****************************************************************
+      *
+       01 WS-ACCUM-VARS.
+          05 WS-PARTSIN-READ-CTR    PIC 9(07) VALUE 0.
+          05 WS-STREAM1-WRTN-CTR    PIC 9(07) VALUE 0.
+          05 WS-STREAM2-WRTN-CTR    PIC 9(07) VALUE 0.
+          05 WS-STREAM3-WRTN-CTR    PIC 9(07) VALUE 0.
+          05 WS-STREAM4-WRTN-CTR    PIC 9(07) VALUE 0.
+      *
+      *****************************************************************
+      *  DESCRIPTION:
+      *    THE MAIN PROCEDURE SECTION OPENS FILES, READS AND ROUTES
+      *    EVERY PARTSIN RECORD TO ONE OF THE FOUR SUB-FILES AND CLOSES
+      *    FILES.
+      *
+      *  CALLED BY:
+      *    - NONE
+      *
+      *  CALLS:
+      *    - 0100-OPEN-FILES
+      *    - 0200-READ-PARTSIN-FILE
+      *    - 0500-MAIN-PROCESS
+      *    - 2600-CLOSE-FILES
+      ****************************************************************
+      *
+       PROCEDURE DIVISION.
+      *    DISPLAY 'ENTERING PARA MAIN PROCEDURE PARTSPLT PGM'.
+           PERFORM 0100-OPEN-FILES.
+           PERFORM 0200-READ-PARTSIN-FILE.
+           PERFORM 0500-MAIN-PROCESS
+              UNTIL END-OF-PARTSIN-FILE.
+           PERFORM 2600-CLOSE-FILES.
+           GOBACK.
+      *
+      *****************************************************************
+      *  DESCRIPTION:
+      *    THE 0100-OPEN-FILES PARAGRAPH OPENS THE PARTSIN INPUT FILE
+      *    AND THE FOUR OUTPUT SUB-FILES.
+      *
+      *  CALLED BY:
+      *    -  MAIN PROCEDURE AREA
+      *
+      *  CALLS:
+      *    -  NONE
+      ****************************************************************
+      *
+       0100-OPEN-FILES.
+      *    DISPLAY 'ENTERING PARA 0100-OPEN-FILES'.
+           OPEN INPUT PARTSIN.
+           IF PICODE = '00'
+              NEXT SENTENCE
+           ELSE
+              DISPLAY 'ERROR OPENING PARTSIN INPUT FILE'
+           END-IF.
+      *
+           OPEN OUTPUT PARTSPL1.
+           IF P1CODE = '00'
+              NEXT SENTENCE
+           ELSE
+              DISPLAY 'ERROR OPENING PARTSPL1 OUTPUT FILE'
+           END-IF.
+      *
+           OPEN OUTPUT PARTSPL2.
+           IF P2CODE = '00'
+              NEXT SENTENCE
+           ELSE
+              DISPLAY 'ERROR OPENING PARTSPL2 OUTPUT FILE'
+           END-IF.
+      *
+           OPEN OUTPUT PARTSPL3.
+           IF P3CODE = '00'
+              NEXT SENTENCE
+           ELSE
+              DISPLAY 'ERROR OPENING PARTSPL3 OUTPUT FILE'
+           END-IF.
+      *
+           OPEN OUTPUT PARTSPL4.
+           IF P4CODE = '00'
+              NEXT SENTENCE
+           ELSE
+              DISPLAY 'ERROR OPENING PARTSPL4 OUTPUT FILE'
+           END-IF.
+      *
+      *****************************************************************
+      *  DESCRIPTION:
+      *    THE 0200-READ-PARTSIN-FILE PARAGRAPH READS A SINGLE RECORD
+      *    FROM THE PARTSIN INPUT FILE.
+      *
+      *  CALLED BY:
+      *    -  MAIN PROCEDURE AREA
+      *    -  0500-MAIN-PROCESS
+      *
+      *  CALLS:
+      *    -  NONE
+      ****************************************************************
+      *
+       0200-READ-PARTSIN-FILE.
+      *    DISPLAY 'ENTERING PARA 0200-READ-PARTSIN-FILE'.
+           READ PARTSIN INTO PARTS-IN-REC-WS
+              AT END MOVE 'Y' TO PARTSIN-FILE-SW
+           END-READ.
+      *
+           IF PICODE = '00' OR '10' *> IF GOOD READ OR END OF FILE
+              NEXT SENTENCE
+           ELSE
+              DISPLAY 'ERROR READING PARTSIN INPUT FILE.'
+           END-IF.
+      *
+           IF NOT END-OF-PARTSIN-FILE
+              ADD 1 TO WS-PARTSIN-READ-CTR
+           END-IF.
+      *
+      *****************************************************************
+      *  DESCRIPTION:
+      *    THE 0500-MAIN-PROCESS PARAGRAPH ROUTES THE CURRENT PARTSIN
+      *    RECORD TO ONE OF THE FOUR SUB-FILES BASED ON THE FIRST
+      *    CHARACTER OF VEHICLE-MAKE, THEN READS THE NEXT PARTSIN
+      *    RECORD.
+      *
+      *  CALLED BY:
+      *    -  MAIN PROCEDURE AREA
+      *
+      *  CALLS:
+      *    -  0200-READ-PARTSIN-FILE
+      ****************************************************************
+      *
+       0500-MAIN-PROCESS.
+      *    DISPLAY 'ENTERING PARA 0500-MAIN-PROCESS'.
+           IF VEHICLE-MAKE(1:1) >= 'A' AND VEHICLE-MAKE(1:1) <= 'F'
+              WRITE PARTSPL1-REC FROM PARTS-IN-REC-WS
+              IF P1CODE = '00'
+                 ADD 1 TO WS-STREAM1-WRTN-CTR
+              ELSE
+                 DISPLAY 'ERROR WRITING TO PARTSPL1 OUTPUT FILE'
+              END-IF
+           ELSE
+           IF VEHICLE-MAKE(1:1) >= 'G' AND VEHICLE-MAKE(1:1) <= 'M'
+              WRITE PARTSPL2-REC FROM PARTS-IN-REC-WS
+              IF P2CODE = '00'
+                 ADD 1 TO WS-STREAM2-WRTN-CTR
+              ELSE
+                 DISPLAY 'ERROR WRITING TO PARTSPL2 OUTPUT FILE'
+              END-IF
+           ELSE
+           IF VEHICLE-MAKE(1:1) >= 'N' AND VEHICLE-MAKE(1:1) <= 'S'
+              WRITE PARTSPL3-REC FROM PARTS-IN-REC-WS
+              IF P3CODE = '00'
+                 ADD 1 TO WS-STREAM3-WRTN-CTR
+              ELSE
+                 DISPLAY 'ERROR WRITING TO PARTSPL3 OUTPUT FILE'
+              END-IF
+           ELSE
+              WRITE PARTSPL4-REC FROM PARTS-IN-REC-WS
+              IF P4CODE = '00'
+                 ADD 1 TO WS-STREAM4-WRTN-CTR
+              ELSE
+                 DISPLAY 'ERROR WRITING TO PARTSPL4 OUTPUT FILE'
+              END-IF
+           END-IF
+           END-IF
+           END-IF.
+      *
+           PERFORM 0200-READ-PARTSIN-FILE.
+      *
+      *****************************************************************
+      *  DESCRIPTION:
+      *    THE 2600-CLOSE-FILES PARAGRAPH CLOSES THE PARTSIN INPUT FILE
+      *    AND THE FOUR OUTPUT SUB-FILES AND DISPLAYS RUN CONTROL
+      *    TOTALS.
+      *
+      *  CALLED BY:
+      *    -  MAIN PROCEDURE AREA
+      *
+      *  CALLS:
+      *    -  NONE
+      ****************************************************************
+      *
+       2600-CLOSE-FILES.
+      *    DISPLAY 'ENTERING PARA 2600-CLOSE-FILES'.
+           CLOSE PARTSIN.
+           IF PICODE = '00'
+              NEXT SENTENCE
+           ELSE
+              DISPLAY 'ERROR CLOSING PARTSIN INPUT FILE'
+           END-IF.
+      *
+           CLOSE PARTSPL1.
+           IF P1CODE = '00'
+              NEXT SENTENCE
+           ELSE
+              DISPLAY 'ERROR CLOSING PARTSPL1 OUTPUT FILE'
+           END-IF.
+      *
+           CLOSE PARTSPL2.
+           IF P2CODE = '00'
+              NEXT SENTENCE
+           ELSE
+              DISPLAY 'ERROR CLOSING PARTSPL2 OUTPUT FILE'
+           END-IF.
+      *
+           CLOSE PARTSPL3.
+           IF P3CODE = '00'
+              NEXT SENTENCE
+           ELSE
+              DISPLAY 'ERROR CLOSING PARTSPL3 OUTPUT FILE'
+           END-IF.
+      *
+           CLOSE PARTSPL4.
+           IF P4CODE = '00'
+              NEXT SENTENCE
+           ELSE
+              DISPLAY 'ERROR CLOSING PARTSPL4 OUTPUT FILE'
+           END-IF.
+      *
+           DISPLAY 'PARTSIN RECORDS READ:        ' WS-PARTSIN-READ-CTR.
+           DISPLAY 'PARTSPL1 RECORDS WRITTEN:     ' WS-STREAM1-WRTN-CTR.
+           DISPLAY 'PARTSPL2 RECORDS WRITTEN:     ' WS-STREAM2-WRTN-CTR.
+           DISPLAY 'PARTSPL3 RECORDS WRITTEN:     ' WS-STREAM3-WRTN-CTR.
+           DISPLAY 'PARTSPL4 RECORDS WRITTEN:     ' WS-STREAM4-WRTN-CTR.
