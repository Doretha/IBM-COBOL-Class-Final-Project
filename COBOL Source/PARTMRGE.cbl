@@ -0,0 +1,200 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PARTMRGE.
+       AUTHOR. DORETHA RILEY.
+       INSTALLATION. COBOL DEV CENTER.
+       DATE-WRITTEN. 08/08/2026.
+       DATE-COMPILED. 08/08/2026.
+       SECURITY. NON-CONFIDENTIAL.
+      *
+      *****************************************************************
+      *  PROGRAM DESCRIPTION:
+      *    THIS PROGRAM COMBINES THE PARTSOUT EXTRACTS PRODUCED BY THE
+      *    FOUR PARALLEL AUTOPART JOB STEPS THAT EACH PROCESSED ONE
+      *    PARTSPLT SUB-FILE (SEE PARTSPLT.CBL) BACK INTO A SINGLE
+      *    PARTSOUT FILE, SORTED ASCENDING BY PART-NUMBER SO THE MERGED
+      *    OUTPUT IS IN THE SAME SEQUENCE A SINGLE SEQUENTIAL AUTOPART
+      *    RUN WOULD HAVE PRODUCED. THIS PROGRAM IS RUN AS THE FINAL
+      *    JOB STEP AFTER ALL FOUR PARALLEL AUTOPART JOB STEPS COMPLETE.
+      *****************************************************************
+      *
+      *  PROGRAM MODULES CALLED:
+      *    - NONE
+      *****************************************************************
+      *
+      *    INPUT FILES:
+      *      RTPOT44.AUTOPART.PARTSOUT1 - PARTSOUT EXTRACT FROM THE
+      *                                   VEHICLE-MAKE A-F PARALLEL RUN
+      *      INTERNAL FILE NAME:         PARTOUT1
+      *      JCL DD NAME:                PARTOUT1
+      *
+      *
+      *      RTPOT44.AUTOPART.PARTSOUT2 - PARTSOUT EXTRACT FROM THE
+      *                                   VEHICLE-MAKE G-M PARALLEL RUN
+      *      INTERNAL FILE NAME:         PARTOUT2
+      *      JCL DD NAME:                PARTOUT2
+      *
+      *
+      *      RTPOT44.AUTOPART.PARTSOUT3 - PARTSOUT EXTRACT FROM THE
+      *                                   VEHICLE-MAKE N-S PARALLEL RUN
+      *      INTERNAL FILE NAME:         PARTOUT3
+      *      JCL DD NAME:                PARTOUT3
+      *
+      *
+      *      RTPOT44.AUTOPART.PARTSOUT4 - PARTSOUT EXTRACT FROM THE
+      *                                   VEHICLE-MAKE T-Z PARALLEL RUN
+      *      INTERNAL FILE NAME:         PARTOUT4
+      *      JCL DD NAME:                PARTOUT4
+      *
+      *
+      *    OUTPUT FILES:
+      *      RTPOT44.AUTOPART.PARTSOUT - MERGED PARTSOUT FILE
+      *      INTERNAL FILE NAME:        PARTSOUT
+      *      JCL DD NAME:               PARTSOUT
+      *
+      *
+      *    WORK FILES:
+      *      PARTMWRK - SORT WORK FILE HOLDING THE FOUR PARALLEL RUN
+      *                 PARTSOUT EXTRACTS SORTED ASCENDING BY
+      *                 PART-NUMBER
+      *
+      *
+      *    JCL JOB:
+      *      RTPOT44.FINAL.JCL(PARTMRGE)
+      ****************************************************************
+      *  CHANGE LOG: *
+      ****************
+      *      CREATED BY:  DORETHA RILEY
+      *     DESCRIPTION:  ORIGINAL CREATION OF PROGRAM
+      *            DATE:  08/08/2026
+      ****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARTOUT1 ASSIGN TO PARTOUT1
+              FILE STATUS IS O1CODE.
+      *
+           SELECT PARTOUT2 ASSIGN TO PARTOUT2
+              FILE STATUS IS O2CODE.
+      *
+           SELECT PARTOUT3 ASSIGN TO PARTOUT3
+              FILE STATUS IS O3CODE.
+      *
+           SELECT PARTOUT4 ASSIGN TO PARTOUT4
+              FILE STATUS IS O4CODE.
+      *
+           SELECT PART-MRG-SORT-FILE ASSIGN TO PARTMWRK.
+      *
+           SELECT PARTSOUT ASSIGN TO PARTSOUT
+              FILE STATUS IS PTCODE.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PARTOUT1
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 509 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS PARTOUT1-REC.
+      *
+       01 PARTOUT1-REC PIC X(509).
+      *
+       FD  PARTOUT2
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 509 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS PARTOUT2-REC.
+      *
+       01 PARTOUT2-REC PIC X(509).
+      *
+       FD  PARTOUT3
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 509 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS PARTOUT3-REC.
+      *
+       01 PARTOUT3-REC PIC X(509).
+      *
+       FD  PARTOUT4
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 509 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS PARTOUT4-REC.
+      *
+       01 PARTOUT4-REC PIC X(509).
+      *
+       SD  PART-MRG-SORT-FILE
+           RECORD CONTAINS 509 CHARACTERS
+           DATA RECORD IS PART-MRG-SORT-REC.
+      *
+       01 PART-MRG-SORT-REC.
+          05 PM-PART-NUMBER          PIC X(23).
+          05 FILLER                  PIC X(486).
+      *
+       FD  PARTSOUT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 509 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS PARTSOUT-REC.
+      *
+       01 PARTSOUT-REC PIC X(509).
+      *
+       WORKING-STORAGE SECTION.
+      *
+      *****************************************************************
+      *  FILE STATUS CODES
+      *****************************************************************
+      *
+       01 FILE-STATUS-CODES.
+          05 O1CODE            PIC X(02) VALUE SPACES.
+          05 O2CODE            PIC X(02) VALUE SPACES.
+          05 O3CODE            PIC X(02) VALUE SPACES.
+          05 O4CODE            PIC X(02) VALUE SPACES.
+          05 PTCODE            PIC X(02) VALUE SPACES.
+      *
+      *****************************************************************
+      *  DESCRIPTION:
+      *    THE MAIN PROCEDURE SECTION SORTS THE FOUR PARALLEL RUN
+      *    PARTSOUT EXTRACTS INTO ONE PART-NUMBER SEQUENCED FILE.
+      *
+      *  CALLED BY:
+      *    - NONE
+      *
+      *  CALLS:
+      *    - 0050-MERGE-PARTSOUT-FILES
+      ****************************************************************
+      *
+       PROCEDURE DIVISION.
+      *    DISPLAY 'ENTERING PARA MAIN PROCEDURE PARTMRGE PGM'.
+           PERFORM 0050-MERGE-PARTSOUT-FILES.
+           GOBACK.
+      *
+      *****************************************************************
+      *  DESCRIPTION:
+      *    THE 0050-MERGE-PARTSOUT-FILES PARAGRAPH SORTS THE FOUR
+      *    PARALLEL RUN PARTSOUT EXTRACTS TOGETHER, ASCENDING BY
+      *    PM-PART-NUMBER, GIVING THE COMBINED RESULT TO THE PARTSOUT
+      *    FILE.
+      *
+      *  CALLED BY:
+      *    -  MAIN PROCEDURE AREA
+      *
+      *  CALLS:
+      *    -  NONE
+      ****************************************************************
+      *
+       0050-MERGE-PARTSOUT-FILES.
+           SORT PART-MRG-SORT-FILE
+               ON ASCENDING KEY PM-PART-NUMBER
+               USING PARTOUT1, PARTOUT2, PARTOUT3, PARTOUT4
+               GIVING PARTSOUT.
+      *
+           IF PTCODE = '00'
+              NEXT SENTENCE
+           ELSE
+              DISPLAY 'ERROR MERGING PARALLEL PARTSOUT FILES'
+           END-IF.
