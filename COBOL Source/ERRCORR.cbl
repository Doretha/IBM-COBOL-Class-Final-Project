@@ -0,0 +1,881 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ERRCORR.
+       AUTHOR. DORETHA RILEY.
+       INSTALLATION. COBOL DEV CENTER.
+       DATE-WRITTEN. 08/08/26.
+       DATE-COMPILED. 08/08/26.
+       SECURITY. NON-CONFIDENTIAL.
+      *
+      *****************************************************************
+      *  PROGRAM DESCRIPTION:
+      *    THIS PROGRAM IS THE CORRECTIONS/RESUBMISSION COMPANION TO
+      *    AUTOPART.CBL. IT READS THE ERROR FILE PRODUCED BY AUTOPART
+      *    (ERRFILE) AND A CORRECTION TRANSACTION FILE (CORRIN)
+      *    CONTAINING RE-KEYED 473 BYTE AUTOPART RECORDS FOR THE PART
+      *    NUMBERS THAT WERE REJECTED. CORRIN MUST BE IN PART-NUMBER
+      *    SEQUENCE MATCHING ERRFILE. WHEN A CORRECTION IS PRESENT FOR
+      *    AN ERROR RECORD, THE CORRECTED DATA IS RE-EDITED THROUGH THE
+      *    SAME PARTSUPP/SUPPLIER/ADDRSUPP/PURCHORD SUBPROGRAMS USED BY
+      *    AUTOPART.CBL. RECORDS THAT PASS EDITS ARE WRITTEN TO A
+      *    RESUBMISSION FILE (RESUBOUT) IN AUTOPART INPUT RECORD FORMAT
+      *    SO THEY CAN BE FED BACK INTO THE NEXT AUTOPART RUN WITHOUT
+      *    REPROCESSING THE ENTIRE DAY'S PARTSIN FILE. RECORDS THAT ARE
+      *    NOT CORRECTED, OR THAT STILL FAIL EDITS AFTER CORRECTION,
+      *    ARE WRITTEN TO A NEW ERROR FILE (NEWERR) FOR THE NEXT
+      *    CORRECTION CYCLE.
+      *****************************************************************
+      *
+      *  PROGRAM MODULES CALLED:
+      *    - PARTSUPP.CBL - PERFORMS EDITS ON THE PARTS GROUP SECTION
+      *      OF THE CORRECTED AUTOPART RECORD.
+      *    - SUPPLIER.CBL - PERFORMS EDITS ON THE SUPPLIER GROUP SECTION
+      *      OF THE CORRECTED AUTOPART RECORD.
+      *    - ADDRSUPP.CBL - PERFORMS EDITS ON THE ADDRESS GROUP SECTION
+      *      OF THE CORRECTED AUTOPART RECORD.
+      *    - PURCHORD.CBL - PERFORMS EDITS ON THE PURCHASE ORDER SECTION
+      *      OF THE CORRECTED AUTOPART RECORD.
+      *****************************************************************
+      *
+      *    INPUT FILES:
+      *      RTPOT44.AUTOPART.ERRFILE - AUTOPART ERROR FILE
+      *      INTERNAL FILE NAME:        ERRFILE
+      *      JCL DD NAME:               ERRFILE
+      *
+      *      RTPOT44.AUTOPART.CORRIN  - KEYED CORRECTION TRANSACTIONS
+      *      INTERNAL FILE NAME:        CORRIN
+      *      JCL DD NAME:               CORRIN
+      *
+      *    OUTPUT FILES:
+      *      RTPOT44.AUTOPART.RESUBOUT - CORRECTED, RE-EDITED RECORDS
+      *                                  IN AUTOPART INPUT FORMAT
+      *      INTERNAL FILE NAME:         RESUBOUT
+      *      JCL DD NAME:                RESUBOUT
+      *
+      *      RTPOT44.AUTOPART.NEWERR  -  UNCORRECTED OR STILL-FAILING
+      *                                  ERROR RECORDS
+      *      INTERNAL FILE NAME:         NEWERR
+      *      JCL DD NAME:                NEWERR
+      *
+      *      RTPOT44.AUTOPART.AUDITTRL - REJECT/RESUBMIT AUDIT TRAIL
+      *                                  LOGGED BY PART-NUMBER, SHARED
+      *                                  WITH AND EXTENDED BY AUTOPART
+      *      INTERNAL FILE NAME:         AUDITTRL
+      *      JCL DD NAME:                AUDITTRL
+      *
+      *    JCL JOB:
+      *      RTPOT44.FINAL.JCL(ERRCORR)
+      ****************************************************************
+      *  CHANGE LOG: *
+      ****************
+      *      UPDATED BY:  DORETHA RILEY
+      *            DATE:  08/09/2026
+      *     DESCRIPTION:  WIDENED WS-ERROR-REC'S WS-ERROR-MESSAGES TABLE
+      *                   FROM 3 TO 4 OCCURS AND ERRFILE/NEWERR'S FDS
+      *                   FROM 659 TO 709 BYTES (509 PART DATA + 4 * 50
+      *                   BYTE ERROR MESSAGES) TO MATCH AUTOPART.CBL'S
+      *                   4-SLOT ERROR-MSG-TABLE. 1700-WRITE-NEW-ERROR-
+      *                   FILE'S SUBSCRIPT LOOPS ALL RAN UNTIL > 3, SO A
+      *                   4TH SIMULTANEOUS ERROR MESSAGE OUT OF AUTOPART
+      *                   WAS ALWAYS DROPPED BEFORE REACHING NEWERR OR
+      *                   THE AUDIT TRAIL -- THOSE LOOPS NOW RUN UNTIL
+      *                   > 4, MATCHING AUTOPART.CBL'S OWN 1750-WRITE-
+      *                   AUDIT-TRAIL-RECORD PATTERN. ALSO ADDED A
+      *                   DEDICATED HARD-ERROR-COUNTER TO ERROR-MSG-AREA,
+      *                   INCREMENTED ONLY BY EACH CALLED SUBPROGRAM'S
+      *                   0200-ERROR-ROUTINE, AND CHANGED 0600-REEDIT-
+      *                   RECORD'S THREE EDIT GROUP GATES FROM MAX-
+      *                   ERRORS-MET TO MAX-HARD-ERRORS-MET SO A RECORD
+      *                   CARRYING ONLY LOW-SEVERITY WARNINGS NO LONGER
+      *                   SKIPS THE REMAINING RE-EDIT GROUPS, MIRRORING
+      *                   THE SAME FIX MADE TO AUTOPART.CBL'S 0500-MAIN-
+      *                   PROCESS.
+      *
+      *      UPDATED BY:  DORETHA RILEY
+      *            DATE:  08/09/2026
+      *     DESCRIPTION:  WIDENED WS-PART-DATA-ERR FROM 473 TO 509 BYTES
+      *                   SO IT HOLDS THE FULL PARTS-IN-REC-WS LAYOUT
+      *                   INSTEAD OF TRUNCATING THE COUNTRY-CODE,
+      *                   SUPPLIER-CURRENCY-CODE, ZIP-CODE-EXT,
+      *                   RECEIVED-STATUS AND PURCHASE ORDER CURRENCY
+      *                   CODE FIELDS ON EVERY RECORD WRITTEN TO NEWERR.
+      *                   ERRFILE AND NEWERR'S FDS GREW FROM 623 TO 659
+      *                   BYTES (509 PART DATA + 3 * 50 BYTE ERROR
+      *                   MESSAGES) TO MATCH AUTOPART.CBL'S WIDENED
+      *                   ERRFILE LAYOUT.
+      *
+      *      UPDATED BY:  DORETHA RILEY
+      *            DATE:  08/08/2026
+      *     DESCRIPTION:  REWROTE 0500-MAIN-PROCESS AS A THREE-WAY
+      *                   MATCH-MERGE BETWEEN ERRFILE AND CORRIN (SAME
+      *                   PATTERN AS SUPPHIST.CBL AND PORECV.CBL) SO A
+      *                   CORRECTION RECORD THAT SORTS AHEAD OF THE
+      *                   REMAINING ERRFILE RECORDS IS NO LONGER
+      *                   SILENTLY DROPPED AT CORRIN END-OF-FILE. BOTH
+      *                   0200-READ-ERROR-FILE AND 0250-READ-
+      *                   CORRECTION-FILE NOW MOVE HIGH-VALUES TO THEIR
+      *                   KEY AT END, AND A NEW PARAGRAPH 0900-DISPLAY-
+      *                   ORPHAN-CORRECTION FLAGS A CORRECTION WITH NO
+      *                   MATCHING ERROR RECORD INSTEAD OF DROPPING IT.
+      *
+      *      UPDATED BY:  DORETHA RILEY
+      *            DATE:  08/08/2026
+      *     DESCRIPTION:  ADDED WRITES TO A NEW AUDIT TRAIL FILE
+      *                   (AUDITTRL) SO EACH SUCCESSFUL RESUBMISSION IS
+      *                   LOGGED FROM 1600-WRITE-RESUBMIT-FILE AND EACH
+      *                   STILL-FAILING RECORD IS LOGGED AGAIN FROM
+      *                   1700-WRITE-NEW-ERROR-FILE WITH ITS REFRESHED
+      *                   ERROR MESSAGES. AUDITTRL IS OPENED EXTEND SO
+      *                   ENTRIES ACCUMULATE ACROSS THE AUTOPART AND
+      *                   ERRCORR STEPS OF A REJECT/CORRECT CYCLE. SEE
+      *                   NEW PARAGRAPH 1650-WRITE-AUDIT-TRAIL-RECORD
+      *                   AND COPYBOOK AUDITREC.
+      *
+      *      UPDATED BY:  DORETHA RILEY
+      *            DATE:  08/08/2026
+      *     DESCRIPTION:  ADDED A LOCAL UOM-TBL GROUP TO MATCH THE NEW
+      *                   PARTSUPP CALLING SEQUENCE (UNIT-OF-MEASURE
+      *                   TABLE ARGUMENT). AS WITH VEH-MAKE-TBL, THE
+      *                   TABLE IS NOT POPULATED HERE SINCE ERRCORR
+      *                   DOES NOT RE-EDIT UNIT-OF-MEASURE OR VEHICLE
+      *                   MAKE AGAINST THEIR REFERENCE TABLES.
+      *
+      *      UPDATED BY:  DORETHA RILEY
+      *            DATE:  08/08/2026
+      *     DESCRIPTION:  CORR-REC/RESUBOUT-REC/WS-CORR-REC-WS GREW FROM
+      *                   506 TO 509 BYTES TO MATCH THE NEW RECEIVED-
+      *                   STATUS FLAG ADDED TO PARTS-IN-REC-WS.
+      *
+      *      UPDATED BY:  DORETHA RILEY
+      *            DATE:  08/08/2026
+      *     DESCRIPTION:  CORR-REC/RESUBOUT-REC/WS-CORR-REC-WS GREW FROM
+      *                   494 TO 506 BYTES TO MATCH THE NEW COUNTRY-CODE
+      *                   AND SUPPLIER-CURRENCY-CODE FIELDS ADDED TO
+      *                   PARTS-IN-REC-WS.
+      *
+      *      UPDATED BY:  DORETHA RILEY
+      *            DATE:  08/08/2026
+      *     DESCRIPTION:  ADDED THE WARNING-DATA RETURN CODE OF '04' TO
+      *                   ERROR-MSG-AREA TO MATCH THE UPDATED SUBPRO-
+      *                   GRAM SIGNATURES. A CORRECTED RECORD THAT
+      *                   COMES BACK WITH ONLY WARNINGS IS TREATED THE
+      *                   SAME AS A CLEAN RECORD AND IS WRITTEN TO THE
+      *                   RESUBMISSION FILE INSTEAD OF THE NEW ERROR
+      *                   FILE.
+      *
+      *      UPDATED BY:  DORETHA RILEY
+      *            DATE:  08/08/2026
+      *     DESCRIPTION:  ADDED A LOCAL, UNPOPULATED BUYER-TBL TO MATCH
+      *                   THE UPDATED PURCHORD SUBPROGRAM SIGNATURE. AS
+      *                   WITH STATE-ADDRESS-TBL, VEH-MAKE-TBL AND
+      *                   SUPP-MASTER-TBL, A RESUBMITTED RECORD'S BUYER
+      *                   AUTHORIZATION CANNOT BE RE-VALIDATED HERE.
+      *
+      *      UPDATED BY:  DORETHA RILEY
+      *            DATE:  08/08/2026
+      *     DESCRIPTION:  CORR-REC/RESUBOUT-REC/WS-CORR-REC-WS GREW FROM
+      *                   482 TO 494 BYTES TO MATCH THE NEW ZIP-CODE-EXT
+      *                   FIELD ADDED TO PARTS-IN-REC-WS. WS-PART-DATA
+      *                   -ERR IS LEFT AT ITS ORIGINAL 473 BYTE WIDTH.
+      *
+      *      CREATED BY:  DORETHA RILEY
+      *     DESCRIPTION:  ORIGINAL CREATION OF PROGRAM
+      *            DATE:  08/08/2026
+      ****************************************************************
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ERRFILE ASSIGN TO ERRFILE
+              FILE STATUS IS ERCODE.
+      *
+           SELECT CORRIN ASSIGN TO CORRIN
+              FILE STATUS IS CICODE.
+      *
+           SELECT RESUBOUT ASSIGN TO RESUBOUT
+              FILE STATUS IS RSCODE.
+      *
+           SELECT NEWERR ASSIGN TO NEWERR
+              FILE STATUS IS NECODE.
+      *
+           SELECT AUDITTRL ASSIGN TO AUDITTRL
+              FILE STATUS IS ATCODE.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ERRFILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 709 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS ERROR-REC.
+      *
+       01 ERROR-REC PIC X(709).
+      *
+       FD  CORRIN
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 509 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS CORR-REC.
+      *
+       01 CORR-REC PIC X(509).
+      *
+       FD  RESUBOUT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 509 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS RESUBOUT-REC.
+      *
+       01 RESUBOUT-REC PIC X(509).
+      *
+       FD  NEWERR
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 709 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS NEWERR-REC.
+      *
+       01 NEWERR-REC PIC X(709).
+      *
+       FD  AUDITTRL
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 240 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS AUDIT-TRL-REC.
+      *
+       01 AUDIT-TRL-REC PIC X(240).
+      *
+       WORKING-STORAGE SECTION.
+      *
+      *****************************************************************
+      *  WORKING STORAGE COPYLIB MEMBER FOR THE 473 BYTE AUTOPART
+      *  RECORD LAYOUT (PARTS, SUPPLIERS, ADDRESSES, PURCHASE-ORDER).
+      *  THIS IS THE SAME COPYBOOK USED BY AUTOPART.CBL.
+      *****************************************************************
+      *
+           COPY PARTSREC. *> INCLUDE PARTSREC COPYLIB MEMBER
+      *
+      *****************************************************************
+      *  WORKING STORAGE FOR THE ERROR FILE RECORD READ FROM ERRFILE.
+      *  ERRFILE HOLDS THE FULL 509 BYTE AUTOPART RECORD FOLLOWED BY
+      *  UP TO 4 ERROR MESSAGES (509 + (4 * 50) = 709 BYTES), MATCHING
+      *  AUTOPART.CBL'S OWN WS-ERROR-REC LAYOUT SO A RECORD CARRYING A
+      *  4TH SIMULTANEOUS ERROR MESSAGE OUT OF AUTOPART IS NOT
+      *  TRUNCATED WHEN IT COMES BACK THROUGH FOR RE-EDIT.
+      *****************************************************************
+      *
+       01 WS-ERROR-REC.
+          05 WS-PART-DATA-ERR       PIC X(509).
+          05 WS-ERROR-MESSAGES OCCURS 4 TIMES INDEXED BY PARTS-ERR-IDX.
+             10 WS-ERROR-MSG-TEXT   PIC X(50) VALUE SPACES.
+      *
+      *****************************************************************
+      *  WORKING STORAGE COPYLIB MEMBER FOR THE AUDIT TRAIL RECORD
+      *  WRITTEN TO AUDITTRL. THIS IS THE SAME COPYBOOK USED BY
+      *  AUTOPART.CBL.
+      *****************************************************************
+      *
+       COPY AUDITREC.
+      *
+      *****************************************************************
+      *  WORKING STORAGE FOR THE CORRECTION TRANSACTION RECORD READ
+      *  FROM CORRIN. IT IS IN THE SAME FORMAT AS THE AUTOPART INPUT
+      *  RECORD (PARTSIN-REC).
+      *****************************************************************
+      *
+       01 WS-CORR-REC-WS           PIC X(509).
+       01 WS-CORR-PART-NUMBER      REDEFINES WS-CORR-REC-WS.
+          05 CORR-PART-NUMBER      PIC X(23).
+          05 FILLER                PIC X(486).
+      *
+      *****************************************************************
+      *  LOCAL WORKING STORAGE FOR ERROR MESSAGE AREA PASSED IN LINKAGE
+      *  TO THE PARTSUPP/SUPPLIER/ADDRSUPP/PURCHORD SUBPROGRAMS.
+      *****************************************************************
+      *
+       01 ERROR-MSG-AREA.
+          05 ERROR-COUNTER          PIC 99 VALUE 0.
+             88 MAX-ERRORS-MET      VALUE 4.
+          05 HARD-ERROR-COUNTER     PIC 99 VALUE 0.
+             88 MAX-HARD-ERRORS-MET VALUE 4.
+          05 ERR-MSG-RETURN-CODE    PIC X(02).
+             88 DATA-ERROR          VALUE '08'.
+             88 WARNING-DATA        VALUE '04'.
+             88 VALID-DATA          VALUE '00'.
+          05 ERROR-MSG-TABLE OCCURS 4 TIMES INDEXED BY ERROR-IDX.
+             10 ERROR-MSG-TEXT      PIC X(50) VALUE SPACES.
+      *
+       01 STATE-ADDRESS-TBL. *>NOT USED FOR ADDRESS/ZIP RE-EDIT
+           05 STATE-ADDRESS-ZIP-TBL
+             OCCURS 85 TIMES INDEXED BY STATE-IDX.
+             10 STATE-LONG-TBL      PIC X(15) VALUE SPACES.
+             10 FILLER              PIC X(01) VALUE SPACES.
+             10 STATE-ABBREV-TBL    PIC X(02) VALUE SPACES.
+             10 FILLER              PIC X(02) VALUE SPACES.
+             10 LOW-ZIP-TBL         PIC 9(10) VALUE 0.
+             10 FILLER              PIC X(03) VALUE SPACES.
+             10 HIGH-ZIP-TBL        PIC 9(10) VALUE 0.
+      *
+       01 VEH-MAKE-TBL. *>NOT USED FOR VEHICLE MAKE RE-EDIT
+           05 VEH-MAKE-ENTRY-TBL
+             OCCURS 20 TIMES INDEXED BY VMAKE-IDX.
+             10 VEH-MAKE-CODE-TBL   PIC X(03) VALUE SPACES.
+             10 VEH-MAKE-NAME-TBL   PIC X(12) VALUE SPACES.
+      *
+       01 UOM-TBL. *>NOT USED FOR UNIT OF MEASURE RE-EDIT
+           05 UOM-ENTRY-TBL
+             OCCURS 20 TIMES INDEXED BY UOM-IDX.
+             10 UOM-CODE-TBL        PIC X(03) VALUE SPACES.
+             10 UOM-DESC-TBL        PIC X(12) VALUE SPACES.
+      *
+       01 SUPP-MASTER-TBL. *>NOT USED FOR SUPPLIER CODE RE-EDIT
+           05 SUPP-MASTER-ENTRY-TBL
+             OCCURS 250 TIMES INDEXED BY SUPP-IDX.
+             10 SUPP-CODE-TBL       PIC X(10) VALUE SPACES.
+      *
+       01 BUYER-TBL. *>NOT USED FOR BUYER AUTHORIZATION RE-EDIT
+           05 BUYER-ENTRY-TBL
+             OCCURS 100 TIMES INDEXED BY BUYER-IDX.
+             10 BUYER-CODE-TBL      PIC X(03) VALUE SPACES.
+             10 BUYER-LIMIT-TBL     PIC 9(09)V99 VALUE 0.
+      *
+       01 FILE-STATUS-CODES. *>CODES TO CHECK FILE OPERATIONS
+          05 ERCODE                 PIC X(02) VALUE SPACES.
+          05 CICODE                 PIC X(02) VALUE SPACES.
+          05 RSCODE                 PIC X(02) VALUE SPACES.
+          05 NECODE                 PIC X(02) VALUE SPACES.
+          05 ATCODE                 PIC X(02) VALUE SPACES.
+      *
+       01 SWITCHES-WS. *>SWITCHES TO DETECT END OF INPUT FILES
+          05 ERROR-FILE-SW          PIC X(01) VALUE 'N'.
+             88 END-OF-ERROR-FILE   VALUE 'Y'.
+          05 CORR-FILE-SW           PIC X(01) VALUE 'N'.
+             88 END-OF-CORR-FILE    VALUE 'Y'.
+          05 CORR-MATCH-SW          PIC X(01) VALUE 'N'.
+             88 CORRECTION-FOUND    VALUE 'Y'.
+      *
+       01 WS-ACCUM-VARS. *>RUN CONTROL TOTALS
+          05 WS-ERRORS-READ         PIC 9(07) VALUE 0.
+          05 WS-CORRECTIONS-READ    PIC 9(07) VALUE 0.
+          05 WS-RECORDS-RESUBMITTED PIC 9(07) VALUE 0.
+          05 WS-RECORDS-STILL-BAD   PIC 9(07) VALUE 0.
+          05 WS-AUDITTRL-WRTN-CTR   PIC 9(07) VALUE 0.
+      *
+      *****************************************************************
+      *  DESCRIPTION:
+      *    THE MAIN PROCEDURE SECTION OPENS FILES, PRIMES THE ERRFILE
+      *    AND CORRIN READS, MATCHES CORRECTIONS AGAINST ERROR RECORDS
+      *    BY PART-NUMBER, RE-EDITS CORRECTED RECORDS AND CLOSES FILES.
+      *
+      *  CALLED BY:
+      *    - NONE
+      *
+      *  CALLS:
+      *    - 0000-HOUSEKEEPING
+      *    - 0100-OPEN-FILES
+      *    - 0200-READ-ERROR-FILE
+      *    - 0250-READ-CORRECTION-FILE
+      *    - 0500-MAIN-PROCESS
+      *    - 2600-CLOSE-FILES
+      ****************************************************************
+      *
+       PROCEDURE DIVISION.
+           PERFORM 0000-HOUSEKEEPING.
+           PERFORM 0100-OPEN-FILES.
+           PERFORM 0200-READ-ERROR-FILE.
+           PERFORM 0250-READ-CORRECTION-FILE.
+           PERFORM 0500-MAIN-PROCESS
+               UNTIL END-OF-ERROR-FILE AND END-OF-CORR-FILE.
+           PERFORM 2600-CLOSE-FILES.
+           GOBACK.
+      *
+      *****************************************************************
+      *  DESCRIPTION:
+      *    THE 0000-HOUSEKEEPING PARAGRAPH INITIALIZES VARIABLES.
+      *
+      *  CALLED BY:
+      *    -  MAIN PROCEDURE AREA
+      *
+      *  CALLS:
+      *    -  NONE
+      *****************************************************************
+      *
+       0000-HOUSEKEEPING.
+           INITIALIZE PARTS-IN-REC-WS,
+                      WS-ERROR-REC,
+                      WS-CORR-REC-WS,
+                      ERROR-MSG-AREA,
+                      AUDIT-TRL-REC-WS.
+      *
+      *****************************************************************
+      *  DESCRIPTION:
+      *    THE 0100-OPEN-FILES PARAGRAPH OPENS FILES FOR INPUT AND
+      *    OUTPUT AND CHECKS THE FILE STATUS FOR A SUCCESSFUL OPEN
+      *    OPERATION. IF THE OPEN OPERATION FAILS, AN ERROR MESSAGE IS
+      *    DISPLAYED.
+      *
+      *  CALLED BY:
+      *    -  MAIN PROCEDURE AREA
+      *
+      *  CALLS:
+      *    -  NONE
+      *****************************************************************
+      *
+       0100-OPEN-FILES.
+           OPEN INPUT ERRFILE.
+           IF ERCODE = '00'
+              NEXT SENTENCE
+           ELSE
+              DISPLAY 'ERROR OPENING ERROR FILE'
+           END-IF.
+      *
+           OPEN INPUT CORRIN.
+           IF CICODE = '00'
+              NEXT SENTENCE
+           ELSE
+              DISPLAY 'ERROR OPENING CORRECTION FILE'
+           END-IF.
+      *
+           OPEN OUTPUT RESUBOUT.
+           IF RSCODE = '00'
+              NEXT SENTENCE
+           ELSE
+              DISPLAY 'ERROR OPENING RESUBMISSION OUTPUT FILE'
+           END-IF.
+      *
+           OPEN OUTPUT NEWERR.
+           IF NECODE = '00'
+              NEXT SENTENCE
+           ELSE
+              DISPLAY 'ERROR OPENING NEW ERROR FILE'
+           END-IF.
+      *
+           OPEN EXTEND AUDITTRL.
+           IF ATCODE = '00'
+              NEXT SENTENCE
+           ELSE
+              DISPLAY 'ERROR OPENING AUDIT TRAIL FILE'
+           END-IF.
+      *
+      *****************************************************************
+      *  DESCRIPTION:
+      *    THE 0200-READ-ERROR-FILE PARAGRAPH READS THE AUTOPART ERROR
+      *    FILE AND CHECKS THE FILE STATUS FOR A SUCCESSFUL READ
+      *    OPERATION. IF THE READ OPERATION FAILS, AN ERROR MESSAGE IS
+      *    DISPLAYED. WHEN THE END OF FILE IS REACHED, A FLAG IS SET TO
+      *    INDICATE THAT STATUS AND HIGH-VALUES IS MOVED TO THE ERROR
+      *    RECORD'S PART-NUMBER SO 0500-MAIN-PROCESS TREATS THE
+      *    EXHAUSTED FILE AS SORTING HIGH.
+      *
+      *  CALLED BY:
+      *    -  MAIN PROCEDURE AREA
+      *    -  0500-MAIN-PROCESS
+      *
+      *  CALLS:
+      *    -  NONE
+      *****************************************************************
+      *
+       0200-READ-ERROR-FILE.
+           READ ERRFILE INTO WS-ERROR-REC
+              AT END
+                 MOVE 'Y' TO ERROR-FILE-SW
+                 MOVE HIGH-VALUES TO WS-PART-DATA-ERR (1:23)
+           END-READ.
+      *
+           IF ERCODE = '00' OR '10'
+              IF NOT END-OF-ERROR-FILE
+                 ADD 1 TO WS-ERRORS-READ
+              END-IF
+           ELSE
+              DISPLAY 'ERROR READING ERROR FILE.'
+           END-IF.
+      *
+      *****************************************************************
+      *  DESCRIPTION:
+      *    THE 0250-READ-CORRECTION-FILE PARAGRAPH READS THE CORRECTION
+      *    TRANSACTION FILE AND CHECKS THE FILE STATUS FOR A SUCCESSFUL
+      *    READ OPERATION. WHEN THE END OF FILE IS REACHED, A FLAG IS
+      *    SET TO INDICATE THAT STATUS AND HIGH-VALUES IS MOVED TO THE
+      *    CORRECTION KEY SO 0500-MAIN-PROCESS TREATS THE EXHAUSTED
+      *    FILE AS SORTING HIGH.
+      *
+      *  CALLED BY:
+      *    -  MAIN PROCEDURE AREA
+      *    -  0500-MAIN-PROCESS
+      *
+      *  CALLS:
+      *    -  NONE
+      *****************************************************************
+      *
+       0250-READ-CORRECTION-FILE.
+           READ CORRIN INTO WS-CORR-REC-WS
+              AT END
+                 MOVE 'Y' TO CORR-FILE-SW
+                 MOVE HIGH-VALUES TO CORR-PART-NUMBER
+           END-READ.
+      *
+           IF CICODE = '00' OR '10'
+              IF NOT END-OF-CORR-FILE
+                 ADD 1 TO WS-CORRECTIONS-READ
+              END-IF
+           ELSE
+              DISPLAY 'ERROR READING CORRECTION FILE.'
+           END-IF.
+      *
+      *****************************************************************
+      *  DESCRIPTION:
+      *    THE 0500-MAIN-PROCESS PARAGRAPH MATCHES THE CURRENT ERROR
+      *    RECORD AGAINST THE CURRENT CORRECTION RECORD BY PART-NUMBER
+      *    USING A THREE-WAY MATCH-MERGE, THE SAME PATTERN SUPPHIST.CBL
+      *    AND PORECV.CBL USE TO MATCH THEIR OWN CURRENT-RUN/BACKLOG
+      *    FILES. CORRIN MUST BE IN THE SAME PART-NUMBER SEQUENCE AS
+      *    ERRFILE. AN EXHAUSTED FILE HAS HIGH-VALUES IN ITS KEY (SET BY
+      *    0200-READ-ERROR-FILE/0250-READ-CORRECTION-FILE AT END) SO IT
+      *    SORTS HIGH AND NO LONGER MATCHES. WHEN THE KEYS ARE EQUAL,
+      *    THE CORRECTED DATA IS RE-EDITED THROUGH 0600-REEDIT-RECORD.
+      *    WHEN THE ERROR RECORD'S KEY IS LOWER, IT HAS NO CORRECTION
+      *    AND IS PASSED THROUGH TO NEWERR UNCHANGED. WHEN THE
+      *    CORRECTION'S KEY IS LOWER, IT DOES NOT MATCH ANY REMAINING
+      *    ERROR RECORD AND IS REPORTED AS AN ORPHAN CORRECTION.
+      *
+      *  CALLED BY:
+      *    -  MAIN PROCEDURE AREA
+      *
+      *  CALLS:
+      *    -  0200-READ-ERROR-FILE
+      *    -  0250-READ-CORRECTION-FILE
+      *    -  0600-REEDIT-RECORD
+      *    -  0900-DISPLAY-ORPHAN-CORRECTION
+      *    -  1700-WRITE-NEW-ERROR-FILE
+      *****************************************************************
+      *
+       0500-MAIN-PROCESS.
+           MOVE 'N' TO CORR-MATCH-SW.
+      *
+           IF WS-PART-DATA-ERR (1:23) = CORR-PART-NUMBER
+              MOVE 'Y' TO CORR-MATCH-SW
+           END-IF.
+      *
+           IF CORRECTION-FOUND
+              PERFORM 0600-REEDIT-RECORD
+              PERFORM 0250-READ-CORRECTION-FILE
+              PERFORM 0200-READ-ERROR-FILE
+           ELSE
+              IF WS-PART-DATA-ERR (1:23) < CORR-PART-NUMBER
+                 PERFORM 1700-WRITE-NEW-ERROR-FILE
+                 PERFORM 0200-READ-ERROR-FILE
+              ELSE
+                 PERFORM 0900-DISPLAY-ORPHAN-CORRECTION
+                 PERFORM 0250-READ-CORRECTION-FILE
+              END-IF
+           END-IF.
+      *
+      *****************************************************************
+      *  DESCRIPTION:
+      *    THE 0900-DISPLAY-ORPHAN-CORRECTION PARAGRAPH DISPLAYS A
+      *    WARNING WHEN A CORRECTION TRANSACTION'S PART-NUMBER SORTS
+      *    AHEAD OF EVERY REMAINING ERROR RECORD, MEANING IT DOES NOT
+      *    MATCH ANY RECORD STILL ON ERRFILE. THE CORRECTION IS SKIPPED
+      *    SINCE THERE IS NO ERROR RECORD TO RE-EDIT IT AGAINST.
+      *
+      *  CALLED BY:
+      *    -  0500-MAIN-PROCESS
+      *
+      *  CALLS:
+      *    -  NONE
+      *****************************************************************
+      *
+       0900-DISPLAY-ORPHAN-CORRECTION.
+           DISPLAY 'CORRECTION HAS NO MATCHING ERROR RECORD - '
+                   'PART-NUMBER: ' CORR-PART-NUMBER.
+      *
+      *****************************************************************
+      *  DESCRIPTION:
+      *    THE 0600-REEDIT-RECORD PARAGRAPH MOVES THE CORRECTED RECORD
+      *    INTO THE AUTOPART RECORD LAYOUT AND RE-RUNS THE SAME EDIT
+      *    SUBPROGRAMS AUTOPART.CBL CALLS FROM 0500-MAIN-PROCESS. WHEN
+      *    THE CORRECTED RECORD PASSES ALL EDITS, IT IS WRITTEN TO THE
+      *    RESUBMISSION FILE. WHEN IT STILL CONTAINS ERRORS, IT IS
+      *    WRITTEN TO THE NEW ERROR FILE WITH THE REFRESHED ERROR
+      *    MESSAGES.
+      *
+      *  CALLED BY:
+      *    -  0500-MAIN-PROCESS
+      *
+      *  CALLS:
+      *    -  0700-PARTS-DATA-EDITS
+      *    -  0800-SUPPLIER-DATA-EDITS
+      *    -  0900-SUPP-ADDRESS-EDITS
+      *    -  1000-PURCHASE-ORDER-EDITS
+      *    -  1600-WRITE-RESUBMIT-FILE
+      *    -  1700-WRITE-NEW-ERROR-FILE
+      *****************************************************************
+      *
+       0600-REEDIT-RECORD.
+           MOVE WS-CORR-REC-WS TO PARTS-IN-REC-WS.
+      *
+           INITIALIZE ERROR-MSG-AREA.
+      *
+           PERFORM 0700-PARTS-DATA-EDITS.
+      *
+           IF MAX-HARD-ERRORS-MET  *>VALUE OF 4 IN HARD-ERROR-COUNTER
+              NEXT SENTENCE
+           ELSE
+              PERFORM 0800-SUPPLIER-DATA-EDITS
+           END-IF.
+      *
+           IF MAX-HARD-ERRORS-MET  *>VALUE OF 4 IN HARD-ERROR-COUNTER
+              NEXT SENTENCE
+           ELSE
+              PERFORM 0900-SUPP-ADDRESS-EDITS
+           END-IF.
+      *
+           IF MAX-HARD-ERRORS-MET  *>VALUE OF 4 IN HARD-ERROR-COUNTER
+              NEXT SENTENCE
+           ELSE
+              PERFORM 1000-PURCHASE-ORDER-EDITS
+           END-IF.
+      *
+           IF DATA-ERROR   *>RETURN CODE OF '08' IN ERROR-MSG-AREA
+              PERFORM 1700-WRITE-NEW-ERROR-FILE
+           ELSE
+      *>    RETURN CODE OF '00' (NO PROBLEMS) OR '04' (WARNING-DATA -
+      *>    LOW SEVERITY CONDITIONS ONLY) BOTH FALL THROUGH HERE SO
+      *>    THE CORRECTED RECORD IS WRITTEN TO THE RESUBMISSION FILE.
+              PERFORM 1600-WRITE-RESUBMIT-FILE
+           END-IF.
+      *
+      *****************************************************************
+      *  DESCRIPTION:
+      *    THE 0700-PARTS-DATA-EDITS PARAGRAPH CALLS THE PARTSUPP
+      *    SUBPROGRAM WITH THE PARTS GROUP AREA AND THE ERROR MESSAGE
+      *    AREA.
+      *
+      *  CALLED BY:
+      *    -  0600-REEDIT-RECORD
+      *
+      *  CALLS:
+      *    -  PARTSUPP SUBPROGRAM
+      *****************************************************************
+      *
+       0700-PARTS-DATA-EDITS.
+           CALL 'PARTSUPP' USING PARTS, VEH-MAKE-TBL, UOM-TBL,
+              ERROR-MSG-AREA.
+      *
+      *****************************************************************
+      *  DESCRIPTION:
+      *    THE 0800-SUPPLIER-DATA-EDITS PARAGRAPH CALLS THE SUPPLIER
+      *    SUBPROGRAM WITH THE SUPPLIER GROUP AREA AND THE ERROR
+      *    MESSAGE AREA.
+      *
+      *  CALLED BY:
+      *    -  0600-REEDIT-RECORD
+      *
+      *  CALLS:
+      *    -  SUPPLIER SUBPROGRAM
+      *****************************************************************
+      *
+       0800-SUPPLIER-DATA-EDITS.
+           CALL 'SUPPLIER' USING SUPPLIERS, SUPP-MASTER-TBL,
+                                 ERROR-MSG-AREA.
+      *
+      *****************************************************************
+      *  DESCRIPTION:
+      *    THE 0900-SUPP-ADDRESS-EDITS PARAGRAPH CALLS THE ADDRSUPP
+      *    SUBPROGRAM WITH THE ADDRESS GROUP AREA, THE STATE/ZIP TABLE
+      *    AND THE ERROR MESSAGE AREA. THE STATE/ZIP TABLE IS NOT
+      *    RELOADED BY THIS PROGRAM, SO STATE/ZIP LOOKUP ERRORS ARE
+      *    REPORTED AGAINST AN EMPTY TABLE. RECORDS THAT FAILED ONLY
+      *    ON STATE/ZIP SHOULD BE RECHECKED WHEN THEY ARE MERGED BACK
+      *    INTO THE NEXT AUTOPART RUN.
+      *
+      *  CALLED BY:
+      *    -  0600-REEDIT-RECORD
+      *
+      *  CALLS:
+      *    -  ADDRSUPP SUBPROGRAM
+      *****************************************************************
+      *
+       0900-SUPP-ADDRESS-EDITS.
+           CALL 'ADDRSUPP' USING ADDRESSES, STATE-ADDRESS-TBL,
+                                 ERROR-MSG-AREA.
+      *
+      *****************************************************************
+      *  DESCRIPTION:
+      *    THE 1000-PURCHASE-ORDER-EDITS PARAGRAPH CALLS THE PURCHORD
+      *    SUBPROGRAM WITH THE PURCHASE ORDER GROUP AREA, THE BUYER
+      *    AUTHORIZATION TABLE AND THE ERROR MESSAGE AREA.
+      *
+      *  CALLED BY:
+      *    -  0600-REEDIT-RECORD
+      *
+      *  CALLS:
+      *    -  PURCHORD SUBPROGRAM
+      *****************************************************************
+      *
+       1000-PURCHASE-ORDER-EDITS.
+           CALL 'PURCHORD' USING PURCHASE-ORDER, BUYER-TBL,
+                                  ERROR-MSG-AREA.
+      *
+      *****************************************************************
+      *  DESCRIPTION:
+      *    THE 1600-WRITE-RESUBMIT-FILE PARAGRAPH WRITES A CORRECTED,
+      *    CLEAN RECORD TO THE RESUBMISSION OUTPUT FILE IN AUTOPART
+      *    INPUT RECORD FORMAT AND CHECKS FOR A SUCCESSFUL WRITE
+      *    OPERATION.
+      *
+      *  CALLED BY:
+      *    -  0600-REEDIT-RECORD
+      *
+      *  CALLS:
+      *    -  NONE
+      *****************************************************************
+      *
+       1600-WRITE-RESUBMIT-FILE.
+           WRITE RESUBOUT-REC FROM PARTS-IN-REC-WS.
+           IF RSCODE = '00'
+              ADD 1 TO WS-RECORDS-RESUBMITTED
+           ELSE
+              DISPLAY 'ERROR WRITING RESUBMISSION FILE'
+           END-IF.
+      *
+           INITIALIZE AUDIT-TRL-REC-WS.
+           MOVE PART-NUMBER            TO AUDIT-PART-NUMBER.
+           SET AUDIT-RESUBMITTED       TO TRUE.
+           PERFORM 1650-WRITE-AUDIT-TRAIL-RECORD.
+      *
+      *****************************************************************
+      *  DESCRIPTION:
+      *    THE 1650-WRITE-AUDIT-TRAIL-RECORD PARAGRAPH STAMPS THE
+      *    SOURCE PROGRAM AND TODAY'S DATE ONTO THE AUDIT TRAIL RECORD
+      *    BUILT BY THE CALLING PARAGRAPH AND WRITES IT TO THE AUDIT
+      *    TRAIL FILE, SO THE NUMBER OF REJECT/RESUBMIT CYCLES A PART
+      *    NUMBER TAKES TO PASS EDIT CAN BE TRACED.
+      *
+      *  CALLED BY:
+      *    -  1600-WRITE-RESUBMIT-FILE
+      *    -  1700-WRITE-NEW-ERROR-FILE
+      *
+      *  CALLS:
+      *    -  NONE
+      *****************************************************************
+      *
+       1650-WRITE-AUDIT-TRAIL-RECORD.
+           MOVE 'ERRCORR'              TO AUDIT-SOURCE-PGM.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO AUDIT-TIMESTAMP.
+      *
+           WRITE AUDIT-TRL-REC FROM AUDIT-TRL-REC-WS.
+           IF ATCODE = '00'
+              ADD 1 TO WS-AUDITTRL-WRTN-CTR
+           ELSE
+              DISPLAY 'ERROR WRITING TO AUDIT TRAIL FILE'
+           END-IF.
+      *
+      *****************************************************************
+      *  DESCRIPTION:
+      *    THE 1700-WRITE-NEW-ERROR-FILE PARAGRAPH WRITES A STILL-BAD
+      *    OR UNCORRECTED RECORD TO THE NEW ERROR FILE. IF THE RECORD
+      *    WAS RE-EDITED, THE REFRESHED ERROR MESSAGES ARE MOVED TO THE
+      *    ERROR RECORD BEFORE IT IS WRITTEN; OTHERWISE THE ORIGINAL
+      *    ERROR RECORD IS COPIED FORWARD UNCHANGED.
+      *
+      *  CALLED BY:
+      *    -  0500-MAIN-PROCESS
+      *    -  0600-REEDIT-RECORD
+      *
+      *  CALLS:
+      *    -  NONE
+      *****************************************************************
+      *
+       1700-WRITE-NEW-ERROR-FILE.
+           IF CORRECTION-FOUND
+              MOVE PARTS-IN-REC-WS TO WS-PART-DATA-ERR
+              PERFORM VARYING PARTS-ERR-IDX FROM 1 BY 1
+                 UNTIL PARTS-ERR-IDX > 4
+                    MOVE SPACES TO WS-ERROR-MSG-TEXT (PARTS-ERR-IDX)
+              END-PERFORM
+              PERFORM VARYING ERROR-IDX FROM 1 BY 1
+                 UNTIL ERROR-IDX > 4 OR
+                       ERROR-MSG-TEXT (ERROR-IDX) = SPACES
+                 SET PARTS-ERR-IDX TO ERROR-IDX
+                 MOVE ERROR-MSG-TEXT (ERROR-IDX) TO
+                      WS-ERROR-MSG-TEXT (PARTS-ERR-IDX)
+              END-PERFORM
+           END-IF.
+      *
+           WRITE NEWERR-REC FROM WS-ERROR-REC.
+           IF NECODE = '00'
+              ADD 1 TO WS-RECORDS-STILL-BAD
+           ELSE
+              DISPLAY 'ERROR WRITING NEW ERROR FILE'
+           END-IF.
+      *
+           INITIALIZE AUDIT-TRL-REC-WS.
+           MOVE WS-PART-DATA-ERR (1:23) TO AUDIT-PART-NUMBER.
+           SET AUDIT-REJECTED          TO TRUE.
+           PERFORM VARYING PARTS-ERR-IDX FROM 1 BY 1
+              UNTIL PARTS-ERR-IDX > 4
+                 SET AUDIT-ERR-IDX TO PARTS-ERR-IDX
+                 MOVE WS-ERROR-MSG-TEXT (PARTS-ERR-IDX) TO
+                      AUDIT-ERROR-MSG-TEXT (AUDIT-ERR-IDX)
+           END-PERFORM.
+           PERFORM 1650-WRITE-AUDIT-TRAIL-RECORD.
+      *
+      *****************************************************************
+      *  DESCRIPTION:
+      *    THE 2600-CLOSE-FILES PARAGRAPH CLOSES FILES, CHECKS FILE
+      *    STATUSES FOR SUCCESSFUL CLOSE OPERATIONS AND DISPLAYS THE
+      *    RUN CONTROL TOTALS.
+      *
+      *  CALLED BY:
+      *    -  MAIN PROCEDURE AREA
+      *
+      *  CALLS:
+      *    -  NONE
+      *****************************************************************
+      *
+       2600-CLOSE-FILES.
+           CLOSE ERRFILE.
+           IF ERCODE = '00'
+              NEXT SENTENCE
+           ELSE
+              DISPLAY 'ERROR CLOSING ERROR FILE'
+           END-IF.
+      *
+           CLOSE CORRIN.
+           IF CICODE = '00'
+              NEXT SENTENCE
+           ELSE
+              DISPLAY 'ERROR CLOSING CORRECTION FILE'
+           END-IF.
+      *
+           CLOSE RESUBOUT.
+           IF RSCODE = '00'
+              NEXT SENTENCE
+           ELSE
+              DISPLAY 'ERROR CLOSING RESUBMISSION OUTPUT FILE'
+           END-IF.
+      *
+           CLOSE NEWERR.
+           IF NECODE = '00'
+              NEXT SENTENCE
+           ELSE
+              DISPLAY 'ERROR CLOSING NEW ERROR FILE'
+           END-IF.
+      *
+           CLOSE AUDITTRL.
+           IF ATCODE = '00'
+              NEXT SENTENCE
+           ELSE
+              DISPLAY 'ERROR CLOSING AUDIT TRAIL FILE'
+           END-IF.
+      *
+           DISPLAY 'ERRCORR RUN CONTROL TOTALS'.
+           DISPLAY 'ERROR RECORDS READ:        ' WS-ERRORS-READ.
+           DISPLAY 'CORRECTIONS READ:          ' WS-CORRECTIONS-READ.
+           DISPLAY 'RECORDS RESUBMITTED CLEAN: ' WS-RECORDS-RESUBMITTED.
+           DISPLAY 'RECORDS STILL IN ERROR:    ' WS-RECORDS-STILL-BAD.
+           DISPLAY 'AUDITTRL RECORDS WRITTEN:  ' WS-AUDITTRL-WRTN-CTR.
+      *
