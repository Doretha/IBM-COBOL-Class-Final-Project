@@ -0,0 +1,31 @@
+      *****************************************************************
+      *  COPYBOOK:     AUDITREC
+      *  DESCRIPTION:
+      *    DEFINES THE 240 BYTE AUDIT TRAIL RECORD LAYOUT WRITTEN TO
+      *    AUDITTRL. ONE RECORD IS LOGGED EVERY TIME A PART NUMBER IS
+      *    REJECTED TO THE ERROR FILE AND EVERY TIME A CORRECTED PART
+      *    NUMBER IS RESUBMITTED, SO A GIVEN PART-NUMBER CAN BE TRACED
+      *    ACROSS HOWEVER MANY REJECT/RESUBMIT CYCLES IT TAKES TO PASS
+      *    EDIT.
+      *
+      *  USED BY:
+      *    -  AUTOPART.CBL
+      *    -  ERRCORR.CBL
+      *****************************************************************
+      *  CHANGE LOG: *
+      ****************
+      *      CREATED BY:  DORETHA RILEY
+      *            DATE:  08/08/2026
+      *     DESCRIPTION:  ORIGINAL CREATION OF COPYBOOK
+      *****************************************************************
+      *
+       01 AUDIT-TRL-REC-WS.
+          05 AUDIT-PART-NUMBER        PIC X(23).
+          05 AUDIT-ACTION-CODE        PIC X(01).
+             88 AUDIT-REJECTED        VALUE 'R'.
+             88 AUDIT-RESUBMITTED     VALUE 'S'.
+          05 AUDIT-SOURCE-PGM         PIC X(08).
+          05 AUDIT-TIMESTAMP          PIC X(08).
+          05 AUDIT-ERROR-MESSAGES OCCURS 4 TIMES
+                                       INDEXED BY AUDIT-ERR-IDX.
+             10 AUDIT-ERROR-MSG-TEXT  PIC X(50).
