@@ -46,6 +46,61 @@
       ****************************************************************
       *  CHANGE LOG: *
       ****************
+      *      UPDATED BY:  DORETHA RILEY
+      *            DATE:  08/09/2026
+      *     DESCRIPTION:  ADDED HARD-ERROR-COUNTER TO ERROR-MSG-AREA
+      *                   (WIDENED ERROR-MSG-AREA-LS TO 206 BYTES TO
+      *                   MATCH). 0200-ERROR-ROUTINE NOW ADDS TO IT SO
+      *                   AUTOPART.CBL CAN TELL A REAL DATA ERROR FROM A
+      *                   0250-WARNING-ROUTINE WARNING WHEN DECIDING
+      *                   WHETHER TO CALL THE NEXT EDIT SUBPROGRAM.
+      *                   ERROR-COUNTER/MAX-ERRORS-MET IS UNCHANGED AND
+      *                   STILL GUARDS THE 4-SLOT ERROR-MSG-TABLE.
+      *
+      *      UPDATED BY:  DORETHA RILEY
+      *            DATE:  08/09/2026
+      *     DESCRIPTION:  WIRED 0250-WARNING-ROUTINE INTO 0100-EDIT-
+      *                   CHECK -- A US ADDRESS OCCURRENCE WITH A ZERO
+      *                   ZIP-CODE-EXT (NO ZIP+4 ON FILE) NOW LOGS A
+      *                   WARNING AND STILL FLOWS TO SUPPADDR, RATHER
+      *                   THAN THE WARNING-DATA RETURN CODE BEING
+      *                   UNREACHABLE.
+      *
+      *      UPDATED BY:  DORETHA RILEY
+      *            DATE:  08/08/2026
+      *     DESCRIPTION:  ADDED A COUNTRY-CODE FIELD TO EACH SUPP-ADDRESS
+      *                   OCCURRENCE (NOW 240 BYTES, WAS 231) AND
+      *                   SKIPPED THE STATE/ZIP TABLE SEARCH IN
+      *                   0100-EDIT-CHECK FOR ANY OCCURRENCE WHOSE
+      *                   COUNTRY-CODE IS NOT US-ADDRESS, SO OVERSEAS
+      *                   SUPPLIER ADDRESSES ARE NOT FORCED THROUGH THE
+      *                   DOMESTIC STATE/ZIP TABLE.
+      *
+      *      UPDATED BY:  DORETHA RILEY
+      *            DATE:  08/08/2026
+      *     DESCRIPTION:  ADDED A WARNING-DATA RETURN CODE OF '04' AND
+      *                   NEW PARAGRAPH 0250-WARNING-ROUTINE SO LOW
+      *                   SEVERITY CONDITIONS CAN BE FLAGGED WITHOUT
+      *                   ROUTING THE RECORD TO THE ERROR FILE. NO
+      *                   EXISTING EDIT IN THIS PROGRAM WAS DOWNGRADED
+      *                   TO A WARNING AT THIS TIME.
+      *
+      *      UPDATED BY:  DORETHA RILEY
+      *            DATE:  08/08/2026
+      *     DESCRIPTION:  ADDED THE ZIP-CODE-EXT FIELD TO THE ADDRESSES
+      *                   GROUP AREA (NOW 231 BYTES, WAS 219) SO THE
+      *                   PARTS REPORT CAN PRINT A FULL ZIP+4. THE
+      *                   EXTENSION IS OPTIONAL AND IS NOT PART OF ANY
+      *                   EDIT CHECK IN THIS PROGRAM.
+      *
+      *      UPDATED BY:  DORETHA RILEY
+      *            DATE:  08/08/2026
+      *     DESCRIPTION:  WIDENED THE STATE/ZIP TABLE FROM 72 TO 85
+      *                   ENTRIES SO THE STATE/ZIP REFERENCE FILE CAN
+      *                   CARRY US TERRITORY AND MILITARY APO/FPO
+      *                   STATE/ZIP RANGES IN ADDITION TO THE 50
+      *                   STATES AND DC.
+      *
       *      UPDATED BY:
       *            DATE:
       *     DESCRIPTION:
@@ -79,6 +134,9 @@
              10 CITY                       PIC X(15) VALUE SPACES.
              10 ADDR-STATE                 PIC X(02) VALUE SPACES.
              10 ZIP-CODE                   PIC 9(10) VALUE 0.
+             10 ZIP-CODE-EXT               PIC 9(04) VALUE 0.
+             10 COUNTRY-CODE               PIC X(03) VALUE 'USA'.
+                88 US-ADDRESS              VALUE 'USA', SPACES.
       *
       *****************************************************************
       *  LOCAL WORKING STORAGE FOR ERROR MESSAGE AREA PASSED THROUGH
@@ -88,19 +146,25 @@
        01 ERROR-MSG-AREA.
           05 ERROR-COUNTER            PIC 99 VALUE 0.
              88 MAX-ERRORS-MET        VALUE 4.
+          05 HARD-ERROR-COUNTER       PIC 99 VALUE 0.
+             88 MAX-HARD-ERRORS-MET   VALUE 4.
           05 ERR-MSG-RETURN-CODE      PIC X(02).
              88 DATA-ERROR            VALUE '08'.
+             88 WARNING-DATA          VALUE '04'.
              88 VALID-DATA            VALUE '00'.
           05 ERROR-MSG-TABLE OCCURS 4 TIMES INDEXED BY ERROR-IDX.
              10 ERROR-MSG-TEXT        PIC X(50) VALUE SPACES.
       *
       *****************************************************************
       *  LOCAL WORKING STORAGE FOR STATE/ZIP TABLE PASSED THROUGH
-      *  LINKAGE.
+      *  LINKAGE. SIZED TO 85 ENTRIES TO HOLD THE 50 STATES, DC, US
+      *  TERRITORIES (PR, VI, GU, AS, MP) AND THE MILITARY APO/FPO
+      *  DESTINATION CODES (AA, AE, AP) WITH ROOM TO SPARE ON THE
+      *  STATE/ZIP REFERENCE FILE.
       *****************************************************************
       *
        01  STATE-ADDRESS-TBL.
-           05 STATE-ADDRESS-ZIP-TBL OCCURS 72 TIMES INDEXED BY
+           05 STATE-ADDRESS-ZIP-TBL OCCURS 85 TIMES INDEXED BY
               STATE-IDX.
              10 STATE-LONG-TBL        PIC X(15) VALUE SPACES.
              10 FILLER                PIC X(01) VALUE SPACES.
@@ -125,7 +189,7 @@
       *
        01 WS-TEMP-VARIABLES.
           05 ADDR-CTR                 PIC 9(3).
-          05 WS-MAX-STATE-IDX         PIC 9(02) VALUE 72.
+          05 WS-MAX-STATE-IDX         PIC 9(02) VALUE 85.
       *
       *****************************************************************
       *  DECLARATION OF VARIABLE NAMES AND THEIR SIZES PASSED THROUGH
@@ -133,9 +197,9 @@
       *****************************************************************
       *
        LINKAGE SECTION.
-       01  ADDRESSES-LS          PIC X(219).
-       01  STATE-ADDRESS-TBL-LS  PIC X(3096).
-       01  ERROR-MSG-AREA-LS     PIC X(204).
+       01  ADDRESSES-LS          PIC X(240).
+       01  STATE-ADDRESS-TBL-LS  PIC X(3655).
+       01  ERROR-MSG-AREA-LS     PIC X(206).
       *
       *****************************************************************
       *  DESCRIPTION:
@@ -206,6 +270,7 @@
       *
       *  CALLS:
       *    -  0200-ERROR-ROUTINE
+      *    -  0250-WARNING-ROUTINE
       *    -  0300-SEARCH-STATE-ZIP-TABLE
       ****************************************************************
       *
@@ -337,10 +402,13 @@
       *  WHEN THE ZIP CODE IN THE ADDRESS TABLE ENTRY FALLS WITHIN THE
       *  RANGE OF THE LOWEST AND HIGHEST ZIP CODES ON THE STATE/ZIP
       *  TABLE. IF THE STATE OR ZIP CODE IN THE ADDRESS FIELDS ARE NOT
-      *  FOUND, ERRORS ARE GENERATED.
+      *  FOUND, ERRORS ARE GENERATED. THE TABLE IS ONLY SEARCHED FOR A
+      *  US-ADDRESS -- AN OVERSEAS ADDRESS HAS NO ENTRY ON THE DOMESTIC
+      *  STATE/ZIP TABLE AND IS NOT EDITED AGAINST IT.
       *****************************************************************
       *
            IF SEARCH-STATE-TABLE *>NO ERRORS IN ADDRESS FIELD ENTRIES
+              AND US-ADDRESS (ADDR-IDX)
               PERFORM 0300-SEARCH-STATE-ZIP-TABLE
               IF STATE-FOUND *> ADDRESS STATE FOUND ON STATE/ZIP TABLE
                  IF STATE-ZIP-FOUND *>ADDR ZIP FOUND ON STATE/ZIP TABLE
@@ -365,6 +433,27 @@
            END-IF.
       *
       *****************************************************************
+      *  A US ADDRESS WITH NO ZIP-CODE-EXT (ZIP+4) ON FILE IS A LOW
+      *  SEVERITY CONDITION -- THE ADDRESS STILL FLOWS TO SUPPADDR, BUT
+      *  THE REPORT'S ZIP-ZIP4 LINE PRINTS WITH A BLANK EXTENSION.
+      *****************************************************************
+      *
+           IF MAX-ERRORS-MET
+              NEXT SENTENCE
+           ELSE
+           IF US-ADDRESS (ADDR-IDX) AND ZIP-CODE-EXT (ADDR-IDX) = 0
+              PERFORM 0250-WARNING-ROUTINE
+              STRING 'ZIP-CODE-EXT ' DELIMITED BY SIZE
+                      ADDR-CTR       DELIMITED BY SIZE
+                     ' OCCURRENCE IS ZERO -- NO ZIP+4 ON FILE.'
+                                     DELIMITED BY SIZE
+                          INTO ERROR-MSG-TEXT (ERROR-IDX)
+           ELSE
+              NEXT SENTENCE
+           END-IF
+           END-IF.
+      *
+      *****************************************************************
       *  DESCRIPTION:
       *    PARAGRAPH 0200-ERROR-ROUTINE, SETS THE RETURN-CODE TO '08',
       *    WHICH SERVES AS A DATA-ERROR SWITCH, ADDS 1 TO THE ERROR-
@@ -387,6 +476,7 @@
 
            MOVE '08' TO ERR-MSG-RETURN-CODE.
            ADD 1 TO ERROR-COUNTER.
+           ADD 1 TO HARD-ERROR-COUNTER.
       *
       *****************************************************************
       *  SET THE INDEX IN THE ERROR MESSAGE AREA (ERROR-IDX) TO THE
@@ -397,10 +487,39 @@
       *
       *****************************************************************
       *  DESCRIPTION:
+      *    PARAGRAPH 0250-WARNING-ROUTINE, SETS THE RETURN-CODE TO
+      *    '04', WHICH SERVES AS A WARNING-DATA SWITCH, UNLESS THE
+      *    RETURN CODE IS ALREADY '08' (DATA-ERROR) FROM AN EARLIER
+      *    HARD ERROR ON THIS RECORD -- A WARNING NEVER DOWNGRADES A
+      *    RECORD THAT ALREADY HAS A HARD ERROR. IT ADDS 1 TO THE
+      *    ERROR-COUNT AND SETS THE INDEX FOR THE ERROR MESSAGE AREA
+      *    THE SAME WAY 0200-ERROR-ROUTINE DOES SO WARNING TEXT SHARES
+      *    THE SAME ERROR-MSG-TABLE ENTRIES RETURNED TO THE CALLING
+      *    PROGRAM.
+      *
+      *  CALLED BY:
+      *    -  0100-EDIT-CHECK
+      *
+      *  CALLS:
+      *    -  NONE
+      ****************************************************************
+      *
+       0250-WARNING-ROUTINE.
+      *    DISPLAY 'ENTERING ADDRSUPP SUBPROGRAM - 0250-WARNING-ROUTINE'.
+
+           IF NOT DATA-ERROR
+              MOVE '04' TO ERR-MSG-RETURN-CODE
+           END-IF.
+
+           ADD 1 TO ERROR-COUNTER.
+           SET ERROR-IDX TO ERROR-COUNTER.
+      *
+      *****************************************************************
+      *  DESCRIPTION:
       *    PARAGRAPH 0300-SEARCH-STATE-ZIP-TABLE SEARCHES THE STATE/ZIP
       *    TABLE FOR THE STATE CODE IN THE ADDRESS TABLE ENTRY. THE
       *    STATE/ZIP TABLE IS SEARCHED UNTIL THE STATE-ZIP TABLE INDEX
-      *    IS > 72 (WS-MAX-STATE-IDX) OR THE STATE AND ZIP CODE IN THE
+      *    IS > 85 (WS-MAX-STATE-IDX) OR THE STATE AND ZIP CODE IN THE
       *    ADDRESS TABLE ENTRY ARE FOUND ON THE STATE/ZIP TABLE. WHEN
       *    THE STATE IN THE ADDRESS TABLE ENTRY IS FOUND ON THE
       *    STATE/ZIP TABLE, THE PARAGRAPH TO COMPARE ZIP CODE RANGES IS
