@@ -40,6 +40,25 @@
       *      JCL DD NAME:                      STATEZIP
       *
       *
+      *      RTPOT44.AUTOPART.VEHMAKE.FILE  - VEHICLE MAKE CODE/NAME
+      *                                       REFERENCE FILE
+      *      INTERNAL FILE NAME:               VEHMAKE
+      *      JCL DD NAME:                      VEHMAKE
+      *
+      *
+      *      RTPOT44.AUTOPART.SUPPMAST.FILE  - SUPPLIER MASTER CODE
+      *                                        REFERENCE FILE
+      *      INTERNAL FILE NAME:               SUPPMAST
+      *      JCL DD NAME:                      SUPPMAST
+      *
+      *
+      *      RTPOT44.AUTOPART.BUYERTBL.FILE  - BUYER AUTHORIZATION/
+      *                                        SPENDING LIMIT REFERENCE
+      *                                        FILE
+      *      INTERNAL FILE NAME:               BUYERTBL
+      *      JCL DD NAME:                      BUYERTBL
+      *
+      *
       *    OUTPUT FILES:
       *      RTPOT44.AUTOPART.PARTFILE - PARTS GROUP FIELDS
       *      INTERNAL FILE NAME:         PARTFILE
@@ -72,6 +91,12 @@
       *      JCL DD NAME:                ERRFILE
       *
       *
+      *      RTPOT44.AUTOPART.AUDITTRL - REJECT/RESUBMIT AUDIT TRAIL
+      *                                  LOGGED BY PART-NUMBER
+      *      INTERNAL FILE NAME:         AUDITTRL
+      *      JCL DD NAME:                AUDITTRL
+      *
+      *
       *      DD SYSOUT=* (PARTS REPORT) - GOOD PARTS RECORDS
       *                                 - FIELDS FROM GOOD AUTOPART
       *                                   INPUT RECORDS DISPLAYED IN
@@ -86,6 +111,293 @@
       *  CHANGE LOG: *
       ****************
       *      UPDATED BY:  DORETHA RILEY
+      *            DATE:  08/09/2026
+      *     DESCRIPTION:  ADDED A SUPPLIER-CODE FIELD TO THE PARTFILE
+      *                   RECORD (CARRIED IN THE EXISTING 92-BYTE
+      *                   RECORD'S PREVIOUSLY-UNUSED TRAILING BYTES, SO
+      *                   THE FD DID NOT NEED TO GROW) AND A PART-NUMBER
+      *                   FIELD TO THE SUPPADDR (80 TO 103 BYTES) AND
+      *                   PURCHORD (49 TO 68 BYTES) RECORDS. PARTFILE
+      *                   AND SUPPLIER ARE NOW INDEXED FILES RETURNED IN
+      *                   KEY ORDER ON A SEQUENTIAL READ, NOT IN THE
+      *                   ORIGINAL PARTSIN ARRIVAL ORDER, SO A READER
+      *                   LIKE PARTINQ.CBL CAN NO LONGER ASSUME THAT THE
+      *                   NTH SUPPLIER, SUPPADDR OR PURCHORD RECORD
+      *                   BELONGS TO THE NTH PARTFILE RECORD. THESE
+      *                   ADDED FIELDS LET SUCH A READER LOCATE A PART'S
+      *                   SUPPLIER, ADDRESSES AND PURCHASE ORDERS BY KEY
+      *                   INSTEAD OF BY RECORD POSITION. PORECV.CBL WAS
+      *                   UPDATED TO MATCH PURCHORD'S NEW 68-BYTE WIDTH
+      *                   (IT DOES NOT NEED THE NEW PART-NUMBER FIELD
+      *                   ITSELF).
+      *
+      *      UPDATED BY:  DORETHA RILEY
+      *            DATE:  08/09/2026
+      *     DESCRIPTION:  WIDENED ERRFILE'S FD AND ERROR-REC FROM 659 TO
+      *                   709 BYTES (509 PART DATA + 4 * 50 BYTE ERROR
+      *                   MESSAGES). THE PRIOR 659-BYTE WIDTH WAS SIZED
+      *                   FOR ONLY 3 ERROR MESSAGES EVEN THOUGH WS-ERROR-
+      *                   REC'S WS-ERROR-MESSAGES TABLE HOLDS 4, SO
+      *                   1700-WRITE-ERROR-FILE'S WRITE ERROR-REC FROM
+      *                   WS-ERROR-REC WAS SILENTLY TRUNCATING THE 4TH
+      *                   ERROR MESSAGE OFF EVERY RECORD ROUTED TO
+      *                   ERRFILE.
+      *
+      *      UPDATED BY:  DORETHA RILEY
+      *            DATE:  08/09/2026
+      *     DESCRIPTION:  REMOVED 0675-CHECK-DUPLICATE-SUPPLIER-CODE (AND
+      *                   ITS 0676/0677 HELPERS AND THE SUPPLIER-CODE-
+      *                   DUP-TBL). SUPPHIST.CBL ALREADY DOCUMENTS AND
+      *                   RELIES ON A SUPPLIER-CODE APPEARING MORE THAN
+      *                   ONCE IN A SINGLE RUN (ONE VENDOR SUPPLYING
+      *                   SEVERAL PARTS), SORTING AND DEDUPLICATING THE
+      *                   SUPPLIER OUTPUT ITSELF DOWNSTREAM. REJECTING
+      *                   THE SECOND AND LATER PARTSIN RECORDS FOR THAT
+      *                   VENDOR AS A DATA-ERROR WAS WRONG -- THE
+      *                   0575-CHECK-DUPLICATE-PART-NUMBER CHECK ALREADY
+      *                   CATCHES THE CASE THIS WAS MEANT TO GUARD
+      *                   AGAINST (A TRUE DUPLICATE PARTSIN RECORD).
+      *
+      *      UPDATED BY:  DORETHA RILEY
+      *            DATE:  08/09/2026
+      *     DESCRIPTION:  ADDED A DEDICATED HARD-ERROR-COUNTER TO
+      *                   ERROR-MSG-AREA (AND THE MATCHING LINKAGE
+      *                   ERROR-MSG-AREA-LS IN PARTSUPP/SUPPLIER/
+      *                   ADDRSUPP/PURCHORD), INCREMENTED ONLY BY EACH
+      *                   SUBPROGRAM'S 0200-ERROR-ROUTINE (NEVER BY
+      *                   0250-WARNING-ROUTINE), AND BY 0575-CHECK-
+      *                   DUPLICATE-PART-NUMBER HERE. 0500-MAIN-PROCESS
+      *                   NOW GATES THE 0700/0800/0900 EDIT GROUP CALLS
+      *                   ON MAX-HARD-ERRORS-MET INSTEAD OF ON THE
+      *                   COMBINED ERROR-COUNTER, SO A RECORD CARRYING
+      *                   ONLY LOW-SEVERITY WARNINGS (REQ 013) NO LONGER
+      *                   SKIPS THE REMAINING EDIT GROUPS OUTRIGHT --
+      *                   ERROR-COUNTER/MAX-ERRORS-MET STILL GATES THE
+      *                   PER-FIELD CHECKS INSIDE EACH SUBPROGRAM SINCE
+      *                   IT ALSO PROTECTS THE 4-SLOT ERROR-MSG-TABLE
+      *                   FROM A SUBSCRIPT OVERFLOW.
+      *
+      *      UPDATED BY:  DORETHA RILEY
+      *            DATE:  08/09/2026
+      *     DESCRIPTION:  CHANGED WS-PARTSIN-READ-CTR > WS-RESTART-COUNT
+      *                   AS THE 0250-SKIP-TO-RESTART-POINT LOOP TEST
+      *                   (WAS >=). THE OLD TEST STOPPED WITH THE LAST
+      *                   RECORD PROCESSED ON THE PRIOR RUN STILL
+      *                   LOADED, SO 0500-MAIN-PROCESS REPROCESSED AND
+      *                   DUPLICATED IT ON RESTART.
+      *
+      *      UPDATED BY:  DORETHA RILEY
+      *            DATE:  08/09/2026
+      *     DESCRIPTION:  CHANGED SELECT PARTFILE AND SELECT SUPPLIER
+      *                   FROM ACCESS MODE SEQUENTIAL TO RANDOM. BOTH
+      *                   ARE INDEXED FILES BUT PARTSIN IS NOT
+      *                   GUARANTEED TO ARRIVE IN ASCENDING PART-NUMBER
+      *                   OR SUPPLIER-CODE ORDER, WHICH SEQUENTIAL
+      *                   ACCESS REQUIRES ON WRITE. RANDOM ACCESS
+      *                   WRITES EACH RECORD BY ITS OWN KEY REGARDLESS
+      *                   OF ARRIVAL ORDER, WHICH IS ALSO WHAT A
+      *                   RESTART RUN NEEDS TO ADD ITS REMAINING
+      *                   RECORDS TO A PARTFILE/SUPPLIER LEFT OVER FROM
+      *                   AN ABENDED PRIOR RUN. ALSO ADDED THE
+      *                   FATAL-FILE-ERROR SWITCH, SET BY 1100-WRITE-
+      *                   PARTS-REC AND 1200-WRITE-SUPPLIER-REC ON ANY
+      *                   NON-ZERO PACODE/SUCODE (INCLUDING A DUPLICATE
+      *                   KEY ON RESTART), SO THE RUN STOPS INSTEAD OF
+      *                   CONTINUING TO WRITE SUPPADDR/PURCHORD/
+      *                   PARTSOUT RECORDS THAT WOULD NO LONGER LINE UP
+      *                   WITH PARTFILE/SUPPLIER. MAIN PROCEDURE AREA
+      *                   NOW SETS RETURN-CODE 16 WHEN THIS SWITCH IS
+      *                   ON SO THE ABEND IS VISIBLE TO THE CALLING JCL.
+      *
+      *      UPDATED BY:  DORETHA RILEY
+      *            DATE:  08/09/2026
+      *     DESCRIPTION:  ADDED WS-CHECKPOINT-QUOTIENT AS A SEPARATE
+      *                   GIVING TARGET IN 0200-READ-PARTS-FILE'S
+      *                   CHECKPOINT-INTERVAL DIVIDE, SO THE GIVING AND
+      *                   REMAINDER RESULTS NO LONGER TARGET THE SAME
+      *                   FIELD (WS-CHECKPOINT-REMAINDER). THE QUOTIENT
+      *                   ITSELF IS NOT NEEDED -- ONLY THE REMAINDER
+      *                   DRIVES THE CHECKPOINT DISPLAY.
+      *
+      *      UPDATED BY:  DORETHA RILEY
+      *            DATE:  08/09/2026
+      *     DESCRIPTION:  CHANGED CSV-PO-PRICE IN PARTS-CSV-DETAIL-LINE
+      *                   FROM PIC 9(08)V99 TO THE EDITED PICTURE
+      *                   9(08).99 SO THE CSV EXTRACT WRITES AN ACTUAL
+      *                   DECIMAL POINT INTO THE PO-PRICE COLUMN
+      *                   INSTEAD OF A RAW 10-DIGIT STRING A SPREADSHEET
+      *                   WOULD MISREAD TWO ORDERS OF MAGNITUDE TOO
+      *                   HIGH. THE TRAILING FILLER ON PARTS-CSV-DETAIL
+      *                   -LINE SHRANK BY 1 BYTE TO KEEP THE 200
+      *                   CHARACTER PARTSCSV RECORD LENGTH UNCHANGED.
+      *
+      *      UPDATED BY:  DORETHA RILEY
+      *            DATE:  08/09/2026
+      *     DESCRIPTION:  WIDENED WS-PART-DATA-ERR IN WS-ERROR-REC FROM
+      *                   473 TO 509 BYTES SO IT HOLDS THE FULL CURRENT
+      *                   PARTS-IN-REC-WS LAYOUT (COUNTRY-CODE, SUPPLIER
+      *                   -CURRENCY-CODE, ZIP-CODE-EXT, RECEIVED-STATUS
+      *                   AND THE PURCHASE-ORDER CURRENCY CODES) INSTEAD
+      *                   OF SILENTLY TRUNCATING THE LAST 36 BYTES OF
+      *                   EVERY RECORD ROUTED TO ERRFILE. ERRFILE'S FD
+      *                   AND ERROR-REC GREW FROM 623 TO 659 BYTES
+      *                   (509 PART DATA + 3 * 50 BYTE ERROR MESSAGES)
+      *                   TO MATCH.
+      *
+      *      UPDATED BY:  DORETHA RILEY
+      *            DATE:  08/08/2026
+      *     DESCRIPTION:  ADDED AN IN-MEMORY SUPPLIER-CODE-DUP-TBL AND
+      *                   A 0675-CHECK-DUPLICATE-SUPPLIER-CODE EDIT,
+      *                   MIRRORING THE EXISTING PART-NUMBER-DUP-TBL/
+      *                   0575-CHECK-DUPLICATE-PART-NUMBER PATTERN, SO
+      *                   A SECOND SUPPLIER REGISTRATION FOR THE SAME
+      *                   SUPPLIER-CODE WITHIN A RUN IS ROUTED TO
+      *                   ERRFILE INSTEAD OF CREATING A DUPLICATE
+      *                   SUPPLIER OUTPUT RECORD.
+      *
+      *      UPDATED BY:  DORETHA RILEY
+      *            DATE:  08/08/2026
+      *     DESCRIPTION:  CORRECTED FD SUPPADDR AND 01 SUPP-ADDR-REC
+      *                   FROM 83 CHARACTERS TO THE CORRECT 80 --
+      *                   WS-ADDRESS-OUT, THE RECORD ACTUALLY WRITTEN
+      *                   TO SUPPADDR, HAS ALWAYS TOTALED 80 BYTES.
+      *
+      *      UPDATED BY:  DORETHA RILEY
+      *            DATE:  08/08/2026
+      *     DESCRIPTION:  CORRECTED 0100-OPEN-FILES SO A RESTART RUN
+      *                   OPENS PARTFILE AND SUPPLIER I-O INSTEAD OF
+      *                   EXTEND -- BOTH ARE INDEXED FILES AND EXTEND
+      *                   IS ONLY A VALID OPEN MODE FOR SEQUENTIAL
+      *                   ORGANIZATION.
+      *
+      *      UPDATED BY:  DORETHA RILEY
+      *            DATE:  08/08/2026
+      *     DESCRIPTION:  ADDED A NEW AUDIT TRAIL FILE (AUDITTRL) SO A
+      *                   REJECTED PART NUMBER'S REJECTION IS LOGGED
+      *                   WITH ITS ERROR MESSAGES AND A TIMESTAMP BEFORE
+      *                   THE ERROR MESSAGE TABLE IS CLEARED IN
+      *                   1700-WRITE-ERROR-FILE. SEE NEW PARAGRAPH
+      *                   1750-WRITE-AUDIT-TRAIL-RECORD AND COPYBOOK
+      *                   AUDITREC.
+      *
+      *      UPDATED BY:  DORETHA RILEY
+      *            DATE:  08/08/2026
+      *     DESCRIPTION:  ADDED A NEW UNIT OF MEASURE REFERENCE FILE
+      *                   (UNITOFM) LOADED AT STARTUP INTO A NEW UOM-TBL
+      *                   TABLE, PASSED TO PARTSUPP SO UNIT-OF-MEASURE
+      *                   CAN BE EDITED AGAINST A VALID CODE LIST.
+      *
+      *      UPDATED BY:  DORETHA RILEY
+      *            DATE:  08/08/2026
+      *     DESCRIPTION:  PARTS-IN-REC-WS GREW FROM 506 TO 509 BYTES TO
+      *                   HOLD A NEW RECEIVED-STATUS FLAG ON EACH
+      *                   PURCH-ORD OCCURRENCE. UPDATED PARTSIN/PARTSOUT
+      *                   /PURCHORD FD SIZES AND THE PURCHASE ORDER
+      *                   EXTRACT LAYOUT TO MATCH. THE FLAG IS SET
+      *                   DOWNSTREAM BY THE PORECV PROGRAM.
+      *
+      *      UPDATED BY:  DORETHA RILEY
+      *            DATE:  08/08/2026
+      *     DESCRIPTION:  PARTS-IN-REC-WS GREW FROM 494 TO 506 BYTES TO
+      *                   HOLD A NEW COUNTRY-CODE FIELD ON EACH
+      *                   SUPP-ADDRESS OCCURRENCE AND A NEW SUPPLIER-
+      *                   CURRENCY-CODE FIELD ON THE SUPPLIERS GROUP.
+      *                   UPDATED PARTSIN/PARTSOUT/SUPPLIER/SUPPADDR FD
+      *                   SIZES TO MATCH.
+      *
+      *      UPDATED BY:  DORETHA RILEY
+      *            DATE:  08/08/2026
+      *     DESCRIPTION:  ADDED A WARNING-DATA RETURN CODE OF '04' TO
+      *                   ERROR-MSG-AREA SO THE FIELD EDIT SUBPROGRAMS
+      *                   CAN FLAG LOW SEVERITY CONDITIONS SEPARATELY
+      *                   FROM HARD DATA ERRORS ('08'). A RECORD WITH
+      *                   ONLY WARNINGS NO LONGER ROUTES TO ERRFILE --
+      *                   IT FLOWS THROUGH 1000-PROCESS-OUTPUT-FILES
+      *                   LIKE A GOOD RECORD, AND NEW PARAGRAPH 1050-
+      *                   DISPLAY-WARNINGS LOGS THE WARNING TEXT.
+      *
+      *      UPDATED BY:  DORETHA RILEY
+      *            DATE:  08/08/2026
+      *     DESCRIPTION:  ADDED A RESTART COUNT TO THE SYSIN RUN OPTION
+      *                   CARD SO A RERUN CAN SKIP PAST PARTSIN RECORDS
+      *                   ALREADY PROCESSED ON A PRIOR RUN THAT DID NOT
+      *                   COMPLETE. NEW PARAGRAPH 0250-SKIP-TO-RESTART-
+      *                   POINT RE-READS AND DISCARDS RECORDS UP TO THE
+      *                   RESTART COUNT AND THE DOWNSTREAM OUTPUT FILES
+      *                   OPEN EXTEND INSTEAD OF OUTPUT ON A RESTART SO
+      *                   RECORDS ALREADY WRITTEN ARE KEPT. ALSO ADDED
+      *                   A CHECKPOINT PROGRESS MESSAGE TO 0200-READ-
+      *                   PARTS-FILE EVERY 500 RECORDS READ.
+      *
+      *      UPDATED BY:  DORETHA RILEY
+      *            DATE:  08/08/2026
+      *     DESCRIPTION:  ADDED AN OPTIONAL PARTSCSV OUTPUT FILE THAT
+      *                   MIRRORS THE PART/SUPPLIER/TOTALS DATA ON THE
+      *                   PARTSRPT DETAIL LINE AS A COMMA-DELIMITED ROW
+      *                   PER PART. TURNED ON BY A ONE-CHARACTER RUN
+      *                   OPTION CARD ACCEPTED FROM SYSIN IN
+      *                   0000-HOUSEKEEPING (WS-CSV-OPTION-CARD = 'Y').
+      *
+      *      UPDATED BY:  DORETHA RILEY
+      *            DATE:  08/08/2026
+      *     DESCRIPTION:  ADDED A GRAND TOTALS TRAILER PAGE TO THE PARTS
+      *                   REPORT SO 2600-CLOSE-FILES PRINTS RUN-WIDE
+      *                   PART AND SUPPLIER-RATING COUNTS AND THE TOTAL
+      *                   DOLLAR VALUE OF ALL PURCHASE ORDERS PROCESSED.
+      *                   ADDED WS-GRAND-TOTALS-ACCUM AND NEW PARAGRAPH
+      *                   2650-WRITE-PARTS-RPT-GRAND-TOTALS.
+      *
+      *      UPDATED BY:  DORETHA RILEY
+      *            DATE:  08/08/2026
+      *     DESCRIPTION:  ADDED AN IN-MEMORY PART-NUMBER-DUP-TBL AND A
+      *                   0575-CHECK-DUPLICATE-PART-NUMBER EDIT SO THE
+      *                   SECOND OCCURRENCE OF A PART-NUMBER WITHIN A
+      *                   SINGLE PARTSIN BATCH IS ROUTED TO ERRFILE
+      *                   INSTEAD OF PRODUCING A SECOND CONFLICTING
+      *                   PARTS RECORD.
+      *
+      *      UPDATED BY:  DORETHA RILEY
+      *            DATE:  08/08/2026
+      *     DESCRIPTION:  ADDED BUYERTBL REFERENCE FILE AND BUYER-TBL TO
+      *                   CROSS CHECK PURCHASE ORDER BUYER-CODE AGAINST
+      *                   THE COMPANY'S LIST OF AUTHORIZED BUYERS AND
+      *                   THEIR SPENDING LIMITS. PASSED THE NEW TABLE TO
+      *                   THE PURCHORD SUBPROGRAM IN LINKAGE.
+      *
+      *      UPDATED BY:  DORETHA RILEY
+      *            DATE:  08/08/2026
+      *     DESCRIPTION:  PARTS-IN-REC-WS GREW FROM 482 TO 494 BYTES TO
+      *                   HOLD A NEW ZIP-CODE-EXT FIELD ON EACH
+      *                   SUPP-ADDRESS OCCURRENCE. UPDATED PARTSIN AND
+      *                   PARTSOUT FD SIZES TO MATCH. THE PARTS REPORT
+      *                   ADDRESS LINES NOW PRINT THE FULL ZIP+4 WHEN AN
+      *                   EXTENSION IS PRESENT (NEW PARAGRAPH
+      *                   2255-FORMAT-ZIP-PLUS4).
+      *
+      *      UPDATED BY:  DORETHA RILEY
+      *            DATE:  08/08/2026
+      *     DESCRIPTION:  PARTS-IN-REC-WS GREW FROM 473 TO 482 BYTES TO
+      *                   HOLD A NEW CURRENCY-CODE FIELD ON EACH
+      *                   PURCH-ORD OCCURRENCE AND A HIGHER UNIT-PRICE
+      *                   CEILING. UPDATED PARTSIN/PARTSOUT/PURCHORD FD
+      *                   SIZES, THE PURCHASE ORDER EXTRACT LAYOUT AND
+      *                   THE PARTS REPORT PRICE TOTAL TO MATCH.
+      *
+      *      UPDATED BY:  DORETHA RILEY
+      *            DATE:  08/08/2026
+      *     DESCRIPTION:  ADDED SUPPMAST REFERENCE FILE AND SUPP-MASTER
+      *                   -TBL TO CROSS CHECK SUPPLIER-CODE AGAINST THE
+      *                   COMPANY SUPPLIER MASTER LIST. PASSED THE NEW
+      *                   TABLE TO THE SUPPLIER SUBPROGRAM IN LINKAGE.
+      *
+      *      UPDATED BY:  DORETHA RILEY
+      *            DATE:  08/08/2026
+      *     DESCRIPTION:  ADDED RUN CONTROL RECORD COUNTS AND AN END
+      *                   OF JOB BALANCING REPORT TO 2600-CLOSE-FILES.
+      *                   REWROTE 2400-CALC-PARTS-RPT-TOTALS TO ADD
+      *                   PURCHASE ORDER TOTALS IN A PERFORM LOOP.
+      *
+      *      UPDATED BY:  DORETHA RILEY
       *            DATE:  09/16/2020
       *     DESCRIPTION:  UPDATED EXTERNAL FILE NAMES IN SELECT
       *                   STATEMENTS IN ENVIRONMENT DIVISION
@@ -103,11 +415,29 @@
       *
            SELECT STATEZIP ASSIGN TO STATEZIP
               FILE STATUS IS SZCODE.
+      *
+           SELECT VEHMAKE ASSIGN TO VEHMAKE
+              FILE STATUS IS VMCODE.
+      *
+           SELECT SUPPMAST ASSIGN TO SUPPMAST
+              FILE STATUS IS SMCODE.
+      *
+           SELECT BUYERTBL ASSIGN TO BUYERTBL
+              FILE STATUS IS BYCODE.
+      *
+           SELECT UNITOFM ASSIGN TO UNITOFM
+              FILE STATUS IS UMCODE.
       *
            SELECT PARTFILE ASSIGN TO PARTFILE
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS RANDOM
+              RECORD KEY IS PARTFILE-KEY
               FILE STATUS IS PACODE.
       *
            SELECT SUPPLIER ASSIGN TO SUPPLIER
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS RANDOM
+              RECORD KEY IS SUPPLIER-FILE-KEY
               FILE STATUS IS SUCODE.
       *
            SELECT SUPPADDR ASSIGN TO SUPPADDR
@@ -115,26 +445,35 @@
       *
            SELECT PURCHORD ASSIGN TO PURCHORD
               FILE STATUS IS POCODE.
+      *
+           SELECT EDIPO ASSIGN TO EDIPO
+              FILE STATUS IS EDCODE.
       *
            SELECT PARTSOUT ASSIGN TO PARTSOUT
                FILE STATUS IS PTCODE.
       *
            SELECT ERRFILE ASSIGN TO ERRFILE
                FILE STATUS IS ERCODE.
+      *
+           SELECT AUDITTRL ASSIGN TO AUDITTRL
+               FILE STATUS IS ATCODE.
       *
            SELECT PARTSRPT ASSIGN TO PARTSRPT
                FILE STATUS IS PRCODE.
+      *
+           SELECT PARTSCSV ASSIGN TO PARTSCSV
+               FILE STATUS IS CVCODE.
       *
        DATA DIVISION.
        FILE SECTION.
        FD  PARTSIN
            RECORDING MODE IS F
            LABEL RECORDS ARE STANDARD
-           RECORD CONTAINS 473 CHARACTERS
+           RECORD CONTAINS 509 CHARACTERS
            BLOCK CONTAINS 0 RECORDS
            DATA RECORD IS PARTSIN-REC.
       *
-       01 PARTSIN-REC PIC X(473).
+       01 PARTSIN-REC PIC X(509).
       *
        FD  STATEZIP
            RECORDING MODE IS F
@@ -144,6 +483,50 @@
            DATA RECORD IS STATEZIP-REC.
       *
        01 STATEZIP-REC PIC X(34).
+      *
+       FD  VEHMAKE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 15 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS VEHMAKE-REC.
+      *
+       01 VEHMAKE-REC PIC X(15).
+      *
+       FD  SUPPMAST
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 10 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS SUPPMAST-REC.
+      *
+       01 SUPPMAST-REC PIC X(10).
+      *
+       FD  BUYERTBL
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 14 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS BUYERTBL-REC.
+      *
+       01 BUYERTBL-REC PIC X(14).
+      *
+       FD  UNITOFM
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 15 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS UNITOFM-REC.
+      *
+       01 UNITOFM-REC PIC X(15).
+      *
+      *****************************************************************
+      *  PARTFILE IS A KEYED (INDEXED) FILE SO OTHER JOBS CAN DIRECTLY
+      *  READ A SINGLE PART RECORD BY PART-NUMBER INSTEAD OF SCANNING
+      *  THE WHOLE FILE. PARTFILE-KEY OCCUPIES THE SAME LEADING 23
+      *  BYTES AS THE PART-NUMBER FIELD IN THE PARTS GROUP AREA, SO NO
+      *  EXISTING DATA POSITIONS SHIFTED.
+      *****************************************************************
       *
        FD  PARTFILE
            RECORDING MODE IS F
@@ -152,43 +535,81 @@
            BLOCK CONTAINS 0 RECORDS
            DATA RECORD IS PARTS-REC.
       *
-       01 PARTS-REC PIC X(92).
+       01 PARTS-REC.
+          05 PARTFILE-KEY            PIC X(23).
+          05 FILLER                  PIC X(69).
+      *
+      *****************************************************************
+      *  SUPPLIER IS A KEYED (INDEXED) FILE SO OTHER JOBS CAN DIRECTLY
+      *  READ A SINGLE SUPPLIER RECORD BY SUPPLIER-CODE INSTEAD OF
+      *  SCANNING THE WHOLE FILE. SUPPLIER-FILE-KEY OCCUPIES THE SAME
+      *  LEADING 10 BYTES AS THE SUPPLIER-CODE FIELD IN THE SUPPLIERS
+      *  GROUP AREA, SO NO EXISTING DATA POSITIONS SHIFTED.
+      *****************************************************************
       *
        FD  SUPPLIER
            RECORDING MODE IS F
            LABEL RECORDS ARE STANDARD
-           RECORD CONTAINS 40 CHARACTERS
+           RECORD CONTAINS 43 CHARACTERS
            BLOCK CONTAINS 0 RECORDS
            DATA RECORD IS SUPPLIER-REC.
       *
-       01 SUPPLIER-REC PIC X(40).
+       01 SUPPLIER-REC.
+          05 SUPPLIER-FILE-KEY       PIC X(10).
+          05 FILLER                  PIC X(33).
+      *
+      *****************************************************************
+      *  SUPPADDR IS 103 CHARACTERS -- IT CARRIES THE COUNTRY-CODE
+      *  FIELD AND THE PART-NUMBER FIELD ADDED TO WS-ADDRESS-OUT, WHICH
+      *  TOTALS 103 BYTES. ADDR-PART-NUMBER-O TIES EACH ADDRESS OCCURRENCE
+      *  BACK TO THE PARTSIN RECORD IT CAME FROM SO A DOWNSTREAM READER
+      *  CAN LOCATE A PART'S 3 ADDRESSES BY KEY INSTEAD OF BY RECORD
+      *  POSITION.
+      *****************************************************************
       *
        FD  SUPPADDR
            RECORDING MODE IS F
            LABEL RECORDS ARE STANDARD
-           RECORD CONTAINS 80 CHARACTERS
+           RECORD CONTAINS 103 CHARACTERS
            BLOCK CONTAINS 0 RECORDS
            DATA RECORD IS SUPP-ADDR-REC.
       *
-       01 SUPP-ADDR-REC PIC X(80).
+       01 SUPP-ADDR-REC PIC X(103).
       *
        FD  PURCHORD
            RECORDING MODE IS F
            LABEL RECORDS ARE STANDARD
-           RECORD CONTAINS 45 CHARACTERS
+           RECORD CONTAINS 68 CHARACTERS
            BLOCK CONTAINS 0 RECORDS
            DATA RECORD IS PURCH-ORD-REC.
       *
-       01 PURCH-ORD-REC PIC X(45).
+       01 PURCH-ORD-REC PIC X(68).
+      *
+      *****************************************************************
+      *  THE EDIPO FILE CARRIES AN ANSI X12 850 PURCHASE ORDER
+      *  TRANSACTION SET, ONE PER PURCH-ORD OCCURRENCE, BUILT FROM THE
+      *  SAME WS-PURCHASE-ORDER-OUT DATA WRITTEN TO PURCHORD, SO
+      *  APPROVED PURCHASE ORDERS CAN BE TRANSMITTED TO SUPPLIERS
+      *  ELECTRONICALLY INSTEAD OF BEING MANUALLY RE-KEYED.
+      *****************************************************************
+      *
+       FD  EDIPO
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 200 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS EDIPO-REC.
+      *
+       01 EDIPO-REC PIC X(200).
       *
        FD  PARTSOUT
            RECORDING MODE IS F
            LABEL RECORDS ARE STANDARD
-           RECORD CONTAINS 473 CHARACTERS
+           RECORD CONTAINS 509 CHARACTERS
            BLOCK CONTAINS 0 RECORDS
            DATA RECORD IS PARTSOUT-REC.
       *
-       01 PARTSOUT-REC PIC X(473).
+       01 PARTSOUT-REC PIC X(509).
       *
        FD  PARTSRPT
            RECORDING MODE IS F
@@ -198,15 +619,33 @@
            DATA RECORD IS PARTS-RPT-REC.
       *
        01 PARTS-RPT-REC PIC X(100).
+      *
+       FD  PARTSCSV
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 200 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS PARTS-CSV-REC.
+      *
+       01 PARTS-CSV-REC PIC X(200).
       *
        FD  ERRFILE
            RECORDING MODE IS F
            LABEL RECORDS ARE STANDARD
-           RECORD CONTAINS 623 CHARACTERS
+           RECORD CONTAINS 709 CHARACTERS
            BLOCK CONTAINS 0 RECORDS
            DATA RECORD IS ERROR-REC.
       *
-       01 ERROR-REC PIC X(623).
+       01 ERROR-REC PIC X(709).
+      *
+       FD  AUDITTRL
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 240 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS AUDIT-TRL-REC.
+      *
+       01 AUDIT-TRL-REC PIC X(240).
       *
        WORKING-STORAGE SECTION.
       *
@@ -224,10 +663,17 @@
           05 LOW-ZIP                PIC 9(05) VALUE 0.
           05 FILLER                 PIC X(03) VALUE SPACES.
           05 HIGH-ZIP               PIC 9(05) VALUE 0.
+      *
+      *****************************************************************
+      *  TABLE TO HOLD STATE/ZIP FILE ENTRIES. SIZED TO 85 ENTRIES TO
+      *  HOLD THE 50 STATES, DC, US TERRITORIES (PR, VI, GU, AS, MP)
+      *  AND THE MILITARY APO/FPO DESTINATION CODES (AA, AE, AP) WITH
+      *  ROOM TO SPARE ON THE STATE/ZIP REFERENCE FILE.
+      *****************************************************************
       *
        01  STATE-ADDRESS-TBL. *>TABLE TO HOLD STATE/ZIP FILE ENTRIES
            05 STATE-ADDRESS-ZIP-TBL
-             OCCURS 72 TIMES INDEXED BY STATE-IDX.
+             OCCURS 85 TIMES INDEXED BY STATE-IDX.
              10 STATE-LONG-TBL      PIC X(15) VALUE SPACES.
              10 FILLER              PIC X(01) VALUE SPACES.
              10 STATE-ABBREV-TBL    PIC X(02) VALUE SPACES.
@@ -235,28 +681,129 @@
              10 LOW-ZIP-TBL         PIC 9(10) VALUE 0.
              10 FILLER              PIC X(03) VALUE SPACES.
              10 HIGH-ZIP-TBL        PIC 9(10) VALUE 0.
+      *
+       01 VEHMAKE-REC-WS. *>USED TO HOLD READ VEHICLE MAKE RECORD
+          05 VEH-MAKE-CODE          PIC X(03) VALUE SPACES.
+          05 VEH-MAKE-NAME          PIC X(12) VALUE SPACES.
+      *
+      *****************************************************************
+      *  TABLE TO HOLD VEHICLE MAKE FILE ENTRIES. REPLACES THE
+      *  FORMER HARDCODED LIST OF VEHICLE MAKE CODES SO NEW MAKES CAN
+      *  BE ADDED BY MAINTAINING THE VEHMAKE REFERENCE FILE INSTEAD OF
+      *  CHANGING PROGRAM SOURCE.
+      *****************************************************************
+      *
+       01  VEH-MAKE-TBL. *>TABLE TO HOLD VEHICLE MAKE FILE ENTRIES
+           05 VEH-MAKE-ENTRY-TBL
+             OCCURS 20 TIMES INDEXED BY VMAKE-IDX.
+             10 VEH-MAKE-CODE-TBL   PIC X(03) VALUE SPACES.
+             10 VEH-MAKE-NAME-TBL   PIC X(12) VALUE SPACES.
+      *
+       01 SUPPMAST-REC-WS. *>USED TO HOLD READ SUPPLIER MASTER RECORD
+          05 SUPP-CODE-IN           PIC X(10) VALUE SPACES.
+      *
+      *****************************************************************
+      *  TABLE TO HOLD SUPPLIER MASTER FILE ENTRIES. USED TO CROSS
+      *  CHECK THE SUPPLIER-CODE FIELD ON THE AUTOPARTS INPUT RECORD
+      *  AGAINST THE COMPANY'S LIST OF APPROVED SUPPLIER CODES.
+      *****************************************************************
+      *
+       01  SUPP-MASTER-TBL. *>TABLE TO HOLD SUPPLIER MASTER FILE ENTRIES
+           05 SUPP-MASTER-ENTRY-TBL
+             OCCURS 250 TIMES INDEXED BY SUPP-IDX.
+             10 SUPP-CODE-TBL       PIC X(10) VALUE SPACES.
+      *
+       01 BUYERTBL-REC-WS. *>USED TO HOLD READ BUYER AUTHORIZATION RECORD
+          05 BUYER-CODE-IN          PIC X(03) VALUE SPACES.
+          05 BUYER-LIMIT-IN         PIC 9(09)V99 VALUE 0.
+      *
+      *****************************************************************
+      *  TABLE TO HOLD BUYER AUTHORIZATION/SPENDING-LIMIT FILE ENTRIES.
+      *  USED TO CROSS CHECK THE BUYER-CODE FIELD ON A PURCHASE ORDER
+      *  OCCURRENCE AGAINST THE COMPANY'S LIST OF AUTHORIZED BUYERS AND
+      *  TO VALIDATE THE ORDER TOTAL DOES NOT EXCEED THE BUYER'S
+      *  SPENDING LIMIT.
+      *****************************************************************
+      *
+       01  BUYER-TBL. *>TABLE TO HOLD BUYER AUTHORIZATION FILE ENTRIES
+           05 BUYER-ENTRY-TBL
+             OCCURS 100 TIMES INDEXED BY BUYER-IDX.
+             10 BUYER-CODE-TBL      PIC X(03) VALUE SPACES.
+             10 BUYER-LIMIT-TBL     PIC 9(09)V99 VALUE 0.
+      *
+       01 UNITOFM-REC-WS. *>USED TO HOLD READ UNIT OF MEASURE RECORD
+          05 UOM-CODE-IN            PIC X(03) VALUE SPACES.
+          05 UOM-DESC-IN            PIC X(12) VALUE SPACES.
+      *
+      *****************************************************************
+      *  TABLE TO HOLD UNIT OF MEASURE FILE ENTRIES. USED TO CROSS
+      *  CHECK THE UNIT-OF-MEASURE FIELD ON THE AUTOPARTS INPUT RECORD
+      *  AGAINST THE COMPANY'S LIST OF VALID UNIT OF MEASURE CODES.
+      *****************************************************************
+      *
+       01  UOM-TBL. *>TABLE TO HOLD UNIT OF MEASURE FILE ENTRIES
+           05 UOM-ENTRY-TBL
+             OCCURS 20 TIMES INDEXED BY UOM-IDX.
+             10 UOM-CODE-TBL        PIC X(03) VALUE SPACES.
+             10 UOM-DESC-TBL        PIC X(12) VALUE SPACES.
+      *
+      *****************************************************************
+      *  TABLE TO HOLD PART-NUMBER VALUES ALREADY SEEN IN THIS RUN.
+      *  USED TO DETECT AND REJECT A DUPLICATE PART-NUMBER OCCURRENCE
+      *  WITHIN A SINGLE PARTSIN BATCH.
+      *****************************************************************
+      *
+       01  PART-NUMBER-DUP-TBL.
+           05 PART-NUMBER-DUP-ENTRY
+             OCCURS 5000 TIMES INDEXED BY DUP-IDX.
+             10 PART-NUMBER-DUP-TBL-ITEM PIC X(23) VALUE SPACES.
       *
        01 WS-100-CHAR-BLANK-LINE    PIC X(100) VALUE SPACES.*>BLANK LINE
       *
        01 ERROR-MSG-AREA. *>PASSED IN LINKAGE TO STORE ERROR MESSAGES
           05 ERROR-COUNTER          PIC 99 VALUE 0.
              88 MAX-ERRORS-MET      VALUE 4.
+          05 HARD-ERROR-COUNTER     PIC 99 VALUE 0.
+      *>   COUNTS ONLY DATA-ERROR ('08') CONDITIONS, NOT WARNINGS, SO
+      *>   0500-MAIN-PROCESS CAN GATE THE REMAINING EDIT GROUP CALLS ON
+      *>   REAL ERRORS WITHOUT LOW-SEVERITY WARNINGS SHUTTING THEM OUT.
+             88 MAX-HARD-ERRORS-MET VALUE 4.
           05 ERR-MSG-RETURN-CODE    PIC X(02).
              88 DATA-ERROR          VALUE '08'.
+             88 WARNING-DATA        VALUE '04'.
              88 VALID-DATA          VALUE '00'.
           05 ERROR-MSG-TABLE OCCURS 4 TIMES INDEXED BY ERROR-IDX.
              10 ERROR-MSG-TEXT      PIC X(50) VALUE SPACES.
       *
        01 WS-ERROR-REC. *>USED TO FORMAT ERROR MESSAGE RECORD
-          05 WS-PART-DATA-ERR       PIC X(473).
+          05 WS-PART-DATA-ERR       PIC X(509).
           05 WS-ERROR-MESSAGES OCCURS 4 TIMES INDEXED BY PARTS-ERR-IDX.
              10 WS-ERROR-MSG-TEXT   PIC X(50) VALUE SPACES.
       *
       *****************************************************************
+      *  WORKING STORAGE COPYLIB MEMBER FOR THE AUDIT TRAIL RECORD
+      *  WRITTEN TO AUDITTRL. USED TO FORMAT EACH REJECT AND RESUBMIT
+      *  ENTRY LOGGED AGAINST A PART-NUMBER.
+      *****************************************************************
+      *
+       COPY AUDITREC.
+      *
+      *****************************************************************
       *  OUTPUT WORKING STORAGE THAT INCLUDES PARTS FILEDS IN PARTS
       *  GROUP AREA OF AUTOPART INPUT FILE
-      *****************************************************************
-       01 WS-PARTS-REC              PIC X(78) VALUE SPACES. *>PARTS FILE
+      *  THE 78-BYTE WS-PARTS-DATA SUBFIELD COVERS PART-NUMBER THROUGH
+      *  VEHICLE-YEAR IN THE PARTS GROUP AREA -- THE TRAILING 14-BYTE
+      *  FILLER ON THE PARTS GROUP IS UNUSED AND IS NOT CARRIED. THE
+      *  10-BYTE WS-PARTS-SUPPLIER-CODE SUBFIELD CARRIES THIS PART'S
+      *  SUPPLIER-CODE SO A DOWNSTREAM READER CAN LOOK UP THE OWNING
+      *  SUPPLIER RECORD BY KEY INSTEAD OF BY RECORD POSITION. BOTH
+      *  SUBFIELDS TOGETHER STILL FIT WITHIN THE EXISTING 92-BYTE
+      *  PARTFILE RECORD, SO THE FD DID NOT NEED TO GROW.
+      *****************************************************************
+      *
+       01 WS-PARTS-REC. *>PARTS FILE
+          05 WS-PARTS-DATA           PIC X(78) VALUE SPACES.
+          05 WS-PARTS-SUPPLIER-CODE  PIC X(10) VALUE SPACES.
 
        01 PARTS-DATE-HEADER-1. *>HEADER FOR PARTS REPORT
           05 FILLER                  PIC X(05) VALUE SPACES.
@@ -312,20 +859,17 @@
        01 PARTS-RPT-ADDR-LINE-1. *>ORDER ADDRESS LINE FOR PARTS REPORT
           05 FILLER                 PIC X(05) VALUE SPACES.
           05 FILLER                 PIC X(15) VALUE 'ORDER ADDRESS: '.
-          05 ORDER-ADDRESS-PO       PIC X(76) VALUE SPACES.
-          05 FILLER                 PIC X(04) VALUE SPACES.
+          05 ORDER-ADDRESS-PO       PIC X(80) VALUE SPACES.
       *
        01 PARTS-RPT-ADDR-LINE-2.  *>SCHED ADDRESS LINE FOR PARTS REPORT
           05 FILLER                 PIC X(05) VALUE SPACES.
           05 FILLER                 PIC X(15) VALUE 'SCHED ADDRESS: '.
-          05 SCHED-ADDRESS-PO       PIC X(76) VALUE SPACES.
-          05 FILLER                 PIC X(04) VALUE SPACES.
+          05 SCHED-ADDRESS-PO       PIC X(80) VALUE SPACES.
       *
        01 PARTS-RPT-ADDR-LINE-3.  *>REMIT ADDRESS LINE FOR PARTS REPORT
           05 FILLER                 PIC X(05) VALUE SPACES.
           05 FILLER                 PIC X(15) VALUE 'REMIT ADDRESS: '.
-          05 REMIT-ADDRESS-PO       PIC X(76) VALUE SPACES.
-          05 FILLER                 PIC X(04) VALUE SPACES.
+          05 REMIT-ADDRESS-PO       PIC X(80) VALUE SPACES.
       *
        01 PARTS-RPT-TOTAL-LINE-1. *>TOTAL LINE 1 FOR PARTS REPORT
           05 FILLER                 PIC X(05) VALUE SPACES.
@@ -338,8 +882,8 @@
           05 FILLER                 PIC X(05) VALUE SPACES.
           05 FILLER                 PIC X(30) VALUE
                                     'TOTAL PRICE PURCHASE ORDERS:  '.
-          05 TOTAL-PURCH-ORDS-PRICE PIC $$,$$$,$$9.99.
-          05 FILLER                 PIC X(52) VALUE SPACES.
+          05 TOTAL-PURCH-ORDS-PRICE PIC $$$,$$$,$$9.99.
+          05 FILLER                 PIC X(51) VALUE SPACES.
       *
        01 PARTS-RPT-TOTAL-LINE-3. *>TOTAL LINE 3 FOR PARTS REPORT
           05 FILLER                 PIC X(05) VALUE SPACES.
@@ -347,6 +891,81 @@
                                  'TOTAL QUANTITY IN PURCHASE ORDERS:  '.
           05 TOTAL-PURCH-ORDS-QUANT PIC ZZZZZZ9.
           05 FILLER                 PIC X(46) VALUE SPACES.
+      *
+      *****************************************************************
+      *  END OF JOB GRAND-TOTALS TRAILER PAGE FOR THE PARTS REPORT
+      *****************************************************************
+      *
+       01 PARTS-RPT-GRAND-HEADER. *>HEADER FOR GRAND TOTALS TRAILER PAGE
+          05 FILLER                 PIC X(05) VALUE SPACES.
+          05 FILLER                 PIC X(20) VALUE 'RUN GRAND TOTALS'.
+          05 FILLER                 PIC X(75) VALUE SPACES.
+      *
+       01 PARTS-RPT-GRAND-LINE-1. *>TOTAL PARTS PROCESSED IN THE RUN
+          05 FILLER                 PIC X(05) VALUE SPACES.
+          05 FILLER                 PIC X(25) VALUE
+                                    'TOTAL PARTS PROCESSED:'.
+          05 GRAND-TOTAL-PARTS      PIC Z,ZZZ,ZZ9.
+          05 FILLER                 PIC X(61) VALUE SPACES.
+      *
+       01 PARTS-RPT-GRAND-LINE-2. *>SUPPLIER RATING BREAKDOWN - HIGHEST
+          05 FILLER                 PIC X(05) VALUE SPACES.
+          05 FILLER                 PIC X(35) VALUE
+                                    'SUPPLIERS RATED HIGHEST QUALITY:'.
+          05 GRAND-HIGH-QUAL-CNT    PIC Z,ZZZ,ZZ9.
+          05 FILLER                 PIC X(51) VALUE SPACES.
+      *
+       01 PARTS-RPT-GRAND-LINE-3. *>SUPPLIER RATING BREAKDOWN - AVERAGE
+          05 FILLER                 PIC X(05) VALUE SPACES.
+          05 FILLER                 PIC X(35) VALUE
+                                    'SUPPLIERS RATED AVERAGE QUALITY:'.
+          05 GRAND-AVG-QUAL-CNT     PIC Z,ZZZ,ZZ9.
+          05 FILLER                 PIC X(51) VALUE SPACES.
+      *
+       01 PARTS-RPT-GRAND-LINE-4. *>SUPPLIER RATING BREAKDOWN - LOWEST
+          05 FILLER                 PIC X(05) VALUE SPACES.
+          05 FILLER                 PIC X(35) VALUE
+                                    'SUPPLIERS RATED LOWEST QUALITY:'.
+          05 GRAND-LOW-QUAL-CNT     PIC Z,ZZZ,ZZ9.
+          05 FILLER                 PIC X(51) VALUE SPACES.
+      *
+       01 PARTS-RPT-GRAND-LINE-5. *>TOTAL DOLLAR VALUE OF ALL PURCH ORDERS
+          05 FILLER                 PIC X(05) VALUE SPACES.
+          05 FILLER                 PIC X(37) VALUE
+                                    'TOTAL VALUE-ALL PURCHASE ORDERS:'.
+          05 GRAND-TOTAL-PO-VALUE   PIC $$$,$$$,$$$,$$9.99.
+          05 FILLER                 PIC X(40) VALUE SPACES.
+      *
+      *****************************************************************
+      *  COMMA-DELIMITED SPREADSHEET EXTRACT OF THE PARTS REPORT DATA.
+      *  ONE PARTS-CSV-DETAIL-LINE IS BUILT AND WRITTEN PER PART WHEN
+      *  CSV-OUTPUT-REQUESTED, ALONGSIDE THE PRINTED PARTSRPT.
+      *****************************************************************
+      *
+       01 PARTS-CSV-HEADER-LINE. *>COLUMN HEADINGS FOR THE CSV EXTRACT
+          05 FILLER PIC X(48) VALUE
+             'PART-NUMBER,PART-NAME,VEHICLE-MAKE,SUPPLIER-NAME'.
+          05 FILLER PIC X(46) VALUE
+             ',SUPPLIER-RATING,PO-COUNT,PO-PRICE,PO-QUANTITY'.
+          05 FILLER PIC X(106) VALUE SPACES.
+      *
+       01 PARTS-CSV-DETAIL-LINE. *>ONE ROW PER PART FOR THE CSV EXTRACT
+          05 CSV-PART-NUMBER        PIC X(23) VALUE SPACES.
+          05 FILLER                 PIC X(01) VALUE ','.
+          05 CSV-PART-NAME          PIC X(14) VALUE SPACES.
+          05 FILLER                 PIC X(01) VALUE ','.
+          05 CSV-VEHICLE-MAKE       PIC X(12) VALUE SPACES.
+          05 FILLER                 PIC X(01) VALUE ','.
+          05 CSV-SUPPLIER-NAME      PIC X(15) VALUE SPACES.
+          05 FILLER                 PIC X(01) VALUE ','.
+          05 CSV-SUPPLIER-RATING    PIC X(15) VALUE SPACES.
+          05 FILLER                 PIC X(01) VALUE ','.
+          05 CSV-PO-COUNT           PIC 9(02) VALUE 0.
+          05 FILLER                 PIC X(01) VALUE ','.
+          05 CSV-PO-PRICE           PIC 9(08).99.
+          05 FILLER                 PIC X(01) VALUE ','.
+          05 CSV-PO-QUANTITY        PIC 9(07) VALUE 0.
+          05 FILLER                 PIC X(94) VALUE SPACES.
       *
        01 WS-PURCHASE-ORDER-OUT. *> PURCHASE ORDER OUTPUT FILE LAYOUT
           05 PO-NUMBER-O            PIC X(06) VALUE SPACES.
@@ -355,6 +974,26 @@
           05 UNIT-PRICE-O           PIC S9(7)V99 VALUE +0.
           05 ORDER-DATE-O           PIC 9(08) VALUE 0.
           05 DELIVERY-DATE-O        PIC 9(08) VALUE 0.
+          05 CURRENCY-CODE-O        PIC X(03) VALUE SPACES.
+          05 RECEIVED-STATUS-O      PIC X(01) VALUE 'N'.
+          05 PO-PART-NUMBER-O       PIC X(23) VALUE SPACES.
+
+      *****************************************************************
+      *  EDI 850 PURCHASE ORDER TRANSMISSION WORKING STORAGE.
+      *  ONE EDI-850 TRANSACTION SET IS BUILT PER PURCH-ORD OCCURRENCE
+      *  FROM THE SAME FIELDS ALREADY MOVED TO WS-PURCHASE-ORDER-OUT --
+      *  ST/BEG/CUR/PO1/DTM/CTT/SE SEGMENTS, ASTERISK ELEMENT
+      *  SEPARATORS AND TILDE SEGMENT TERMINATORS PER ANSI X12
+      *  CONVENTION.
+      *****************************************************************
+      *
+       01 WS-EDI-CONTROL-VARS.
+          05 WS-EDI-CTRL-NUM        PIC 9(04) VALUE 0.
+          05 WS-EDI-QUANTITY-ED     PIC 9(07) VALUE 0.
+          05 WS-EDI-UNIT-PRICE-ED   PIC 9(07)V99 VALUE 0.
+      *
+       01 WS-EDI-850-REC.
+          05 EDI-850-TEXT           PIC X(200) VALUE SPACES.
 
        01 WS-ADDRESS-OUT. *>ADDRESS OUTPUT FILE LAYOUT
           05 ADDRESS-TYPE-O         PIC X(01) VALUE SPACES.
@@ -364,27 +1003,110 @@
           05 CITY-O                 PIC X(15) VALUE SPACES.
           05 ADDR-STATE-O           PIC X(02) VALUE SPACES.
           05 ZIP-CODE-O             PIC 9(10) VALUE 0.
+          05 ZIP-CODE-EXT-O         PIC 9(04) VALUE 0.
+          05 COUNTRY-CODE-O         PIC X(03) VALUE 'USA'.
+          05 ADDR-PART-NUMBER-O     PIC X(23) VALUE SPACES.
       *
        01 FILE-STATUS-CODES. *>CODES TO CHECK FILE OPERATIONS
           05 PICODE                 PIC X(02) VALUE SPACES.
           05 SZCODE                 PIC X(02) VALUE SPACES.
+          05 VMCODE                 PIC X(02) VALUE SPACES.
+          05 SMCODE                 PIC X(02) VALUE SPACES.
+          05 BYCODE                 PIC X(02) VALUE SPACES.
+          05 UMCODE                 PIC X(02) VALUE SPACES.
           05 PACODE                 PIC X(02) VALUE SPACES.
           05 SUCODE                 PIC X(02) VALUE SPACES.
           05 SACODE                 PIC X(02) VALUE SPACES.
           05 POCODE                 PIC X(02) VALUE SPACES.
+          05 EDCODE                 PIC X(02) VALUE SPACES.
           05 PTCODE                 PIC X(02) VALUE SPACES.
           05 PRCODE                 PIC X(02) VALUE SPACES.
           05 ERCODE                 PIC X(02) VALUE SPACES.
+          05 CVCODE                 PIC X(02) VALUE SPACES.
+          05 ATCODE                 PIC X(02) VALUE SPACES.
       *
        01 SWITCHES-WS. *>SWITCHES TO DETECT END OF INPUT FILES
           05 PARTS-FILE-SW          PIC X(01) VALUE 'N'.
              88 END-OF-PARTS-FILE   VALUE 'Y'.
           05 STATE-ZIP-FILE-SW      PIC X(01) VALUE 'N'.
              88 END-OF-STATE-ZIP-FILE VALUE 'Y'.
+          05 VEH-MAKE-FILE-SW       PIC X(01) VALUE 'N'.
+             88 END-OF-VEH-MAKE-FILE VALUE 'Y'.
+          05 VEH-MAKE-FOUND-SW      PIC X(01) VALUE 'N'.
+             88 VEH-MAKE-FOUND      VALUE 'Y'.
+          05 SUPP-MASTER-FILE-SW    PIC X(01) VALUE 'N'.
+             88 END-OF-SUPP-MASTER-FILE VALUE 'Y'.
+          05 BUYER-FILE-SW          PIC X(01) VALUE 'N'.
+             88 END-OF-BUYER-FILE    VALUE 'Y'.
+          05 UOM-FILE-SW            PIC X(01) VALUE 'N'.
+             88 END-OF-UOM-FILE      VALUE 'Y'.
+          05 DUP-PART-FOUND-SW      PIC X(01) VALUE 'N'.
+             88 DUP-PART-FOUND      VALUE 'Y'.
+          05 FATAL-FILE-ERROR-SW    PIC X(01) VALUE 'N'.
+             88 FATAL-FILE-ERROR    VALUE 'Y'.
+      *
+      *****************************************************************
+      *  RUN OPTION CARD ACCEPTED FROM SYSIN AT START-UP. POSITION 1
+      *  TURNS ON THE OPTIONAL PARTSCSV EXTRACT. POSITIONS 2-8 GIVE A
+      *  RESTART RECORD COUNT SO A RERUN CAN SKIP PAST PARTSIN RECORDS
+      *  ALREADY PROCESSED ON A PRIOR RUN THAT ABENDED MID-FILE. A
+      *  RESTART COUNT OF ZERO (THE DEFAULT WHEN NO CARD IS SUPPLIED)
+      *  MEANS START AT THE BEGINNING OF PARTSIN AS USUAL.
+      *****************************************************************
+      *
+       01 WS-RUN-OPTION-CARD.
+          05 WS-CSV-OPTION-CARD     PIC X(01) VALUE SPACE.
+             88 CSV-OUTPUT-REQUESTED VALUE 'Y'.
+          05 WS-RESTART-COUNT       PIC 9(07) VALUE 0.
+             88 RESTART-REQUESTED   VALUE 1 THRU 9999999.
       *
        01 WS-ACCUM-VARS. *> COUNTERS FOR TABLE INDEXES
-          05 WS-MAX-STATE-IDX       PIC 9(02) VALUE 72.
+          05 WS-MAX-STATE-IDX       PIC 9(02) VALUE 85.
+          05 WS-MAX-VEH-MAKE-IDX    PIC 9(02) VALUE 20.
+          05 WS-MAX-SUPP-IDX        PIC 9(03) VALUE 250.
+          05 WS-MAX-BUYER-IDX       PIC 9(03) VALUE 100.
+          05 WS-MAX-UOM-IDX         PIC 9(02) VALUE 20.
           05 MAX-ERROR-CTR          PIC 9(02) VALUE 4.
+          05 WS-MAX-DUP-PART-IDX    PIC 9(04) VALUE 5000.
+          05 WS-DUP-PART-COUNT      PIC 9(04) VALUE 0.
+      *
+      *****************************************************************
+      *  ACCUMULATORS FOR THE PARTS REPORT PURCHASE ORDER TOTALS LINES
+      *****************************************************************
+      *
+       01 WS-RPT-ACCUM-VARS.
+          05 WS-TOTAL-PRICE-ACCUM   PIC S9(8)V99 VALUE 0.
+          05 WS-TOTAL-QUANT-ACCUM   PIC S9(7) VALUE 0.
+      *
+      *****************************************************************
+      *  RUN-WIDE ACCUMULATORS FOR THE PARTS REPORT GRAND-TOTALS
+      *  TRAILER PAGE
+      *****************************************************************
+      *
+       01 WS-GRAND-TOTALS-ACCUM.
+          05 WS-GRAND-PARTS-CTR     PIC 9(07) VALUE 0.
+          05 WS-GRAND-HIGH-QUAL-CTR PIC 9(07) VALUE 0.
+          05 WS-GRAND-AVG-QUAL-CTR  PIC 9(07) VALUE 0.
+          05 WS-GRAND-LOW-QUAL-CTR  PIC 9(07) VALUE 0.
+          05 WS-GRAND-TOTAL-PO-VALUE PIC S9(11)V99 VALUE 0.
+      *
+      *****************************************************************
+      *  RUN CONTROL COUNTERS FOR THE END OF JOB BALANCING REPORT
+      *****************************************************************
+      *
+       01 WS-RUN-CONTROL-TOTALS.
+          05 WS-PARTSIN-READ-CTR    PIC 9(07) VALUE 0.
+          05 WS-CHECKPOINT-INTERVAL PIC 9(07) VALUE 500.
+          05 WS-CHECKPOINT-QUOTIENT PIC 9(07) VALUE 0.
+          05 WS-CHECKPOINT-REMAINDER PIC 9(07) VALUE 0.
+          05 WS-PARTSOUT-WRTN-CTR   PIC 9(07) VALUE 0.
+          05 WS-ERRFILE-WRTN-CTR    PIC 9(07) VALUE 0.
+          05 WS-PARTFILE-WRTN-CTR   PIC 9(07) VALUE 0.
+          05 WS-SUPPLIER-WRTN-CTR   PIC 9(07) VALUE 0.
+          05 WS-SUPPADDR-WRTN-CTR   PIC 9(07) VALUE 0.
+          05 WS-PURCHORD-WRTN-CTR   PIC 9(07) VALUE 0.
+          05 WS-EDIPO-WRTN-CTR      PIC 9(07) VALUE 0.
+          05 WS-AUDITTRL-WRTN-CTR   PIC 9(07) VALUE 0.
       *
        01 WS-TEMP-VARIABLES. *>VARIABLES FOR PARTS RPT HEADER DATE
           05 WS-HOLD-DATE.
@@ -403,11 +1125,20 @@
           05 CITY-LEN          PIC 9(02) VALUE 0.
       *
       *****************************************************************
+      *  VARIABLES USED TO BUILD THE FULL ZIP+4 FOR THE PARTS REPORT.
+      *  ZIP-CODE-EXT IS OPTIONAL, SO THE ZIP IS SHOWN AS A PLAIN 5
+      *  DIGIT CODE WHEN NO EXTENSION IS PRESENT.
+      *****************************************************************
+      *
+       01 WS-HOLD-ZIP-CODE  PIC X(10) VALUE SPACES.
+       01 WS-ZIP-CODE-LEN   PIC 9(02) VALUE 0.
+      *
+      *****************************************************************
       *  VARIABLE THAT HOLDS THE FORMATTED ADDRESS LINE FOR THE PARTS
       *  REPORT.
       *****************************************************************
       *
-       01 WS-HOLD-ADDRESS-FORMAT  PIC X(76) VALUE SPACES.
+       01 WS-HOLD-ADDRESS-FORMAT  PIC X(80) VALUE SPACES.
 
       *
       *****************************************************************
@@ -424,8 +1155,17 @@
       *    - 0000-HOUSEKEEPING
       *    - 0100-OPEN-FILES
       *    - 0200-READ-PARTS-FILE
+      *    - 0250-SKIP-TO-RESTART-POINT
       *    - 0300-READ-STATE-ZIP-FILE
       *    - 0400-LOAD-STATE-ZIP-TABLE
+      *    - 0350-READ-VEH-MAKE-FILE
+      *    - 0450-LOAD-VEH-MAKE-TABLE
+      *    - 0375-READ-SUPP-MASTER-FILE
+      *    - 0475-LOAD-SUPP-MASTER-TABLE
+      *    - 0385-READ-BUYER-FILE
+      *    - 0485-LOAD-BUYER-TABLE
+      *    - 0395-READ-UOM-FILE
+      *    - 0495-LOAD-UOM-TABLE
       *    - 0500-MAIN-PROCESS
       *    - 2600-CLOSE-FILES
       ****************************************************************
@@ -435,12 +1175,30 @@
            PERFORM 0000-HOUSEKEEPING.
            PERFORM 0100-OPEN-FILES.
            PERFORM 0200-READ-PARTS-FILE.
+           IF RESTART-REQUESTED
+              PERFORM 0250-SKIP-TO-RESTART-POINT
+           END-IF.
            PERFORM 0300-READ-STATE-ZIP-FILE.
            PERFORM 0400-LOAD-STATE-ZIP-TABLE
               UNTIL END-OF-STATE-ZIP-FILE.
+           PERFORM 0350-READ-VEH-MAKE-FILE.
+           PERFORM 0450-LOAD-VEH-MAKE-TABLE
+              UNTIL END-OF-VEH-MAKE-FILE.
+           PERFORM 0375-READ-SUPP-MASTER-FILE.
+           PERFORM 0475-LOAD-SUPP-MASTER-TABLE
+              UNTIL END-OF-SUPP-MASTER-FILE.
+           PERFORM 0385-READ-BUYER-FILE.
+           PERFORM 0485-LOAD-BUYER-TABLE
+              UNTIL END-OF-BUYER-FILE.
+           PERFORM 0395-READ-UOM-FILE.
+           PERFORM 0495-LOAD-UOM-TABLE
+              UNTIL END-OF-UOM-FILE.
            PERFORM 0500-MAIN-PROCESS
                UNTIL END-OF-PARTS-FILE.
            PERFORM 2600-CLOSE-FILES.
+           IF FATAL-FILE-ERROR
+              MOVE 16 TO RETURN-CODE
+           END-IF.
            GOBACK.
       *
       *****************************************************************
@@ -462,6 +1220,16 @@
                       ERROR-MSG-AREA.
       *
       *****************************************************************
+      *  ACCEPT THE RUN OPTION CARD FROM SYSIN. POSITION 1 OF 'Y' TURNS
+      *  ON THE OPTIONAL COMMA-DELIMITED PARTSCSV EXTRACT ALONGSIDE THE
+      *  PRINTED PARTSRPT. POSITIONS 2-8, IF NON-ZERO, GIVE THE PARTSIN
+      *  RECORD COUNT TO RESTART AFTER FOLLOWING A PRIOR RUN THAT DID
+      *  NOT COMPLETE.
+      *****************************************************************
+      *
+           ACCEPT WS-RUN-OPTION-CARD FROM SYSIN.
+      *
+      *****************************************************************
       *  DESCRIPTION:
       *    THE 0100-OPEN-FILES PARAGRAPH OPENS FILES FOR INPUT AND
       *    OUTPUT AND CHECKS THE FILE STATUS FOR A SUCCESSFUL OPEN
@@ -492,54 +1260,163 @@
               DISPLAY 'ERROR OPENING STATE ZIPCODE FILE'
            END-IF.
       *
-           OPEN OUTPUT PARTFILE. *>PARTS GROUP AREA DATA OUTPUT FILE
+           OPEN INPUT VEHMAKE. *>VEHICLE MAKE REFERENCE INPUT FILE
+           IF VMCODE = '00'
+              NEXT SENTENCE
+           ELSE
+              DISPLAY 'ERROR OPENING VEHICLE MAKE FILE'
+           END-IF.
+      *
+           OPEN INPUT SUPPMAST. *>SUPPLIER MASTER REFERENCE INPUT FILE
+           IF SMCODE = '00'
+              NEXT SENTENCE
+           ELSE
+              DISPLAY 'ERROR OPENING SUPPLIER MASTER FILE'
+           END-IF.
+      *
+           OPEN INPUT BUYERTBL. *>BUYER AUTHORIZATION REFERENCE INPUT FILE
+           IF BYCODE = '00'
+              NEXT SENTENCE
+           ELSE
+              DISPLAY 'ERROR OPENING BUYER AUTHORIZATION FILE'
+           END-IF.
+      *
+           OPEN INPUT UNITOFM. *>UNIT OF MEASURE REFERENCE INPUT FILE
+           IF UMCODE = '00'
+              NEXT SENTENCE
+           ELSE
+              DISPLAY 'ERROR OPENING UNIT OF MEASURE FILE'
+           END-IF.
+      *
+      *****************************************************************
+      *  ON A NORMAL RUN, OPEN THE DOWNSTREAM OUTPUT FILES FRESH. ON A
+      *  CHECKPOINT RESTART RUN, OPEN THEM EXTEND SO RECORDS ALREADY
+      *  WRITTEN ON THE ABENDED PRIOR RUN ARE KEPT AND THE RESTARTED
+      *  RUN ONLY ADDS RECORDS FOR PARTSIN OCCURRENCES PAST THE
+      *  RESTART COUNT.
+      *****************************************************************
+      *
+      *    PARTFILE IS AN INDEXED FILE, SO A RESTART CANNOT OPEN IT
+      *    EXTEND -- EXTEND IS ONLY VALID FOR SEQUENTIAL ORGANIZATION.
+      *    OPEN IT I-O INSTEAD, WHICH KEEPS THE RECORDS ALREADY
+      *    WRITTEN ON THE ABENDED PRIOR RUN AND LETS 1100-WRITE-PARTS-
+      *    REC ADD THE REMAINING RECORDS BY KEY.
+           IF RESTART-REQUESTED
+              OPEN I-O PARTFILE
+           ELSE
+              OPEN OUTPUT PARTFILE
+           END-IF.
            IF PACODE = '00'
               NEXT SENTENCE
            ELSE
               DISPLAY 'ERROR OPENING PARTS FILE'
            END-IF.
       *
-           OPEN OUTPUT SUPPLIER. *>SUPPLIER GROUP AREA DATA OUTPUT FILE
+      *    SUPPLIER IS ALSO AN INDEXED FILE -- SAME REASONING AS
+      *    PARTFILE ABOVE APPLIES.
+           IF RESTART-REQUESTED
+              OPEN I-O SUPPLIER
+           ELSE
+              OPEN OUTPUT SUPPLIER
+           END-IF.
            IF SUCODE = '00'
               NEXT SENTENCE
            ELSE
               DISPLAY 'ERROR OPENING SUPPLIER FILE'
            END-IF.
       *
-           OPEN OUTPUT SUPPADDR. *>ADDRESS GROUP AREA DATA OUTPUT FILE
+           IF RESTART-REQUESTED
+              OPEN EXTEND SUPPADDR
+           ELSE
+              OPEN OUTPUT SUPPADDR
+           END-IF.
            IF SACODE = '00'
               NEXT SENTENCE
            ELSE
               DISPLAY 'ERROR OPENING SUPPLIER ADDRESS FILE'
            END-IF.
       *
-           OPEN OUTPUT PURCHORD. *>PURCHASE ORDER GROUP DATA OUTPUT FILE
+           IF RESTART-REQUESTED
+              OPEN EXTEND PURCHORD
+           ELSE
+              OPEN OUTPUT PURCHORD
+           END-IF.
            IF POCODE = '00'
               NEXT SENTENCE
            ELSE
               DISPLAY 'ERROR OPENING PURCHASE ORDER FILE'
            END-IF.
       *
-           OPEN OUTPUT PARTSOUT. *>GOOD PARTS INPUT RECORDS OUTPUT FILE
+           IF RESTART-REQUESTED
+              OPEN EXTEND EDIPO
+           ELSE
+              OPEN OUTPUT EDIPO
+           END-IF.
+           IF EDCODE = '00'
+              NEXT SENTENCE
+           ELSE
+              DISPLAY 'ERROR OPENING EDI PURCHASE ORDER FILE'
+           END-IF.
+      *
+           IF RESTART-REQUESTED
+              OPEN EXTEND PARTSOUT
+           ELSE
+              OPEN OUTPUT PARTSOUT
+           END-IF.
            IF PTCODE = '00'
               NEXT SENTENCE
            ELSE
               DISPLAY 'ERROR OPENING PARTSOUT OUTPUT FILE'
            END-IF.
       *
-           OPEN OUTPUT PARTSRPT. *> PARTS DATA REPORT
+           IF RESTART-REQUESTED
+              OPEN EXTEND PARTSRPT
+           ELSE
+              OPEN OUTPUT PARTSRPT
+           END-IF.
            IF PRCODE = '00'
               NEXT SENTENCE
            ELSE
               DISPLAY 'ERROR OPENING PARTS REPORT FILE'
            END-IF.
       *
-           OPEN OUTPUT ERRFILE. *>ERROR FILE DATA
+           IF RESTART-REQUESTED
+              OPEN EXTEND ERRFILE
+           ELSE
+              OPEN OUTPUT ERRFILE
+           END-IF.
            IF ERCODE = '00'
               NEXT SENTENCE
            ELSE
               DISPLAY 'ERROR OPENING ERROR FILE'
            END-IF.
+      *
+           IF RESTART-REQUESTED
+              OPEN EXTEND AUDITTRL
+           ELSE
+              OPEN OUTPUT AUDITTRL
+           END-IF.
+           IF ATCODE = '00'
+              NEXT SENTENCE
+           ELSE
+              DISPLAY 'ERROR OPENING AUDIT TRAIL FILE'
+           END-IF.
+      *
+           IF CSV-OUTPUT-REQUESTED
+              IF RESTART-REQUESTED
+                 OPEN EXTEND PARTSCSV *>OPTIONAL SPREADSHEET EXTRACT FILE
+                 IF CVCODE NOT = '00'
+                    DISPLAY 'ERROR OPENING PARTS CSV FILE'
+                 END-IF
+              ELSE
+                 OPEN OUTPUT PARTSCSV *>OPTIONAL SPREADSHEET EXTRACT FILE
+                 IF CVCODE = '00'
+                    WRITE PARTS-CSV-REC FROM PARTS-CSV-HEADER-LINE
+                 ELSE
+                    DISPLAY 'ERROR OPENING PARTS CSV FILE'
+                 END-IF
+              END-IF
+           END-IF.
       *
       ******************************************************************
       *  DESCRIPTION:
@@ -565,13 +1442,48 @@
            END-READ.
       *
            IF PICODE = '00' OR '10' *> IF GOOD READ OR END OF FILE
-              NEXT SENTENCE
+              IF NOT END-OF-PARTS-FILE
+                 ADD 1 TO WS-PARTSIN-READ-CTR
+                 DIVIDE WS-PARTSIN-READ-CTR BY WS-CHECKPOINT-INTERVAL
+                    GIVING WS-CHECKPOINT-QUOTIENT
+                    REMAINDER WS-CHECKPOINT-REMAINDER
+                 IF WS-CHECKPOINT-REMAINDER = 0
+                    DISPLAY 'CHECKPOINT: ' WS-PARTSIN-READ-CTR
+                            ' PARTSIN RECORDS READ'
+                 END-IF
+              END-IF
            ELSE
               DISPLAY 'ERROR READING PARTS INPUT FILE.'
            END-IF.
       *
       *****************************************************************
       *  DESCRIPTION:
+      *    THE 0250-SKIP-TO-RESTART-POINT PARAGRAPH IS ONLY PERFORMED
+      *    WHEN A RESTART COUNT WAS SUPPLIED ON THE RUN OPTION CARD. IT
+      *    RE-READS AND DISCARDS PARTSIN RECORDS (WITHOUT RUNNING THEM
+      *    THROUGH 0500-MAIN-PROCESS) UNTIL THE CHECKPOINT COUNTER
+      *    REACHES THE RESTART COUNT, SO THE MAIN PROCESSING LOOP
+      *    RESUMES ON THE FIRST PARTSIN RECORD PAST THE LAST GOOD
+      *    RECORD FROM THE PRIOR RUN.
+      *
+      *  CALLED BY:
+      *    -  MAIN PROCEDURE AREA
+      *
+      *  CALLS:
+      *    -  0200-READ-PARTS-FILE
+      *****************************************************************
+      *
+       0250-SKIP-TO-RESTART-POINT.
+      *    DISPLAY 'ENTERING PARA 0250-SKIP-TO-RESTART-POINT'.
+
+           DISPLAY 'RESTARTING AFTER PARTSIN RECORD ' WS-RESTART-COUNT.
+
+           PERFORM 0200-READ-PARTS-FILE
+              UNTIL (WS-PARTSIN-READ-CTR > WS-RESTART-COUNT) OR
+                    END-OF-PARTS-FILE.
+      *
+      *****************************************************************
+      *  DESCRIPTION:
       *    THE  0300-READ-STATE-ZIP-FILE PARAGRAPH READS THE STATE/ZIP
       *    CODE FILE INTO WORKING STORAGE AND CHECKS THE FILE STATUS
       *    F0R A SUCCESSFUL READ OPERATION. IF THE READ OPERATION FAILS,
@@ -595,42 +1507,281 @@
            IF SZCODE = '00' OR '10' *> IF GOOD READ OR END OF FILE
               NEXT SENTENCE
            ELSE
-              DISPLAY 'ERROR READING PARTS INPUT FILE.'
+              DISPLAY 'ERROR READING PARTS INPUT FILE.'
+           END-IF.
+      *
+      *****************************************************************
+      *  DESCRIPTION:
+      *    THE 0400-LOAD-STATE-ZIP-TABLE PARAGRAPH LOADS STATE/ZIP
+      *    RECORDS READ FROM THE STATE/ZIP FILE INTO A TABLE (ARRAY)
+      *    IN WORKING STORAGE.
+      *
+      *  CALLED BY:
+      *    -  MAIN PROCEDURE AREA
+      *    -  0400-LOAD-STATE-ZIP-TABLE
+      *
+      *  CALLS:
+      *    -  NONE
+      *****************************************************************
+      *
+
+       0400-LOAD-STATE-ZIP-TABLE.
+      *    DISPLAY 'ENTERING PARA 0400-LOAD-STATE-ZIP-TABLE'.
+      *****************************************************************
+      *  THE PERFORM LOOP MOVES STATE/ZIP CODE FILEDS FROM THE INPUT
+      *  FILE TO WORKING STORAGE TABLE (ARRAY) ENTRIES AND GETS (READS)
+      *  THE NEXT RECORD FROM THE STATE/ZIP FILE. THE LOOP IS PERFORMED
+      *  UNTIL THE END OF THE STATE/ZIP FILE IS REACHED OR THE INDEX
+      *  FOR THE TABLE (STATE-IDX) IS > WS-MAX-STATE-IDX (85)
+      *****************************************************************
+      *
+           PERFORM VARYING STATE-IDX FROM 1 BY 1
+             UNTIL END-OF-STATE-ZIP-FILE OR STATE-IDX > WS-MAX-STATE-IDX
+               MOVE STATE-LONG   TO  STATE-LONG-TBL (STATE-IDX)
+               MOVE STATE-ABBREV TO  STATE-ABBREV-TBL (STATE-IDX)
+               MOVE LOW-ZIP      TO  LOW-ZIP-TBL(STATE-IDX)
+               MOVE HIGH-ZIP     TO  HIGH-ZIP-TBL(STATE-IDX)
+      *
+               PERFORM 0300-READ-STATE-ZIP-FILE
+           END-PERFORM.
+      *
+      *****************************************************************
+      *  DESCRIPTION:
+      *    THE 0350-READ-VEH-MAKE-FILE PARAGRAPH READS THE VEHICLE MAKE
+      *    REFERENCE FILE INTO WORKING STORAGE AND CHECKS THE FILE
+      *    STATUS FOR A SUCCESSFUL READ OPERATION. IF THE READ
+      *    OPERATION FAILS, AN ERROR MESSAGE IS DISPLAYED. WHEN THE END
+      *    OF FILE IS REACHED, A FLAG IS SET TO INDICATE THAT STATUS.
+      *
+      *  CALLED BY:
+      *    -  MAIN PROCEDURE AREA
+      *    -  0450-LOAD-VEH-MAKE-TABLE
+      *
+      *  CALLS:
+      *    -  NONE
+      *****************************************************************
+      *
+       0350-READ-VEH-MAKE-FILE.
+      *    DISPLAY 'ENTERING PARA 0350-READ-VEH-MAKE-FILE'.
+
+           READ VEHMAKE INTO VEHMAKE-REC-WS
+              AT END MOVE 'Y' TO VEH-MAKE-FILE-SW
+           END-READ.
+
+           IF VMCODE = '00' OR '10' *> IF GOOD READ OR END OF FILE
+              NEXT SENTENCE
+           ELSE
+              DISPLAY 'ERROR READING VEHICLE MAKE FILE.'
+           END-IF.
+      *
+      *****************************************************************
+      *  DESCRIPTION:
+      *    THE 0450-LOAD-VEH-MAKE-TABLE PARAGRAPH LOADS VEHICLE MAKE
+      *    RECORDS READ FROM THE VEHICLE MAKE FILE INTO A TABLE (ARRAY)
+      *    IN WORKING STORAGE.
+      *
+      *  CALLED BY:
+      *    -  MAIN PROCEDURE AREA
+      *
+      *  CALLS:
+      *    -  0350-READ-VEH-MAKE-FILE
+      *****************************************************************
+      *
+       0450-LOAD-VEH-MAKE-TABLE.
+      *    DISPLAY 'ENTERING PARA 0450-LOAD-VEH-MAKE-TABLE'.
+      *****************************************************************
+      *  THE PERFORM LOOP MOVES VEHICLE MAKE FIELDS FROM THE INPUT
+      *  FILE TO WORKING STORAGE TABLE (ARRAY) ENTRIES AND GETS (READS)
+      *  THE NEXT RECORD FROM THE VEHICLE MAKE FILE. THE LOOP IS
+      *  PERFORMED UNTIL THE END OF THE VEHICLE MAKE FILE IS REACHED OR
+      *  THE INDEX FOR THE TABLE (VMAKE-IDX) IS > WS-MAX-VEH-MAKE-IDX
+      *****************************************************************
+      *
+           PERFORM VARYING VMAKE-IDX FROM 1 BY 1
+             UNTIL END-OF-VEH-MAKE-FILE OR
+                   VMAKE-IDX > WS-MAX-VEH-MAKE-IDX
+               MOVE VEH-MAKE-CODE TO VEH-MAKE-CODE-TBL (VMAKE-IDX)
+               MOVE VEH-MAKE-NAME TO VEH-MAKE-NAME-TBL (VMAKE-IDX)
+      *
+               PERFORM 0350-READ-VEH-MAKE-FILE
+           END-PERFORM.
+      *
+      *****************************************************************
+      *  DESCRIPTION:
+      *    THE 0375-READ-SUPP-MASTER-FILE PARAGRAPH READS THE SUPPLIER
+      *    MASTER REFERENCE FILE INTO WORKING STORAGE AND CHECKS THE
+      *    FILE STATUS FOR A SUCCESSFUL READ OPERATION. IF THE READ
+      *    OPERATION FAILS, AN ERROR MESSAGE IS DISPLAYED. WHEN THE END
+      *    OF FILE IS REACHED, A FLAG IS SET TO INDICATE THAT STATUS.
+      *
+      *  CALLED BY:
+      *    -  MAIN PROCEDURE AREA
+      *    -  0475-LOAD-SUPP-MASTER-TABLE
+      *
+      *  CALLS:
+      *    -  NONE
+      *****************************************************************
+      *
+       0375-READ-SUPP-MASTER-FILE.
+      *    DISPLAY 'ENTERING PARA 0375-READ-SUPP-MASTER-FILE'.
+
+           READ SUPPMAST INTO SUPPMAST-REC-WS
+              AT END MOVE 'Y' TO SUPP-MASTER-FILE-SW
+           END-READ.
+
+           IF SMCODE = '00' OR '10' *> IF GOOD READ OR END OF FILE
+              NEXT SENTENCE
+           ELSE
+              DISPLAY 'ERROR READING SUPPLIER MASTER FILE.'
+           END-IF.
+      *
+      *****************************************************************
+      *  DESCRIPTION:
+      *    THE 0475-LOAD-SUPP-MASTER-TABLE PARAGRAPH LOADS SUPPLIER
+      *    MASTER RECORDS READ FROM THE SUPPLIER MASTER FILE INTO A
+      *    TABLE (ARRAY) IN WORKING STORAGE.
+      *
+      *  CALLED BY:
+      *    -  MAIN PROCEDURE AREA
+      *
+      *  CALLS:
+      *    -  0375-READ-SUPP-MASTER-FILE
+      *****************************************************************
+      *
+       0475-LOAD-SUPP-MASTER-TABLE.
+      *    DISPLAY 'ENTERING PARA 0475-LOAD-SUPP-MASTER-TABLE'.
+      *****************************************************************
+      *  THE PERFORM LOOP MOVES SUPPLIER CODES FROM THE INPUT FILE TO
+      *  A WORKING STORAGE TABLE (ARRAY) ENTRY AND GETS (READS) THE
+      *  NEXT RECORD FROM THE SUPPLIER MASTER FILE. THE LOOP IS
+      *  PERFORMED UNTIL THE END OF THE SUPPLIER MASTER FILE IS
+      *  REACHED OR THE INDEX FOR THE TABLE (SUPP-IDX) IS GREATER THAN
+      *  WS-MAX-SUPP-IDX.
+      *****************************************************************
+      *
+           PERFORM VARYING SUPP-IDX FROM 1 BY 1
+             UNTIL END-OF-SUPP-MASTER-FILE OR
+                   SUPP-IDX > WS-MAX-SUPP-IDX
+               MOVE SUPP-CODE-IN TO SUPP-CODE-TBL (SUPP-IDX)
+      *
+               PERFORM 0375-READ-SUPP-MASTER-FILE
+           END-PERFORM.
+      *
+      *****************************************************************
+      *  DESCRIPTION:
+      *    THE 0385-READ-BUYER-FILE PARAGRAPH READS THE BUYER
+      *    AUTHORIZATION REFERENCE FILE INTO WORKING STORAGE AND CHECKS
+      *    THE FILE STATUS FOR A SUCCESSFUL READ OPERATION. IF THE READ
+      *    OPERATION FAILS, AN ERROR MESSAGE IS DISPLAYED. WHEN THE END
+      *    OF FILE IS REACHED, A FLAG IS SET TO INDICATE THAT STATUS.
+      *
+      *  CALLED BY:
+      *    -  MAIN PROCEDURE AREA
+      *    -  0485-LOAD-BUYER-TABLE
+      *
+      *  CALLS:
+      *    -  NONE
+      *****************************************************************
+      *
+       0385-READ-BUYER-FILE.
+      *    DISPLAY 'ENTERING PARA 0385-READ-BUYER-FILE'.
+
+           READ BUYERTBL INTO BUYERTBL-REC-WS
+              AT END MOVE 'Y' TO BUYER-FILE-SW
+           END-READ.
+
+           IF BYCODE = '00' OR '10' *> IF GOOD READ OR END OF FILE
+              NEXT SENTENCE
+           ELSE
+              DISPLAY 'ERROR READING BUYER AUTHORIZATION FILE.'
+           END-IF.
+      *
+      *****************************************************************
+      *  DESCRIPTION:
+      *    THE 0485-LOAD-BUYER-TABLE PARAGRAPH LOADS BUYER AUTHORIZATION
+      *    RECORDS READ FROM THE BUYER AUTHORIZATION FILE INTO A TABLE
+      *    (ARRAY) IN WORKING STORAGE.
+      *
+      *  CALLED BY:
+      *    -  MAIN PROCEDURE AREA
+      *
+      *  CALLS:
+      *    -  0385-READ-BUYER-FILE
+      *****************************************************************
+      *
+       0485-LOAD-BUYER-TABLE.
+      *    DISPLAY 'ENTERING PARA 0485-LOAD-BUYER-TABLE'.
+      *****************************************************************
+      *  THE PERFORM LOOP MOVES BUYER CODE AND SPENDING LIMIT FIELDS
+      *  FROM THE INPUT FILE TO A WORKING STORAGE TABLE (ARRAY) ENTRY
+      *  AND GETS (READS) THE NEXT RECORD FROM THE BUYER AUTHORIZATION
+      *  FILE. THE LOOP IS PERFORMED UNTIL THE END OF THE BUYER
+      *  AUTHORIZATION FILE IS REACHED OR THE INDEX FOR THE TABLE
+      *  (BUYER-IDX) IS GREATER THAN WS-MAX-BUYER-IDX.
+      *****************************************************************
+      *
+           PERFORM VARYING BUYER-IDX FROM 1 BY 1
+             UNTIL END-OF-BUYER-FILE OR
+                   BUYER-IDX > WS-MAX-BUYER-IDX
+               MOVE BUYER-CODE-IN  TO BUYER-CODE-TBL (BUYER-IDX)
+               MOVE BUYER-LIMIT-IN TO BUYER-LIMIT-TBL (BUYER-IDX)
+      *
+               PERFORM 0385-READ-BUYER-FILE
+           END-PERFORM.
+      *
+      *****************************************************************
+      *  DESCRIPTION:
+      *    THE 0395-READ-UOM-FILE PARAGRAPH READS A SINGLE RECORD FROM
+      *    THE UNIT OF MEASURE REFERENCE FILE.
+      *
+      *  CALLED BY:
+      *    -  MAIN PROCEDURE AREA
+      *    -  0495-LOAD-UOM-TABLE
+      *****************************************************************
+      *
+       0395-READ-UOM-FILE.
+      *    DISPLAY 'ENTERING PARA 0395-READ-UOM-FILE'.
+           READ UNITOFM INTO UNITOFM-REC-WS
+              AT END MOVE 'Y' TO UOM-FILE-SW
+           END-READ.
+      *
+           IF UMCODE = '00' OR '10' *> IF GOOD READ OR END OF FILE
+              NEXT SENTENCE
+           ELSE
+              DISPLAY 'ERROR READING UNIT OF MEASURE FILE.'
            END-IF.
       *
       *****************************************************************
       *  DESCRIPTION:
-      *    THE 0400-LOAD-STATE-ZIP-TABLE PARAGRAPH LOADS STATE/ZIP
-      *    RECORDS READ FROM THE STATE/ZIP FILE INTO A TABLE (ARRAY)
-      *    IN WORKING STORAGE.
+      *    THE 0495-LOAD-UOM-TABLE PARAGRAPH LOADS UNIT OF MEASURE
+      *    RECORDS READ FROM THE UNIT OF MEASURE REFERENCE FILE INTO A
+      *    TABLE (ARRAY) IN WORKING STORAGE.
       *
       *  CALLED BY:
       *    -  MAIN PROCEDURE AREA
-      *    -  0400-LOAD-STATE-ZIP-TABLE
       *
       *  CALLS:
-      *    -  NONE
+      *    -  0395-READ-UOM-FILE
       *****************************************************************
       *
-
-       0400-LOAD-STATE-ZIP-TABLE.
-      *    DISPLAY 'ENTERING PARA 0400-LOAD-STATE-ZIP-TABLE'.
+       0495-LOAD-UOM-TABLE.
+      *    DISPLAY 'ENTERING PARA 0495-LOAD-UOM-TABLE'.
       *****************************************************************
-      *  THE PERFORM LOOP MOVES STATE/ZIP CODE FILEDS FROM THE INPUT
-      *  FILE TO WORKING STORAGE TABLE (ARRAY) ENTRIES AND GETS (READS)
-      *  THE NEXT RECORD FROM THE STATE/ZIP FILE. THE LOOP IS PERFORMED
-      *  UNTIL THE END OF THE STATE/ZIP FILE IS REACHED OR THE INDEX
-      *  FOR THE TABLE (STATE-IDX) IS > WS-MAX-STATE-IDX (72)
+      *  THE PERFORM LOOP MOVES UNIT OF MEASURE CODE AND DESCRIPTION
+      *  FIELDS FROM THE INPUT FILE TO A WORKING STORAGE TABLE (ARRAY)
+      *  ENTRY AND GETS (READS) THE NEXT RECORD FROM THE UNIT OF
+      *  MEASURE REFERENCE FILE. THE LOOP IS PERFORMED UNTIL THE END
+      *  OF THE UNIT OF MEASURE FILE IS REACHED OR THE INDEX FOR THE
+      *  TABLE (UOM-IDX) IS GREATER THAN WS-MAX-UOM-IDX.
       *****************************************************************
       *
-           PERFORM VARYING STATE-IDX FROM 1 BY 1
-             UNTIL END-OF-STATE-ZIP-FILE OR STATE-IDX > WS-MAX-STATE-IDX
-               MOVE STATE-LONG   TO  STATE-LONG-TBL (STATE-IDX)
-               MOVE STATE-ABBREV TO  STATE-ABBREV-TBL (STATE-IDX)
-               MOVE LOW-ZIP      TO  LOW-ZIP-TBL(STATE-IDX)
-               MOVE HIGH-ZIP     TO  HIGH-ZIP-TBL(STATE-IDX)
+           PERFORM VARYING UOM-IDX FROM 1 BY 1
+             UNTIL END-OF-UOM-FILE OR
+                   UOM-IDX > WS-MAX-UOM-IDX
+               MOVE UOM-CODE-IN TO UOM-CODE-TBL (UOM-IDX)
+               MOVE UOM-DESC-IN TO UOM-DESC-TBL (UOM-IDX)
       *
-               PERFORM 0300-READ-STATE-ZIP-FILE
+               PERFORM 0395-READ-UOM-FILE
            END-PERFORM.
       *
       *****************************************************************
@@ -660,6 +1811,7 @@
       *  CALLS:
       *    -  0200-READ-PARTS-FILE
       *    -  0550-INITIALIZE-ERROR-MSG-AREA
+      *    -  0575-CHECK-DUPLICATE-PART-NUMBER
       *    -  0600-PARTS-DATA-EDITS
       *    -  0700-SUPPLIER-DATA-EDITS
       *    -  0800-SUPP-ADDRESS-EDITS
@@ -674,22 +1826,24 @@
            PERFORM 0550-INITIALIZE-ERROR-MSG-AREA.
 
            INITIALIZE WS-PURCHASE-ORDER-OUT.
+      *
+           PERFORM 0575-CHECK-DUPLICATE-PART-NUMBER.
       *
            PERFORM 0600-PARTS-DATA-EDITS.
       *
-           IF MAX-ERRORS-MET  *>VALUE OF 4 IN ERROR-COUNTER
+           IF MAX-HARD-ERRORS-MET  *>VALUE OF 4 IN HARD-ERROR-COUNTER
               NEXT SENTENCE
            ELSE
               PERFORM 0700-SUPPLIER-DATA-EDITS
            END-IF.
       *
-           IF MAX-ERRORS-MET
+           IF MAX-HARD-ERRORS-MET
               NEXT SENTENCE
            ELSE
               PERFORM 0800-SUPP-ADDRESS-EDITS
            END-IF.
       *
-           IF MAX-ERRORS-MET
+           IF MAX-HARD-ERRORS-MET
               NEXT SENTENCE
            ELSE
               PERFORM 0900-PURCHASE-ORDER-EDITS
@@ -704,6 +1858,9 @@
            IF DATA-ERROR   *>RETURN CODE OF '08' IN ERROR-MSG-AREA
               PERFORM 1600-PROCESS-ERRORS
            ELSE
+      *>    RETURN CODE OF '00' (NO PROBLEMS) OR '04' (WARNING-DATA -
+      *>    LOW SEVERITY CONDITIONS ONLY) BOTH FALL THROUGH HERE SO
+      *>    THE RECORD IS WRITTEN TO THE GOOD-RECORD OUTPUT FILES.
               PERFORM 1000-PROCESS-OUTPUT-FILES
            END-IF.
       *
@@ -741,10 +1898,98 @@
       *
       ****************************************************************
       *  DESCRIPTION:
+      *    THE 0575-CHECK-DUPLICATE-PART-NUMBER PARAGRAPH SEARCHES THE
+      *    PART-NUMBER-DUP-TBL FOR THE PART-NUMBER ON THE CURRENT
+      *    PARTSIN RECORD. IF THE PART-NUMBER HAS ALREADY BEEN SEEN
+      *    EARLIER IN THIS RUN, AN ERROR IS ADDED TO THE ERROR MESSAGE
+      *    AREA SO THE RECORD IS ROUTED TO ERRFILE INSTEAD OF BEING
+      *    WRITTEN TO THE GOOD-RECORD OUTPUT FILES A SECOND TIME.
+      *    OTHERWISE, THE PART-NUMBER IS ADDED TO THE TABLE SO A LATER
+      *    OCCURRENCE OF THE SAME PART-NUMBER WILL BE DETECTED.
+      *
+      *  CALLED BY:
+      *    -  0500-MAIN-PROCESS
+      *
+      *  CALLS:
+      *    -  0576-SEARCH-DUP-PART-TABLE
+      *    -  0577-ADD-PART-NUMBER-TO-DUP-TABLE
+      ****************************************************************
+      *
+       0575-CHECK-DUPLICATE-PART-NUMBER.
+      *    DISPLAY 'ENTERING PARA 0575-CHECK-DUPLICATE-PART-NUMBER'.
+
+           MOVE 'N' TO DUP-PART-FOUND-SW.
+
+           PERFORM 0576-SEARCH-DUP-PART-TABLE.
+
+           IF DUP-PART-FOUND
+              MOVE '08' TO ERR-MSG-RETURN-CODE
+              ADD 1 TO ERROR-COUNTER
+              ADD 1 TO HARD-ERROR-COUNTER
+              SET ERROR-IDX TO ERROR-COUNTER
+              MOVE 'PART-NUMBER IS A DUPLICATE WITHIN THIS RUN.' TO
+                    ERROR-MSG-TEXT (ERROR-IDX)
+           ELSE
+              PERFORM 0577-ADD-PART-NUMBER-TO-DUP-TABLE
+           END-IF.
+      *
+      ****************************************************************
+      *  DESCRIPTION:
+      *    THE 0576-SEARCH-DUP-PART-TABLE PARAGRAPH SEARCHES THE
+      *    ENTRIES ADDED SO FAR TO PART-NUMBER-DUP-TBL (WS-DUP-PART-
+      *    COUNT ENTRIES) FOR A MATCH ON THE CURRENT PART-NUMBER,
+      *    SETTING DUP-PART-FOUND-SW TO 'Y' WHEN A MATCH IS FOUND.
+      *
+      *  CALLED BY:
+      *    -  0575-CHECK-DUPLICATE-PART-NUMBER
+      *
+      *  CALLS:
+      *    -  NONE
+      ****************************************************************
+      *
+       0576-SEARCH-DUP-PART-TABLE.
+      *    DISPLAY 'ENTERING PARA 0576-SEARCH-DUP-PART-TABLE'.
+
+           PERFORM VARYING DUP-IDX FROM 1 BY 1
+              UNTIL (DUP-IDX > WS-DUP-PART-COUNT) OR
+                    DUP-PART-FOUND
+              IF PART-NUMBER = PART-NUMBER-DUP-TBL-ITEM (DUP-IDX)
+                 MOVE 'Y' TO DUP-PART-FOUND-SW
+              END-IF
+           END-PERFORM.
+      *
+      ****************************************************************
+      *  DESCRIPTION:
+      *    THE 0577-ADD-PART-NUMBER-TO-DUP-TABLE PARAGRAPH ADDS THE
+      *    CURRENT PART-NUMBER TO THE NEXT AVAILABLE ENTRY IN
+      *    PART-NUMBER-DUP-TBL. IF THE TABLE IS ALREADY FULL (THE
+      *    NUMBER OF DISTINCT PART-NUMBERS IN THE RUN EXCEEDS
+      *    WS-MAX-DUP-PART-IDX), NO FURTHER ENTRIES ARE ADDED AND
+      *    DUPLICATE DETECTION IS NO LONGER GUARANTEED FOR THE
+      *    REMAINDER OF THE RUN.
+      *
+      *  CALLED BY:
+      *    -  0575-CHECK-DUPLICATE-PART-NUMBER
+      *
+      *  CALLS:
+      *    -  NONE
+      ****************************************************************
+      *
+       0577-ADD-PART-NUMBER-TO-DUP-TABLE.
+      *    DISPLAY 'ENTERING PARA 0577-ADD-PART-NUMBER-TO-DUP-TABLE'.
+
+           IF WS-DUP-PART-COUNT < WS-MAX-DUP-PART-IDX
+              ADD 1 TO WS-DUP-PART-COUNT
+              SET DUP-IDX TO WS-DUP-PART-COUNT
+              MOVE PART-NUMBER TO PART-NUMBER-DUP-TBL-ITEM (DUP-IDX)
+           END-IF.
+      *
+      ****************************************************************
+      *  DESCRIPTION:
       *    THE 0600-PARTS-DATA-EDITS PARAGRAPH CALLS THE PARTSUPP
-      *    SUBROUTINE (PROGRAM) WITH THE PARTS GROUP AREA AND THE
-      *    ERROR MESSAGE AREA.  THE PARTSUPP SUBROUTINE PERFORMS EDIT
-      *    CHECKS ON PARTS GROUP AREA FIELDS.
+      *    SUBROUTINE (PROGRAM) WITH THE PARTS GROUP AREA, THE VEHICLE
+      *    MAKE TABLE AND THE ERROR MESSAGE AREA.  THE PARTSUPP
+      *    SUBROUTINE PERFORMS EDIT CHECKS ON PARTS GROUP AREA FIELDS.
       *
       *  CALLED BY:
       *    -  0500-MAIN-PROCESS
@@ -756,14 +2001,16 @@
        0600-PARTS-DATA-EDITS.
       *    DISPLAY 'ENTERING 0600-PARTS-DATA-EDITS'.
 
-           CALL 'PARTSUPP' USING PARTS, ERROR-MSG-AREA.
+           CALL 'PARTSUPP' USING PARTS, VEH-MAKE-TBL, UOM-TBL,
+              ERROR-MSG-AREA.
       *
       ****************************************************************
       *  DESCRIPTION:
       *    THE 0700-PARTS-DATA-EDITS PARAGRAPH CALLS THE SUPPLIER
-      *    SUBROUTINE (PROGRAM) WITH THE SUPPLIER GROUP AREA AND THE
-      *    ERROR MESSAGE AREA. THE SUPPLIER SUBROUTINE PERFORMS EDIT
-      *    CHECKS ON SUPPLIER GROUP AREA FIELDS.
+      *    SUBROUTINE (PROGRAM) WITH THE SUPPLIER GROUP AREA, THE
+      *    SUPPLIER MASTER TABLE AND THE ERROR MESSAGE AREA. THE
+      *    SUPPLIER SUBROUTINE PERFORMS EDIT CHECKS ON SUPPLIER GROUP
+      *    AREA FIELDS.
       *
       *  CALLED BY:
       *    -  0500-MAIN-PROCESS
@@ -774,7 +2021,8 @@
         0700-SUPPLIER-DATA-EDITS.
       *    DISPLAY 'ENTERING 0700-SUPPLIER-DATA-EDITS'.
 
-           CALL 'SUPPLIER' USING SUPPLIERS, ERROR-MSG-AREA.
+           CALL 'SUPPLIER' USING SUPPLIERS, SUPP-MASTER-TBL,
+                                 ERROR-MSG-AREA.
 
       *
       ****************************************************************
@@ -800,9 +2048,10 @@
       ****************************************************************
       *  DESCRIPTION:
       *    THE 0900-PURCHASE-ORDER-EDITS PARAGRAPH CALLS THE PURCHORD
-      *    SUBROUTINE (PROGRAM) WITH THE PURCHASE ORDER GROUP
-      *    AREA AND THE ERROR MESSAGE AREA. THE PURCHORD SUBROUTINE
-      *    PERFORMS EDIT CHECKS ON PURCHASE ORDER GROUP AREA FIELDS.
+      *    SUBROUTINE (PROGRAM) WITH THE PURCHASE ORDER GROUP AREA,
+      *    THE BUYER AUTHORIZATION TABLE AND THE ERROR MESSAGE AREA.
+      *    THE PURCHORD SUBROUTINE PERFORMS EDIT CHECKS ON PURCHASE
+      *    ORDER GROUP AREA FIELDS.
       *
       *  CALLED BY:
       *    -  0500-MAIN-PROCESS
@@ -815,7 +2064,8 @@
       *
       *    DISPLAY 'ENTERING 0900-PURCHASE-ORDER-EDITS'.
 
-           CALL 'PURCHORD' USING PURCHASE-ORDER, ERROR-MSG-AREA.
+           CALL 'PURCHORD' USING PURCHASE-ORDER, BUYER-TBL,
+                                 ERROR-MSG-AREA.
       *
       ****************************************************************
       *  DESCRIPTION:
@@ -827,11 +2077,13 @@
       *    -  0500-MAIN-PROCESS
       *
       *  CALLS:
+      *    -  1050-DISPLAY-WARNINGS
       *    -  PURCHORD SUBPROGRAM
       *    -  1100-WRITE-PARTS-REC
       *    -  1200-WRITE-SUPPLIER-REC
       *    -  1300-WRITE-ADDRESS-REC
       *    -  1400-WRITE-PURCH-ORD-REC
+      *    -  1450-WRITE-EDI-PO-REC
       *    -  1500-WRITE-PARTS-OUT-REC
       *    -  1800-PROCESS-PARTS-REPORT.
       *****************************************************************
@@ -839,6 +2091,10 @@
        1000-PROCESS-OUTPUT-FILES.
       *    DISPLAY 'ENTERING PARA 1000-PROCESS-OUTPUT-FILES'.
 
+           IF WARNING-DATA   *>RETURN CODE OF '04' IN ERROR-MSG-AREA
+              PERFORM 1050-DISPLAY-WARNINGS
+           END-IF.
+
            PERFORM 1100-WRITE-PARTS-REC.  *>PARTS GROUP FIELDS
 
            PERFORM 1200-WRITE-SUPPLIER-REC. *>SUPPLIER GROUP FIELDS
@@ -865,6 +2121,7 @@
               UNTIL PO-IDX > 3
                 PERFORM 1350-MOVE-PURCH-ORD-FIELDS
                 PERFORM 1400-WRITE-PURCH-ORD-REC
+                PERFORM 1450-WRITE-EDI-PO-REC
            END-PERFORM.
       *
       *
@@ -878,6 +2135,33 @@
       *
       ****************************************************************
       *  DESCRIPTION:
+      *    THE 1050-DISPLAY-WARNINGS PARAGRAPH DISPLAYS THE WARNING
+      *    MESSAGES RETURNED FROM THE FIELD EDIT SUBROUTINES FOR A
+      *    RECORD THAT HAS ONLY LOW SEVERITY (WARNING) CONDITIONS.
+      *    A RECORD WITH ONLY WARNINGS IS NOT ROUTED TO THE ERROR
+      *    FILE -- IT CONTINUES ON TO BE WRITTEN TO THE GOOD-RECORD
+      *    OUTPUT FILES, WITH THE WARNING TEXT DISPLAYED TO THE JOB
+      *    LOG FOR REVIEW.
+      *
+      *  CALLED BY:
+      *    -   1000-PROCESS-OUTPUT-FILES
+      *
+      *  CALLS:
+      *    -   NONE
+      ****************************************************************
+      *
+       1050-DISPLAY-WARNINGS.
+      *    DISPLAY 'ENTERING PARA 1050-DISPLAY-WARNINGS'.
+
+           PERFORM VARYING ERROR-IDX FROM 1 BY 1
+              UNTIL ERROR-IDX > 4 OR
+                    ERROR-MSG-TEXT (ERROR-IDX) = SPACES
+              DISPLAY 'WARNING - PART-NUMBER ' PART-NUMBER ': '
+                      ERROR-MSG-TEXT (ERROR-IDX)
+           END-PERFORM.
+      *
+      ****************************************************************
+      *  DESCRIPTION:
       *   THE 1100-WRITE-PARTS-REC PARAGRAPH WRITES THE PARTS OUTPUT
       *   RECORD AND CHECKS FOR A SUCCESSFUL WRITE OPERATIOON. IF THE
       *   WRITE OPERATION FAILS, AN ERROR MESSAGE IS DISPLAYED.
@@ -892,13 +2176,19 @@
        1100-WRITE-PARTS-REC.
       *    DISPLAY 'ENTERING PARA 1100-WRITE-PARTS-REC'.
 
-           MOVE PARTS TO WS-PARTS-REC. *> PARTS GROUP AREA WORK. STORAGE
+           MOVE PARTS TO WS-PARTS-DATA. *> PARTS GROUP AREA WORK. STORAGE
+           MOVE SUPPLIER-CODE TO WS-PARTS-SUPPLIER-CODE.
 
            WRITE PARTS-REC FROM WS-PARTS-REC.
            IF PACODE = '00'
-              NEXT SENTENCE
+              ADD 1 TO WS-PARTFILE-WRTN-CTR
            ELSE
-              DISPLAY 'ERROR WRITING PARTS FILE'
+              DISPLAY 'ERROR WRITING PARTS FILE - PART-NUMBER '
+                      PART-NUMBER ' - FILE STATUS ' PACODE
+              DISPLAY 'RUN TERMINATING - PARTFILE IS NO LONGER '
+                      'IN SYNC WITH SUPPADDR/PURCHORD/PARTSOUT'
+              SET FATAL-FILE-ERROR  TO TRUE
+              SET END-OF-PARTS-FILE TO TRUE
            END-IF.
       *
       ****************************************************************
@@ -919,9 +2209,14 @@
 
            WRITE SUPPLIER-REC FROM SUPPLIERS.
            IF SUCODE = '00'
-              NEXT SENTENCE
+              ADD 1 TO WS-SUPPLIER-WRTN-CTR
            ELSE
-              DISPLAY 'ERROR WRITING SUPPLIER FILE'
+              DISPLAY 'ERROR WRITING SUPPLIER FILE - PART-NUMBER '
+                      PART-NUMBER ' - FILE STATUS ' SUCODE
+              DISPLAY 'RUN TERMINATING - SUPPLIER IS NO LONGER '
+                      'IN SYNC WITH SUPPADDR/PURCHORD/PARTSOUT'
+              SET FATAL-FILE-ERROR  TO TRUE
+              SET END-OF-PARTS-FILE TO TRUE
            END-IF.
       *
       ****************************************************************
@@ -947,6 +2242,9 @@
            MOVE CITY (ADDR-IDX)         TO CITY-O.
            MOVE ADDR-STATE (ADDR-IDX)   TO ADDR-STATE-O.
            MOVE ZIP-CODE (ADDR-IDX)     TO ZIP-CODE-O.
+           MOVE ZIP-CODE-EXT (ADDR-IDX) TO ZIP-CODE-EXT-O.
+           MOVE COUNTRY-CODE (ADDR-IDX) TO COUNTRY-CODE-O.
+           MOVE PART-NUMBER             TO ADDR-PART-NUMBER-O.
       *
       ****************************************************************
       *  DESCRIPTION:
@@ -966,7 +2264,7 @@
 
            WRITE SUPP-ADDR-REC FROM WS-ADDRESS-OUT.
            IF SACODE = '00'
-              NEXT SENTENCE
+              ADD 1 TO WS-SUPPADDR-WRTN-CTR
            ELSE
               DISPLAY 'ERROR WRITING SUPPLIER ADDRESS FILE'
            END-IF.
@@ -992,6 +2290,9 @@
            MOVE UNIT-PRICE (PO-IDX)    TO UNIT-PRICE-O.
            MOVE ORDER-DATE (PO-IDX)    TO ORDER-DATE-O.
            MOVE DELIVERY-DATE (PO-IDX) TO DELIVERY-DATE-O.
+           MOVE CURRENCY-CODE (PO-IDX) TO CURRENCY-CODE-O.
+           MOVE RECEIVED-STATUS (PO-IDX) TO RECEIVED-STATUS-O.
+           MOVE PART-NUMBER              TO PO-PART-NUMBER-O.
       *
       ****************************************************************
       *  DESCRIPTION:
@@ -1011,13 +2312,75 @@
 
            WRITE PURCH-ORD-REC FROM WS-PURCHASE-ORDER-OUT.
            IF POCODE = '00'
-              NEXT SENTENCE
+              ADD 1 TO WS-PURCHORD-WRTN-CTR
            ELSE
               DISPLAY 'ERROR WRITING PURCHASE ORDER FILE'
            END-IF.
       *
       ****************************************************************
       *  DESCRIPTION:
+      *    THE 1450-WRITE-EDI-PO-REC PARAGRAPH BUILDS AN ANSI X12 850
+      *    PURCHASE ORDER TRANSACTION SET (ST/BEG/CUR/PO1/DTM/CTT/SE
+      *    SEGMENTS) FROM THE SAME FIELDS JUST WRITTEN TO PURCHORD AND
+      *    WRITES IT TO THE EDIPO TRANSMISSION FILE. IF THE WRITE
+      *    OPERATION FAILS, AN ERROR MESSAGE IS DISPLAYED.
+      *
+      *  CALLED BY:
+      *    -   1000-PROCESS-OUTPUT-FILES
+      *
+      *  CALLS:
+      *    -   NONE
+      *****************************************************************
+      *
+       1450-WRITE-EDI-PO-REC.
+      *    DISPLAY 'ENTERING 1450-WRITE-EDI-PO-REC'.
+
+           ADD 1 TO WS-EDI-CTRL-NUM.
+           IF WS-EDI-CTRL-NUM > 9999
+              MOVE 1 TO WS-EDI-CTRL-NUM
+           END-IF.
+
+           MOVE QUANTITY-O   TO WS-EDI-QUANTITY-ED.
+           MOVE UNIT-PRICE-O TO WS-EDI-UNIT-PRICE-ED.
+
+           MOVE SPACES TO EDI-850-TEXT.
+           STRING 'ST*850*' DELIMITED BY SIZE
+                  WS-EDI-CTRL-NUM DELIMITED BY SIZE
+                  '~' DELIMITED BY SIZE
+                  'BEG*00*NE*' DELIMITED BY SIZE
+                  PO-NUMBER-O DELIMITED BY SIZE
+                  '**' DELIMITED BY SIZE
+                  ORDER-DATE-O DELIMITED BY SIZE
+                  '~' DELIMITED BY SIZE
+                  'CUR*BY*' DELIMITED BY SIZE
+                  CURRENCY-CODE-O DELIMITED BY SIZE
+                  '~' DELIMITED BY SIZE
+                  'PO1*1*' DELIMITED BY SIZE
+                  WS-EDI-QUANTITY-ED DELIMITED BY SIZE
+                  '*EA*' DELIMITED BY SIZE
+                  WS-EDI-UNIT-PRICE-ED DELIMITED BY SIZE
+                  '**BY*' DELIMITED BY SIZE
+                  BUYER-CODE-O DELIMITED BY SIZE
+                  '~' DELIMITED BY SIZE
+                  'DTM*002*' DELIMITED BY SIZE
+                  DELIVERY-DATE-O DELIMITED BY SIZE
+                  '~' DELIMITED BY SIZE
+                  'CTT*1~' DELIMITED BY SIZE
+                  'SE*6*' DELIMITED BY SIZE
+                  WS-EDI-CTRL-NUM DELIMITED BY SIZE
+                  '~' DELIMITED BY SIZE
+              INTO EDI-850-TEXT
+           END-STRING.
+
+           WRITE EDIPO-REC FROM WS-EDI-850-REC.
+           IF EDCODE = '00'
+              ADD 1 TO WS-EDIPO-WRTN-CTR
+           ELSE
+              DISPLAY 'ERROR WRITING EDI PURCHASE ORDER FILE'
+           END-IF.
+      *
+      ****************************************************************
+      *  DESCRIPTION:
       *    THE 1500-WRITE-PARTS-OUT-REC PARAGRAPH WRITES GOOD AUTOPARTS
       *    INPUT RECORDS TO AN OUTPUT FILE AND CHECKS FOR A SUCCESSFUL
       *    WRITE OPERATION. IF THE WRITE OPERATION FAILS, AN ERROR
@@ -1035,7 +2398,7 @@
 
            WRITE PARTSOUT-REC FROM PARTSIN-REC.
            IF PTCODE = '00'
-              NEXT SENTENCE
+              ADD 1 TO WS-PARTSOUT-WRTN-CTR
            ELSE
               DISPLAY 'ERROR WRITING PARTS OUT FILE'
            END-IF.
@@ -1127,13 +2490,51 @@
 
            WRITE ERROR-REC FROM WS-ERROR-REC.
 
-           INITIALIZE WS-ERROR-REC, ERROR-MSG-AREA.
-
            IF ERCODE = '00'
-              NEXT SENTENCE
+              ADD 1 TO WS-ERRFILE-WRTN-CTR
            ELSE
               DISPLAY 'ERROR WRITING TO ERROR FILE'
            END-IF.
+
+           PERFORM 1750-WRITE-AUDIT-TRAIL-RECORD.
+
+           INITIALIZE WS-ERROR-REC, ERROR-MSG-AREA.
+      *
+      ******************************************************************
+      *  DESCRIPTION:
+      *    THE 1750-WRITE-AUDIT-TRAIL-RECORD PARAGRAPH LOGS A REJECTED
+      *    ENTRY TO THE AUDIT TRAIL FILE FOR THE PART NUMBER JUST
+      *    WRITTEN TO THE ERROR FILE, CARRYING FORWARD THE SAME ERROR
+      *    MESSAGES AND STAMPING TODAY'S DATE, SO THE NUMBER OF
+      *    REJECT/RESUBMIT CYCLES A PART NUMBER TAKES TO PASS EDIT CAN
+      *    BE TRACED.
+      *
+      *  CALLED BY:
+      *    -   1700-WRITE-ERROR-FILE
+      *
+      *  CALLS:
+      *    -   NONE
+      ******************************************************************
+      *
+       1750-WRITE-AUDIT-TRAIL-RECORD.
+           INITIALIZE AUDIT-TRL-REC-WS.
+           MOVE PART-NUMBER            TO AUDIT-PART-NUMBER.
+           SET AUDIT-REJECTED          TO TRUE.
+           MOVE 'AUTOPART'             TO AUDIT-SOURCE-PGM.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO AUDIT-TIMESTAMP.
+           PERFORM VARYING PARTS-ERR-IDX FROM 1 BY 1
+              UNTIL PARTS-ERR-IDX > 4
+                 SET AUDIT-ERR-IDX TO PARTS-ERR-IDX
+                 MOVE WS-ERROR-MSG-TEXT (PARTS-ERR-IDX) TO
+                      AUDIT-ERROR-MSG-TEXT (AUDIT-ERR-IDX)
+           END-PERFORM.
+      *
+           WRITE AUDIT-TRL-REC FROM AUDIT-TRL-REC-WS.
+           IF ATCODE = '00'
+              ADD 1 TO WS-AUDITTRL-WRTN-CTR
+           ELSE
+              DISPLAY 'ERROR WRITING TO AUDIT TRAIL FILE'
+           END-IF.
       *
       ****************************************************************
       *  DESCRIPTION:
@@ -1153,7 +2554,8 @@
       *    -  2200-MOVE-PARTS-ADDRESS-FIELDS
       *    -  2300-WRITE-PARTS-RPT-ADDRESSES
       *    -  2400-CALC-PARTS-RPT-TOTALS
-      *    -  2500-WRITE-PARTS-RPT-TOTALS.
+      *    -  2500-WRITE-PARTS-RPT-TOTALS
+      *    -  2550-WRITE-PARTS-CSV-DETAIL.
       *****************************************************************
       *
        1800-PROCESS-PARTS-REPORT.
@@ -1165,6 +2567,9 @@
            PERFORM 2300-WRITE-PARTS-RPT-ADDRESSES.
            PERFORM 2400-CALC-PARTS-RPT-TOTALS.
            PERFORM 2500-WRITE-PARTS-RPT-TOTALS.
+           IF CSV-OUTPUT-REQUESTED
+              PERFORM 2550-WRITE-PARTS-CSV-DETAIL
+           END-IF.
       *
       ****************************************************************
       *  DESCRIPTION:
@@ -1228,28 +2633,18 @@
            MOVE WEEKS-LEAD-TIME    TO WEEKS-LEAD-TIME-PO.
       *
       *****************************************************************
-      *  CHECK VEHICLE MAKE 88 LEVELS TO MOVE EXPANDED VEHICLE MAKE
-      *  NAMES TO THE AUTO PARTS REPORT DETAIL LINE
+      *  ADD 1 TO THE RUN-WIDE COUNT OF PARTS PROCESSED ONTO THE PARTS
+      *  REPORT, FOR THE GRAND-TOTALS TRAILER PAGE.
       *****************************************************************
       *
-           EVALUATE TRUE
-              WHEN CHRYSLER
-                 MOVE 'CHRYSLER'   TO VEHICLE-MAKE-PO
-              WHEN FORD
-                 MOVE 'FORD'       TO VEHICLE-MAKE-PO
-              WHEN GM
-                 MOVE 'GM'         TO VEHICLE-MAKE-PO
-              WHEN VOLKSWAGON
-                 MOVE 'VOLKSWAGON' TO VEHICLE-MAKE-PO
-              WHEN TOYOTA
-                 MOVE 'TOYOTA'     TO VEHICLE-MAKE-PO
-              WHEN JAGUAR
-                 MOVE 'JAGUAR'     TO VEHICLE-MAKE-PO
-              WHEN PEUGEOT
-                 MOVE 'PEUGEOT'    TO VEHICLE-MAKE-PO
-              WHEN BMW
-                 MOVE 'BMW'        TO VEHICLE-MAKE-PO
-           END-EVALUATE.
+           ADD 1 TO WS-GRAND-PARTS-CTR.
+      *
+      *****************************************************************
+      *  SEARCH THE VEHICLE MAKE TABLE TO MOVE THE EXPANDED VEHICLE
+      *  MAKE NAME TO THE AUTO PARTS REPORT DETAIL LINE
+      *****************************************************************
+      *
+           PERFORM 2050-LOOKUP-VEH-MAKE-NAME.
 
            MOVE SUPPLIER-NAME      TO SUPPLIER-NAME-PO.
       *
@@ -1261,14 +2656,47 @@
            EVALUATE TRUE
               WHEN HIGHEST-QUALITY
                  MOVE 'HIGHEST QUALITY' TO SUPPLIER-RATING-PO
+                 ADD 1 TO WS-GRAND-HIGH-QUAL-CTR
               WHEN AVERAGE-QUALITY
                  MOVE 'AVERAGE QUALITY' TO SUPPLIER-RATING-PO
+                 ADD 1 TO WS-GRAND-AVG-QUAL-CTR
               WHEN LOWEST-QUALITY
                  MOVE 'LOWEST QUALITY' TO SUPPLIER-RATING-PO
+                 ADD 1 TO WS-GRAND-LOW-QUAL-CTR
            END-EVALUATE.
       *
       *****************************************************************
       *  DESCRIPTION:
+      *    THE 2050-LOOKUP-VEH-MAKE-NAME PARAGRAPH SEARCHES THE VEHICLE
+      *    MAKE TABLE FOR THE VEHICLE MAKE CODE ON THE CURRENT PARTS
+      *    RECORD AND MOVES THE MATCHING EXPANDED VEHICLE MAKE NAME TO
+      *    THE AUTO PARTS REPORT DETAIL LINE. THE TABLE IS SEARCHED
+      *    UNTIL THE VEHICLE MAKE TABLE INDEX IS > WS-MAX-VEH-MAKE-IDX
+      *    (20) OR A MATCHING VEHICLE MAKE CODE IS FOUND.
+      *
+      *  CALLED BY:
+      *    -   2000-MOVE-PARTS-DETAIL-FIELDS
+      *
+      *  CALLS:
+      *    -   NONE
+      *****************************************************************
+      *
+       2050-LOOKUP-VEH-MAKE-NAME.
+      *    DISPLAY 'ENTERING PARA 2050-LOOKUP-VEH-MAKE-NAME'.
+
+           MOVE 'N' TO VEH-MAKE-FOUND-SW.
+
+           PERFORM VARYING VMAKE-IDX FROM 1 BY 1
+                UNTIL (VMAKE-IDX > WS-MAX-VEH-MAKE-IDX) OR
+                       VEH-MAKE-FOUND
+              IF VEHICLE-MAKE = VEH-MAKE-CODE-TBL (VMAKE-IDX)
+                 MOVE VEH-MAKE-NAME-TBL (VMAKE-IDX) TO VEHICLE-MAKE-PO
+                 MOVE 'Y' TO VEH-MAKE-FOUND-SW
+              END-IF
+           END-PERFORM.
+      *
+      *****************************************************************
+      *  DESCRIPTION:
       *    THE 2100-WRITE-PARTS-RPT-DETAIL PARAGRAPH WRITES THE DETAIL
       *    LINE TO THE AUTO PARTS REPORT AND CHECKS FOR A SUCCESSFUL
       *    WRITE OPERATION.  IF THE WRITE OPERATION FAILS, AN ERROR
@@ -1354,6 +2782,7 @@
       *    -  2200-MOVE-PARTS-ADDRESS-FIELDS
       *
       *  CALLS:
+      *    -  2255-FORMAT-ZIP-PLUS4
       *    -  2260-FORMAT-ADDRESS-1
       *    -  2270-FORMAT-ADDRESS-1-2
       *    -  2280-FORMAT-ADDRESS-1-2-3
@@ -1425,6 +2854,13 @@
                    CITY-TLY.
       *
       ****************************************************************
+      *  BUILD THE FULL ZIP+4 (OR PLAIN 5 DIGIT ZIP WHEN NO EXTENSION
+      *  IS PRESENT) FOR USE BY THE ADDRESS FORMATTING PARAGRAPHS BELOW
+      *****************************************************************
+      *
+           PERFORM 2255-FORMAT-ZIP-PLUS4.
+      *
+      ****************************************************************
       *  IF ADDRESS-2 AND ADDRESS-3 EQUAL SPACES, PERFORM THE ROUTINE
       *  TO FORMAT THE ADDRESS LINE WITH ADDRESS-1 ONLY
       *****************************************************************
@@ -1471,6 +2907,37 @@
       *
       *****************************************************************
       *  DESCRIPTION:
+      *    THE 2255-FORMAT-ZIP-PLUS4 PARAGRAPH BUILDS THE ZIP CODE TO BE
+      *    PRINTED ON THE PARTS REPORT. WHEN THE ADDRESS TABLE ENTRY HAS
+      *    A ZIP-CODE-EXT, THE FULL ZIP+4 (BASE ZIP, HYPHEN, EXTENSION)
+      *    IS BUILT. OTHERWISE, ONLY THE 5 DIGIT BASE ZIP IS USED.
+      *
+      *  CALLED BY:
+      *    -   2250-FORMAT-ADDRESS-LINE
+      *
+      *  CALLS:
+      *    -   NONE
+      *****************************************************************
+      *
+       2255-FORMAT-ZIP-PLUS4.
+      *    DISPLAY 'ENTERING PARA 2255-FORMAT-ZIP-PLUS4'.
+
+           INITIALIZE WS-HOLD-ZIP-CODE.
+      *
+           IF ZIP-CODE-EXT (ADDR-IDX) = ZERO
+              MOVE ZIP-CODE (ADDR-IDX) (6:5) TO WS-HOLD-ZIP-CODE
+              MOVE 5 TO WS-ZIP-CODE-LEN
+           ELSE
+              STRING ZIP-CODE (ADDR-IDX) (6:5)     DELIMITED BY SIZE
+                     '-'                            DELIMITED BY SIZE
+                     ZIP-CODE-EXT (ADDR-IDX)         DELIMITED BY SIZE
+                        INTO WS-HOLD-ZIP-CODE
+              END-STRING
+              MOVE 10 TO WS-ZIP-CODE-LEN
+           END-IF.
+      *
+      *****************************************************************
+      *  DESCRIPTION:
       *    THE 2260-FORMAT-ADDRESS-1 PARAGRAPH USES THE STRING FUNCTION
       *    TO CONCATENATE THE ADDRESS-1 FIELD WITH THE THE CITY, STATE,
       *    AND ZIP CODE FOR AN ADDRESS TABLE ENTRY
@@ -1501,7 +2968,7 @@
                   ', '                  DELIMITED BY SIZE
                   ADDR-STATE (ADDR-IDX) DELIMITED BY SIZE
                   ' '                   DELIMITED BY SIZE
-                  ZIP-CODE (ADDR-IDX) (6:5)
+                  WS-HOLD-ZIP-CODE (1:WS-ZIP-CODE-LEN)
                                         DELIMITED BY SIZE
                      INTO WS-HOLD-ADDRESS-FORMAT
            END-STRING.
@@ -1543,7 +3010,7 @@
                   ', '                  DELIMITED BY SIZE
                   ADDR-STATE (ADDR-IDX) DELIMITED BY SIZE
                   ' '                   DELIMITED BY SIZE
-                  ZIP-CODE (ADDR-IDX) (6:5)
+                  WS-HOLD-ZIP-CODE (1:WS-ZIP-CODE-LEN)
                                         DELIMITED BY SIZE
                      INTO WS-HOLD-ADDRESS-FORMAT
            END-STRING.
@@ -1588,7 +3055,7 @@
                   ', '                  DELIMITED BY SIZE
                   ADDR-STATE (ADDR-IDX) DELIMITED BY SIZE
                   ' '                   DELIMITED BY SIZE
-                  ZIP-CODE (ADDR-IDX) (6:5)
+                  WS-HOLD-ZIP-CODE (1:WS-ZIP-CODE-LEN)
                                        DELIMITED BY SIZE
                      INTO WS-HOLD-ADDRESS-FORMAT
            END-STRING.
@@ -1630,7 +3097,7 @@
                   ', '                  DELIMITED BY SIZE
                   ADDR-STATE (ADDR-IDX) DELIMITED BY SIZE
                   ' '                   DELIMITED BY SIZE
-                  ZIP-CODE (ADDR-IDX) (6:5)
+                  WS-HOLD-ZIP-CODE (1:WS-ZIP-CODE-LEN)
                                         DELIMITED BY SIZE
                      INTO WS-HOLD-ADDRESS-FORMAT
            END-STRING.
@@ -1683,16 +3150,29 @@
            MOVE 3 TO TOTAL-PURCH-ORDS. *>NUMBER OF PO'S ALWAYS 3
       *
       *****************************************************************
-      *  USE THE SUM FUNCTION AND THE 'ALL' TABLE SUBSCRIPT PARAMETER
-      *  ON THE PURCHASE ORDER TABLE TO SUM ALL OF THE UNIT PRICES AND
-      *  QUANTITIES ON PURCHASE ORDERS FOR AN AUTO PART.
+      *  ADD THE UNIT PRICE AND QUANTITY FOR EACH PURCHASE ORDER
+      *  OCCURRENCE ON THE PURCHASE ORDER TABLE TO SUM ALL OF THE UNIT
+      *  PRICES AND QUANTITIES ON PURCHASE ORDERS FOR AN AUTO PART.
       *****************************************************************
       *
-           COMPUTE TOTAL-PURCH-ORDS-PRICE =
-                   FUNCTION SUM(UNIT-PRICE(ALL)).
+           MOVE 0 TO WS-TOTAL-PRICE-ACCUM.
+           MOVE 0 TO WS-TOTAL-QUANT-ACCUM.
+
+           PERFORM VARYING PO-IDX FROM 1 BY 1
+              UNTIL PO-IDX > 3
+                 ADD UNIT-PRICE (PO-IDX) TO WS-TOTAL-PRICE-ACCUM
+                 ADD QUANTITY (PO-IDX)   TO WS-TOTAL-QUANT-ACCUM
+           END-PERFORM.
 
-           COMPUTE TOTAL-PURCH-ORDS-QUANT =
-                   FUNCTION SUM(QUANTITY(ALL)).
+           MOVE WS-TOTAL-PRICE-ACCUM TO TOTAL-PURCH-ORDS-PRICE.
+           MOVE WS-TOTAL-QUANT-ACCUM TO TOTAL-PURCH-ORDS-QUANT.
+      *
+      *****************************************************************
+      *  ADD THIS PART'S PURCHASE ORDER TOTAL TO THE RUN-WIDE GRAND
+      *  TOTAL DOLLAR VALUE FOR THE GRAND-TOTALS TRAILER PAGE.
+      *****************************************************************
+      *
+           ADD WS-TOTAL-PRICE-ACCUM TO WS-GRAND-TOTAL-PO-VALUE.
       *
       *****************************************************************
       *  DESCRIPTION:
@@ -1727,6 +3207,41 @@
       *
       *****************************************************************
       *  DESCRIPTION:
+      *    THE 2550-WRITE-PARTS-CSV-DETAIL PARAGRAPH MOVES THE SAME
+      *    PART/SUPPLIER/TOTALS FIELDS ALREADY MOVED FOR THE PRINTED
+      *    PARTS REPORT INTO A COMMA-DELIMITED ROW AND WRITES IT TO
+      *    THE OPTIONAL PARTSCSV SPREADSHEET EXTRACT FILE. ONLY
+      *    PERFORMED WHEN CSV-OUTPUT-REQUESTED.
+      *
+      *  CALLED BY:
+      *    -   1800-PROCESS-PARTS-REPORT
+      *
+      *  CALLS:
+      *    -  NONE
+      *****************************************************************
+      *
+       2550-WRITE-PARTS-CSV-DETAIL.
+      *    DISPLAY 'ENTERING PARA 2550-WRITE-PARTS-CSV-DETAIL'.
+
+           MOVE PART-NUMBER          TO CSV-PART-NUMBER.
+           MOVE PART-NAME-PO-RPT     TO CSV-PART-NAME.
+           MOVE VEHICLE-MAKE-PO      TO CSV-VEHICLE-MAKE.
+           MOVE SUPPLIER-NAME-PO     TO CSV-SUPPLIER-NAME.
+           MOVE SUPPLIER-RATING-PO   TO CSV-SUPPLIER-RATING.
+           MOVE TOTAL-PURCH-ORDS     TO CSV-PO-COUNT.
+           MOVE WS-TOTAL-PRICE-ACCUM TO CSV-PO-PRICE.
+           MOVE WS-TOTAL-QUANT-ACCUM TO CSV-PO-QUANTITY.
+
+           WRITE PARTS-CSV-REC FROM PARTS-CSV-DETAIL-LINE.
+
+           IF CVCODE = '00'
+              NEXT SENTENCE
+           ELSE
+              DISPLAY 'ERROR WRITING TO PARTS CSV FILE'
+           END-IF.
+      *
+      *****************************************************************
+      *  DESCRIPTION:
       *    THE 2600-CLOSE-FILES PARAGRAPH CLOSES FILES AND CHECKS FILE
       *    STATUSES FOR SUCCESSFUL CLOSE OPERATIONS. IF THE CLOSE
       *    OPERATION FAILS, AN ERROR MESSAGE IS DISPLAYED.
@@ -1735,7 +3250,7 @@
       *    -  MAIN PROCEDURE AREA
       *
       *  CALLS:
-      *    -  NONE
+      *    -  2650-WRITE-PARTS-RPT-GRAND-TOTALS
       *****************************************************************
       *
        2600-CLOSE-FILES.
@@ -1754,6 +3269,34 @@
            ELSE
              DISPLAY 'ERROR CLOSING STATE ZIPCODE FILE'
            END-IF.
+      *
+           CLOSE VEHMAKE.
+           IF VMCODE = '00'
+              NEXT SENTENCE
+           ELSE
+             DISPLAY 'ERROR CLOSING VEHICLE MAKE FILE'
+           END-IF.
+      *
+           CLOSE SUPPMAST.
+           IF SMCODE = '00'
+              NEXT SENTENCE
+           ELSE
+             DISPLAY 'ERROR CLOSING SUPPLIER MASTER FILE'
+           END-IF.
+      *
+           CLOSE BUYERTBL.
+           IF BYCODE = '00'
+              NEXT SENTENCE
+           ELSE
+             DISPLAY 'ERROR CLOSING BUYER AUTHORIZATION FILE'
+           END-IF.
+      *
+           CLOSE UNITOFM.
+           IF UMCODE = '00'
+              NEXT SENTENCE
+           ELSE
+             DISPLAY 'ERROR CLOSING UNIT OF MEASURE FILE'
+           END-IF.
       *
            CLOSE PARTFILE.
            IF PACODE = '00'
@@ -1782,6 +3325,13 @@
            ELSE
               DISPLAY 'ERROR CLOSING PURCHASE ORDER FILE'
            END-IF.
+      *
+           CLOSE EDIPO.
+           IF EDCODE = '00'
+              NEXT SENTENCE
+           ELSE
+              DISPLAY 'ERROR CLOSING EDI PURCHASE ORDER FILE'
+           END-IF.
       *
            CLOSE PARTSOUT.
            IF PTCODE = '00'
@@ -1789,6 +3339,8 @@
            ELSE
               DISPLAY 'ERROR CLOSING PARTSOUT OUTPUT FILE'
            END-IF.
+      *
+           PERFORM 2650-WRITE-PARTS-RPT-GRAND-TOTALS.
       *
            CLOSE PARTSRPT.
            IF PRCODE = '00'
@@ -1804,3 +3356,113 @@
               DISPLAY 'ERROR CLOSING ERROR FILE'
            END-IF.
       *
+           CLOSE AUDITTRL.
+           IF ATCODE = '00'
+              NEXT SENTENCE
+           ELSE
+              DISPLAY 'ERROR CLOSING AUDIT TRAIL FILE'
+           END-IF.
+      *
+           IF CSV-OUTPUT-REQUESTED
+              CLOSE PARTSCSV
+              IF CVCODE = '00'
+                 NEXT SENTENCE
+              ELSE
+                 DISPLAY 'ERROR CLOSING PARTS CSV FILE'
+              END-IF
+           END-IF.
+      *
+           PERFORM 2700-DISPLAY-RUN-CONTROL-TOTALS.
+      *
+      *****************************************************************
+      *  DESCRIPTION:
+      *    THE 2650-WRITE-PARTS-RPT-GRAND-TOTALS PARAGRAPH WRITES A
+      *    GRAND-TOTALS TRAILER PAGE TO THE PARTS REPORT AFTER THE LAST
+      *    PART HAS BEEN PROCESSED, SHOWING RUN-WIDE TOTALS -- TOTAL
+      *    PARTS PROCESSED, THE BREAKDOWN OF SUPPLIER RATINGS ACROSS
+      *    ALL PARTS AND THE TOTAL DOLLAR VALUE OF EVERY PURCHASE ORDER
+      *    WRITTEN DURING THE RUN. THE COUNTERS AND ACCUMULATOR WRITTEN
+      *    HERE ARE MAINTAINED IN 2000-MOVE-PARTS-DETAIL-FIELDS AND
+      *    2400-CALC-PARTS-RPT-TOTALS AS EACH PART IS PROCESSED.
+      *
+      *  CALLED BY:
+      *    -  2600-CLOSE-FILES
+      *
+      *  CALLS:
+      *    -  NONE
+      ****************************************************************
+      *
+       2650-WRITE-PARTS-RPT-GRAND-TOTALS.
+      *    DISPLAY 'ENTERING PARA 2650-WRITE-PARTS-RPT-GRAND-TOTALS'.
+
+           MOVE WS-GRAND-PARTS-CTR     TO GRAND-TOTAL-PARTS.
+           MOVE WS-GRAND-HIGH-QUAL-CTR TO GRAND-HIGH-QUAL-CNT.
+           MOVE WS-GRAND-AVG-QUAL-CTR  TO GRAND-AVG-QUAL-CNT.
+           MOVE WS-GRAND-LOW-QUAL-CTR  TO GRAND-LOW-QUAL-CNT.
+           MOVE WS-GRAND-TOTAL-PO-VALUE TO GRAND-TOTAL-PO-VALUE.
+
+           WRITE PARTS-RPT-REC FROM WS-100-CHAR-BLANK-LINE.
+           WRITE PARTS-RPT-REC FROM PARTS-RPT-GRAND-HEADER.
+           WRITE PARTS-RPT-REC FROM WS-100-CHAR-BLANK-LINE.
+           WRITE PARTS-RPT-REC FROM PARTS-RPT-GRAND-LINE-1.
+           WRITE PARTS-RPT-REC FROM PARTS-RPT-GRAND-LINE-2.
+           WRITE PARTS-RPT-REC FROM PARTS-RPT-GRAND-LINE-3.
+           WRITE PARTS-RPT-REC FROM PARTS-RPT-GRAND-LINE-4.
+           WRITE PARTS-RPT-REC FROM WS-100-CHAR-BLANK-LINE.
+           WRITE PARTS-RPT-REC FROM PARTS-RPT-GRAND-LINE-5.
+
+           IF PRCODE = '00'
+              NEXT SENTENCE
+           ELSE
+              DISPLAY 'ERROR WRITING TO PARTS FILE'
+           END-IF.
+      *
+      *****************************************************************
+      *  DESCRIPTION:
+      *    THE 2700-DISPLAY-RUN-CONTROL-TOTALS PARAGRAPH DISPLAYS THE
+      *    END OF JOB BALANCING REPORT SHOWING RECORD COUNTS READ AND
+      *    WRITTEN TO EACH FILE FOR THE RUN. THE PARTSIN RECORDS READ
+      *    COUNT SHOULD EQUAL THE SUM OF THE PARTSOUT RECORDS WRITTEN
+      *    COUNT AND THE ERRFILE RECORDS WRITTEN COUNT.
+      *
+      *  CALLED BY:
+      *    -  2600-CLOSE-FILES
+      *
+      *  CALLS:
+      *    -  NONE
+      *****************************************************************
+      *
+       2700-DISPLAY-RUN-CONTROL-TOTALS.
+      *    DISPLAY 'ENTERING PARA 2700-DISPLAY-RUN-CONTROL-TOTALS'.
+
+           DISPLAY ' '.
+           DISPLAY '***************************************'.
+           DISPLAY 'AUTOPART RUN CONTROL BALANCING REPORT'.
+           DISPLAY '***************************************'.
+           DISPLAY 'PARTSIN RECORDS READ:        '
+                    WS-PARTSIN-READ-CTR.
+           DISPLAY 'PARTSOUT RECORDS WRITTEN:    '
+                    WS-PARTSOUT-WRTN-CTR.
+           DISPLAY 'ERRFILE RECORDS WRITTEN:     '
+                    WS-ERRFILE-WRTN-CTR.
+           DISPLAY 'PARTFILE RECORDS WRITTEN:    '
+                    WS-PARTFILE-WRTN-CTR.
+           DISPLAY 'SUPPLIER RECORDS WRITTEN:    '
+                    WS-SUPPLIER-WRTN-CTR.
+           DISPLAY 'SUPPADDR RECORDS WRITTEN:    '
+                    WS-SUPPADDR-WRTN-CTR.
+           DISPLAY 'PURCHORD RECORDS WRITTEN:    '
+                    WS-PURCHORD-WRTN-CTR.
+           DISPLAY 'EDIPO RECORDS WRITTEN:       '
+                    WS-EDIPO-WRTN-CTR.
+           DISPLAY 'AUDITTRL RECORDS WRITTEN:    '
+                    WS-AUDITTRL-WRTN-CTR.
+           IF WS-PARTSIN-READ-CTR =
+              WS-PARTSOUT-WRTN-CTR + WS-ERRFILE-WRTN-CTR
+              DISPLAY 'PARTSIN READ BALANCES TO PARTSOUT + ERRFILE'
+           ELSE
+              DISPLAY 'OUT OF BALANCE - PARTSIN READ DOES NOT EQUAL '
+              DISPLAY 'PARTSOUT + ERRFILE WRITTEN'
+           END-IF.
+           DISPLAY '***************************************'.
+      *
