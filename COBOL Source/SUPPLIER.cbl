@@ -44,9 +44,44 @@
       ****************************************************************
       *  CHANGE LOG: *
       ****************
-      *      UPDATED BY:
-      *            DATE:
-      *     DESCRIPTION:
+      *      UPDATED BY:  DORETHA RILEY
+      *            DATE:  08/09/2026
+      *     DESCRIPTION:  ADDED HARD-ERROR-COUNTER TO ERROR-MSG-AREA
+      *                   (WIDENED ERROR-MSG-AREA-LS TO 206 BYTES TO
+      *                   MATCH). 0200-ERROR-ROUTINE NOW ADDS TO IT SO
+      *                   AUTOPART.CBL CAN TELL A REAL DATA ERROR FROM A
+      *                   0250-WARNING-ROUTINE WARNING WHEN DECIDING
+      *                   WHETHER TO CALL THE NEXT EDIT SUBPROGRAM.
+      *                   ERROR-COUNTER/MAX-ERRORS-MET IS UNCHANGED AND
+      *                   STILL GUARDS THE 4-SLOT ERROR-MSG-TABLE.
+      *
+      *      UPDATED BY:  DORETHA RILEY
+      *            DATE:  08/08/2026
+      *     DESCRIPTION:  ADDED A SUPPLIER-CURRENCY-CODE FIELD TO THE
+      *                   SUPPLIERS GROUP AREA (NOW 42 BYTES, WAS 39) SO
+      *                   OVERSEAS SUPPLIERS CAN BE ONBOARDED WITH A
+      *                   NON-USD HOME CURRENCY. THE FIELD IS EDITED THE
+      *                   SAME WAY VALID-CURRENCY-CODE IS EDITED IN
+      *                   PURCHORD.
+      *
+      *      UPDATED BY:  DORETHA RILEY
+      *            DATE:  08/08/2026
+      *     DESCRIPTION:  SUPPLIER-PERF IS NOW CHECKED AGAINST A
+      *                   QUALITY THRESHOLD (WS-SUPPLIER-PERF-
+      *                   THRESHOLD) INSTEAD OF ONLY BEING CHECKED FOR
+      *                   ZERO, AND A SUPPLIER-PERF BELOW THE
+      *                   THRESHOLD IS NOW A WARNING (RETURN CODE '04'
+      *                   VIA NEW PARAGRAPH 0250-WARNING-ROUTINE)
+      *                   RATHER THAN A HARD DATA ERROR, SO THE RECORD
+      *                   IS NOT ROUTED TO THE ERROR FILE FOR THIS
+      *                   CONDITION ALONE.
+      *
+      *      UPDATED BY:  DORETHA RILEY
+      *            DATE:  08/08/2026
+      *     DESCRIPTION:  SUPPLIER-CODE IS NOW CROSS CHECKED AGAINST A
+      *                   SUPPLIER MASTER TABLE PASSED IN LINKAGE FROM
+      *                   AUTOPART.CBL INSTEAD OF ONLY BEING CHECKED
+      *                   FOR SPACES.
       *
       *      CREATED BY:  DORETHA RILEY
       *     DESCRIPTION:  ORIGINAL CREATION OF PROGRAM
@@ -83,6 +118,35 @@
              88 COMMERCIAL-ONLY       VALUE '3'.
              88 VALID-SUPPLIER-STATUS VALUE '1', '2', '3'.
           05 SUPPLIER-ACT-DATE        PIC 9(08) VALUE ZERO.
+          05 SUPPLIER-CURRENCY-CODE   PIC X(03) VALUE 'USD'.
+             88 VALID-SUPPLIER-CURRENCY-CODE
+                                       VALUE 'USD', 'CAD', 'EUR',
+                                             'GBP', 'JPY'.
+      *
+      *****************************************************************
+      *  LOCAL WORKING STORAGE FOR THE SUPPLIER MASTER TABLE PASSED
+      *  THROUGH LINKAGE. USED TO CROSS CHECK THE SUPPLIER-CODE FIELD
+      *  AGAINST THE COMPANY'S LIST OF APPROVED SUPPLIER CODES.
+      *****************************************************************
+      *
+       01  SUPP-MASTER-TBL.
+           05 SUPP-MASTER-ENTRY-TBL
+             OCCURS 250 TIMES INDEXED BY SUPP-IDX.
+             10 SUPP-CODE-TBL       PIC X(10) VALUE SPACES.
+      *
+       01 WS-SUPP-MASTER-VARS.
+          05 WS-MAX-SUPP-IDX        PIC 9(03) VALUE 250.
+          05 SUPP-CODE-FOUND-SW     PIC X(01) VALUE 'N'.
+             88 SUPP-CODE-FOUND     VALUE 'Y'.
+      *
+      *****************************************************************
+      *  LOCAL WORKING STORAGE FOR THE SUPPLIER PERFORMANCE QUALITY
+      *  THRESHOLD USED TO FLAG A LOW SEVERITY (WARNING) CONDITION ON
+      *  THE SUPPLIER-PERF FIELD.
+      *****************************************************************
+      *
+       01 WS-SUPPLIER-EDIT-VARS.
+          05 WS-SUPPLIER-PERF-THRESHOLD PIC 9(03) VALUE 070.
       *
       *****************************************************************
       *  LOCAL WORKING STORAGE FOR ERROR MESSAGE AREA PASSED
@@ -92,8 +156,11 @@
        01 ERROR-MSG-AREA.
           05 ERROR-COUNTER            PIC 99 VALUE 0.
              88 MAX-ERRORS-MET        VALUE 4.
+          05 HARD-ERROR-COUNTER       PIC 99 VALUE 0.
+             88 MAX-HARD-ERRORS-MET   VALUE 4.
           05 ERR-MSG-RETURN-CODE      PIC X(02).
              88 DATA-ERROR            VALUE '08'.
+             88 WARNING-DATA          VALUE '04'.
              88 VALID-DATA            VALUE '00'.
           05 ERROR-MSG-TABLE OCCURS 4 TIMES INDEXED BY ERROR-IDX.
              10 ERROR-MSG-TEXT        PIC X(50) VALUE SPACES.
@@ -123,8 +190,9 @@
       *****************************************************************
       *
        LINKAGE SECTION.
-       01  SUPPLIERS-LS          PIC X(39).
-       01  ERROR-MSG-AREA-LS     PIC X(204).
+       01  SUPPLIERS-LS          PIC X(42).
+       01  SUPP-MASTER-TBL-LS    PIC X(2500).
+       01  ERROR-MSG-AREA-LS     PIC X(206).
       *
       *****************************************************************
       *  DESCRIPTION:
@@ -143,7 +211,8 @@
       *    -  0100-EDIT-CHECK
       ****************************************************************
       *
-       PROCEDURE DIVISION USING SUPPLIERS-LS, ERROR-MSG-AREA-LS.
+       PROCEDURE DIVISION USING SUPPLIERS-LS, SUPP-MASTER-TBL-LS,
+                                 ERROR-MSG-AREA-LS.
       *    DISPLAY 'ENTERING SUPPIER SUBPROGRAM - MAIN PROCEDURE AREA'
 
       *
@@ -153,6 +222,7 @@
       *****************************************************************
       *
            MOVE SUPPLIERS-LS TO SUPPLIERS.
+           MOVE SUPP-MASTER-TBL-LS TO SUPP-MASTER-TBL.
            MOVE ERROR-MSG-AREA-LS  TO ERROR-MSG-AREA.
       *
            PERFORM 0100-EDIT-CHECK. *>VALIDATE FIELDS
@@ -182,19 +252,37 @@
       *    -  MAIN PROCEDURE AREA
       *
       *  CALLS:
+      *    -  0150-SEARCH-SUPP-MASTER-TABLE
       *    -  0200-ERROR-ROUTINE
+      *    -  0250-WARNING-ROUTINE
       *    -  0300-VALIDATE-DATE
       ****************************************************************
       *
        0100-EDIT-CHECK.
       *    DISPLAY 'ENTERING SUPPLIER SUBPROGRAM - 0100-EDIT-CHECK'.
 
+      *****************************************************************
+      *  THE SUPPLIER-CODE = SPACES AND SUPP-CODE-FOUND EDIT CHECKS
+      *  ARE INCLUDED IN A NESTED "IF" STATEMENT TO AVOID DUPLICATE
+      *  ERRORS FOR THE SAME FIELD.  IF THE "IF" STATEMENTS WERE NOT
+      *  NESTED, A SUPPLIER-CODE FIELD = SPACES WOULD GENERATE TWO
+      *  ERRORS--ONE FOR SUPPLIER-CODE = SPACES AND ANOTHER FOR THE
+      *  SUPPLIER MASTER TABLE LOOKUP ERROR CHECK.
+      *****************************************************************
+      *
            IF SUPPLIER-CODE = SPACES
               PERFORM 0200-ERROR-ROUTINE
               MOVE 'SUPPLIER CODE MUST NOT BE SPACES.' TO
                     ERROR-MSG-TEXT (ERROR-IDX)
            ELSE
+              PERFORM 0150-SEARCH-SUPP-MASTER-TABLE
+           IF SUPP-CODE-FOUND
               NEXT SENTENCE
+           ELSE
+              PERFORM 0200-ERROR-ROUTINE
+              MOVE 'SUPPLIER CODE NOT FOUND ON SUPPLIER MASTER.' TO
+                    ERROR-MSG-TEXT (ERROR-IDX)
+           END-IF
            END-IF.
       *
       *****************************************************************
@@ -235,13 +323,20 @@
               NEXT SENTENCE
            END-IF
            END-IF.
+      *
+      *****************************************************************
+      *  A SUPPLIER-PERF BELOW THE QUALITY THRESHOLD IS A LOW
+      *  SEVERITY CONDITION.  IT IS LOGGED AS A WARNING RATHER THAN A
+      *  DATA ERROR SO THE RECORD STILL FLOWS TO THE GOOD-RECORD
+      *  OUTPUT FILES INSTEAD OF BEING ROUTED TO THE ERROR FILE.
+      *****************************************************************
       *
            IF MAX-ERRORS-MET
               NEXT SENTENCE
            ELSE
-           IF SUPPLIER-PERF = ZERO
-              PERFORM 0200-ERROR-ROUTINE
-              MOVE 'SUPPLIER PERF FIELD MUST NOT BE ZERO.' TO
+           IF SUPPLIER-PERF < WS-SUPPLIER-PERF-THRESHOLD
+              PERFORM 0250-WARNING-ROUTINE
+              MOVE 'SUPPLIER PERF FIELD IS BELOW QUALITY THRESHOLD.' TO
                     ERROR-MSG-TEXT (ERROR-IDX)
            ELSE
               NEXT SENTENCE
@@ -271,6 +366,18 @@
                     ERROR-MSG-TEXT (ERROR-IDX)
            END-IF
            END-IF.
+      *
+           IF MAX-ERRORS-MET
+              NEXT SENTENCE
+           ELSE
+           IF VALID-SUPPLIER-CURRENCY-CODE
+              NEXT SENTENCE
+           ELSE
+              PERFORM 0200-ERROR-ROUTINE
+              MOVE 'SUPPLIER CURRENCY CODE MUST BE USD, CAD, EUR, GBP O
+      -               'R JPY.' TO ERROR-MSG-TEXT (ERROR-IDX)
+           END-IF
+           END-IF.
       *
       *****************************************************************
       *  THE SUPPLIER-ACT-DATE MAY CONTAIN SPACES.  HOWEVER, IF THE
@@ -310,6 +417,37 @@
       *
       *****************************************************************
       *  DESCRIPTION:
+      *    PARAGRAPH 0150-SEARCH-SUPP-MASTER-TABLE SEARCHES THE
+      *    SUPPLIER MASTER TABLE FOR THE SUPPLIER CODE PASSED IN THE
+      *    SUPPLIERS GROUP AREA. THE TABLE IS SEARCHED UNTIL THE
+      *    SUPPLIER MASTER TABLE INDEX IS > WS-MAX-SUPP-IDX (250) OR A
+      *    MATCHING SUPPLIER CODE IS FOUND ON THE SUPPLIER MASTER
+      *    TABLE. WHEN A MATCH IS FOUND, THE SUPP-CODE-FOUND SWITCH IS
+      *    SET TO 'Y'.
+      *
+      *  CALLED BY:
+      *    - 0100-EDIT-CHECK
+      *
+      *  CALLS:
+      *    - NONE
+      ****************************************************************
+      *
+       0150-SEARCH-SUPP-MASTER-TABLE.
+      *    DISPLAY 'ENTERING SUPPLIER SUBPROGRAM - 0150-SEARCH-SUPP-MA
+      *-              'STER-TABLE'.
+
+           MOVE 'N' TO SUPP-CODE-FOUND-SW.
+
+           PERFORM VARYING SUPP-IDX FROM 1 BY 1
+                UNTIL (SUPP-IDX > WS-MAX-SUPP-IDX) OR
+                       SUPP-CODE-FOUND
+              IF SUPPLIER-CODE = SUPP-CODE-TBL (SUPP-IDX)
+                 MOVE 'Y' TO SUPP-CODE-FOUND-SW
+              END-IF
+           END-PERFORM.
+      *
+      *****************************************************************
+      *  DESCRIPTION:
       *    PARAGRAPH 0200-ERROR-ROUTINE, SETS THE RETURN-CODE TO '08',
       *    WHICH SERVES AS A DATA-ERROR SWITCH, ADDS 1 TO THE ERROR-
       *    COUNT AND SETS THE INDEX FOR THE ERROR MESSAGE AREA TO THE
@@ -331,6 +469,7 @@
 
            MOVE '08' TO ERR-MSG-RETURN-CODE.
            ADD 1 TO ERROR-COUNTER.
+           ADD 1 TO HARD-ERROR-COUNTER.
       *
       *****************************************************************
       *  SET THE INDEX IN THE ERROR MESSAGE AREA (ERROR-IDX) TO THE
@@ -341,6 +480,35 @@
       *
       *****************************************************************
       *  DESCRIPTION:
+      *    PARAGRAPH 0250-WARNING-ROUTINE, SETS THE RETURN-CODE TO
+      *    '04', WHICH SERVES AS A WARNING-DATA SWITCH, UNLESS THE
+      *    RETURN CODE IS ALREADY '08' (DATA-ERROR) FROM AN EARLIER
+      *    HARD ERROR ON THIS RECORD -- A WARNING NEVER DOWNGRADES A
+      *    RECORD THAT ALREADY HAS A HARD ERROR. IT ADDS 1 TO THE
+      *    ERROR-COUNT AND SETS THE INDEX FOR THE ERROR MESSAGE AREA
+      *    THE SAME WAY 0200-ERROR-ROUTINE DOES SO WARNING TEXT SHARES
+      *    THE SAME ERROR-MSG-TABLE ENTRIES RETURNED TO THE CALLING
+      *    PROGRAM.
+      *
+      *  CALLED BY:
+      *    - 0100-EDIT-CHECK
+      *
+      *  CALLS:
+      *    - NONE
+      ****************************************************************
+      *
+       0250-WARNING-ROUTINE.
+      *    DISPLAY 'ENTERING SUPPLIER SUBPROGRAM - 0250-WARNING-ROUTINE'.
+
+           IF NOT DATA-ERROR
+              MOVE '04' TO ERR-MSG-RETURN-CODE
+           END-IF.
+
+           ADD 1 TO ERROR-COUNTER.
+           SET ERROR-IDX TO ERROR-COUNTER.
+      *
+      *****************************************************************
+      *  DESCRIPTION:
       *    PARAGRAPH 0300-VALIDATE-DATE CALLS THE IBM CEEDAYS DATE
       *    VALIDATION SUBPROGRAM. IF THE DATE IS VALID, THE FC-SEV
       *    FIELD (RETURN CODE) IS SET TO ZERO. UPON RETURN FROM CEEDAYS,
